@@ -3,12 +3,19 @@
       *                                                                *
       *** TRIGRAMMES:                                                  *
       * AJOUT=AJU; CLIENT=CLI; EMAIL=EML; INDICATIF=IND; TELEPHONE=TEL;*
-      * CODE-POSTAL=COP; VILLE=VIL; ADRESSE=ADR;
+      * CODE-POSTAL=COP; VILLE=VIL; ADRESSE=ADR; PLF=PLAFOND;          *
       *                                                                *
       *** FONCTION DU PROGRAMME:                                       *
       * IL AJOUTE UN CLIENT DANS LA TABLE 'client'.
+      * Avant l'insertion, une recherche de doublon potentiel (nom +   *
+      * ville + code postal, insensible a la casse) est faite sur les *
+      * clients existants. Si un doublon est trouve et que LK-FRC-DUP  *
+      * n'est pas "O", l'insertion est annulee et LK-AJU-RET-DUP est   *
+      * renvoye avec l'id/nom du doublon. Le plafond de credit        *
+      * (LK-PLF-CLI) est enregistre ; le solde (encours) demarre      *
+      * toujours a 0.                                                 *
       ******************************************************************
-     
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ajucli.
        AUTHOR.Anaisktl.
@@ -24,9 +31,21 @@
        01 PG-COP-CLI          PIC 9(05).
        01 PG-VIL-CLI          PIC X(80).
        01 PG-ADR-CLI          PIC X(160).
+       01 PG-IDF-DUP          PIC 9(10).
+       01 PG-NOM-DUP          PIC X(80).
+      * Plafond de credit accorde au client ; le solde (montant du
+      * encours) demarre toujours a 0 a la creation.
+       01 PG-PLF-CLI          PIC 9(08)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ          PIC 9(01) VALUE 0.
+       01 WS-ROL-RET          PIC 9(01).
+           88 WS-ROL-RET-OK              VALUE 0.
+           88 WS-ROL-RET-REF             VALUE 1.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-NOM-CLI           PIC X(80).
@@ -36,6 +55,14 @@
        01 LK-COP-CLI           PIC 9(05).
        01 LK-VIL-CLI           PIC X(80).
        01 LK-ADR-CLI           PIC X(160).
+      * Plafond de credit accorde au client.
+       01 LK-PLF-CLI           PIC 9(08)V99.
+      * "O" pour forcer l'insertion malgre un doublon detecte.
+       01 LK-FRC-DUP           PIC X(01).
+      * Arguments de sortie.
+       01 LK-IDF-DUP           PIC 9(10).
+       01 LK-NOM-DUP           PIC X(80).
+       COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-NOM-CLI,
                                 LK-EML-CLI,
@@ -43,13 +70,34 @@
                                 LK-TEL-CLI,
                                 LK-COP-CLI,
                                 LK-VIL-CLI,
-                                LK-ADR-CLI.
+                                LK-ADR-CLI,
+                                LK-PLF-CLI,
+                                LK-FRC-DUP,
+                                LK-IDF-DUP,
+                                LK-NOM-DUP,
+                                LK-AJU-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
 
       * DEPLACE LES VARIABLES.
            PERFORM 0100-DEP-LES-VAR-DEB
               THRU 0100-DEP-LES-VAR-FIN.
 
-      * AJOUT D'UN CLIENT DANS LA TABLE 'client'.        
+           IF LK-FRC-DUP NOT EQUAL "O"
+               PERFORM 0150-VER-DUP-DEB
+                  THRU 0150-VER-DUP-FIN
+               IF LK-AJU-RET-DUP
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+
+      * AJOUT D'UN CLIENT DANS LA TABLE 'client'.
            PERFORM 0200-AJU-CLI-DEB
               THRU 0200-AJU-CLI-FIN.
 
@@ -58,7 +106,7 @@
 
       ******************************************************************
       *                           PARAGRAPHES                          *
-      ******************************************************************    
+      ******************************************************************
 
        0100-DEP-LES-VAR-DEB.
            MOVE LK-NOM-CLI    TO PG-NOM-CLI
@@ -67,15 +115,44 @@
            MOVE LK-TEL-CLI    TO PG-TEL-CLI
            MOVE LK-COP-CLI    TO PG-COP-CLI
            MOVE LK-VIL-CLI    TO PG-VIL-CLI
-           MOVE LK-ADR-CLI    TO PG-ADR-CLI.
+           MOVE LK-ADR-CLI    TO PG-ADR-CLI
+           MOVE LK-PLF-CLI    TO PG-PLF-CLI.
        0100-DEP-LES-VAR-FIN.
 
-       0200-AJU-CLI-DEB.  
+      * Recherche d'un client existant (non archive) avec le meme nom,
+      * la meme ville et le meme code postal, a la casse pres.
+       0150-VER-DUP-DEB.
+       EXEC SQL
+           SELECT id_cli, nom_cli INTO :PG-IDF-DUP, :PG-NOM-DUP
+           FROM client
+           WHERE supprime_le = ''
+             AND LOWER(nom_cli) = LOWER(:PG-NOM-CLI)
+             AND LOWER(ville_cli) = LOWER(:PG-VIL-CLI)
+             AND cp_cli = :PG-COP-CLI
+           LIMIT 1
+       END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               MOVE PG-IDF-DUP TO LK-IDF-DUP
+               MOVE PG-NOM-DUP TO LK-NOM-DUP
+               SET LK-AJU-RET-DUP TO TRUE
+           END-IF.
+       0150-VER-DUP-FIN.
+
+       0200-AJU-CLI-DEB.
        EXEC SQL
            INSERT INTO client (nom_cli, adresse_cli, ville_cli,
-                                cp_cli, tel_cli, mail_cli, indic_cli)
+                                cp_cli, tel_cli, mail_cli, indic_cli,
+                                plafond_cli, solde_cli)
            VALUES (:PG-NOM-CLI, :PG-ADR-CLI, :PG-VIL-CLI, :PG-COP-CLI,
-                   :PG-TEL-CLI, :PG-EML-CLI, :PG-IND-CLI)
+                   :PG-TEL-CLI, :PG-EML-CLI, :PG-IND-CLI,
+                   :PG-PLF-CLI, 0)
        END-EXEC.
-       EXEC SQL COMMIT WORK END-EXEC.
+
+           IF SQLCODE = 0
+               SET LK-AJU-RET-OK TO TRUE
+               EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+               SET LK-AJU-RET-ERR TO TRUE
+           END-IF.
        0200-AJU-CLI-FIN.
\ No newline at end of file

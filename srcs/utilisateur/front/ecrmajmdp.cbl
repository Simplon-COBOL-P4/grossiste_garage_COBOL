@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Ecran permettant a l'utilisateur connecte de changer son       *
+      * propre mot de passe (mot de passe actuel, nouveau mot de       *
+      * passe, confirmation), sur le meme modele que "ecrajuti" pour   *
+      * la creation de compte. Appelle "majmdp" pour la verification   *
+      * et la mise a jour en base.                                     *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * MDP=MOT DE PASSE; UTI=UTILISATEUR; ACT=ACTUEL; NOU=NOUVEAU;    *
+      * CFM=CONFIRMATION; CLR=COULEUR; TXT=TEXTE; FND=FOND; BCL=BOUCLE;*
+      * CHX=CHOIX; APL=APPEL; PRG=PROGRAMME; VID=VIDE; DEB=DEBUT;      *
+      * FIN=FIN; LRR=LEURRE.                                           *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrmajmdp.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 25-04-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-VID               PIC X(30)   VALUE ALL " ".
+
+       01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI               VALUE "O".
+           88 WS-FIN-BCL-NON               VALUE "N".
+
+       01 WS-MDP-UTI-ACT       PIC X(20).
+       01 WS-MDP-UTI-NOU       PIC X(20).
+       01 WS-MDP-UTI-NOU-CFM   PIC X(20).
+
+       01 WS-CHX               PIC X(01).
+       01 WS-LRR                PIC X(01).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+       COPY utiglb.
+
+       COPY majret REPLACING ==:PREFIX:== BY ==WS==.
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-MAJ-MDP
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+           05 LINE 07 COL 03 VALUE "Mot de passe actuel :".
+           05 LINE 07 COL 30 PIC X(01) VALUE "[".
+           05 LINE 07 COL 31 PIC X(20) TO   WS-MDP-UTI-ACT SECURE.
+           05 LINE 07 COL 51 PIC X(01) VALUE "]".
+
+           05 LINE 09 COL 03 VALUE "Nouveau mot de passe :".
+           05 LINE 09 COL 30 PIC X(01) VALUE "[".
+           05 LINE 09 COL 31 PIC X(20) TO   WS-MDP-UTI-NOU SECURE.
+           05 LINE 09 COL 51 PIC X(01) VALUE "]".
+
+           05 LINE 11 COL 03 VALUE "Confirmer nouveau mot de passe :".
+           05 LINE 11 COL 35 PIC X(01) VALUE "[".
+           05 LINE 11 COL 36 PIC X(20) TO   WS-MDP-UTI-NOU-CFM SECURE.
+           05 LINE 11 COL 56 PIC X(01) VALUE "]".
+
+           05 LINE 17 COL 20 VALUE "1 - Changer le mot de passe".
+           05 LINE 17 COL 50 VALUE "0 - Annuler".
+
+           05 LINE 19 COL 33 PIC X(01) VALUE "[".
+           05 LINE 19 COL 34 PIC X(01) TO   WS-CHX.
+           05 LINE 19 COL 35 PIC X(01) VALUE "]".
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-BCL-PCP-DEB
+              THRU 0100-BCL-PCP-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-BCL-PCP-DEB.
+           SET WS-FIN-BCL-NON TO TRUE.
+           DISPLAY S-FND-ECR.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               ACCEPT S-ECR-MAJ-MDP
+
+               PERFORM 0150-EVA-CHX-DEB
+                  THRU 0150-EVA-CHX-FIN
+           END-PERFORM.
+       0100-BCL-PCP-FIN.
+
+       0150-EVA-CHX-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0160-CFM-MDP-NOU-DEB
+                      THRU 0160-CFM-MDP-NOU-FIN
+               WHEN 0
+                   SET WS-FIN-BCL-OUI TO TRUE
+               WHEN OTHER
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 0"
+                   AT LINE 22 COL 03
+           END-EVALUATE.
+       0150-EVA-CHX-FIN.
+
+      * Le nouveau mot de passe doit etre confirme avant l'appel a
+      * "majmdp", de la meme facon qu'"ecrajuti" confirme le mot de
+      * passe saisi a la creation d'un compte.
+       0160-CFM-MDP-NOU-DEB.
+           DISPLAY S-FND-ECR.
+
+           IF WS-MDP-UTI-NOU-CFM = WS-MDP-UTI-NOU
+               PERFORM 0200-APL-PRG-DEB
+                  THRU 0200-APL-PRG-FIN
+
+               PERFORM 0250-CDE-ERR-MSG-DEB
+                  THRU 0250-CDE-ERR-MSG-FIN
+
+               SET WS-FIN-BCL-OUI TO TRUE
+           ELSE
+               DISPLAY "Les mots de passe ne correspondent pas."
+               AT LINE 22 COL 03
+           END-IF.
+       0160-CFM-MDP-NOU-FIN.
+
+       0200-APL-PRG-DEB.
+           CALL "majmdp"
+               USING
+               G-UTI-ID
+               WS-MDP-UTI-ACT
+               WS-MDP-UTI-NOU
+               WS-MAJ-RET
+           END-CALL.
+       0200-APL-PRG-FIN.
+
+       0250-CDE-ERR-MSG-DEB.
+           DISPLAY WS-VID AT LINE 22 COL 03.
+
+           IF WS-MAJ-RET-OK
+               DISPLAY "Mot de passe change avec succes"
+               AT LINE 22 COL 03
+           ELSE
+               DISPLAY "Mot de passe actuel incorrect, inchange"
+               AT LINE 22 COL 03
+           END-IF.
+       0250-CDE-ERR-MSG-FIN.

@@ -55,6 +55,11 @@
        01 WS-CHX               PIC X(01).
        01 WS-LRR               PIC X(01).
 
+      * Second facteur de confirmation, demande uniquement lorsque le
+      * role saisi est ADMIN, avant l'appel a "ajuuti".
+       01 WS-CHX-ADM           PIC X(01).
+           88 WS-CHX-ADM-OUI               VALUE "1".
+
        
        01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
        01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
@@ -167,21 +172,66 @@
            DISPLAY S-FND-ECR.
 
            IF WS-MDP-UTI-CFM = WS-MDP-UTI
-                
+
+      * Le role ADMIN accorde des droits etendus (suppression,
+      * gestion des utilisateurs, ...) : on exige une seconde
+      * confirmation, distincte de celle du mot de passe, avant de
+      * l'accorder.
+               IF FUNCTION TRIM(WS-ROL-UTI) = "ADMIN"
+                   PERFORM 0165-CFM-ADM-UTI-DEB
+                      THRU 0165-CFM-ADM-UTI-FIN
+               ELSE
+                   PERFORM 0200-APL-PRG-DEB
+                      THRU 0200-APL-PRG-FIN
+
+                   PERFORM 0250-CDE-ERR-MSG-DEB
+                      THRU 0250-CDE-ERR-MSG-FIN
+               END-IF
+
+           ELSE
+
+               DISPLAY "Les mots de passe ne correspondent pas."
+               AT LINE 22 COL 03
+
+           END-IF.
+
+       0160-CFM-MDP-UTI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Deuxieme facteur de confirmation, propre a l'octroi du role
+      * ADMIN : l'utilisateur connecte doit confirmer explicitement,
+      * en plus de la confirmation du mot de passe, avant que le
+      * compte ne soit cree avec ce role (meme idiome de confirmation
+      * que le doublon de "ecrajcli").
+       0165-CFM-ADM-UTI-DEB.
+
+           DISPLAY "Ce compte sera cree avec le role ADMIN."
+           AT LINE 21 COL 03.
+           DISPLAY "Confirmer l'octroi de ce role ?" AT LINE 22 COL 03.
+           DISPLAY "1 - Oui    2 - Non" AT LINE 23 COL 03.
+           ACCEPT WS-CHX-ADM AT LINE 23 COL 23.
+
+           DISPLAY WS-VID AT LINE 21 COL 03.
+           DISPLAY WS-VID AT LINE 22 COL 03.
+           DISPLAY WS-VID AT LINE 23 COL 03.
+
+           IF WS-CHX-ADM-OUI
+
                PERFORM 0200-APL-PRG-DEB
                   THRU 0200-APL-PRG-FIN
 
                PERFORM 0250-CDE-ERR-MSG-DEB
                   THRU 0250-CDE-ERR-MSG-FIN
 
-           ELSE 
+           ELSE
+
+               DISPLAY "Creation du compte ADMIN annulee"
+               AT LINE 22 COL 03
 
-               DISPLAY "Les mots de passe ne correspondent pas."
-               AT LINE 22 COL 03  
-               
            END-IF.
-           
-       0160-CFM-MDP-UTI-FIN.
+
+       0165-CFM-ADM-UTI-FIN.
 
       *----------------------------------------------------------------- 
 

@@ -0,0 +1,94 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * majmdp : permet à un utilisateur déjà identifié de changer son *
+      * propre mot de passe. Le mot de passe actuel est re-vérifié de  *
+      * la même façon que "letutl" le vérifie à la connexion, avant de *
+      * remplacer mdp_uti par le nouveau mot de passe, haché avec le   *
+      * même appel encode(digest(...,'sha256'),'hex') que "ajuuti" et  *
+      * "letutl" utilisent déjà.                                      *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * MAJ=MISE A JOUR; MDP=MOT DE PASSE; UTI=UTILISATEUR;            *
+      * ACT=ACTUEL; NOU=NOUVEAU; VER=VERIFICATION; DEB=DEBUT; FIN=FIN. *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. majmdp.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 24-04-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-ID-UTI           PIC 9(10).
+       01 PG-MDP-UTI-ACT      PIC X(20).
+       01 PG-MDP-UTI-NOU      PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID-UTI           PIC 9(10).
+       01 LK-MDP-UTI-ACT      PIC X(20).
+       01 LK-MDP-UTI-NOU      PIC X(20).
+
+       COPY majret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID-UTI,
+                                LK-MDP-UTI-ACT,
+                                LK-MDP-UTI-NOU,
+                                LK-MAJ-RET.
+
+           MOVE LK-ID-UTI      TO PG-ID-UTI.
+           MOVE LK-MDP-UTI-ACT TO PG-MDP-UTI-ACT.
+           MOVE LK-MDP-UTI-NOU TO PG-MDP-UTI-NOU.
+
+           PERFORM 0100-VER-MDP-ACT-DEB
+              THRU 0100-VER-MDP-ACT-FIN.
+
+           IF LK-MAJ-RET-OK
+               PERFORM 0200-MAJ-MDP-DEB
+                  THRU 0200-MAJ-MDP-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Le mot de passe actuel doit correspondre a celui enregistre,
+      * sinon on refuse le changement sans toucher a mdp_uti.
+       0100-VER-MDP-ACT-DEB.
+       EXEC SQL
+           SELECT id_uti INTO :PG-ID-UTI
+           FROM utilisateur
+           WHERE id_uti = :PG-ID-UTI
+           and mdp_uti = encode(digest(:PG-MDP-UTI-ACT, 'sha256'),
+           'hex')
+       END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               SET LK-MAJ-RET-OK TO TRUE
+           ELSE
+               SET LK-MAJ-RET-ERR TO TRUE
+           END-IF.
+       0100-VER-MDP-ACT-FIN.
+
+       0200-MAJ-MDP-DEB.
+       EXEC SQL
+           UPDATE utilisateur
+           SET mdp_uti = encode(digest(:PG-MDP-UTI-NOU, 'sha256'),
+           'hex')
+           WHERE id_uti = :PG-ID-UTI
+       END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               EXEC SQL COMMIT WORK END-EXEC
+               SET LK-MAJ-RET-OK TO TRUE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               SET LK-MAJ-RET-ERR TO TRUE
+           END-IF.
+       0200-MAJ-MDP-FIN.

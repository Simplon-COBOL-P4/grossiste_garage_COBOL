@@ -1,11 +1,20 @@
       *** TRIGRAMMES:
-      * MOT DE PASSE=MDP; ROLE=RLE; UTILISATEUR=UTL; LECTURE=LET; 
+      * MOT DE PASSE=MDP; ROLE=RLE; UTILISATEUR=UTL; LECTURE=LET;
       * DEPLACE=DEP; VARIABLE=VAR; RETOURNE=RET; DONNEES=DON;
-      * IDENTIFIANT=ID;
-       
+      * IDENTIFIANT=ID; TENTATIVE=TNT; VERROUILLE=VER; JUSQUA=JSQ;
+
       *** FONCTION DU PROGRAMME:
       * IL RETOURNE TOUTES LES DONNÉES DE L'UTILISATEUR DANS LA
       * TABLE SQL 'utilisateur'.
+      *
+      * Le compte est verrouille cote base de donnee (colonnes
+      * tentatives_uti / verrouille_jusqua_uti) plutot que via un
+      * compteur en working-storage du programme appelant (conapl),
+      * pour que le verrou survive un redemarrage de session. Un
+      * identifiant verrouille ou un mauvais mot de passe renvoient
+      * tous les deux LK-LIR-RET-ERR (le detail n'est pas remonte a
+      * l'ecran de connexion, pour ne pas laisser deviner si le
+      * compte existe).
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. letutl.
@@ -19,6 +28,10 @@
        01 PG-MDP-UTL      PIC X(20).
        01 PG-RLE-UTL      PIC X(14).
        01 PG-ID-UTL       PIC 9(10).
+      * Seuil de tentatives avant verrouillage et duree du verrou,
+      * alignes sur les "3 tentatives" deja affichees par conapl.
+       01 PG-TNT-MAX      PIC 9(02) VALUE 3.
+       01 PG-VER-DUREE    PIC X(20) VALUE '15 minutes'.
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -27,12 +40,14 @@
        01 LK-MDP-UTL      PIC X(20).
        01 LK-RLE-UTL      PIC X(14).
        01 LK-ID-UTL       PIC 9(10).
-      
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-NOM-UTL,
                                 LK-MDP-UTL,
                                 LK-RLE-UTL,
-                                LK-ID-UTL.
+                                LK-ID-UTL,
+                                LK-LIR-RET.
 
       * RETOURNE LES DONNEES.
            PERFORM 0100-RET-DON-DEB
@@ -41,34 +56,77 @@
       * DEPLACE LES VARIABLES.
            PERFORM 0200-DEP-LES-VAR-DEB
               THRU 0200-DEP-LES-VAR-FIN.
-         
+
            EXIT PROGRAM.
 
 
       ******************************************************************
-      ***************************PARAGRAPHES****************************  
-     
+      ***************************PARAGRAPHES****************************
+
        0100-RET-DON-DEB.
            MOVE LK-NOM-UTL TO PG-NOM-UTL.
            MOVE LK-MDP-UTL TO PG-MDP-UTL.
+
+      * Identifiant/mot de passe corrects et compte non verrouille.
        EXEC SQL
-           SELECT id_uti, nom_uti, mdp_uti, role_uti
-      * 2 variables poubelles qui servent uniquement pour pouvoir faire
-      * la requête SQL.
-           INTO :PG-ID-UTL, :PG-NOM-UTL , :PG-MDP-UTL, :PG-RLE-UTL
+           SELECT id_uti, nom_uti, role_uti
+           INTO :PG-ID-UTL, :PG-NOM-UTL, :PG-RLE-UTL
            FROM utilisateur
            WHERE nom_uti = :PG-NOM-UTL
-           and mdp_uti = encode(digest(:PG-MDP-UTL, 'sha256'), 
+           and mdp_uti = encode(digest(:PG-MDP-UTL, 'sha256'),
            'hex')
+           and (verrouille_jusqua_uti IS NULL
+                or verrouille_jusqua_uti <= CURRENT_TIMESTAMP)
        END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               PERFORM 0300-RAZ-TNT-DEB
+                  THRU 0300-RAZ-TNT-FIN
+               SET LK-LIR-RET-OK TO TRUE
+           ELSE
+               PERFORM 0400-INC-TNT-DEB
+                  THRU 0400-INC-TNT-FIN
+               SET LK-LIR-RET-ERR TO TRUE
+           END-IF.
+
        EXEC SQL COMMIT WORK END-EXEC.
        0100-RET-DON-FIN.
 
        0200-DEP-LES-VAR-DEB.
            MOVE PG-ID-UTL    TO LK-ID-UTL.
            MOVE PG-NOM-UTL   TO LK-NOM-UTL.
-           MOVE PG-MDP-UTL   TO LK-MDP-UTL.
            MOVE PG-RLE-UTL   TO LK-RLE-UTL.
        0200-DEP-LES-VAR-FIN.
 
-    
\ No newline at end of file
+      * Connexion reussie : on remet le compteur de tentatives a zero
+      * et on leve un eventuel verrou.
+       0300-RAZ-TNT-DEB.
+       EXEC SQL
+           UPDATE utilisateur
+           SET tentatives_uti = 0, verrouille_jusqua_uti = NULL
+           WHERE id_uti = :PG-ID-UTL
+       END-EXEC.
+       0300-RAZ-TNT-FIN.
+
+      * Connexion refusee : on incremente le compteur de tentatives de
+      * ce compte et on le verrouille pour PG-VER-DUREE une fois
+      * PG-TNT-MAX atteint. Si le compte est deja verrouille, on ne
+      * relance pas le delai (sinon un attaquant qui continue d'essayer
+      * ferait glisser le verrou indefiniment).
+       0400-INC-TNT-DEB.
+       EXEC SQL
+           UPDATE utilisateur
+           SET tentatives_uti = tentatives_uti + 1,
+               verrouille_jusqua_uti =
+                   CASE WHEN tentatives_uti + 1 >= :PG-TNT-MAX
+                        THEN CURRENT_TIMESTAMP
+                             + CAST(:PG-VER-DUREE AS INTERVAL)
+                        ELSE verrouille_jusqua_uti
+                   END
+           WHERE nom_uti = :PG-NOM-UTL
+           and (verrouille_jusqua_uti IS NULL
+                or verrouille_jusqua_uti <= CURRENT_TIMESTAMP)
+       END-EXEC.
+       0400-INC-TNT-FIN.
+
+

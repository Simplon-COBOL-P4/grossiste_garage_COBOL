@@ -27,6 +27,8 @@
        01 WS-CP-CLI        PIC 9(05).
        01 WS-VIL-CLI       PIC X(50).
        01 WS-ADR-CLI       PIC X(50).
+       01 WS-SLD-CLI       PIC 9(08)V99.
+       01 WS-PLF-CLI       PIC 9(08)V99.
 
        LINKAGE SECTION.
       * Argument d’entrée
@@ -40,15 +42,19 @@
        01 LK-CP-CLI        PIC 9(05).
        01 LK-VIL-CLI       PIC X(50).
        01 LK-ADR-CLI       PIC X(50).
+       01 LK-SLD-CLI       PIC 9(08)V99.
+       01 LK-PLF-CLI       PIC 9(08)V99.
 
-       PROCEDURE DIVISION USING LK-IDT-CLI, 
-                                LK-NOM-CLI, 
-                                LK-EML-CLI, 
-                                LK-IND-CLI, 
+       PROCEDURE DIVISION USING LK-IDT-CLI,
+                                LK-NOM-CLI,
+                                LK-EML-CLI,
+                                LK-IND-CLI,
                                 LK-TEL-CLI,
                                 LK-CP-CLI,
-                                LK-VIL-CLI, 
-                                LK-ADR-CLI.
+                                LK-VIL-CLI,
+                                LK-ADR-CLI,
+                                LK-SLD-CLI,
+                                LK-PLF-CLI.
 
       ******************************************************************
       *                      Programme principal                       *
@@ -74,7 +80,9 @@
                       tel_cli,
                       cp_cli,
                       ville_cli,
-                      adresse_cli
+                      adresse_cli,
+                      solde_cli,
+                      plafond_cli
                INTO :WS-IDT-CLI
                     :WS-NOM-CLI,
                     :WS-EML-CLI,
@@ -82,13 +90,15 @@
                     :WS-TEL-CLI,
                     :WS-CP-CLI,
                     :WS-VIL-CLI,
-                    :WS-ADR-CLI
+                    :WS-ADR-CLI,
+                    :WS-SLD-CLI,
+                    :WS-PLF-CLI
                FROM client
                WHERE id_cli = :WS-IDT-CLI
            END-EXEC
 
            IF SQLCODE = 0
-      * Si le client est trouvé, on copie les valeur 
+      * Si le client est trouvé, on copie les valeur
       * dans la LINKAGE SECTION
                MOVE WS-NOM-CLI   TO LK-NOM-CLI
                MOVE WS-EML-CLI   TO LK-EML-CLI
@@ -97,6 +107,8 @@
                MOVE WS-CP-CLI    TO LK-CP-CLI
                MOVE WS-VIL-CLI   TO LK-VIL-CLI
                MOVE WS-ADR-CLI   TO LK-ADR-CLI
+               MOVE WS-SLD-CLI   TO LK-SLD-CLI
+               MOVE WS-PLF-CLI   TO LK-PLF-CLI
            END-IF.
 
        0100-LIR-ID-CLI-FIN.

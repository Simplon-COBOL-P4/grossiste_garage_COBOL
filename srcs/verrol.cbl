@@ -0,0 +1,64 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *  Programme vérifiant que le role de l'utilisateur connecté     *
+      *  (G-UTI-RLE) autorise l'opération de mutation ou de            *
+      *  suppression demandée par le programme appelant. A appeler en  *
+      *  tout début de procedure division, avant toute ecriture en     *
+      *  base, par les programmes "aju*"/"maj*"/"sup*" de la famille   *
+      *  pour que le controle de role soit fait au niveau des donnees  *
+      *  et non plus seulement au niveau de la visibilite des menus.   *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *  VER=VERIFICATION; ROL=ROLE; NIV=NIVEAU; REQ=REQUIS; RET=RETOUR*
+      *  MAJ=MISE A JOUR/AJOUT; ADM=ADMIN; REF=REFUSE                  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. verrol.
+       AUTHOR. Benoit.
+       DATE-WRITTEN. 17-03-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY utiglb.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+      * Niveau de role minimal requis pour l'opération demandée :
+      * MAJ (ajout/modification) est refusé aux CONSULTATION, ADM
+      * (suppression) n'est autorisé qu'aux ADMIN.
+       01 LK-NIV-REQ              PIC 9(01).
+           88 LK-NIV-REQ-MAJ                 VALUE 0.
+           88 LK-NIV-REQ-ADM                 VALUE 1.
+      * Arguments de sortie.
+       01 LK-ROL-RET              PIC 9(01).
+           88 LK-ROL-RET-OK                  VALUE 0.
+           88 LK-ROL-RET-REF                 VALUE 1.
+
+       PROCEDURE DIVISION USING LK-NIV-REQ,
+                                LK-ROL-RET.
+
+           PERFORM 0100-VER-ROL-DEB
+              THRU 0100-VER-ROL-FIN.
+
+           EXIT PROGRAM.
+
+      * Paragraphe qui compare le role de l'utilisateur connecté au
+      * niveau requis pour l'opération demandée.
+       0100-VER-ROL-DEB.
+           EVALUATE TRUE
+               WHEN LK-NIV-REQ-ADM
+                   IF G-UTI-RLE EQUAL "ADMIN"
+                       SET LK-ROL-RET-OK  TO TRUE
+                   ELSE
+                       SET LK-ROL-RET-REF TO TRUE
+                   END-IF
+               WHEN LK-NIV-REQ-MAJ
+                   IF G-UTI-RLE EQUAL "CONSULTATION"
+                       SET LK-ROL-RET-REF TO TRUE
+                   ELSE
+                       SET LK-ROL-RET-OK  TO TRUE
+                   END-IF
+           END-EVALUATE.
+       0100-VER-ROL-FIN.

@@ -0,0 +1,302 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Écran de génération de document : à partir de l'ID d'une       *
+      * livraison, produit le document texte correspondant (bon de     *
+      * commande fournisseur pour une livraison entrante, via          *
+      * "edtbcmfou" ; bon de livraison client pour une livraison        *
+      * sortante, via "edtblvcli") et affiche à l'écran le nom du      *
+      * fichier produit. L'option 3 produit, à partir de l'ID d'une    *
+      * pièce, un comparatif de prix entre cette pièce et toutes ses   *
+      * pièces équivalentes (via "edtcmppri"), chacune pouvant venir   *
+      * d'un fournisseur différent.                                    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ECR=ECRAN; GEN=GENERATION; DOC=DOCUMENT; IDF=IDENTIFIANT;       *
+      * LIV=LIVRAISON; RET=RETOUR; CHX=CHOIX; UTI=UTILISATEUR;          *
+      * CRG=CROCHET GAUCHE; CRD=CROCHET DROIT; LRR=LEURRE; VID=VIDE;    *
+      * EVA=EVALUATION; BCL=BOUCLE; FIC=FICHIER; EDT=EDITION.           *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrgendoc.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 18-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-IDF-LIV              PIC 9(10).
+       01 WS-IDF-LIV-EDT          PIC Z(10).
+       01 WS-IDF-PIE              PIC 9(10).
+       01 WS-IDF-PIE-EDT          PIC Z(10).
+       01 WS-NOM-FIC-EDT          PIC X(30).
+
+       01 WS-CHX-UTI              PIC X(01).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       01 WS-CRG                  PIC X(01) VALUE "[".
+       01 WS-CRD                  PIC X(01) VALUE "]".
+       01 WS-LRR                  PIC X(01).
+       01 WS-VID                  PIC X(78).
+
+       COPY utiglb.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01 S-ECR-GEN-DOC.
+           05 LINE 04 COLUMN 03 VALUE "Generation de document".
+           05 LINE 06 COLUMN 03 VALUE
+               "1 - Bon de commande fournisseur (livraison entrante)".
+           05 LINE 07 COLUMN 03 VALUE
+               "2 - Bon de livraison client (livraison sortante)".
+           05 LINE 08 COLUMN 03 VALUE
+               "3 - Comparatif de prix multi-fournisseurs (par piece)".
+           05 LINE 09 COLUMN 03 VALUE "ID livraison (1/2) : ".
+           05 LINE 09 COLUMN 26 PIC X(01) FROM WS-CRG.
+           05 LINE 09 COLUMN 27 PIC Z(10) TO   WS-IDF-LIV.
+           05 LINE 09 COLUMN 37 PIC X(01) FROM WS-CRD.
+           05 LINE 10 COLUMN 03 VALUE "ID piece (3) : ".
+           05 LINE 10 COLUMN 19 PIC X(01) FROM WS-CRG.
+           05 LINE 10 COLUMN 20 PIC Z(10) TO   WS-IDF-PIE.
+           05 LINE 10 COLUMN 30 PIC X(01) FROM WS-CRD.
+           05 LINE 22 COLUMN 20 VALUE "1/2/3 - Generer, 0 - Retour".
+           05 LINE 23 COLUMN 40 PIC X(01) FROM WS-CRG.
+           05 LINE 23 COLUMN 41 PIC X(01) TO   WS-CHX-UTI.
+           05 LINE 23 COLUMN 42 PIC X(01) FROM WS-CRD.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-BCL-ECR-DEB
+              THRU 0100-BCL-ECR-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+       0100-BCL-ECR-DEB.
+
+      * Affichage en boucle de l'écran tant que l'utilisateur ne rentre
+      * pas 0 pour revenir au menu.
+           PERFORM UNTIL WS-CHX-UTI = '0'
+
+               PERFORM 0200-AFF-ECR-GEN-DOC-DEB
+                  THRU 0200-AFF-ECR-GEN-DOC-FIN
+
+           END-PERFORM.
+           EXIT.
+       0100-BCL-ECR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-AFF-ECR-GEN-DOC-DEB.
+
+           DISPLAY S-FND-ECR.
+           ACCEPT S-ECR-GEN-DOC.
+
+           PERFORM 0300-EVA-CHX-UTI-DEB
+              THRU 0300-EVA-CHX-UTI-FIN.
+
+           EXIT.
+       0200-AFF-ECR-GEN-DOC-FIN.
+
+      *-----------------------------------------------------------------
+
+       0300-EVA-CHX-UTI-DEB.
+
+           EVALUATE WS-CHX-UTI
+
+      * Si l'utilisateur entre 1 ou 2 et qu'il ne rentre pas d'ID de
+      * livraison, on l'invite à remplir le champ correspondant.
+               WHEN '1'
+               WHEN '2'
+                   IF WS-IDF-LIV = 0
+
+                       DISPLAY WS-VID
+                       AT LINE 13 COL 03
+
+                       DISPLAY "Veuillez saisir un ID de livraison"
+                       AT LINE 13 COL 03
+
+                       ACCEPT WS-LRR
+                       AT LINE 22 COL 02
+
+                   ELSE
+                       IF WS-CHX-UTI = '1'
+                           PERFORM 0400-GEN-BCM-DEB
+                              THRU 0400-GEN-BCM-FIN
+                       ELSE
+                           PERFORM 0450-GEN-BLV-DEB
+                              THRU 0450-GEN-BLV-FIN
+                       END-IF
+
+                   END-IF
+
+      * L'option 3 prend un ID de piece, pas un ID de livraison : elle
+      * a donc sa propre garde de saisie, distincte de celle partagee
+      * par les options 1 et 2 ci-dessus.
+               WHEN '3'
+                   IF WS-IDF-PIE = 0
+
+                       DISPLAY WS-VID
+                       AT LINE 13 COL 03
+
+                       DISPLAY "Veuillez saisir un ID de piece"
+                       AT LINE 13 COL 03
+
+                       ACCEPT WS-LRR
+                       AT LINE 22 COL 02
+
+                   ELSE
+                       PERFORM 0460-GEN-CMP-DEB
+                          THRU 0460-GEN-CMP-FIN
+                   END-IF
+
+      * Si l'utilisateur entre autre chose que 0, 1, 2 ou 3, on
+      * l'invite à saisir une des options existantes.
+               WHEN <> '0'
+
+                   DISPLAY WS-VID
+                   AT LINE 13 COL 03
+
+                   DISPLAY "Veuillez saisir une des options existantes"
+                   AT LINE 13 COL 03
+
+                   ACCEPT WS-LRR
+                   AT LINE 22 COL 02
+
+           END-EVALUATE.
+           EXIT.
+       0300-EVA-CHX-UTI-FIN.
+
+      *-----------------------------------------------------------------
+      * Génère le bon de commande fournisseur correspondant à la
+      * livraison entrante saisie, via "edtbcmfou", et affiche le
+      * résultat à l'écran.
+       0400-GEN-BCM-DEB.
+
+           CALL "edtbcmfou"
+               USING
+               WS-IDF-LIV
+               WS-LIR-RET
+           END-CALL.
+
+           DISPLAY WS-VID
+           AT LINE 13 COL 03
+
+           EVALUATE TRUE
+               WHEN WS-LIR-RET-OK
+                   MOVE WS-IDF-LIV TO WS-IDF-LIV-EDT
+                   STRING "bon_commande_" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-IDF-LIV-EDT)
+                              DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO WS-NOM-FIC-EDT
+                   END-STRING
+
+                   DISPLAY "Document genere : " WS-NOM-FIC-EDT
+                   AT LINE 13 COL 03
+
+               WHEN WS-LIR-RET-VID
+                   DISPLAY "Livraison introuvable ou non entrante"
+                   AT LINE 13 COL 03
+
+               WHEN OTHER
+                   DISPLAY "Erreur lors de la generation du document"
+                   AT LINE 13 COL 03
+           END-EVALUATE.
+
+           ACCEPT WS-LRR
+           AT LINE 22 COL 02.
+
+           EXIT.
+       0400-GEN-BCM-FIN.
+
+      *-----------------------------------------------------------------
+      * Génère le bon de livraison client correspondant à la
+      * livraison sortante saisie, via "edtblvcli", et affiche le
+      * résultat à l'écran.
+       0450-GEN-BLV-DEB.
+
+           CALL "edtblvcli"
+               USING
+               WS-IDF-LIV
+               WS-LIR-RET
+           END-CALL.
+
+           DISPLAY WS-VID
+           AT LINE 13 COL 03
+
+           EVALUATE TRUE
+               WHEN WS-LIR-RET-OK
+                   MOVE WS-IDF-LIV TO WS-IDF-LIV-EDT
+                   STRING "bon_livraison_" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-IDF-LIV-EDT)
+                              DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO WS-NOM-FIC-EDT
+                   END-STRING
+
+                   DISPLAY "Document genere : " WS-NOM-FIC-EDT
+                   AT LINE 13 COL 03
+
+               WHEN WS-LIR-RET-VID
+                   DISPLAY "Livraison introuvable ou non sortante"
+                   AT LINE 13 COL 03
+
+               WHEN OTHER
+                   DISPLAY "Erreur lors de la generation du document"
+                   AT LINE 13 COL 03
+           END-EVALUATE.
+
+           ACCEPT WS-LRR
+           AT LINE 22 COL 02.
+
+           EXIT.
+       0450-GEN-BLV-FIN.
+
+      *-----------------------------------------------------------------
+      * Génère le comparatif de prix multi-fournisseurs de la pièce
+      * saisie et de ses pièces équivalentes, via "edtcmppri", et
+      * affiche le résultat à l'écran.
+       0460-GEN-CMP-DEB.
+
+           CALL "edtcmppri"
+               USING
+               WS-IDF-PIE
+               WS-LIR-RET
+           END-CALL.
+
+           DISPLAY WS-VID
+           AT LINE 13 COL 03
+
+           EVALUATE TRUE
+               WHEN WS-LIR-RET-OK
+                   MOVE WS-IDF-PIE TO WS-IDF-PIE-EDT
+                   STRING "comparatif_prix_" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-IDF-PIE-EDT)
+                              DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO WS-NOM-FIC-EDT
+                   END-STRING
+
+                   DISPLAY "Document genere : " WS-NOM-FIC-EDT
+                   AT LINE 13 COL 03
+
+               WHEN WS-LIR-RET-VID
+                   DISPLAY "Piece introuvable"
+                   AT LINE 13 COL 03
+
+               WHEN OTHER
+                   DISPLAY "Erreur lors de la generation du document"
+                   AT LINE 13 COL 03
+           END-EVALUATE.
+
+           ACCEPT WS-LRR
+           AT LINE 22 COL 02.
+
+           EXIT.
+       0460-GEN-CMP-FIN.

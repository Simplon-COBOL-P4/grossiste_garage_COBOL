@@ -0,0 +1,267 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée, fin de journée) qui      *
+      * édite un récapitulatif texte de l'activité du jour sur les     *
+      * quatre domaines de gestion (fournisseurs, clients, pièces,     *
+      * livraisons) : effectifs actifs de chaque annuaire, pièces en   *
+      * sous-seuil (même seuil effectif que "genreapp" : categorie_pie *
+      * si configurée, sinon seuil propre à la pièce), et activité      *
+      * livraison du jour par type (entrante/sortante/transfert) et    *
+      * par statut (en cours/terminée).                                *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EDT=EDITER; JOU=JOURNEE; FOU=FOURNISSEUR; CLI=CLIENT;          *
+      * PIE=PIECE; LIV=LIVRAISON; SSL=SOUS-SEUIL; ENT=ENTRANTE;        *
+      * SOR=SORTANTE; TRF=TRANSFERT; ENC=ENCOURS; TER=TERMINEE;        *
+      * NBR=NOMBRE; FIC=FICHIER; LGN=LIGNE; EDT2=EDITION; DAT=DATE.    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edtbjour.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 19-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-JOU ASSIGN TO "recap_jour.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-JOU.
+       01  FD-LGN-JOU                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-DAT-JOU              PIC X(10).
+       01 PG-NBR-FOU              PIC 9(08).
+       01 PG-NBR-CLI              PIC 9(08).
+       01 PG-NBR-PIE              PIC 9(08).
+       01 PG-NBR-PIE-SSL          PIC 9(08).
+       01 PG-NBR-LIV-ENT          PIC 9(08).
+       01 PG-NBR-LIV-SOR          PIC 9(08).
+       01 PG-NBR-LIV-TRF          PIC 9(08).
+       01 PG-NBR-LIV-ENC          PIC 9(08).
+       01 PG-NBR-LIV-TER          PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-NBR-EDT              PIC Z(07)9.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT PG-DAT-JOU FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT FIC-JOU.
+
+           PERFORM 0100-ENT-RPT-DEB
+              THRU 0100-ENT-RPT-FIN.
+
+           PERFORM 0200-CPT-FOU-DEB
+              THRU 0200-CPT-FOU-FIN.
+
+           PERFORM 0300-CPT-CLI-DEB
+              THRU 0300-CPT-CLI-FIN.
+
+           PERFORM 0400-CPT-PIE-DEB
+              THRU 0400-CPT-PIE-FIN.
+
+           PERFORM 0500-CPT-LIV-DEB
+              THRU 0500-CPT-LIV-FIN.
+
+           CLOSE FIC-JOU.
+
+           DISPLAY "edtbjour : recapitulatif du " PG-DAT-JOU
+               " genere dans recap_jour.txt".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Écrit l'entête du récapitulatif.
+       0100-ENT-RPT-DEB.
+
+           MOVE "RECAPITULATIF DE FIN DE JOURNEE" TO FD-LGN-JOU.
+           WRITE FD-LGN-JOU.
+
+           STRING "Date : " DELIMITED BY SIZE
+                  PG-DAT-JOU DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           MOVE " " TO FD-LGN-JOU.
+           WRITE FD-LGN-JOU.
+
+       0100-ENT-RPT-FIN.
+
+      *-----------------------------------------------------------------
+      * Effectif actif de l'annuaire fournisseur.
+       0200-CPT-FOU-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-FOU
+               FROM fournisseur
+               WHERE supprime_le = ''
+           END-EXEC.
+
+           MOVE PG-NBR-FOU TO WS-NBR-EDT.
+
+           STRING "Fournisseurs actifs : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+       0200-CPT-FOU-FIN.
+
+      *-----------------------------------------------------------------
+      * Effectif actif de l'annuaire client.
+       0300-CPT-CLI-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-CLI
+               FROM client
+               WHERE supprime_le = ''
+           END-EXEC.
+
+           MOVE PG-NBR-CLI TO WS-NBR-EDT.
+
+           STRING "Clients actifs : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+       0300-CPT-CLI-FIN.
+
+      *-----------------------------------------------------------------
+      * Effectif actif du catalogue piece, et nombre de pieces en
+      * sous-seuil (seuil effectif : categorie_pie.seuil_cat_pie quand
+      * configure, sinon piece.seuil_pie - meme regle que le curseur
+      * de reapprovisionnement de "genreapp").
+       0400-CPT-PIE-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-PIE
+               FROM piece
+               WHERE supprime_le = ''
+           END-EXEC.
+
+           MOVE PG-NBR-PIE TO WS-NBR-EDT.
+
+           STRING "Pieces actives : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-PIE-SSL
+               FROM piece p
+               LEFT JOIN categorie_pie c
+                      ON p.id_cat_pie = c.id_cat_pie
+                     AND c.seuil_cat_pie <> 0
+               WHERE p.supprime_le = ''
+                 AND p.qt_pie < COALESCE(c.seuil_cat_pie, p.seuil_pie)
+           END-EXEC.
+
+           MOVE PG-NBR-PIE-SSL TO WS-NBR-EDT.
+
+           STRING "  dont en sous-seuil : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+       0400-CPT-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * Activité livraison du jour : nombre de livraisons ouvertes
+      * aujourd'hui par type (entrante/sortante/transfert), puis par
+      * statut, toutes les livraisons du jour confondues.
+       0500-CPT-LIV-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-LIV-ENT
+               FROM livraison
+               WHERE date_deb_liv = :PG-DAT-JOU
+                 AND id_fou IS NOT NULL
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-LIV-SOR
+               FROM livraison
+               WHERE date_deb_liv = :PG-DAT-JOU
+                 AND id_cli IS NOT NULL
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-LIV-TRF
+               FROM livraison
+               WHERE date_deb_liv = :PG-DAT-JOU
+                 AND id_fou IS NULL
+                 AND id_cli IS NULL
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-LIV-ENC
+               FROM livraison
+               WHERE date_deb_liv = :PG-DAT-JOU
+                 AND statut_liv = 0
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NBR-LIV-TER
+               FROM livraison
+               WHERE date_deb_liv = :PG-DAT-JOU
+                 AND statut_liv = 1
+           END-EXEC.
+
+           MOVE " " TO FD-LGN-JOU.
+           WRITE FD-LGN-JOU.
+
+           MOVE "Livraisons ouvertes ce jour :" TO FD-LGN-JOU.
+           WRITE FD-LGN-JOU.
+
+           MOVE PG-NBR-LIV-ENT TO WS-NBR-EDT.
+           STRING "  entrantes  : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           MOVE PG-NBR-LIV-SOR TO WS-NBR-EDT.
+           STRING "  sortantes  : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           MOVE PG-NBR-LIV-TRF TO WS-NBR-EDT.
+           STRING "  transferts : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           MOVE PG-NBR-LIV-ENC TO WS-NBR-EDT.
+           STRING "  dont en cours : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+           MOVE PG-NBR-LIV-TER TO WS-NBR-EDT.
+           STRING "  dont terminees : " DELIMITED BY SIZE
+                  WS-NBR-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-JOU
+           END-STRING.
+           WRITE FD-LGN-JOU.
+
+       0500-CPT-LIV-FIN.

@@ -8,7 +8,8 @@
       *                                                                *
       * MAJ = mise à jour; CLI=client; IDN=identifiant; TEL=telephone; *
       * EMA=email; INF=indicatif; CP=code postal; VI=ville;            *
-      * INI=initialisation; VAR=variable; ADR=adresse.                 *
+      * INI=initialisation; VAR=variable; ADR=adresse; PLF=plafond de *
+      * credit.                                                        *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -28,10 +29,20 @@
        01 PG-CP                 PIC 9(05).
        01 PG-VI                 PIC X(50).
        01 PG-ADR                PIC X(50).
+      * Plafond de credit (le solde/encours n'est pas modifiable ici,
+      * il n'est mis a jour que par "majliv" au fil des livraisons).
+       01 PG-PLF                PIC 9(08)V99.
 
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ            PIC 9(01) VALUE 0.
+       01 WS-ROL-RET            PIC 9(01).
+           88 WS-ROL-RET-OK                VALUE 0.
+           88 WS-ROL-RET-REF               VALUE 1.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-IDN                PIC 9(10).
@@ -42,6 +53,9 @@
        01 LK-CP                 PIC 9(05).
        01 LK-VI                 PIC X(50).
        01 LK-ADR                PIC X(50).
+       01 LK-PLF                PIC 9(08)V99.
+      * Arguments de sortie.
+       COPY majret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-IDN,
                                 LK-NOM,
@@ -50,14 +64,23 @@
                                 LK-TEL,
                                 LK-CP,
                                 LK-VI,
-                                LK-ADR.
+                                LK-ADR,
+                                LK-PLF,
+                                LK-MAJ-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
-           PERFORM 0100-INI-VAR-DEB
-              THRU 0100-INI-VAR-FIN.
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-INI-VAR-DEB
+                  THRU 0100-INI-VAR-FIN
+
+               PERFORM 0200-SQL-DEB
+                  THRU 0200-SQL-FIN
+           END-IF.
 
-           PERFORM 0200-SQL-DEB
-              THRU 0200-SQL-FIN.
-          
            EXIT PROGRAM.
 
        0100-INI-VAR-DEB.
@@ -72,28 +95,32 @@
            MOVE LK-CP  TO PG-CP.
            MOVE LK-VI  TO PG-VI.
            MOVE LK-ADR TO PG-ADR.
+           MOVE LK-PLF TO PG-PLF.
 
        0100-INI-VAR-FIN.
 
        0200-SQL-DEB.
            EXEC SQL
-               UPDATE client 
+               UPDATE client
                SET nom_cli  = :PG-NOM,
                adresse_cli  = :PG-ADR,
                ville_cli    = :PG-VI,
                cp_cli       = :PG-CP,
-               tel_cli      = :PG-TEL, 
+               tel_cli      = :PG-TEL,
                mail_cli     = :PG-EMA,
-               indic_cli    = :PG-INF
+               indic_cli    = :PG-INF,
+               plafond_cli  = :PG-PLF
                WHERE id_cli = :PG-IDN
            END-EXEC.
 
            IF SQLCODE = 0
       * L'utilisateur est modifié avec succès.
                EXEC SQL COMMIT END-EXEC
+               SET LK-MAJ-RET-OK TO TRUE
            ELSE
       * L'utilisateur n'est pas dans la table ou la table n'existe pas.
                EXEC SQL ROLLBACK END-EXEC
+               SET LK-MAJ-RET-ERR TO TRUE
            END-IF.
            
        0200-SQL-FIN.

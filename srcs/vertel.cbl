@@ -0,0 +1,42 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *  Programme vérifiant qu'un numéro de téléphone est correct,    *
+      *  au delà du simple nombre de chiffres garanti par la clause    *
+      *  PICTURE : un numéro français valide commence par un "0".      *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *  VER=VERIFICATION; TEL=TELEPHONE; RET=RETOUR; ZER=ZERO         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vertel.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 06-12-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TEL-AFF              PIC X(10).
+
+       LINKAGE SECTION.
+       01 LK-TEL                  PIC 9(10).
+       01 LK-VAL-RET               PIC 9(01).
+           88 LK-RET-OK                      VALUE 0.
+           88 LK-RET-PAS-DE-ZER               VALUE 1.
+
+       PROCEDURE DIVISION USING LK-TEL,
+                                LK-VAL-RET.
+           PERFORM 0100-CAL-DEB THRU 0100-CAL-FIN.
+           PERFORM 0200-RES-DEB THRU 0200-RES-FIN.
+           EXIT PROGRAM.
+
+       0100-CAL-DEB.
+           MOVE LK-TEL TO WS-TEL-AFF.
+       0100-CAL-FIN.
+
+       0200-RES-DEB.
+           IF WS-TEL-AFF(1:1) NOT = "0"
+              SET LK-RET-PAS-DE-ZER TO TRUE
+           ELSE
+              SET LK-RET-OK         TO TRUE
+           END-IF.
+       0200-RES-FIN.

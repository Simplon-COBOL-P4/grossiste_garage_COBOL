@@ -0,0 +1,227 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée, comme "edtbjour") qui    *
+      * archive les livraisons terminées depuis longtemps et purge les *
+      * journaux de logs anciens, afin que ces deux tables ne croissent*
+      * pas indéfiniment.                                              *
+      *                                                                *
+      * Livraisons : suppression logique (même convention que          *
+      * "supliv" : la ligne est conservée, sa colonne supprime_le est  *
+      * datée du jour) des livraisons au statut "terminée"             *
+      * (statut_liv = 1) dont la date de fin prévue dépasse le délai   *
+      * de conservation WS-SEU-ARC-LIV ci-dessous.                     *
+      *                                                                *
+      * Logs : la table "logs" n'a pas de colonne de suppression       *
+      * logique, son seul usage étant l'historique d'audit ; les       *
+      * entrées plus anciennes que le délai de conservation            *
+      * WS-SEU-PRG-LOG sont donc d'abord éditées dans un fichier       *
+      * texte (même principe que les éditions "edtbxxx" du projet),    *
+      * puis supprimées physiquement de la table.                      *
+      *                                                                *
+      * Les deux délais de conservation sont des constantes modifiables*
+      * ci-dessous (format accepté par un CAST SQL en INTERVAL, comme  *
+      * "letutl" le fait déjà pour PG-VER-DUREE) : ce sont les seuils   *
+      * à ajuster pour reconfigurer l'archivage, sans toucher au reste *
+      * du programme.                                                  *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ARC=ARCHIVER; DON=DONNEES; LIV=LIVRAISON; LOG=LOGS; SEU=SEUIL; *
+      * PRG=PURGER; DAT=DATE; SUP=SUPPRIMER; EXP=EXPORTER; FIC=FICHIER;*
+      * LGN=LIGNE; NBR=NOMBRE; ETT=ETAT; CSR=CURSEUR; ENC=ENCOURS;     *
+      * FIN=FIN; IDL=IDENTIFIANT LOG; DET=DETAIL; HEU=HEURE; TYP=TYPE; *
+      * IDU=IDENTIFIANT UTILISATEUR.                                   *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arcdonnee.
+       AUTHOR. Benoit.
+       DATE-WRITTEN. 02-09-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-PRG ASSIGN TO "purge_logs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-PRG.
+       01  FD-LGN-PRG                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      * Délais de conservation, modifiables indépendamment l'un de
+      * l'autre : au-delà, une livraison terminée est archivée et un
+      * log est purgé.
+       01 WS-SEU-ARC-LIV          PIC X(20) VALUE '365 days'.
+       01 WS-SEU-PRG-LOG          PIC X(20) VALUE '180 days'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-SEU-ARC-LIV          PIC X(20).
+       01 PG-SEU-PRG-LOG          PIC X(20).
+       01 PG-DAT-SUP              PIC X(10).
+       01 PG-IDL                  PIC 9(10).
+       01 PG-DET                  PIC X(100).
+       01 PG-HEU                  PIC X(08).
+       01 PG-JOU                  PIC X(10).
+       01 PG-TYP                  PIC X(12).
+       01 PG-IDU                  PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Date système du jour, utilisée pour dater l'archivage logique
+      * des livraisons (même principe que "supliv").
+       01 WS-DAT-SYS              PIC X(21).
+
+       01 WS-IDL-EDT              PIC Z(10).
+
+       01 WS-NBR-LOG-PRG          PIC 9(05) VALUE 0.
+
+       01 WS-ETT-CSR              PIC 9(01).
+           88 WS-ETT-CSR-ENC                VALUE 1.
+           88 WS-ETT-CSR-FIN                VALUE 2.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INI-VAR-DEB
+              THRU 0100-INI-VAR-FIN.
+
+           PERFORM 0200-ARC-LIV-DEB
+              THRU 0200-ARC-LIV-FIN.
+
+           PERFORM 0300-PRG-LOG-DEB
+              THRU 0300-PRG-LOG-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-INI-VAR-DEB.
+
+           MOVE WS-SEU-ARC-LIV TO PG-SEU-ARC-LIV.
+           MOVE WS-SEU-PRG-LOG TO PG-SEU-PRG-LOG.
+
+      * Date du jour, au format AAAA-MM-JJ, pour dater l'archivage
+      * logique des livraisons (meme extraction que "supliv").
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+               INTO PG-DAT-SUP
+           END-STRING.
+
+       0100-INI-VAR-FIN.
+
+      *-----------------------------------------------------------------
+      * Archivage logique (supprime_le) des livraisons terminées dont
+      * la date de fin prévue dépasse le délai de conservation.
+       0200-ARC-LIV-DEB.
+
+           EXEC SQL
+               UPDATE livraison
+               SET supprime_le = :PG-DAT-SUP
+               WHERE statut_liv = 1
+                 AND supprime_le = ''
+                 AND date_fin_liv
+                     < CURRENT_DATE - CAST(:PG-SEU-ARC-LIV AS INTERVAL)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+       0200-ARC-LIV-FIN.
+
+      *-----------------------------------------------------------------
+      * Édition des logs plus anciens que le délai de conservation
+      * dans un fichier texte, puis suppression physique de la table
+      * (pas de colonne supprime_le sur "logs", dont le seul usage est
+      * l'historique d'audit).
+       0300-PRG-LOG-DEB.
+
+           OPEN OUTPUT FIC-PRG.
+
+           MOVE "LOGS PURGES" TO FD-LGN-PRG.
+           WRITE FD-LGN-PRG.
+
+           SET WS-ETT-CSR-ENC TO TRUE.
+
+           EXEC SQL
+               DECLARE curseur_prg CURSOR FOR
+                   SELECT id_logs, detail_log, heure_log, date_log,
+                          type_log, id_uti
+                   FROM logs
+                   WHERE date_log
+                       < CURRENT_DATE
+                         - CAST(:PG-SEU-PRG-LOG AS INTERVAL)
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_prg END-EXEC.
+
+           PERFORM UNTIL WS-ETT-CSR-FIN
+               EXEC SQL
+                   FETCH curseur_prg
+                   INTO :PG-IDL, :PG-DET, :PG-HEU, :PG-JOU,
+                        :PG-TYP, :PG-IDU
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   SET WS-ETT-CSR-FIN TO TRUE
+               ELSE
+                   PERFORM 0400-EXP-LGN-DEB
+                      THRU 0400-EXP-LGN-FIN
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_prg END-EXEC.
+
+           CLOSE FIC-PRG.
+
+      * Les logs exportés ci-dessus sont maintenant supprimés de la
+      * table, selon le même seuil de conservation.
+           EXEC SQL
+               DELETE FROM logs
+               WHERE date_log
+                   < CURRENT_DATE - CAST(:PG-SEU-PRG-LOG AS INTERVAL)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+       0300-PRG-LOG-FIN.
+
+      *-----------------------------------------------------------------
+      * Écrit une ligne du fichier d'export pour le log en cours, et
+      * incrémente le compteur de logs purgés.
+       0400-EXP-LGN-DEB.
+
+           MOVE PG-IDL TO WS-IDL-EDT.
+
+           STRING FUNCTION TRIM(WS-IDL-EDT) DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  PG-JOU DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PG-HEU DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  PG-TYP DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  PG-DET DELIMITED BY SIZE
+                  INTO FD-LGN-PRG
+           END-STRING.
+
+           WRITE FD-LGN-PRG.
+
+           ADD 1 TO WS-NBR-LOG-PRG.
+
+       0400-EXP-LGN-FIN.

@@ -0,0 +1,135 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *  Enregistre (ou met à jour) le point de reprise d'un parcours  *
+      *  paginé (fournisseur/client/livraison) pour l'utilisateur      *
+      *  connecté, afin qu'une reconnexion après une session coupée    *
+      *  puisse reprendre à la dernière page terminée plutôt que de    *
+      *  repartir de la page 1. A appeler périodiquement (typiquement  *
+      *  après chaque page affichée) par les écrans "ecrpg*".          *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *  AJU=AJOUT; CKP=CHECKPOINT; TYP=TYPE; LST=LISTE; OFS=OFFSET;   *
+      *  FIL=FILTRE; IDF=IDENTIFIANT; DAT=DATE; DEB=DEBUT; FIN=FIN.     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajuckp.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 14-03-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-UTI               PIC 9(10).
+       01 PG-TYP-LST                PIC X(03).
+       01 PG-OFS                   PIC 9(10).
+       01 PG-FIL                   PIC 9(01).
+       01 PG-IDF-FIL                PIC 9(10).
+       01 PG-DAT-DEB-FIL            PIC X(10).
+       01 PG-DAT-FIN-FIL            PIC X(10).
+       01 PG-NB-EXI                 PIC 9(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-UTI               PIC 9(10).
+       01 LK-TYP-LST                PIC X(03).
+       01 LK-OFS                   PIC 9(10).
+       01 LK-FIL                   PIC 9(01).
+       01 LK-IDF-FIL                PIC 9(10).
+       01 LK-DAT-DEB-FIL            PIC X(10).
+       01 LK-DAT-FIN-FIL            PIC X(10).
+      * Arguments de sortie.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-UTI,
+                                LK-TYP-LST,
+                                LK-OFS,
+                                LK-FIL,
+                                LK-IDF-FIL,
+                                LK-DAT-DEB-FIL,
+                                LK-DAT-FIN-FIL,
+                                LK-AJU-RET.
+
+           PERFORM 0100-DEP-VAR-DEB
+              THRU 0100-DEP-VAR-FIN.
+
+           PERFORM 0200-VER-EXI-DEB
+              THRU 0200-VER-EXI-FIN.
+
+           IF PG-NB-EXI EQUAL 0
+               PERFORM 0300-INS-CKP-DEB
+                  THRU 0300-INS-CKP-FIN
+           ELSE
+               PERFORM 0400-MAJ-CKP-DEB
+                  THRU 0400-MAJ-CKP-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+
+      ****************************PARAGRAPHES***************************
+       0100-DEP-VAR-DEB.
+           MOVE LK-IDF-UTI       TO PG-IDF-UTI.
+           MOVE LK-TYP-LST       TO PG-TYP-LST.
+           MOVE LK-OFS           TO PG-OFS.
+           MOVE LK-FIL           TO PG-FIL.
+           MOVE LK-IDF-FIL       TO PG-IDF-FIL.
+           MOVE LK-DAT-DEB-FIL   TO PG-DAT-DEB-FIL.
+           MOVE LK-DAT-FIN-FIL   TO PG-DAT-FIN-FIL.
+       0100-DEP-VAR-FIN.
+
+      * Un point de reprise existe déjà pour cet utilisateur et ce
+      * type de liste s'il y en a un avec insert/update, sinon insert.
+       0200-VER-EXI-DEB.
+           MOVE 0 TO PG-NB-EXI.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PG-NB-EXI
+               FROM point_reprise
+               WHERE id_uti = :PG-IDF-UTI
+                 AND typ_lst = :PG-TYP-LST
+           END-EXEC.
+       0200-VER-EXI-FIN.
+
+       0300-INS-CKP-DEB.
+           EXEC SQL
+               INSERT INTO point_reprise (id_uti, typ_lst, ofs_ckp,
+                   fil_ckp, idf_fil_ckp, dat_deb_fil_ckp,
+                   dat_fin_fil_ckp)
+               VALUES (:PG-IDF-UTI, :PG-TYP-LST, :PG-OFS, :PG-FIL,
+                   :PG-IDF-FIL, :PG-DAT-DEB-FIL, :PG-DAT-FIN-FIL)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-AJU-RET-OK TO TRUE
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-AJU-RET-ERR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0300-INS-CKP-FIN.
+
+       0400-MAJ-CKP-DEB.
+           EXEC SQL
+               UPDATE point_reprise
+               SET ofs_ckp = :PG-OFS,
+                   fil_ckp = :PG-FIL,
+                   idf_fil_ckp = :PG-IDF-FIL,
+                   dat_deb_fil_ckp = :PG-DAT-DEB-FIL,
+                   dat_fin_fil_ckp = :PG-DAT-FIN-FIL
+               WHERE id_uti = :PG-IDF-UTI
+                 AND typ_lst = :PG-TYP-LST
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-AJU-RET-OK TO TRUE
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-AJU-RET-ERR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0400-MAJ-CKP-FIN.

@@ -25,10 +25,25 @@
        01 WS-OPT-IVL            PIC X(76) VALUE
            "Cette option n'existe pas".
 
+      * Deconnexion automatique apres inactivite : si l'utilisateur ne
+      * saisit aucun choix avant l'expiration de WS-IDL-TMO (en
+      * dixiemes de seconde, cf. clause TIME-OUT de l'ACCEPT), la
+      * session est close comme s'il avait choisi l'option 0.
+       77 WS-IDL-TMO            PIC 9(06) VALUE 3000.
+
+       01 WS-ETT-IDL            PIC 9(01).
+           88 WS-ETT-IDL-NON               VALUE 1.
+           88 WS-ETT-IDL-OUI               VALUE 2.
+
+       01 WS-DTL-LG-IDL         PIC X(100).
+       01 WS-TYP-LG-IDL         PIC X(12) VALUE 'DECO_IDL'.
+
        COPY ctxerr.
 
        COPY utiglb.
 
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+
        SCREEN SECTION.
       * l'écran de l’administrateur avec le menu
        COPY ecrprn.
@@ -41,6 +56,7 @@
            05 LINE 14 COLUMN 30 VALUE "3 - Gestion des fournisseurs".
            05 LINE 15 COLUMN 30 VALUE "4 - Gestion des livraisons".
            05 LINE 16 COLUMN 30 VALUE "5 - Generer un document".
+           05 LINE 19 COLUMN 30 VALUE "8 - Changer mon mot de passe".
            05 LINE 20 COLUMN 30 VALUE "0 - Deconnexion".
            05 LINE 22 COLUMN 30 VALUE "Entrez votre choix : ".
 
@@ -52,6 +68,11 @@
            05 LINE 17 COLUMN 30 VALUE "6 - Journal de logs".
            05 LINE 18 COLUMN 30 VALUE "7 - Creer un compte utilisateur".
 
+      * Role "consultation" : acces au journal de logs (lecture) mais
+      * pas a la creation de compte utilisateur.
+       01 S-MNU-PRN-CNS.
+           05 LINE 17 COLUMN 30 VALUE "6 - Journal de logs".
+
        01 S-MSG-ERR.
            05 LINE 23 COLUMN 03 FROM WS-MSG-ERR.
 
@@ -76,14 +97,31 @@
                IF G-UTI-RLE EQUAL "ADMIN"
                    DISPLAY S-MNU-PRN-ADM
                END-IF
-               
+
+               IF G-UTI-RLE EQUAL "CONSULTATION"
+                   DISPLAY S-MNU-PRN-CNS
+               END-IF
+
                PERFORM 0400-AFF-ERR-CND-DEB
                   THRU 0400-AFF-ERR-CND-FIN
 
-               ACCEPT S-MNU-PRN-COM
+               SET WS-ETT-IDL-NON TO TRUE
+               MOVE SPACES TO WS-CHX
 
-               PERFORM 0200-EVA-CHX-DEB
-                  THRU 0200-EVA-CHX-FIN
+               ACCEPT S-MNU-PRN-COM
+                   WITH TIME-OUT WS-IDL-TMO
+                   ON EXCEPTION
+                       SET WS-ETT-IDL-OUI TO TRUE
+               END-ACCEPT
+
+               IF WS-ETT-IDL-OUI
+                   PERFORM 0700-DECO-IDL-DEB
+                      THRU 0700-DECO-IDL-FIN
+                   SET WS-ETT-BCL-FIN TO TRUE
+               ELSE
+                   PERFORM 0200-EVA-CHX-DEB
+                      THRU 0200-EVA-CHX-FIN
+               END-IF
 
            END-PERFORM.
        0100-CHX-FCT-FIN.
@@ -104,30 +142,41 @@
                WHEN 4 
       * Appel du sous-programme de gestion des livraisons.
 
-               WHEN 5 
+               WHEN 5
       * Appel du sous-programme de génération de document.
-
-               WHEN 0 
+                   CALL "ecrgendoc"
+                   END-CALL
+               WHEN 8
+      * Appel du sous-programme de changement de mot de passe,
+      * disponible pour tous les roles (auto-service).
+                   CALL "ecrmajmdp"
+                   END-CALL
+               WHEN 0
                    SET WS-ETT-BCL-FIN TO TRUE
                WHEN OTHER
                    IF G-UTI-RLE EQUAL "ADMIN"
                        PERFORM 0300-EVA-CHX-ADM-DEB
                           THRU 0300-EVA-CHX-ADM-FIN
                    ELSE
-                       PERFORM 0500-ERR-OPT-IVL-DEB
-                          THRU 0500-ERR-OPT-IVL-FIN
+                       IF G-UTI-RLE EQUAL "CONSULTATION"
+                           PERFORM 0600-EVA-CHX-CNS-DEB
+                              THRU 0600-EVA-CHX-CNS-FIN
+                       ELSE
+                           PERFORM 0500-ERR-OPT-IVL-DEB
+                              THRU 0500-ERR-OPT-IVL-FIN
+                       END-IF
                    END-IF
            END-EVALUATE.
        0200-EVA-CHX-FIN.
 
        0300-EVA-CHX-ADM-DEB.
            EVALUATE WS-CHX
-               WHEN 6 
+               WHEN 6
       * Appel du sous-programme d'affichage du journal de logs.
                    CALL 'ecrpglog'
                    END-CALL
 
-               WHEN 7 
+               WHEN 7
       * Appel du sous-programme ecrajuti.
                    CALL 'ecrajuti'
                    END-CALL
@@ -138,6 +187,20 @@
            END-EVALUATE.
        0300-EVA-CHX-ADM-FIN.
 
+      * Le role "consultation" n'a droit qu'a la consultation du
+      * journal de logs (pas a la creation de compte utilisateur,
+      * contrairement a l'admin).
+       0600-EVA-CHX-CNS-DEB.
+           EVALUATE WS-CHX
+               WHEN 6
+                   CALL 'ecrpglog'
+                   END-CALL
+               WHEN OTHER
+                   PERFORM 0500-ERR-OPT-IVL-DEB
+                      THRU 0500-ERR-OPT-IVL-FIN
+           END-EVALUATE.
+       0600-EVA-CHX-CNS-FIN.
+
        0400-AFF-ERR-CND-DEB.
            IF WS-CTX-AFF-ERR THEN
                DISPLAY S-MSG-ERR
@@ -149,3 +212,23 @@
            SET WS-CTX-AFF-ERR TO TRUE.
            MOVE WS-OPT-IVL TO WS-MSG-ERR.
        0500-ERR-OPT-IVL-FIN.
+
+      * Journalise la deconnexion automatique pour inactivite, avant de
+      * rendre la main comme le fait l'option 0 (deconnexion manuelle).
+       0700-DECO-IDL-DEB.
+           MOVE SPACE TO WS-DTL-LG-IDL.
+           STRING
+               FUNCTION TRIM(G-UTI-NOM)
+               " deconnecte pour inactivite."
+               DELIMITED BY SIZE
+               INTO WS-DTL-LG-IDL
+           END-STRING.
+
+           CALL "ajulog"
+               USING
+               WS-DTL-LG-IDL
+               WS-TYP-LG-IDL
+               G-UTI-ID
+               WS-AJU-RET
+           END-CALL.
+       0700-DECO-IDL-FIN.

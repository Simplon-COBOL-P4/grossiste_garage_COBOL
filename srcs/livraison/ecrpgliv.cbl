@@ -30,6 +30,9 @@
            88 WS-FLR-FOU                               VALUE 1.
            88 WS-FLR-CLI                               VALUE 2.
            88 WS-FLR-PIE                               VALUE 3.
+           88 WS-FLR-DAT                               VALUE 4.
+       77 WS-DAT-DEB-FIL                   PIC X(10).
+       77 WS-DAT-FIN-FIL                   PIC X(10).
       * Arguments de sortie.
        01 WS-TAB.
            05 WS-LIV OCCURS 25 TIMES.
@@ -144,6 +147,18 @@
 
        COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
 
+      * Point de reprise : permet de proposer de reprendre le parcours
+      * à la dernière page consultée si la session a été interrompue.
+       77 WS-TYP-LST                      PIC X(03) VALUE "LIV".
+       77 WS-CKP-OFS                      PIC 9(10).
+       77 WS-CHX-RSM                      PIC 9(01).
+           88 WS-CHX-RSM-OUI                          VALUE 1.
+           88 WS-CHX-RSM-NON                          VALUE 2.
+
+       COPY utiglb.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS-CKPA==.
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-CKPL==.
+
        SCREEN SECTION.
        COPY ecrprn.
 
@@ -171,10 +186,11 @@
 
        01  S-ECR-SSI-01.
            05 LINE 04 COL 03 VALUE 'Connecte en tant que : Admin'.
-           05 LINE 05 COL 03 VALUE 'Pas de filtre (0), fournisseur (1), 
-      -                            'client (2), piece (3)'.
+           05 LINE 05 COL 03 VALUE 'Pas de filtre (0), fournisseur (1),
+      -                            'client (2), piece (3), date (4)'.
            05 LINE 06 COL 03 VALUE 'Type de filtre : [ ]     ID : [_____
-      -                            '_____]'.
+      -                            '_____] Du [__________] Au [________
+      -                            '__]'.
            05 LINE 07 COL 02 PIC X(78) FROM WS-TRT.
            05 LINE 10 COL 02 PIC X(78) FROM WS-LIN-TRT.
            05 LINE 11 COL 02 FROM WS-LIN-VID.
@@ -195,6 +211,8 @@
        01  S-ECR-SSI-02.
            05 LINE 06 COL 21 PIC 9(01) TO WS-FLR AUTO.
            05 LINE 06 COL 34 PIC Z(10) TO WS-ID-FOU-CLI-PIE AUTO.
+           05 LINE 06 COL 50 PIC X(10) TO WS-DAT-DEB-FIL AUTO.
+           05 LINE 06 COL 66 PIC X(10) TO WS-DAT-FIN-FIL AUTO.
            05 LINE 23 COL 21 PIC Z(10) TO WS-PGE AUTO.
            05 LINE 23 COL 78 PIC X(01) TO WS-RET-MNU AUTO.
 
@@ -210,9 +228,12 @@
            DISPLAY S-FND-ECR.
            PERFORM 0400-SEL-FLR-DEB
               THRU 0400-SEL-FLR-FIN.
-           DISPLAY S-ECR-SSI-01 
-       
-           PERFORM UNTIL WS-RET-MNU <> ' '  
+           DISPLAY S-ECR-SSI-01
+
+           PERFORM 0150-RSM-CKP-DEB
+              THRU 0150-RSM-CKP-FIN.
+
+           PERFORM UNTIL WS-RET-MNU <> ' '
       * Saisir le numéro de la page à afficher ou retour au menu
                ACCEPT S-ECR-SSI-02
                IF WS-RET-MNU = ' ' AND WS-PGE <> 0 THEN
@@ -231,7 +252,9 @@
                        MOVE 11 TO WS-LIN-PRM
                        PERFORM 0300-AFC-FOU-DEB
                           THRU 0300-AFC-FOU-FIN
-                   ELSE 
+                       PERFORM 0160-SAV-CKP-DEB
+                          THRU 0160-SAV-CKP-FIN
+                   ELSE
                        DISPLAY 'Erreur lors de la recuperation de la lis
       -            'te des livraisons. Retour au menu' AT LINE 23 COL 2
                        ACCEPT WS-ERR LINE 23 COL 78
@@ -250,6 +273,8 @@
                WS-NBR
                WS-ID-FOU-CLI-PIE
                WS-FLR
+               WS-DAT-DEB-FIL
+               WS-DAT-FIN-FIL
       * Fin des arguments d'entrée
       * Début des arguments de sortie
                WS-TAB
@@ -323,11 +348,70 @@
                         MOVE WS-LIN-VID-ETA-1 TO WS-LIN-VID
                         MOVE WS-LIN-TRT-1 TO WS-LIN-TRT
                         DISPLAY S-ECR-TET-01
+                   WHEN WS-FLR-DAT
+                        MOVE WS-LIN-VID-ETA-1 TO WS-LIN-VID
+                        MOVE WS-LIN-TRT-1 TO WS-LIN-TRT
+                        DISPLAY S-ECR-TET-01
                    WHEN OTHER
                         MOVE WS-LIN-VID-ETA-1 TO WS-LIN-VID
                         MOVE WS-LIN-TRT-1 TO WS-LIN-TRT
                         DISPLAY S-ECR-TET-01
            END-EVALUATE.
-       0400-SEL-FLR-FIN.    
+       0400-SEL-FLR-FIN.
 
-       
\ No newline at end of file
+      * Propose de reprendre à la dernière page consultée si un point
+      * de reprise existe déjà pour l'utilisateur et restaure alors le
+      * filtre utilisé lors de ce parcours precedent.
+       0150-RSM-CKP-DEB.
+           CALL "lirckp"
+               USING
+               G-UTI-ID
+               WS-TYP-LST
+               WS-CKP-OFS
+               WS-FLR
+               WS-ID-FOU-CLI-PIE
+               WS-DAT-DEB-FIL
+               WS-DAT-FIN-FIL
+               WS-CKPL-LIR-RET
+           END-CALL.
+
+           IF WS-CKPL-LIR-RET-OK
+               DISPLAY "Reprendre a la derniere page consultee ?"
+               AT LINE 23 COL 03
+               DISPLAY "1 - Oui    2 - Non" AT LINE 23 COL 46
+               ACCEPT WS-CHX-RSM AT LINE 23 COL 66
+
+               DISPLAY WS-TRT AT LINE 23 COL 02
+
+               IF WS-CHX-RSM-OUI
+                   DIVIDE WS-CKP-OFS BY WS-NBR GIVING WS-PGE
+                   DISPLAY S-FND-ECR
+                   PERFORM 0400-SEL-FLR-DEB
+                      THRU 0400-SEL-FLR-FIN
+                   DISPLAY S-ECR-SSI-01
+               ELSE
+                   MOVE 0 TO WS-FLR
+                   MOVE 0 TO WS-ID-FOU-CLI-PIE
+                   MOVE SPACE TO WS-DAT-DEB-FIL
+                   MOVE SPACE TO WS-DAT-FIN-FIL
+               END-IF
+           END-IF.
+       0150-RSM-CKP-FIN.
+
+      * Sauvegarde le point de reprise (page atteinte et filtre en
+      * cours) pour permettre une reprise ultérieure.
+       0160-SAV-CKP-DEB.
+           MULTIPLY WS-PGE BY WS-NBR GIVING WS-CKP-OFS.
+
+           CALL "ajuckp"
+               USING
+               G-UTI-ID
+               WS-TYP-LST
+               WS-CKP-OFS
+               WS-FLR
+               WS-ID-FOU-CLI-PIE
+               WS-DAT-DEB-FIL
+               WS-DAT-FIN-FIL
+               WS-CKPA-AJU-RET
+           END-CALL.
+       0160-SAV-CKP-FIN.

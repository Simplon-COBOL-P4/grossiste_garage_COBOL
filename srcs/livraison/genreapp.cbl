@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch qui parcourt la table piece à la recherche de  *
+      * toutes les pièces en sous-seuil (qt_pie < seuil_pie), les      *
+      * regroupe par id_fou, et génère automatiquement, pour chaque    *
+      * fournisseur concerné, une livraison entrante (via "ajuliv")    *
+      * avec une ligne livraison_piece par pièce (via "ajulivpi"),     *
+      * pré-remplie avec une quantité de réapprovisionnement.          *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * GEN=GENERATION; REA=REAPPROVISIONNEMENT; APP=APPROVISIONNER;  *
+      * PIE=PIECE; FOU=FOURNISSEUR; LIV=LIVRAISON; SEU=SEUIL;          *
+      * QTE=QUANTITE; CMD=COMMANDE; CUR=CURSEUR; DEB=DEBUT; FIN=FIN;   *
+      * RET=RETOUR; NBR=NOMBRE; CRE=CREE.                              *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. genreapp.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 11-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-IDF-PIE             PIC 9(10).
+       01 PG-QTE-PIE             PIC 9(10).
+       01 PG-SEU-PIE             PIC 9(10).
+       01 PG-QTE-CMD             PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Curseur sur toutes les pieces en sous-seuil, triees par
+      * fournisseur pour pouvoir regrouper les lignes d'une meme
+      * livraison entrante par fournisseur. Le seuil effectif est celui
+      * de la categorie de la piece (categorie_pie.seuil_cat_pie) quand
+      * la piece en a une et que ce seuil est configure (non nul) ;
+      * sinon on retombe sur le seuil propre a la piece (piece.seuil_pie).
+       EXEC SQL
+           DECLARE CUR-REAPP CURSOR FOR
+               SELECT p.id_fou, p.id_pie, p.qt_pie,
+                      COALESCE(c.seuil_cat_pie, p.seuil_pie)
+               FROM piece p
+                   LEFT JOIN categorie_pie c
+                       ON c.id_cat_pie = p.id_cat_pie
+                      AND c.seuil_cat_pie <> 0
+               WHERE p.qt_pie < COALESCE(c.seuil_cat_pie, p.seuil_pie)
+               ORDER BY p.id_fou
+               FOR READ ONLY
+       END-EXEC.
+
+       01 WS-DAT-JOU             PIC X(10).
+       01 WS-FOU-CRS             PIC 9(10) VALUE 0.
+       01 WS-IDF-LIV             PIC 9(10).
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                VALUE 0.
+           88 WS-ETT-LCT-FIN                VALUE 1.
+
+       01 WS-NBR-LIV-CRE         PIC 9(05) VALUE 0.
+       01 WS-NBR-PIE-CMD         PIC 9(05) VALUE 0.
+
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS-LIG==.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INI-DEB
+              THRU 0100-INI-FIN.
+
+           EXEC SQL OPEN CUR-REAPP END-EXEC.
+
+           PERFORM 0200-LCT-DEB
+              THRU 0200-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               IF PG-IDF-FOU NOT = WS-FOU-CRS
+                   IF WS-FOU-CRS NOT = 0
+                       PERFORM 0500-CLO-LIV-DEB
+                          THRU 0500-CLO-LIV-FIN
+                   END-IF
+                   PERFORM 0400-OPN-LIV-DEB
+                      THRU 0400-OPN-LIV-FIN
+               END-IF
+
+               IF WS-AJU-RET-OK
+                   PERFORM 0600-CMD-QTE-DEB
+                      THRU 0600-CMD-QTE-FIN
+
+                   CALL "ajulivpi"
+                       USING
+                       WS-IDF-LIV
+                       PG-IDF-PIE
+                       PG-QTE-CMD
+                       WS-LIG-AJU-RET
+                   END-CALL
+
+                   IF WS-LIG-AJU-RET-OK
+                       ADD 1 TO WS-NBR-PIE-CMD
+                   END-IF
+               END-IF
+
+               PERFORM 0200-LCT-DEB
+                  THRU 0200-LCT-FIN
+           END-PERFORM.
+
+           IF WS-FOU-CRS NOT = 0
+               PERFORM 0500-CLO-LIV-DEB
+                  THRU 0500-CLO-LIV-FIN
+           END-IF.
+
+           EXEC SQL CLOSE CUR-REAPP END-EXEC.
+
+           DISPLAY "genreapp : " WS-NBR-LIV-CRE
+               " livraison(s) entrante(s) creee(s), "
+               WS-NBR-PIE-CMD " ligne(s) commandee(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-INI-DEB.
+           ACCEPT WS-DAT-JOU FROM DATE YYYYMMDD.
+       0100-INI-FIN.
+
+      *-----------------------------------------------------------------
+       0200-LCT-DEB.
+
+           EXEC SQL
+               FETCH CUR-REAPP
+               INTO :PG-IDF-FOU, :PG-IDF-PIE, :PG-QTE-PIE, :PG-SEU-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ETT-LCT-ENC TO TRUE
+           ELSE
+               SET WS-ETT-LCT-FIN TO TRUE
+           END-IF.
+
+       0200-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Ouvre une nouvelle livraison entrante pour le fournisseur qui
+      * vient d'apparaitre dans le curseur.
+       0400-OPN-LIV-DEB.
+
+           MOVE PG-IDF-FOU TO WS-FOU-CRS.
+
+           CALL "ajuliv"
+               USING
+               WS-DAT-JOU
+               WS-DAT-JOU
+               0
+               0
+               PG-IDF-FOU
+               0
+               0
+               WS-IDF-LIV
+               WS-AJU-RET
+           END-CALL.
+
+           IF WS-AJU-RET-OK
+               ADD 1 TO WS-NBR-LIV-CRE
+           END-IF.
+
+       0400-OPN-LIV-FIN.
+
+      *-----------------------------------------------------------------
+      * Rien de plus a faire a la fermeture d'une livraison : la
+      * livraison et ses lignes sont deja validees au fil de l'eau par
+      * "ajuliv"/"ajulivpi" (chacun commitant son propre insert, comme
+      * partout ailleurs dans le reste du programme).
+       0500-CLO-LIV-DEB.
+           CONTINUE.
+       0500-CLO-LIV-FIN.
+
+      *-----------------------------------------------------------------
+      * Calcule la quantite a commander pour ramener le stock au
+      * double du seuil de reapprovisionnement.
+       0600-CMD-QTE-DEB.
+
+           COMPUTE PG-QTE-CMD = (PG-SEU-PIE * 2) - PG-QTE-PIE.
+
+           IF PG-QTE-CMD = 0
+               MOVE PG-SEU-PIE TO PG-QTE-CMD
+           END-IF.
+
+       0600-CMD-QTE-FIN.

@@ -0,0 +1,201 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * lirretliv recherche les livraisons encore "en cours" dont la  *
+      * date de fin prevue est deja passee (livraisons en retard),    *
+      * fournisseur ou client confondus, pour le rapport du matin.    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; RET=RETARD; LIV=LIVRAISON; PGE=PAGE; NBR=NOMBRE;     *
+      * ELM=ELEMENT; IDF=IDENTIFIANT; FOU=FOURNISSEUR; CLI=CLIENT;     *
+      * DAT=DATE; SYS=SYSTEME; STA=STATUT; TYP=TYPE; TAB=TABLEAU;      *
+      * LIN=LIGNE; OFS=OFFSET; AFC=AFFECTATION.                        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirretliv.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 12-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-NBR-ELM           PIC 9(02). *> Min 1 - Max 25.
+       01 PG-OFS               PIC 9(03).
+       01 PG-DAT-SYS           PIC X(10).
+
+       01 PG-IDF-LIV           PIC 9(10).
+       01 PG-DAT-FIN-LIV       PIC X(10).
+       01 PG-TYP-LIV           PIC 9(01).
+           88 PG-TYP-ENT                   VALUE 0.
+           88 PG-TYP-SOR                   VALUE 1.
+       01 PG-IDF-FOU-CLI       PIC 9(10).
+       01 PG-NOM-FOU-CLI       PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Date système du jour, servant de référence pour détecter les
+      * livraisons dont la date de fin prévue est dépassée.
+       01 WS-DAT-SYS           PIC X(21).
+
+      * Le nombre de lignes ajoutées dans le tableau.
+       01 WS-NBR-LIN-TAB       PIC 9(02) VALUE 0.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       77 LK-PGE                         PIC 9(10).
+       77 LK-NBR-ELM                     PIC 9(02).
+      * Arguments de sortie.
+       01 LK-TAB.
+           05 LK-LIV OCCURS 25 TIMES.
+               10 LK-IDF-LIV           PIC 9(10).
+               10 LK-DAT-FIN-LIV       PIC X(10).
+
+               10 LK-TYP-LIV           PIC 9(01).
+                   88 LK-TYP-ENT                   VALUE 0.
+                   88 LK-TYP-SOR                   VALUE 1.
+
+               10 LK-IDF-FOU-CLI       PIC 9(10).
+               10 LK-NOM-FOU-CLI       PIC X(50).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PGE,
+                                LK-NBR-ELM,
+                                LK-TAB,
+                                LK-LIR-RET.
+
+           PERFORM 0100-INI-VAR-DEB
+              THRU 0100-INI-VAR-FIN.
+
+           PERFORM 0200-CSR-RET-DEB
+              THRU 0200-CSR-RET-FIN.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-INI-VAR-DEB.
+
+      * Récupération de l'offset.
+           MULTIPLY LK-PGE BY LK-NBR-ELM GIVING PG-OFS.
+           MOVE LK-NBR-ELM TO PG-NBR-ELM.
+
+      * Date système du jour, au format AAAA-MM-JJ, pour la comparer
+      * à la date de fin prévue des livraisons.
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+                  INTO PG-DAT-SYS
+           END-STRING.
+
+       0100-INI-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-CSR-RET-DEB.
+
+      * Déclaration du curseur : livraisons encore "en cours"
+      * (statut_liv = 0) dont la date de fin prévue est déjà passée,
+      * fournisseur (entrante) ou client (sortante) confondus.
+           EXEC SQL
+               DECLARE curseur_ret CURSOR FOR
+               SELECT livraison.id_liv,
+                      livraison.date_fin_liv,
+                      CASE
+                          WHEN client.id_cli IS NOT NULL THEN 1
+                          ELSE 0
+                      END AS type_liv,
+                      COALESCE(fournisseur.id_fou, client.id_cli)
+                      AS id_fou_cli,
+                      COALESCE(fournisseur.nom_fou, client.nom_cli)
+                      AS nom_fou_cli
+
+               FROM livraison
+
+               LEFT JOIN fournisseur
+                 ON livraison.id_fou = fournisseur.id_fou
+
+               LEFT JOIN client
+                 ON livraison.id_cli = client.id_cli
+
+               WHERE livraison.statut_liv = 0
+                 AND livraison.date_fin_liv < :PG-DAT-SYS
+                 AND livraison.supprime_le = ''
+
+               ORDER BY livraison.date_fin_liv ASC
+
+               LIMIT :PG-NBR-ELM
+               OFFSET :PG-OFS
+               FOR READ ONLY
+           END-EXEC.
+
+      * Ouverture du curseur.
+           EXEC SQL
+               OPEN curseur_ret
+           END-EXEC.
+
+      * En cas d'erreur lors de l'ouverture du curseur, le programme
+      * est arrêté et le code d'erreur est renvoyé.
+           IF SQLCODE NOT EQUAL 0
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+      * Initialisation du nombre de lignes du tableau.
+           MOVE 0 TO WS-NBR-LIN-TAB.
+
+      * Lecture du curseur tant que le SQLCODE n'est pas égal à 100.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH curseur_ret INTO
+                   :PG-IDF-LIV,
+                   :PG-DAT-FIN-LIV,
+                   :PG-TYP-LIV,
+                   :PG-IDF-FOU-CLI,
+                   :PG-NOM-FOU-CLI
+               END-EXEC
+
+               IF SQLCODE EQUAL 0
+                   ADD 1 TO WS-NBR-LIN-TAB
+
+                   MOVE PG-IDF-LIV
+                   TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
+
+                   MOVE PG-DAT-FIN-LIV
+                   TO   LK-DAT-FIN-LIV(WS-NBR-LIN-TAB)
+
+                   MOVE PG-TYP-LIV
+                   TO   LK-TYP-LIV(WS-NBR-LIN-TAB)
+
+                   MOVE PG-IDF-FOU-CLI
+                   TO   LK-IDF-FOU-CLI(WS-NBR-LIN-TAB)
+
+                   MOVE PG-NOM-FOU-CLI
+                   TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
+               END-IF
+           END-PERFORM.
+
+      * Fermeture du curseur.
+           EXEC SQL
+               CLOSE curseur_ret
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN WS-NBR-LIN-TAB EQUAL 0
+                   SET LK-LIR-RET-VID TO TRUE
+               WHEN OTHER
+                   SET LK-LIR-RET-OK TO TRUE
+           END-EVALUATE.
+
+       0200-CSR-RET-FIN.

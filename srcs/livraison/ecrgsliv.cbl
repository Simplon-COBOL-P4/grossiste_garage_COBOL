@@ -50,6 +50,7 @@
            05 LINE 09 COL 30 VALUE 'Gestion des livraisons'.
            05 LINE 11 COL 30 VALUE '1 - Ajouter une livraison'.
            05 LINE 12 COL 30 VALUE '2 - Afficher une livraison'.
+           05 LINE 16 COL 30 VALUE '5 - Livraisons en retard'.
            05 LINE 19 COL 30 VALUE '0 - Retour au menu'.
            05 LINE 22 COL 30 VALUE 'Entrez votre choix : [ ]'.
 
@@ -93,11 +94,19 @@
                    WHEN 0
                        SET WS-ETT-BCL-FIN TO TRUE
                    WHEN 1
-                       CALL "ecrajliv"
-                       END-CALL
+                       IF G-UTI-RLE EQUAL "CONSULTATION" THEN
+                           PERFORM 0400-ERR-OPT-IVL-DEB
+                              THRU 0400-ERR-OPT-IVL-FIN
+                       ELSE
+                           CALL "ecrajliv"
+                           END-CALL
+                       END-IF
                    WHEN 2
                        CALL "ecrchliv"
                        END-CALL
+                   WHEN 5
+                       CALL "ecrretliv"
+                       END-CALL
                    WHEN OTHER
                        IF G-UTI-RLE EQUAL "ADMIN" THEN
                            PERFORM 0250-EVA-ADM-DEB

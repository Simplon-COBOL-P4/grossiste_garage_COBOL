@@ -0,0 +1,119 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * LE PROGRAMME PREND EN PARAMÈTRE UN TABLEAU DE PIÈCES/QUANTITÉS *
+      * ET LES INSÈRE TOUTES DANS livraison_piece EN UNE SEULE         *
+      * TRANSACTION (UN COMMIT EN FIN DE BOUCLE, AU LIEU D'UN COMMIT   *
+      * PAR LIGNE COMME DANS "ajulivpi"). SI UNE LIGNE ÉCHOUE, TOUTES  *
+      * LES LIGNES DÉJÀ INSÉRÉES DANS CET APPEL SONT ANNULÉES.         *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * AJU=AJOUT; DEP=DEPLACER; IDF=IDENTIFIANT; LIV=LIVRAISON;       *
+      * PIE,PI=PIECE; QTE=QUANTITE; REQ=REQUÊTE; VAR=VARIABLE;         *
+      * LOT=LOT (PLUSIEURS LIGNES); IDX=INDEX; NBR=NOMBRE;             *
+      * LIN=LIGNE.                                                     *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajulivpim.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-LIV              PIC 9(10).
+       01 PG-IDF-PIE               PIC 9(10).
+       01 PG-QTE-PIE               PIC 9(10).
+      * Tant que la réception n'a pas été saisie, la quantité reçue
+      * vaut par défaut la quantité commandée (aucun écart constaté).
+       01 PG-QTE-RCP               PIC 9(10).
+       01 PG-ECA-PIE               PIC 9(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-IDX                  PIC 9(02).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ              PIC 9(01) VALUE 0.
+       01 WS-ROL-RET              PIC 9(01).
+           88 WS-ROL-RET-OK                  VALUE 0.
+           88 WS-ROL-RET-REF                 VALUE 1.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-LIV              PIC 9(10).
+       01 LK-NBR-LIN               PIC 9(02).
+       01 LK-TAB.
+           05 LK-LOT-PIE OCCURS 25 TIMES.
+               10 LK-IDF-PIE       PIC 9(10).
+               10 LK-QTE-PIE       PIC 9(10).
+      * Arguments de sortie.
+
+       COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-LIV,
+                                LK-NBR-LIN,
+                                LK-TAB,
+                                LK-AJU-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AJU-LOT-PIE-DEB
+                  THRU 0100-AJU-LOT-PIE-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+
+      ****************************PARAGRAPHES***************************
+       0100-AJU-LOT-PIE-DEB.
+
+           SET LK-AJU-RET-OK TO TRUE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                      UNTIL WS-IDX > LK-NBR-LIN
+                         OR NOT LK-AJU-RET-OK
+
+               PERFORM 0110-INS-LIG-DEB
+                  THRU 0110-INS-LIG-FIN
+
+           END-PERFORM.
+
+           IF LK-AJU-RET-OK
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+       0100-AJU-LOT-PIE-FIN.
+
+       0110-INS-LIG-DEB.
+           MOVE LK-IDF-LIV             TO PG-IDF-LIV.
+           MOVE LK-IDF-PIE(WS-IDX)     TO PG-IDF-PIE.
+           MOVE LK-QTE-PIE(WS-IDX)     TO PG-QTE-PIE.
+           MOVE LK-QTE-PIE(WS-IDX)     TO PG-QTE-RCP.
+           MOVE 0                      TO PG-ECA-PIE.
+
+           EXEC SQL
+               INSERT INTO livraison_piece (id_liv, id_pie, qt_liv_pie,
+                   qt_recue_pie, ecart_pie)
+               VALUES (:PG-IDF-LIV, :PG-IDF-PIE, :PG-QTE-PIE,
+                   :PG-QTE-RCP, :PG-ECA-PIE)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN -400
+                   SET LK-AJU-RET-FK-ERR TO TRUE
+               WHEN OTHER
+                   SET LK-AJU-RET-ERR TO TRUE
+           END-EVALUATE.
+       0110-INS-LIG-FIN.

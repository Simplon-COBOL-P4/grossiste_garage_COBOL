@@ -21,6 +21,22 @@
       * Nécessaire pour faire COMMIT ou ROLLBACK
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDT-CLI              PIC 9(10).
+       01 PG-SLD-CLI              PIC 9(08)V99.
+       01 PG-PLF-CLI              PIC 9(08)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Seuil de credit : au-dela, la creation d'une livraison
+      * sortante est soit refusee, soit seulement signalee, selon
+      * WS-MOD-CRD (meme convention que le seuil d'approbation a deux
+      * personnes de "ecrmjpie" : constante en dur, commentee).
+       01 WS-MOD-CRD              PIC 9(01) VALUE 0.
+           88 WS-MOD-CRD-BLK               VALUE 0.
+           88 WS-MOD-CRD-WRN               VALUE 1.
+       01 WS-SLD-CLI              PIC 9(08)V99.
+       01 WS-PLF-CLI              PIC 9(08)V99.
+
       * Pour savoir si l'utilisateur veut continuer ou retourner en
       * arrière.
        01 WS-CON                  PIC 9(01).
@@ -33,17 +49,34 @@
        01 WS-TYP                  PIC 9(01).
            88 TYP-ENT                       VALUE 0.
            88 TYP-SOR                       VALUE 1.
-      * Identifiant fournisseur si entrante, et client si sortante.
+           88 TYP-TRF                       VALUE 2.
+      * Identifiant fournisseur si entrante, et client si sortante ;
+      * sans objet pour un transfert inter-entrepot.
        01 WS-IDT                  PIC 9(10).
 
+      * Entrepot d'origine (entrante/sortante/transfert) et, pour un
+      * transfert inter-entrepot uniquement, entrepot de destination.
+       01 WS-IDF-ENT              PIC 9(10).
+       01 WS-IDF-ENT-DST          PIC 9(10).
+
       * Variable pour l'ajout de pièce dans la livraison(état 4).
        01 WS-IDT-LIV              PIC 9(10).
        01 WS-IDT-PIE              PIC 9(10).
        01 WS-QUA-PIE              PIC 9(10).
 
+      * Les lignes pièce/quantité saisies à l'état 4 sont accumulées
+      * ici au lieu d'être insérées une à une ; "ajulivpim" les insère
+      * toutes en une seule transaction au moment de "Terminer".
+       01 WS-NBR-LIN-PIE          PIC 9(02) VALUE 0.
+       01 WS-TAB-PIE.
+           05 WS-LOT-PIE OCCURS 25 TIMES.
+               10 WS-TAB-IDF-PIE       PIC 9(10).
+               10 WS-TAB-QTE-PIE       PIC 9(10).
+
       * Le code d'erreur
        COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
        COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS-LOT==.
        COPY majret REPLACING ==:PREFIX:== BY ==WS==.
 
    
@@ -56,6 +89,8 @@
        01 WS-SEU-PIE              PIC 9(10).
        01 WS-ID-FOR               PIC 9(10).
        01 WS-NOM-FOR              PIC X(50).
+       01 WS-PRI-PIE              PIC 9(08)V99.
+       01 WS-TVA-PIE              PIC 9(02)V99.
 
        01 WS-CHX                  PIC X(01).
            88 WS-CHX-VID                  VALUE " ".
@@ -70,6 +105,7 @@
            88 WS-MNU-VIS-3                  VALUE 3.
            88 WS-MNU-VIS-4-SOR              VALUE 4.
            88 WS-MNU-VIS-4-ENT              VALUE 5.
+           88 WS-MNU-VIS-5-TRF              VALUE 6.
 
        01 WS-SUC-LIV-PIE          PIC X(76) VALUE
            "La piece a ete ajoutee a la livraison avec success".
@@ -98,6 +134,15 @@
        01 WS-ERR-SQL              PIC X(76) VALUE
            "Une erreur est survenue lors de la requete".
 
+       01 WS-ERR-ROL               PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".
+
+       01 WS-ERR-CRD-BLK           PIC X(76) VALUE
+           "Refuse : ce client a deja atteint son plafond de credit".
+
+       01 WS-ERR-CRD-WRN           PIC X(76) VALUE
+           "Attention : ce client a deja atteint son plafond de credit".
+
        COPY ctxerr.
 
        COPY utiglb.
@@ -114,9 +159,10 @@
       * état 1
        01 S-ET1.
            05 LINE 06 COLUMN 03 VALUE 'Type de livraison'.
-           05 LINE 09 COLUMN 03 VALUE 'Entree (0) / Sortie (1) : ['.
-           05 LINE 09 COLUMN 31 VALUE ']'.
-           05 LINE 09 COLUMN 30 PIC Z(01) TO WS-TYP.
+           05 LINE 09 COLUMN 03 VALUE
+              'Entree (0) / Sortie (1) / Transfert (2) : ['.
+           05 LINE 09 COLUMN 46 VALUE ']'.
+           05 LINE 09 COLUMN 45 PIC Z(01) TO WS-TYP.
            05 LINE 22 COLUMN 78 PIC X(01) USING WS-CHX.
 
 
@@ -132,6 +178,9 @@
            05 LINE 12 COLUMN 03 VALUE "Statut (0/1) : [".
            05 LINE 12 COLUMN 20 VALUE "]".
            05 LINE 12 COLUMN 19 PIC Z(01) TO WS-STA.
+           05 LINE 14 COLUMN 03 VALUE "ID entrepot : [".
+           05 LINE 14 COLUMN 19 VALUE "]".
+           05 LINE 14 COLUMN 18 PIC Z(10) TO WS-IDF-ENT.
            05 LINE 21 COLUMN 28 VALUE '1 - Suivant  0 - Annuler'.
            05 LINE 22 COLUMN 40 VALUE "[".
            05 LINE 22 COLUMN 41 PIC Z(01) USING WS-CON.
@@ -150,6 +199,31 @@
            05 LINE 12 COLUMN 03 VALUE "Statut (0/1) : [".
            05 LINE 12 COLUMN 20 VALUE "]".
            05 LINE 12 COLUMN 19 PIC Z(01) TO WS-STA.
+           05 LINE 14 COLUMN 03 VALUE "ID entrepot : [".
+           05 LINE 14 COLUMN 19 VALUE "]".
+           05 LINE 14 COLUMN 18 PIC Z(10) TO WS-IDF-ENT.
+           05 LINE 21 COLUMN 28 VALUE '1 - Suivant  0 - Annuler'.
+           05 LINE 22 COLUMN 40 VALUE "[".
+           05 LINE 22 COLUMN 41 PIC Z(01) USING WS-CON.
+           05 LINE 22 COLUMN 42 VALUE "]".
+           05 LINE 22 COLUMN 78 PIC X(01) USING WS-CHX.
+
+      * état 5, transfert inter-entrepot : ni fournisseur ni client,
+      * juste un entrepot d'origine et un entrepot de destination.
+       01 S-ET-TRF.
+           05 LINE 06 COLUMN 03 VALUE 'Transfert inter-entrepot'.
+           05 LINE 08 COLUMN 03 VALUE 'ID entrepot origine :      ['.
+           05 LINE 08 COLUMN 31 PIC Z(10) TO WS-IDF-ENT.
+           05 LINE 08 COLUMN 41 VALUE ']'.
+           05 LINE 10 COLUMN 03 VALUE 'ID entrepot destination : ['.
+           05 LINE 10 COLUMN 30 PIC Z(10) TO WS-IDF-ENT-DST.
+           05 LINE 10 COLUMN 40 VALUE ']'.
+           05 LINE 12 COLUMN 03 VALUE "Date livraison : [".
+           05 LINE 12 COLUMN 31 VALUE ']'.
+           05 LINE 12 COLUMN 21 PIC X(10) TO WS-DAT.
+           05 LINE 14 COLUMN 03 VALUE "Statut (0/1) : [".
+           05 LINE 14 COLUMN 20 VALUE "]".
+           05 LINE 14 COLUMN 19 PIC Z(01) TO WS-STA.
            05 LINE 21 COLUMN 28 VALUE '1 - Suivant  0 - Annuler'.
            05 LINE 22 COLUMN 40 VALUE "[".
            05 LINE 22 COLUMN 41 PIC Z(01) USING WS-CON.
@@ -203,10 +277,12 @@
                        ACCEPT S-ET3
                    WHEN WS-MNU-VIS-4-ENT OR WS-MNU-VIS-4-SOR
                        ACCEPT S-ET4
+                   WHEN WS-MNU-VIS-5-TRF
+                       ACCEPT S-ET-TRF
                END-EVALUATE
 
                EVALUATE TRUE
-                   WHEN WS-CHX-VID 
+                   WHEN WS-CHX-VID
                        EVALUATE TRUE
                            WHEN WS-MNU-VIS-1
                                PERFORM 0500-ET1-DEB
@@ -217,6 +293,9 @@
                            WHEN WS-MNU-VIS-4-ENT OR WS-MNU-VIS-4-SOR
                                PERFORM 0400-AJ-PIE-DEB
                                   THRU 0400-AJ-PIE-FIN
+                           WHEN WS-MNU-VIS-5-TRF
+                               PERFORM 0250-ET-TRF-DEB
+                                  THRU 0250-ET-TRF-FIN
                        END-EVALUATE
 
                    WHEN OTHER
@@ -227,7 +306,14 @@
 
        0200-ET2-DEB.
       * Aller à l'état 4 si le code d'erreur est à 0
-           IF WS-CON EQUAL 1
+           IF WS-CON EQUAL 1 AND WS-MNU-VIS-3
+               PERFORM 0220-VER-CRD-DEB
+                  THRU 0220-VER-CRD-FIN
+           ELSE
+               SET WS-LIR-RET-OK TO TRUE
+           END-IF.
+
+           IF WS-CON EQUAL 1 AND WS-LIR-RET-OK
                CALL "ajuliv"
                    USING
       * Arguments d'entrée
@@ -236,6 +322,8 @@
                    WS-STA
                    WS-TYP
                    WS-IDT
+                   WS-IDF-ENT
+                   0
       * Fin des arguments d'entrée
       * Début des arguments de sortie
                    WS-IDT-LIV
@@ -264,6 +352,9 @@
                    WHEN WS-AJU-RET-FMT-DAT
                        PERFORM 1000-ERR-SQL-FMT-DAT-DEB
                           THRU 1000-ERR-SQL-FMT-DAT-FIN
+                   WHEN WS-AJU-RET-ROL-ERR
+                       PERFORM 1600-ERR-ROL-DEB
+                          THRU 1600-ERR-ROL-FIN
                    WHEN OTHER
                        PERFORM 0900-ERR-SQL-DEB
                           THRU 0900-ERR-SQL-FIN
@@ -271,6 +362,44 @@
            END-IF.
        0200-ET2-FIN.
 
+      * Transfert inter-entrepot : ni fournisseur ni client, juste un
+      * entrepot d'origine et un entrepot de destination.
+       0250-ET-TRF-DEB.
+           IF WS-CON EQUAL 1
+               CALL "ajuliv"
+                   USING
+      * Arguments d'entrée
+                   WS-DAT
+                   WS-DAT
+                   WS-STA
+                   WS-TYP
+                   0
+                   WS-IDF-ENT
+                   WS-IDF-ENT-DST
+      * Fin des arguments d'entrée
+      * Début des arguments de sortie
+                   WS-IDT-LIV
+                   WS-AJU-RET
+      * Fin des arguments de sortie
+               END-CALL
+               EVALUATE TRUE
+                   WHEN WS-AJU-RET-OK
+                       SET WS-MNU-VIS-1 TO TRUE
+                       PERFORM 1200-SUC-LIV-DEB
+                          THRU 1200-SUC-LIV-FIN
+                   WHEN WS-AJU-RET-FMT-DAT
+                       PERFORM 1000-ERR-SQL-FMT-DAT-DEB
+                          THRU 1000-ERR-SQL-FMT-DAT-FIN
+                   WHEN WS-AJU-RET-ROL-ERR
+                       PERFORM 1600-ERR-ROL-DEB
+                          THRU 1600-ERR-ROL-FIN
+                   WHEN OTHER
+                       PERFORM 0900-ERR-SQL-DEB
+                          THRU 0900-ERR-SQL-FIN
+               END-EVALUATE
+           END-IF.
+       0250-ET-TRF-FIN.
+
       * Ce que l'on fait à l'état 4, il n'y a que des pièce entrantes
        0400-AJ-PIE-DEB.
            EVALUATE WS-CON
@@ -302,8 +431,11 @@
                               THRU 0900-ERR-SQL-FIN
                    END-EVALUATE
                WHEN 2
+                   PERFORM 0450-INS-LOT-PIE-DEB
+                      THRU 0450-INS-LOT-PIE-FIN
                    SET WS-MNU-VIS-1 TO TRUE
                WHEN 0
+                   MOVE 0 TO WS-NBR-LIN-PIE
                    SET WS-MNU-VIS-1 TO TRUE
                WHEN OTHER
                    PERFORM 0700-ERR-OPT-IVL-DEB
@@ -312,13 +444,9 @@
        0400-AJ-PIE-FIN.
 
        0420-AJ-PIE-ENT-DEB.
-           CALL "ajulivpi"
-               USING
-               WS-IDT-LIV
-               WS-IDT-PIE
-               WS-QUA-PIE
-               WS-AJU-RET
-           END-CALL.
+           ADD 1 TO WS-NBR-LIN-PIE.
+           MOVE WS-IDT-PIE TO WS-TAB-IDF-PIE(WS-NBR-LIN-PIE).
+           MOVE WS-QUA-PIE TO WS-TAB-QTE-PIE(WS-NBR-LIN-PIE).
 
            IF STA-TER then
                CALL "majpie"
@@ -326,6 +454,8 @@
                    WS-IDT-PIE
                    WS-QUA-PIE
                    WS-TYP
+                   G-UTI-ID
+                   0
                    WS-MAJ-RET
                END-CALL
            END-IF.
@@ -341,28 +471,30 @@
                WS-NOM-PIE
                WS-QUA-PIE-SOR  
                WS-SEU-PIE
-               WS-ID-FOR 
+               WS-ID-FOR
                WS-NOM-FOR
+               WS-PRI-PIE
+               WS-TVA-PIE
                WS-LIR-RET
            END-CALL
 
            IF WS-QUA-PIE-SOR >= WS-QUA-PIE
-               CALL "ajulivpi"
-                   USING
-                   WS-IDT-LIV
-                   WS-IDT-PIE
-                   WS-QUA-PIE
-                   WS-AJU-RET
-               END-CALL
+               ADD 1 TO WS-NBR-LIN-PIE
+               MOVE WS-IDT-PIE TO WS-TAB-IDF-PIE(WS-NBR-LIN-PIE)
+               MOVE WS-QUA-PIE TO WS-TAB-QTE-PIE(WS-NBR-LIN-PIE)
+
+               IF STA-TER
+                   CALL "majpie"
+                       USING
+                       WS-IDT-PIE
+                       WS-QUA-PIE
+                       WS-TYP
+                       G-UTI-ID
+                       WS-IDT
+                       WS-MAJ-RET
+                   END-CALL
+               END-IF
 
-               CALL "majpie"
-                   USING
-                   WS-IDT-PIE
-                   WS-QUA-PIE
-                   WS-TYP
-                   WS-MAJ-RET
-               END-CALL
-               
                PERFORM 1100-SUC-LIV-PIE-DEB
                   THRU 1100-SUC-LIV-PIE-FIN
            ELSE
@@ -371,12 +503,38 @@
            END-IF.
        0440-AJ-PIE-SOR-FIN.
 
+      * Insère en une seule transaction toutes les lignes pièce/
+      * quantité accumulées à l'état 4 depuis le dernier "Terminer".
+       0450-INS-LOT-PIE-DEB.
+           IF WS-NBR-LIN-PIE > 0
+               CALL "ajulivpim"
+                   USING
+                   WS-IDT-LIV
+                   WS-NBR-LIN-PIE
+                   WS-TAB-PIE
+                   WS-LOT-AJU-RET
+               END-CALL
+
+               IF WS-LOT-AJU-RET-OK
+                   PERFORM 1200-SUC-LIV-DEB
+                      THRU 1200-SUC-LIV-FIN
+               ELSE
+                   PERFORM 0900-ERR-SQL-DEB
+                      THRU 0900-ERR-SQL-FIN
+               END-IF
+
+               MOVE 0 TO WS-NBR-LIN-PIE
+           END-IF.
+       0450-INS-LOT-PIE-FIN.
+
        0500-ET1-DEB.
            EVALUATE TRUE
                WHEN TYP-ENT
                    SET WS-MNU-VIS-2 TO TRUE
                WHEN TYP-SOR
                    SET WS-MNU-VIS-3 TO TRUE
+               WHEN TYP-TRF
+                   SET WS-MNU-VIS-5-TRF TO TRUE
                WHEN OTHER
                    PERFORM 0700-ERR-OPT-IVL-DEB
                       THRU 0700-ERR-OPT-IVL-FIN
@@ -434,3 +592,52 @@
            SET WS-CTX-AFF-ERR TO TRUE.
            MOVE WS-ERR-QTE-PIE TO WS-MSG-ERR.
        1500-ERR-QTE-PIE-FIN.
+
+       1600-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ROL TO WS-MSG-ERR.
+       1600-ERR-ROL-FIN.
+
+       1700-ERR-CRD-BLK-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-CRD-BLK TO WS-MSG-ERR.
+       1700-ERR-CRD-BLK-FIN.
+
+       1800-ERR-CRD-WRN-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-CRD-WRN TO WS-MSG-ERR.
+       1800-ERR-CRD-WRN-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Vérifie, pour une livraison sortante, que le client n'a pas
+      * déjà atteint son plafond de credit. En mode blocage
+      * (WS-MOD-CRD-BLK), renvoie WS-LIR-RET-VID pour empêcher la
+      * création de la livraison ; en mode avertissement
+      * (WS-MOD-CRD-WRN), renvoie WS-LIR-RET-OK mais affiche tout de
+      * même le message.
+       0220-VER-CRD-DEB.
+           SET WS-LIR-RET-OK TO TRUE.
+           MOVE WS-IDT TO PG-IDT-CLI.
+
+           EXEC SQL
+               SELECT solde_cli, plafond_cli
+               INTO :PG-SLD-CLI, :PG-PLF-CLI
+               FROM client
+               WHERE id_cli = :PG-IDT-CLI
+           END-EXEC.
+
+           MOVE PG-SLD-CLI TO WS-SLD-CLI.
+           MOVE PG-PLF-CLI TO WS-PLF-CLI.
+
+           IF SQLCODE = 0 AND WS-SLD-CLI >= WS-PLF-CLI
+               IF WS-MOD-CRD-BLK
+                   SET WS-LIR-RET-VID TO TRUE
+                   PERFORM 1700-ERR-CRD-BLK-DEB
+                      THRU 1700-ERR-CRD-BLK-FIN
+               ELSE
+                   PERFORM 1800-ERR-CRD-WRN-DEB
+                      THRU 1800-ERR-CRD-WRN-FIN
+               END-IF
+           END-IF.
+       0220-VER-CRD-FIN.

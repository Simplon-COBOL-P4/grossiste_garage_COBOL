@@ -6,6 +6,25 @@
       * implémenté dans le squelette. Il est impératif de remplir ce   *
       * code erreur avant de rendre la main au programme appelant.     *
       *                                                                *
+      * Avant de positionner le statut à "terminé", le stock des       *
+      * pièces est automatiquement mis à jour : les lignes             *
+      * livraison_piece de la livraison sont relues (via "fetlivpi")   *
+      * et "majpie" est appelé pour chacune, en ajout si la livraison  *
+      * est entrante (fournisseur), en retrait si elle est sortante    *
+      * (client). C'est la quantité réellement reçue (qt_recue_pie,    *
+      * saisie lors de la réception) qui est répercutée sur le stock, *
+      * pas la quantité commandée. Le statut n'est passé à "terminé"   *
+      * (et validé par un COMMIT) qu'une fois cette répercussion       *
+      * entièrement réussie ; en cas d'échec sur une ligne, tout est   *
+      * annulé et la livraison reste "en cours".                       *
+      *                                                                *
+      * Pour une livraison sortante, le montant total de la livraison  *
+      * (prix_pie * quantité reçue * (1 + taux_tva_pie / 100), cumulé  *
+      * ligne à ligne, donc toutes taxes comprises) est ajouté à      *
+      * l'encours du client (solde_cli) dans la même transaction que  *
+      * le changement de statut : le solde client représente bien ce  *
+      * qui lui reste à payer, TVA incluse.                            *
+      *                                                                *
       *                           TRIGRAMMES                           *
       * ERR=ERREUR                                                     *
       * IDT=IDENTITE                                                   *
@@ -13,10 +32,12 @@
       * LIV=LIVRAISON                                                  *
       * RET=RETOUR                                                     *
       * STA=STATUT                                                     *
-      *                                                                *
+      * TYP=TYPE; ENT=ENTRANTE; SOR=SORTANTE; PIE=PIECE; QTE=QUANTITE; *
+      * CHG=CHANGEMENT; LCT=LECTURE; PRI=PRIX; MNT=MONTANT; CUM=CUMUL; *
+      * SLD=SOLDE; CLI=CLIENT; TVA=TAXE SUR LA VALEUR AJOUTEE.         *
       *                                                                *
       ******************************************************************
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. majliv.
        AUTHOR. Benoit.
@@ -28,42 +49,266 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-IDT-LIV            PIC 9(10).
        01 PG-STA-LIV            PIC 9(01).
+       01 PG-IDT-FOU            PIC 9(10).
+       01 PG-IDT-CLI            PIC 9(10).
+      * Prix de la pièce en cours de traitement, son taux de TVA, et
+      * montant total (toutes taxes comprises) de la livraison
+      * sortante, répercuté sur l'encours du client (solde_cli) une
+      * fois la livraison terminée : le client doit le montant TTC,
+      * pas le montant hors taxe.
+       01 PG-PRI-PIE            PIC 9(08)V99.
+       01 PG-TVA-PIE            PIC 9(02)V99.
+       01 PG-MNT-LIV            PIC 9(08)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Déclaration de la variable (flag) correspondant au type de la
+      * livraison dont on vient de mettre à jour le statut.
+       01 WS-TYP-LIV            PIC 9(01).
+           88 WS-TYP-LIV-ENT                VALUE 0.
+           88 WS-TYP-LIV-SOR                VALUE 1.
+
+      * Variables utilisées pour relire les lignes de la livraison et
+      * mettre à jour le stock de chaque pièce concernée.
+       01 WS-IDF-PIE            PIC 9(10).
+       01 WS-QTE-PIE            PIC 9(10).
+      * Quantité réellement reçue (saisie lors de la réception) et
+      * écart avec la quantité commandée ; c'est la quantité reçue,
+      * et non la quantité commandée, qui est répercutée sur le stock.
+       01 WS-QTE-RCP            PIC 9(10).
+       01 WS-ECA-PIE            PIC 9(01).
+
+       01 WS-TYP-CHG            PIC 9(01).
+           88 WS-CHG-AJT                    VALUE 0.
+           88 WS-CHG-RTI                    VALUE 1.
+
+      * Positionne a OUI si une ligne de la livraison n'a pas pu etre
+      * repercutee sur le stock (majpie en erreur) : le statut de la
+      * livraison n'est alors pas passe a "termine".
+       01 WS-ETT-ERR-STK        PIC 9(01).
+           88 WS-ETT-ERR-STK-NON             VALUE 0.
+           88 WS-ETT-ERR-STK-OUI              VALUE 1.
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ            PIC 9(01) VALUE 0.
+       01 WS-ROL-RET            PIC 9(01).
+           88 WS-ROL-RET-OK                 VALUE 0.
+           88 WS-ROL-RET-REF                VALUE 1.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-FET==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS-PIE==.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-IDT                     PIC 9(10).
+      * Identifiant de l'utilisateur connecté, retransmis à "majpie"
+      * pour rattacher le log de chaque ligne au bon utilisateur.
+       01 LK-IDF-UTI                 PIC 9(10).
       * Arguments de sortie.
        COPY majret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-IDT,
+                                LK-IDF-UTI,
                                 LK-MAJ-RET.
-           PERFORM 0100-STA-LIV-DEB
-              THRU 0100-STA-LIV-FIN.
-           
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               MOVE LK-IDT TO PG-IDT-LIV.
+
+               PERFORM 0150-LIR-FOU-CLI-DEB
+                  THRU 0150-LIR-FOU-CLI-FIN
+
+               IF NOT LK-MAJ-RET-ERR
+                   PERFORM 0200-MJ-STK-LIV-DEB
+                      THRU 0200-MJ-STK-LIV-FIN
+
+                   IF WS-ETT-ERR-STK-OUI
+      * Une ligne n'a pas pu etre repercutee sur le stock : on annule
+      * les ecritures non commitees (statut, encours client) plutot
+      * que de laisser la livraison "terminee" avec un stock a jour
+      * seulement en partie.
+                       EXEC SQL ROLLBACK END-EXEC
+                       SET LK-MAJ-RET-ERR TO TRUE
+                   ELSE
+                       PERFORM 0100-STA-LIV-DEB
+                          THRU 0100-STA-LIV-FIN
+                   END-IF
+               END-IF
+           END-IF.
+
            EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
       *
-      * Positionné le statut d'une livraison à 'terminer'
+      * Relit le fournisseur/client de la livraison, pour determiner
+      * si elle est entrante ou sortante avant de toucher au stock.
+      *
+           0150-LIR-FOU-CLI-DEB.
+
+               EXEC SQL
+                   SELECT id_fou, id_cli
+                   INTO :PG-IDT-FOU, :PG-IDT-CLI
+                   FROM livraison
+                   WHERE id_liv = :PG-IDT-LIV
+               END-EXEC.
+
+               IF SQLCODE NOT = 0
+                   SET LK-MAJ-RET-ERR TO TRUE
+               END-IF.
+
+           0150-LIR-FOU-CLI-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Positionné le statut d'une livraison à 'terminer'. Appelé en
+      * dernier, une fois la répercussion sur le stock (et, pour une
+      * sortante, sur l'encours client) déjà ecrite sans etre commitee
+      * : le COMMIT ci-dessous valide donc statut_liv et solde_cli en
+      * une seule transaction.
       *
            0100-STA-LIV-DEB.
 
                MOVE 1 TO PG-STA-LIV.
-               MOVE LK-IDT TO PG-IDT-LIV.
-               
+
                EXEC SQL
                 UPDATE livraison
                 SET statut_liv = :PG-STA-LIV
                 WHERE id_liv = :PG-IDT-LIV
                END-EXEC.
-               
+
                IF SQLCODE = 0 THEN
                   EXEC SQL COMMIT END-EXEC
                   SET LK-MAJ-RET-OK TO TRUE
                ELSE
+                  EXEC SQL ROLLBACK END-EXEC
                   SET LK-MAJ-RET-ERR TO TRUE
                END-IF.
 
            0100-STA-LIV-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Répercute automatiquement sur le stock des pièces la livraison
+      * qui vient d'être marquée "terminée" : ajout au stock pour une
+      * livraison entrante, retrait pour une livraison sortante.
+      *
+           0200-MJ-STK-LIV-DEB.
+
+               SET WS-ETT-ERR-STK-NON TO TRUE.
+
+               IF PG-IDT-FOU > 0
+                   SET WS-TYP-LIV-ENT TO TRUE
+                   SET WS-CHG-AJT     TO TRUE
+               ELSE
+                   SET WS-TYP-LIV-SOR TO TRUE
+                   SET WS-CHG-RTI     TO TRUE
+               END-IF.
+
+               MOVE 0 TO PG-MNT-LIV.
+
+      * "fetlivpi" ne positionne son code retour que lorsqu'il n'y a
+      * plus de ligne à lire (OK) ou en cas d'erreur (ERR) ; tant que
+      * ni l'un ni l'autre n'est positionné, une ligne vient d'être
+      * lue et doit être répercutée sur le stock.
+               MOVE SPACES TO WS-FET-LIR-RET.
+
+               PERFORM UNTIL WS-FET-LIR-RET-OK OR WS-FET-LIR-RET-ERR
+                                OR WS-ETT-ERR-STK-OUI
+                   CALL "fetlivpi"
+                       USING
+                       LK-IDT
+                       WS-IDF-PIE
+                       WS-QTE-PIE
+                       WS-QTE-RCP
+                       WS-ECA-PIE
+                       WS-FET-LIR-RET
+                   END-CALL
+
+                   IF NOT WS-FET-LIR-RET-OK AND NOT WS-FET-LIR-RET-ERR
+                       CALL "majpie"
+                           USING
+                           WS-IDF-PIE
+                           WS-QTE-RCP
+                           WS-TYP-CHG
+                           LK-IDF-UTI
+                           PG-IDT-CLI
+                           WS-PIE-MAJ-RET
+                       END-CALL
+
+                       IF NOT WS-PIE-MAJ-RET-OK
+                           SET WS-ETT-ERR-STK-OUI TO TRUE
+                       ELSE
+                           IF WS-TYP-LIV-SOR
+                               PERFORM 0250-CUM-MNT-LIV-DEB
+                                  THRU 0250-CUM-MNT-LIV-FIN
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+               IF WS-ETT-ERR-STK-NON AND WS-FET-LIR-RET-ERR
+                   SET WS-ETT-ERR-STK-OUI TO TRUE
+               END-IF.
+
+               IF WS-ETT-ERR-STK-NON AND WS-TYP-LIV-SOR
+                       AND PG-MNT-LIV > 0
+                   PERFORM 0260-MAJ-SLD-CLI-DEB
+                      THRU 0260-MAJ-SLD-CLI-FIN
+               END-IF.
+
+           0200-MJ-STK-LIV-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Cumule dans PG-MNT-LIV la valeur (prix * quantité réellement
+      * reçue) de la ligne de livraison qui vient d'être répercutée
+      * sur le stock.
+      *
+           0250-CUM-MNT-LIV-DEB.
+
+               EXEC SQL
+                   SELECT prix_pie, taux_tva_pie
+                   INTO :PG-PRI-PIE, :PG-TVA-PIE
+                   FROM piece
+                   WHERE id_pie = :WS-IDF-PIE
+               END-EXEC.
+
+               IF SQLCODE = 0
+                   COMPUTE PG-MNT-LIV = PG-MNT-LIV +
+                       WS-QTE-RCP * PG-PRI-PIE *
+                       (1 + PG-TVA-PIE / 100)
+               END-IF.
+
+           0250-CUM-MNT-LIV-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Répercute le montant total de la livraison sortante terminée
+      * sur l'encours (solde_cli) du client. Ni COMMIT ni ROLLBACK ici
+      * : cette écriture est validée (ou annulée) avec le changement
+      * de statut, par l'appelant ("0100-STA-LIV-DEB" ou le ROLLBACK
+      * déclenché par une erreur de stock).
+      *
+           0260-MAJ-SLD-CLI-DEB.
+
+               EXEC SQL
+                   UPDATE client
+                   SET solde_cli = solde_cli + :PG-MNT-LIV
+                   WHERE id_cli = :PG-IDT-CLI
+               END-EXEC.
+
+               IF SQLCODE NOT = 0
+                   SET WS-ETT-ERR-STK-OUI TO TRUE
+               END-IF.
+
+           0260-MAJ-SLD-CLI-FIN.
                EXIT.

@@ -12,7 +12,11 @@
       *                           TRIGRAMMES                           *
       * SUP=SUPPRIMER; LIV=LIVRAISON; IDF=IDENTIFIANT; AFC=AFFECTATION;*
       * VAR=VARIABLE; EDT=EDITION; MSG=MESSAGE; TYP=TYPE; APL=APPEL;   *
-      * CRE=CREATION; GEN=GENERATION.                                  *
+      * CRE=CREATION; GEN=GENERATION; DAT=DATE; SYS=SYSTEME.           *
+      *                                                                *
+      * La suppression est logique : la ligne est conservée et sa      *
+      * colonne supprime_le est datée du jour, afin que l'historique   *
+      * des logs reste cohérent après la suppression d'une livraison.  *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -26,12 +30,20 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
       * Déclaration de la variable à utiliser en SQL correspondant 
-      * à l'id de la livraison saisi par l'utilisateur. 
+      * à l'id de la livraison saisi par l'utilisateur.
        01 PG-IDF-LIV             PIC 9(10).
 
+      * Déclaration de la variable SQL correspondant à la date du jour,
+      * utilisée pour dater la suppression logique.
+       01 PG-DAT-SUP             PIC X(10).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
+      * Déclaration de la variable contenant la date système complète,
+      * dont on extrait la date du jour pour PG-DAT-SUP.
+       01 WS-DAT-SYS             PIC X(21).
+
       * Déclaration de la variable d'édition pour un meilleur affichage 
       * de la variable LK-IDF-LIV dans les logs.
        01 WS-IDF-LIV-EDT         PIC Z(10).
@@ -45,8 +57,15 @@
       * les logs à chaque opération.  
        01 WS-MSG-LOG             PIC X(100).
 
-      * Déclaration de la variable définissant le type de log. 
-       01 WS-TYP-LOG             PIC X(12). 
+      * Déclaration de la variable définissant le type de log.
+       01 WS-TYP-LOG             PIC X(12).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (1=suppression, reservee ADMIN).
+       01 WS-NIV-REQ             PIC 9(01) VALUE 1.
+       01 WS-ROL-RET             PIC 9(01).
+           88 WS-ROL-RET-OK                  VALUE 0.
+           88 WS-ROL-RET-REF                 VALUE 1.
 
        COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
 
@@ -61,12 +80,18 @@
        PROCEDURE DIVISION USING LK-IDF-LIV,
                                 LK-SUP-RET.
 
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
-           PERFORM 0100-AFC-VAR-DEB
-              THRU 0100-AFC-VAR-FIN.
+           IF WS-ROL-RET-REF
+               SET LK-SUP-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AFC-VAR-DEB
+                  THRU 0100-AFC-VAR-FIN
 
-           PERFORM 0200-SUP-LIV-DEB
-              THRU 0200-SUP-LIV-FIN.
+               PERFORM 0200-SUP-LIV-DEB
+                  THRU 0200-SUP-LIV-FIN
+           END-IF.
 
            EXIT PROGRAM.
 
@@ -98,12 +123,23 @@
       *----------------------------------------------------------------- 
        0200-SUP-LIV-DEB.
 
-      * Suppression des informations de livraison à l'id indiqué par 
-      * l'utilisateur.
+      * Suppression logique des informations de livraison à l'id
+      * indiqué par l'utilisateur : la ligne est conservée, datée de
+      * sa suppression, afin de conserver l'historique.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+               INTO PG-DAT-SUP
+           END-STRING.
 
            EXEC SQL
-               DELETE FROM livraison
-               WHERE id_liv = :PG-IDF-LIV   
+               UPDATE livraison
+               SET supprime_le = :PG-DAT-SUP
+               WHERE id_liv = :PG-IDF-LIV
            END-EXEC.
            
            IF SQLCODE = 0

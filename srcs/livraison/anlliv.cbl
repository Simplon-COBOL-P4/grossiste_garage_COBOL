@@ -0,0 +1,233 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Programme compagnon de "majliv" : annule une livraison déjà    *
+      * "terminée" (statut repassé à "en cours") et répercute sur le   *
+      * stock des pièces le mouvement inverse de celui appliqué par    *
+      * "majliv" lors du passage à "terminé" (retrait pour une         *
+      * livraison entrante, ajout pour une livraison sortante). Une    *
+      * livraison encore "en cours" n'a jamais eu d'effet sur le stock *
+      * et n'est donc pas concernée par ce programme : que ce soit à  *
+      * la création ("ecrajliv") ou au passage à "terminé" ("majliv"), *
+      * la répercussion sur le stock n'a lieu, entrante comme         *
+      * sortante, que lorsque le statut de la livraison est déjà ou   *
+      * devient "terminé". La quantité réellement reçue                *
+      * (qt_recue_pie) est celle qui est répercutée,                   *
+      * de même que dans "majliv".                                     *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ANL=ANNULATION; ERR=ERREUR; IDT=IDENTITE; MAJ=MISE A JOUR;     *
+      * LIV=LIVRAISON; RET=RETOUR; STA=STATUT; TYP=TYPE; ENT=ENTRANTE; *
+      * SOR=SORTANTE; PIE=PIECE; QTE=QUANTITE; CHG=CHANGEMENT;         *
+      * LCT=LECTURE; UTI=UTILISATEUR; EDT=EDITION; MSG=MESSAGE;        *
+      * LOG=LOG; CRE=CREATION; APL=APPEL.                              *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. anlliv.
+       AUTHOR. Benoit.
+       DATE-WRITTEN. 10-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDT-LIV            PIC 9(10).
+       01 PG-STA-LIV            PIC 9(01).
+       01 PG-IDT-FOU            PIC 9(10).
+       01 PG-IDT-CLI            PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Déclaration de la variable (flag) correspondant au type de la
+      * livraison dont on annule le statut "terminé".
+       01 WS-TYP-LIV            PIC 9(01).
+           88 WS-TYP-LIV-ENT                VALUE 0.
+           88 WS-TYP-LIV-SOR                VALUE 1.
+
+      * Variables utilisées pour relire les lignes de la livraison et
+      * inverser le mouvement de stock de chaque pièce concernée.
+       01 WS-IDF-PIE            PIC 9(10).
+       01 WS-QTE-PIE            PIC 9(10).
+       01 WS-QTE-RCP            PIC 9(10).
+       01 WS-ECA-PIE            PIC 9(01).
+
+       01 WS-TYP-CHG            PIC 9(01).
+           88 WS-CHG-AJT                    VALUE 0.
+           88 WS-CHG-RTI                    VALUE 1.
+
+      * Variable d'édition pour un meilleur affichage de l'identifiant
+      * de la livraison annulée dans les logs.
+       01 WS-IDT-LIV-EDT        PIC Z(10).
+
+      * Message et type de log à transmettre à "ajulog" pour
+      * journaliser l'annulation.
+       01 WS-MSG-LOG            PIC X(100).
+       01 WS-TYP-LOG            PIC X(12).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-FET==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS-PIE==.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDT                     PIC 9(10).
+      * Identifiant de l'utilisateur connecté, retransmis à "majpie"
+      * pour rattacher le log de chaque ligne au bon utilisateur.
+       01 LK-IDF-UTI                 PIC 9(10).
+      * Arguments de sortie.
+       COPY majret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDT,
+                                LK-IDF-UTI,
+                                LK-MAJ-RET.
+           PERFORM 0100-VER-STA-DEB
+              THRU 0100-VER-STA-FIN.
+
+           IF LK-MAJ-RET-OK
+               PERFORM 0200-RNV-STK-LIV-DEB
+                  THRU 0200-RNV-STK-LIV-FIN
+
+               PERFORM 0300-REO-LIV-DEB
+                  THRU 0300-REO-LIV-FIN
+
+               PERFORM 0400-GEN-LOG-DEB
+                  THRU 0400-GEN-LOG-FIN
+
+               PERFORM 0500-APL-CRE-LOG-DEB
+                  THRU 0500-APL-CRE-LOG-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+      *
+      * Vérifie que la livraison est bien "terminée" avant de
+      * poursuivre : seule une livraison terminée a eu un effet sur le
+      * stock, donc seule une livraison terminée peut être annulée.
+      *
+           0100-VER-STA-DEB.
+
+               MOVE LK-IDT TO PG-IDT-LIV.
+
+               EXEC SQL
+                   SELECT statut_liv, id_fou, id_cli
+                   INTO :PG-STA-LIV, :PG-IDT-FOU, :PG-IDT-CLI
+                   FROM livraison
+                   WHERE id_liv = :PG-IDT-LIV
+               END-EXEC.
+
+               IF SQLCODE NOT = 0 OR PG-STA-LIV NOT = 1
+                   SET LK-MAJ-RET-ERR TO TRUE
+               ELSE
+                   SET LK-MAJ-RET-OK TO TRUE
+               END-IF.
+
+           0100-VER-STA-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Répercute sur le stock des pièces le mouvement inverse de celui
+      * appliqué par "majliv" : retrait pour une livraison entrante
+      * (le stock avait été augmenté), ajout pour une livraison
+      * sortante (le stock avait été diminué).
+      *
+           0200-RNV-STK-LIV-DEB.
+
+               IF PG-IDT-FOU > 0
+                   SET WS-TYP-LIV-ENT TO TRUE
+                   SET WS-CHG-RTI     TO TRUE
+               ELSE
+                   SET WS-TYP-LIV-SOR TO TRUE
+                   SET WS-CHG-AJT     TO TRUE
+               END-IF.
+
+               MOVE SPACES TO WS-FET-LIR-RET.
+
+               PERFORM UNTIL WS-FET-LIR-RET-OK OR WS-FET-LIR-RET-ERR
+                   CALL "fetlivpi"
+                       USING
+                       LK-IDT
+                       WS-IDF-PIE
+                       WS-QTE-PIE
+                       WS-QTE-RCP
+                       WS-ECA-PIE
+                       WS-FET-LIR-RET
+                   END-CALL
+
+                   IF NOT WS-FET-LIR-RET-OK AND NOT WS-FET-LIR-RET-ERR
+                       CALL "majpie"
+                           USING
+                           WS-IDF-PIE
+                           WS-QTE-RCP
+                           WS-TYP-CHG
+                           LK-IDF-UTI
+                           PG-IDT-CLI
+                           WS-PIE-MAJ-RET
+                       END-CALL
+                   END-IF
+               END-PERFORM.
+
+           0200-RNV-STK-LIV-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Repasse le statut de la livraison à "en cours".
+      *
+           0300-REO-LIV-DEB.
+
+               MOVE 0 TO PG-STA-LIV.
+
+               EXEC SQL
+                   UPDATE livraison
+                   SET statut_liv = :PG-STA-LIV
+                   WHERE id_liv = :PG-IDT-LIV
+               END-EXEC.
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET LK-MAJ-RET-OK TO TRUE
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET LK-MAJ-RET-ERR TO TRUE
+               END-IF.
+
+           0300-REO-LIV-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Génère le message de log décrivant l'annulation.
+      *
+           0400-GEN-LOG-DEB.
+
+               MOVE LK-IDT TO WS-IDT-LIV-EDT.
+               MOVE 'livraison' TO WS-TYP-LOG.
+
+               STRING '[' DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-IDT-LIV-EDT) DELIMITED BY SIZE
+                      '] Annulation, stock remis en etat.'
+                      DELIMITED BY SIZE
+                      INTO WS-MSG-LOG
+               END-STRING.
+
+           0400-GEN-LOG-FIN.
+               EXIT.
+
+      *-----------------------------------------------------------------
+      *
+      * Appel du sous-programme ajulog pour l'insertion du log de
+      * l'annulation dans la base de données.
+      *
+           0500-APL-CRE-LOG-DEB.
+
+               CALL "ajulog"
+                   USING
+                   WS-MSG-LOG
+                   WS-TYP-LOG
+                   LK-IDF-UTI
+                   WS-AJU-RET
+               END-CALL.
+
+           0500-APL-CRE-LOG-FIN.
+               EXIT.

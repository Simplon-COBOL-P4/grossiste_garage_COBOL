@@ -30,18 +30,16 @@
       * et client si sortante.
        01  WS-ID-SOR               PIC 9(10).
        01  WS-NOM-SOR              PIC X(50).
-      * Elements de piece pour l'inversion d'opération 
-       01  WS-ID-PIE               PIC 9(10).
-       01  WS-QTE                  PIC 9(10).
- 
+
        01  WS-CMD                  PIC 9(01).
-      * Etat de la lecture des pièces associés 
-       01  WS-ETA-LEC              PIC 9(01).
-           88 WS-ETA-LEC-OK                  VALUE 0.
-           88 WS-ETA-LEC-FIN                 VALUE 1.
 
-       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.    
+      * Identifiant de l'utilisateur connecté, transmis à "anlliv"
+      * pour rattacher le log d'annulation au bon utilisateur.
+       01  WS-IDF-UTI              PIC 9(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
        COPY supret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS-ANL==.
 
        SCREEN SECTION.
        COPY "ecrprn".
@@ -99,40 +97,48 @@
 
                        IF WS-STA-EN-COU
 
-      * Dans le cas d'une livraison sortante, inverser les operations
-      * avant de la supprimer.
-
-                           IF WS-TYP-SOR
+      * Une livraison encore en cours, entrante ou sortante, n'a
+      * jamais eu d'effet sur le stock (le stock n'est répercuté qu'à
+      * la création d'une livraison déjà "terminée", ou par "majliv"
+      * au passage à "terminé" : voir l'entête de "anlliv") : rien à
+      * inverser avant de la supprimer.
 
-                               PERFORM UNTIL WS-ETA-LEC-FIN
-
-      * Fetch de l'id d'une piece et de sa quantité lié à une livraison
-                                   CALL "fetlivpi"
-                                       USING WS-ID, 
-                                             WS-ID-PIE, 
-                                             WS-QTE, 
-                                             WS-ETA-LEC
-                                   END-CALL
-
-      * Mise à jour de la pièce avec un retrait de la quantité
-                                   CALL "majpie"
-                                       USING WS-ID-PIE, WS-QTE, 0
-                                   END-CALL
-      
-                               END-PERFORM
-      
-                           END-IF
-      
                            CALL "supliv"
                                USING WS-ID, WS-SUP-RET
                            END-CALL
-      
+
+                           IF WS-SUP-RET-ROL-ERR
+                               DISPLAY
+                               "Role insuffisant pour cette operation"
+                               LINE 15 COLUMN 10
+                           END-IF
+
                        ELSE
-      
-                           DISPLAY "Livraison déjà terminée," 
-                           "non supprimée." 
-                           LINE 15 COLUMN 10
-      
+
+      * Une livraison terminée a déjà eu un effet sur le stock : avant
+      * de la supprimer, "anlliv" repasse son statut à "en cours" et
+      * inverse ce mouvement (voir l'entête de "anlliv").
+
+                           CALL "anlliv"
+                               USING WS-ID, WS-IDF-UTI, WS-ANL-MAJ-RET
+                           END-CALL
+
+                           IF WS-ANL-MAJ-RET-OK
+                               CALL "supliv"
+                                   USING WS-ID, WS-SUP-RET
+                               END-CALL
+
+                               IF WS-SUP-RET-ROL-ERR
+                                   DISPLAY "Role insuffisant pour"
+                                   " cette operation"
+                                   LINE 15 COLUMN 10
+                               END-IF
+                           ELSE
+                               DISPLAY "Erreur lors de l'annulation de "
+                               "la livraison, non supprimée."
+                               LINE 15 COLUMN 10
+                           END-IF
+
                        END-IF
       
                    WHEN 0

@@ -21,9 +21,20 @@
        01 PG-IDF-LIV              PIC 9(10).
        01 PG-IDF-PIE               PIC 9(10).
        01 PG-QTE-PIE               PIC 9(10).
+      * Tant que la réception n'a pas été saisie, la quantité reçue
+      * vaut par défaut la quantité commandée (aucun écart constaté).
+       01 PG-QTE-RCP               PIC 9(10).
+       01 PG-ECA-PIE               PIC 9(01).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ               PIC 9(01) VALUE 0.
+       01 WS-ROL-RET               PIC 9(01).
+           88 WS-ROL-RET-OK                   VALUE 0.
+           88 WS-ROL-RET-REF                  VALUE 1.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-IDF-LIV              PIC 9(10).
@@ -38,9 +49,15 @@
                                 LK-QTE-PIE,
                                 LK-AJU-RET.
 
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
-           PERFORM 0100-AJU-LIV-PIE-DEB
-              THRU 0100-AJU-LIV-PIE-FIN.
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AJU-LIV-PIE-DEB
+                  THRU 0100-AJU-LIV-PIE-FIN
+           END-IF.
 
            EXIT PROGRAM.
            
@@ -52,13 +69,17 @@
            MOVE LK-IDF-LIV   TO PG-IDF-LIV.
            MOVE LK-IDF-PIE    TO PG-IDF-PIE.
            MOVE LK-QTE-PIE    TO PG-QTE-PIE.
+           MOVE LK-QTE-PIE    TO PG-QTE-RCP.
+           MOVE 0             TO PG-ECA-PIE.
        0110-DEP-VAR-FIN.
 
        0120-REQ-SQL-DEB.
 
            EXEC SQL
-               INSERT INTO livraison_piece (id_liv, id_pie, qt_liv_pie)
-               VALUES (:PG-IDF-LIV, :PG-IDF-PIE, :PG-QTE-PIE)
+               INSERT INTO livraison_piece (id_liv, id_pie, qt_liv_pie,
+                   qt_recue_pie, ecart_pie)
+               VALUES (:PG-IDF-LIV, :PG-IDF-PIE, :PG-QTE-PIE,
+                   :PG-QTE-RCP, :PG-ECA-PIE)
            END-EXEC.
   
            EVALUATE SQLCODE

@@ -21,6 +21,8 @@
        01  PG-ID-LIV               PIC 9(10).
        01  PG-ID-PIE               PIC 9(10).
        01  PG-QTE                  PIC 9(10).
+       01  PG-QTE-RCP              PIC 9(10).
+       01  PG-ECA-PIE              PIC 9(01).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -35,15 +37,21 @@
       * Argument d'entrée
        01  LK-ID-LIV               PIC 9(10).
 
-      * Arguments de sortie 
+      * Arguments de sortie
        01  LK-ID-PIE               PIC 9(10).
        01  LK-QTE                  PIC 9(10).
+      * Quantité réellement reçue et drapeau d'écart avec la quantité
+      * commandée (0 = pas d'écart, 1 = écart).
+       01  LK-QTE-RCP              PIC 9(10).
+       01  LK-ECA-PIE              PIC 9(01).
 
        COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
-       
+
        PROCEDURE DIVISION USING LK-ID-LIV,
                                 LK-ID-PIE,
                                 LK-QTE,
+                                LK-QTE-RCP,
+                                LK-ECA-PIE,
                                 LK-LIR-RET.
            
            PERFORM 0100-DEC-CUR-DEB
@@ -64,9 +72,9 @@
        0100-DEC-CUR-DEB.
            IF WS-CUR-FER
                MOVE LK-ID-LIV TO PG-ID-LIV
-               EXEC SQL 
+               EXEC SQL
                    DECLARE CUR_LIV CURSOR FOR
-                   SELECT id_pie, qt_liv_pie
+                   SELECT id_pie, qt_liv_pie, qt_recue_pie, ecart_pie
                    FROM livraison
                    INNER JOIN livraison_piece
                    ON livraison.id_liv = livraison_piece.id_liv
@@ -91,12 +99,15 @@
       * Lecture d'une ligne 
        0300-FET-LIV-PIE-DEB.
            EXEC SQL
-               FETCH CUR_LIV INTO :PG-ID-PIE, :PG-QTE
+               FETCH CUR_LIV INTO :PG-ID-PIE, :PG-QTE, :PG-QTE-RCP,
+                   :PG-ECA-PIE
            END-EXEC.
 
            IF SQLCODE = 0
-               MOVE PG-ID-PIE TO LK-ID-PIE
-               MOVE PG-QTE    TO LK-QTE
+               MOVE PG-ID-PIE  TO LK-ID-PIE
+               MOVE PG-QTE     TO LK-QTE
+               MOVE PG-QTE-RCP TO LK-QTE-RCP
+               MOVE PG-ECA-PIE TO LK-ECA-PIE
            ELSE
                IF SQLCODE = 100
                    SET LK-LIR-RET-OK TO TRUE

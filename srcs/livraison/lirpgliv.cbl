@@ -22,7 +22,9 @@
        
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-NBR-ELM                     PIC 9(02). *> Min 1 - Max 25
-       01 PG-OFS                         PIC 9(03).  
+      * Elargi à 9(10) pour suivre la taille de LK-PGE et ne pas
+      * plafonner le parcours des livraisons à la page 999/PG-NBR-ELM.
+       01 PG-OFS                         PIC 9(10).
 
        01 PG-IDF-FOU-CLI-PIE             PIC 9(10).
        
@@ -31,15 +33,20 @@
        01 PG-NOM-FOU-CLI       PIC X(50).
        01 PG-QTE-PIE           PIC 9(10).
        01 PG-DAT-LIV           PIC X(10).
+       01 PG-VAL-LIV           PIC 9(10)V99.
 
        01 PG-STA-LIV           PIC 9(01).
            88 PG-STA-EN-CRS                   VALUE 0.
            88 PG-STA-TRM                      VALUE 1.
-       
+
        01 PG-TYP-LIV           PIC 9(01).
                    88 PG-TYP-ENT                      VALUE 0.
                    88 PG-TYP-SOR                      VALUE 1.
 
+      * Bornes de dates pour le filtre sur intervalle de livraison.
+       01 PG-DAT-DEB-FIL       PIC X(10).
+       01 PG-DAT-FIN-FIL       PIC X(10).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -59,6 +66,10 @@
            88 LK-FIL-FOU                              VALUE 1.
            88 LK-FIL-CLI                              VALUE 2.
            88 LK-FIL-PIE                              VALUE 3.
+           88 LK-FIL-DAT                              VALUE 4.
+      * Bornes de dates, utilisées uniquement quand LK-FIL-DAT.
+       01 LK-DAT-DEB-FIL                 PIC X(10).
+       01 LK-DAT-FIN-FIL                 PIC X(10).
       * Arguments de sortie.
        01 LK-TAB.
            05 LK-LIV OCCURS 25 TIMES.
@@ -79,16 +90,20 @@
       * nombre de variete de pieces dans une livraison, comme le nombre
       * de piece de l'ID demandé dans la livraison. 
                10 LK-QTE-PIE           PIC 9(10).
-       
+      * Valeur monetaire totale (HT) de la livraison.
+               10 LK-VAL-LIV           PIC 9(10)V99.
+
 
 
        PROCEDURE DIVISION USING LK-PGE,
                                 LK-NBR-ELM,
                                 LK-IDF-FOU-CLI-PIE,
                                 LK-FIL,
+                                LK-DAT-DEB-FIL,
+                                LK-DAT-FIN-FIL,
                                 LK-TAB,
                                 WS-LIR-RET.
-           
+
 
            PERFORM 0050-AFC-IDF-FIL-DEB
               THRU 0050-AFC-IDF-FIL-FIN.
@@ -107,10 +122,16 @@
       ****************************************************************** 
        
        0050-AFC-IDF-FIL-DEB.
-       
+
            MOVE LK-IDF-FOU-CLI-PIE
            TO   PG-IDF-FOU-CLI-PIE.
 
+           MOVE LK-DAT-DEB-FIL
+           TO   PG-DAT-DEB-FIL.
+
+           MOVE LK-DAT-FIN-FIL
+           TO   PG-DAT-FIN-FIL.
+
            EXIT.
 
        0050-AFC-IDF-FIL-FIN.
@@ -159,10 +180,15 @@
                    SET LK-TYP-SOR TO TRUE 
 
                WHEN LK-FIL-PIE
-                   
+
                    PERFORM 0600-CSR-FIL-PIE-DEB
                       THRU 0600-CSR-FIL-PIE-FIN
 
+               WHEN LK-FIL-DAT
+
+                   PERFORM 0700-CSR-FIL-DAT-DEB
+                      THRU 0700-CSR-FIL-DAT-FIN
+
            END-EVALUATE.
 
 
@@ -176,28 +202,35 @@
       * Déclaration du curseur pour la table livraison. 
            EXEC SQL
                DECLARE curseur_liv CURSOR FOR 
-               SELECT livraison.id_liv, 
+               SELECT livraison.id_liv,
                       COUNT(livraison.id_liv) AS nbr_typ_pie,
                       livraison.date_deb_liv, livraison.statut_liv,
-                      COALESCE(fournisseur.nom_fou, client.nom_cli) 
+                      COALESCE(fournisseur.nom_fou, client.nom_cli)
                       AS nom_fou_cli,
-                      COALESCE(fournisseur.id_fou, client.id_cli) 
+                      COALESCE(fournisseur.id_fou, client.id_cli)
                       AS id_fou_cli,
-                      CASE 
+                      CASE
                           WHEN client.id_cli IS NOT NULL THEN 1
-                          WHEN fournisseur.id_fou IS NOT NULL THEN 0 
-                      END AS type_liv
-               
-               FROM livraison    
-               
-               JOIN fournisseur 
-                 ON livraison.id_fou = fournisseur.id_fou 
-               
+                          WHEN fournisseur.id_fou IS NOT NULL THEN 0
+                      END AS type_liv,
+                      SUM(livraison_piece.qt_liv_pie * piece.prix_pie)
+                      AS val_liv
+
+               FROM livraison
+
+               JOIN fournisseur
+                 ON livraison.id_fou = fournisseur.id_fou
+
                JOIN client
                  ON livraison.id_cli = client.id_cli
 
                JOIN livraison_piece
                  ON livraison.id_liv = livraison_piece.id_liv
+
+               JOIN piece
+                 ON livraison_piece.id_pie = piece.id_pie
+
+               WHERE livraison.supprime_le = ''
                GROUP BY livraison.id_liv
 
                LIMIT :PG-NBR-ELM
@@ -230,22 +263,23 @@
       * ou client selon le type de livraison, id, date de début et   
       * statut de livraison, la quantité de types de pièces dans une
       * livraison ainsi que le type de livraison. 
-                   FETCH curseur_liv into 
+                   FETCH curseur_liv into
                    :PG-IDF-LIV,
                    :PG-QTE-PIE,
                    :PG-DAT-LIV,
                    :PG-STA-LIV,
                    :PG-NOM-FOU-CLI,
                    :PG-IDF-FOU-CLI,
-                   :PG-TYP-LIV
-                   
+                   :PG-TYP-LIV,
+                   :PG-VAL-LIV
+
 
                END-EXEC
-       
-      * Incrémentation du nombre de lignes du tableau.  
+
+      * Incrémentation du nombre de lignes du tableau.
                ADD 1 TO WS-NBR-LIN-TAB
 
-      * Les variables du tableau sont ensuite alimentées par les valeurs 
+      * Les variables du tableau sont ensuite alimentées par les valeurs
       * obtenues à l'aide du curseur.
                MOVE PG-IDF-LIV
                TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
@@ -259,22 +293,25 @@
                MOVE PG-STA-LIV
                TO   LK-STA-LIV(WS-NBR-LIN-TAB)
 
-               MOVE PG-NOM-FOU-CLI 
+               MOVE PG-NOM-FOU-CLI
                TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
-               
-               MOVE PG-IDF-FOU-CLI 
+
+               MOVE PG-IDF-FOU-CLI
                TO   LK-IDF-FOU-CLI(WS-NBR-LIN-TAB)
-               
-               MOVE PG-TYP-LIV 
+
+               MOVE PG-TYP-LIV
                TO   LK-TYP-LIV(WS-NBR-LIN-TAB)
-               
+
+               MOVE PG-VAL-LIV
+               TO   LK-VAL-LIV(WS-NBR-LIN-TAB)
+
 
            END-PERFORM.
 
       * Fermeture du curseur.
            EXEC SQL
                CLOSE curseur_liv
-           END-EXEC.    
+           END-EXEC.
 
            SET LK-LIR-RET-OK TO TRUE.     
            
@@ -287,21 +324,26 @@
 
       * Déclaration du curseur pour la table fournisseur. 
            EXEC SQL
-               DECLARE curseur_fou CURSOR FOR 
+               DECLARE curseur_fou CURSOR FOR
                SELECT livraison.id_liv, fournisseur.nom_fou,
                       COUNT(livraison.id_liv) AS nbr_typ_pie,
-                      livraison.date_deb_liv, livraison.statut_liv
-                      
+                      livraison.date_deb_liv, livraison.statut_liv,
+                      SUM(livraison_piece.qt_liv_pie * piece.prix_pie)
+                      AS val_liv
 
-               FROM fournisseur    
+               FROM fournisseur
 
-               JOIN livraison 
+               JOIN livraison
                ON  fournisseur.id_fou = livraison.id_fou
-               
+
                JOIN livraison_piece
                ON livraison.id_liv = livraison_piece.id_liv
 
+               JOIN piece
+               ON livraison_piece.id_pie = piece.id_pie
+
                WHERE fournisseur.id_fou = :PG-IDF-FOU-CLI-PIE
+                 AND livraison.supprime_le = ''
                GROUP BY livraison.id_liv
 
                LIMIT :PG-NBR-ELM
@@ -333,43 +375,47 @@
       * Récupération des données suivantes : nom du fournisseur, id, 
       * date de début et statut de livraison ainsi que la quantité de 
       * types de pièces dans une livraison. 
-                   FETCH curseur_fou into 
+                   FETCH curseur_fou into
                    :PG-IDF-LIV,
                    :PG-NOM-FOU-CLI,
                    :PG-QTE-PIE,
                    :PG-DAT-LIV,
-                   :PG-STA-LIV
-                   
+                   :PG-STA-LIV,
+                   :PG-VAL-LIV
+
 
                END-EXEC
-       
-      * Incrémentation du nombre de lignes du tableau.  
+
+      * Incrémentation du nombre de lignes du tableau.
                ADD 1 TO WS-NBR-LIN-TAB
 
-      * Les variables du tableau sont ensuite alimentées par les valeurs 
+      * Les variables du tableau sont ensuite alimentées par les valeurs
       * obtenues à l'aide du curseur.
                MOVE PG-IDF-LIV
                TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
 
-               MOVE PG-NOM-FOU-CLI 
+               MOVE PG-NOM-FOU-CLI
                TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
-       
+
                MOVE PG-QTE-PIE
                TO   LK-QTE-PIE(WS-NBR-LIN-TAB)
 
                MOVE PG-DAT-LIV
                TO   LK-DAT-LIV(WS-NBR-LIN-TAB)
-       
+
                MOVE PG-STA-LIV
                TO   LK-STA-LIV(WS-NBR-LIN-TAB)
-       
+
+               MOVE PG-VAL-LIV
+               TO   LK-VAL-LIV(WS-NBR-LIN-TAB)
+
 
            END-PERFORM.
 
       * Fermeture du curseur.
            EXEC SQL
                CLOSE curseur_fou
-           END-EXEC.    
+           END-EXEC.
 
            SET LK-LIR-RET-OK TO TRUE. 
  
@@ -382,21 +428,26 @@
 
       * Déclaration du curseur pour la table client. 
            EXEC SQL
-               DECLARE curseur_cli CURSOR FOR 
+               DECLARE curseur_cli CURSOR FOR
                SELECT livraison.id_liv, client.nom_cli,
                       COUNT(livraison.id_liv) AS nbr_typ_pie,
-                      livraison.date_deb_liv, livraison.statut_liv
-                      
+                      livraison.date_deb_liv, livraison.statut_liv,
+                      SUM(livraison_piece.qt_liv_pie * piece.prix_pie)
+                      AS val_liv
 
-               FROM client    
+               FROM client
 
-               JOIN livraison 
+               JOIN livraison
                ON  client.id_cli = livraison.id_cli
-               
+
                JOIN livraison_piece
                ON livraison.id_liv = livraison_piece.id_liv
 
+               JOIN piece
+               ON livraison_piece.id_pie = piece.id_pie
+
                WHERE client.id_cli = :PG-IDF-FOU-CLI-PIE
+                 AND livraison.supprime_le = ''
                GROUP BY livraison.id_liv
 
                LIMIT :PG-NBR-ELM
@@ -428,43 +479,47 @@
       * Récupération des données suivantes : nom du client, id, 
       * date de début et statut de livraison ainsi que la quantité de 
       * de types de pièces dans une livraison. 
-                   FETCH curseur_cli into 
+                   FETCH curseur_cli into
                    :PG-IDF-LIV,
                    :PG-NOM-FOU-CLI,
                    :PG-QTE-PIE,
                    :PG-DAT-LIV,
-                   :PG-STA-LIV
-                   
+                   :PG-STA-LIV,
+                   :PG-VAL-LIV
+
 
                END-EXEC
-       
-      * Incrémentation du nombre de lignes du tableau.  
+
+      * Incrémentation du nombre de lignes du tableau.
                ADD 1 TO WS-NBR-LIN-TAB
 
-      * Les variables du tableau sont ensuite alimentées par les valeurs 
+      * Les variables du tableau sont ensuite alimentées par les valeurs
       * obtenues à l'aide du curseur.
                MOVE PG-IDF-LIV
                TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
 
-               MOVE PG-NOM-FOU-CLI 
+               MOVE PG-NOM-FOU-CLI
                TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
 
                MOVE PG-QTE-PIE
                TO   LK-QTE-PIE(WS-NBR-LIN-TAB)
-       
+
                MOVE PG-DAT-LIV
                TO   LK-DAT-LIV(WS-NBR-LIN-TAB)
-       
+
                MOVE PG-STA-LIV
                TO   LK-STA-LIV(WS-NBR-LIN-TAB)
-       
-               
+
+               MOVE PG-VAL-LIV
+               TO   LK-VAL-LIV(WS-NBR-LIN-TAB)
+
+
            END-PERFORM.
 
       * Fermeture du curseur.
            EXEC SQL
                CLOSE curseur_cli
-           END-EXEC.    
+           END-EXEC.
 
            SET LK-LIR-RET-OK TO TRUE. 
  
@@ -477,30 +532,36 @@
 
       * Déclaration du curseur pour la table pièce. 
            EXEC SQL
-               DECLARE curseur_pie CURSOR FOR 
+               DECLARE curseur_pie CURSOR FOR
                SELECT livraison.id_liv, livraison_piece.qt_liv_pie,
                       livraison.date_deb_liv, livraison.statut_liv,
-                      COALESCE(fournisseur.nom_fou, client.nom_cli) 
+                      COALESCE(fournisseur.nom_fou, client.nom_cli)
                       AS nom_fou_cli,
-                      COALESCE(fournisseur.id_fou, client.id_cli) 
+                      COALESCE(fournisseur.id_fou, client.id_cli)
                       AS id_fou_cli,
-                      CASE 
+                      CASE
                           WHEN client.id_cli IS NOT NULL THEN 1
-                          WHEN fournisseur.id_fou IS NOT NULL THEN 0 
-                      END AS type_liv
-               
-               FROM livraison    
+                          WHEN fournisseur.id_fou IS NOT NULL THEN 0
+                      END AS type_liv,
+                      (livraison_piece.qt_liv_pie * piece.prix_pie)
+                      AS val_liv
+
+               FROM livraison
+
+               JOIN fournisseur
+                 ON livraison.id_fou = fournisseur.id_fou
 
-               JOIN fournisseur 
-                 ON livraison.id_fou = fournisseur.id_fou 
-               
                JOIN client
                  ON livraison.id_cli = client.id_cli
 
                JOIN livraison_piece
                  ON livraison.id_liv = livraison_piece.id_liv
-               
+
+               JOIN piece
+                 ON livraison_piece.id_pie = piece.id_pie
+
                WHERE livraison_piece.id_pie = :PG-IDF-FOU-CLI-PIE
+                 AND livraison.supprime_le = ''
 
                LIMIT :PG-NBR-ELM
                OFFSET :PG-OFS
@@ -532,22 +593,23 @@
       * ou client selon le type de livraison, id, date de début et   
       * statut de livraison, la quantité de pièces livrées pour un type
       * de pièce dans une livraison ainsi que le type de livraison.
-                   FETCH curseur_pie into 
+                   FETCH curseur_pie into
                    :PG-IDF-LIV,
                    :PG-QTE-PIE,
                    :PG-DAT-LIV,
                    :PG-STA-LIV,
                    :PG-NOM-FOU-CLI,
                    :PG-IDF-FOU-CLI,
-                   :PG-TYP-LIV
-                   
+                   :PG-TYP-LIV,
+                   :PG-VAL-LIV
+
 
                END-EXEC
-       
-      * Incrémentation du nombre de lignes du tableau.  
+
+      * Incrémentation du nombre de lignes du tableau.
                ADD 1 TO WS-NBR-LIN-TAB
 
-      * Les variables du tableau sont ensuite alimentées par les valeurs 
+      * Les variables du tableau sont ensuite alimentées par les valeurs
       * obtenues à l'aide du curseur.
                MOVE PG-IDF-LIV
                TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
@@ -561,22 +623,25 @@
                MOVE PG-STA-LIV
                TO   LK-STA-LIV(WS-NBR-LIN-TAB)
 
-               MOVE PG-NOM-FOU-CLI 
+               MOVE PG-NOM-FOU-CLI
                TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
-               
-               MOVE PG-IDF-FOU-CLI 
+
+               MOVE PG-IDF-FOU-CLI
                TO   LK-IDF-FOU-CLI(WS-NBR-LIN-TAB)
-               
-               MOVE PG-TYP-LIV 
+
+               MOVE PG-TYP-LIV
                TO   LK-TYP-LIV(WS-NBR-LIN-TAB)
-               
+
+               MOVE PG-VAL-LIV
+               TO   LK-VAL-LIV(WS-NBR-LIN-TAB)
+
 
            END-PERFORM.
 
       * Fermeture du curseur.
            EXEC SQL
                CLOSE curseur_pie
-           END-EXEC.    
+           END-EXEC.
 
            SET LK-LIR-RET-OK TO TRUE.
 
@@ -586,4 +651,125 @@
        0600-CSR-FIL-PIE-FIN.
 
       *-----------------------------------------------------------------
+
+      * PARAGRAPHE POUR FILTRER LES LIVRAISONS SUR UN INTERVALLE DE
+      * DATES (date_deb_liv / date_fin_liv).
+       0700-CSR-FIL-DAT-DEB.
+
+      * Déclaration du curseur pour la table livraison.
+           EXEC SQL
+               DECLARE curseur_dat CURSOR FOR
+               SELECT livraison.id_liv,
+                      COUNT(livraison.id_liv) AS nbr_typ_pie,
+                      livraison.date_deb_liv, livraison.statut_liv,
+                      COALESCE(fournisseur.nom_fou, client.nom_cli)
+                      AS nom_fou_cli,
+                      COALESCE(fournisseur.id_fou, client.id_cli)
+                      AS id_fou_cli,
+                      CASE
+                          WHEN client.id_cli IS NOT NULL THEN 1
+                          WHEN fournisseur.id_fou IS NOT NULL THEN 0
+                      END AS type_liv,
+                      SUM(livraison_piece.qt_liv_pie * piece.prix_pie)
+                      AS val_liv
+
+               FROM livraison
+
+               JOIN fournisseur
+                 ON livraison.id_fou = fournisseur.id_fou
+
+               JOIN client
+                 ON livraison.id_cli = client.id_cli
+
+               JOIN livraison_piece
+                 ON livraison.id_liv = livraison_piece.id_liv
+
+               JOIN piece
+                 ON livraison_piece.id_pie = piece.id_pie
+
+               WHERE livraison.supprime_le = ''
+                 AND livraison.date_deb_liv >= :PG-DAT-DEB-FIL
+                 AND livraison.date_fin_liv <= :PG-DAT-FIN-FIL
+               GROUP BY livraison.id_liv
+
+               LIMIT :PG-NBR-ELM
+               OFFSET :PG-OFS
+               FOR READ ONLY
+           END-EXEC.
+
+      * Ouverture du curseur.
+           EXEC SQL
+               OPEN curseur_dat
+           END-EXEC.
+
+      * En cas d'erreur lors de l'ouverture du curseur, le programme est
+      * arrêté et le code d'erreur est renvoyé.
+           IF SQLCODE NOT EQUAL 0
+               SET WS-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+      * Initialisation du nombre de lignes du tableau.
+           MOVE 0 TO WS-NBR-LIN-TAB.
+
+      * Lecture du curseur tant que le SQLCODE n'est pas égal à 100, et
+      * donc qu'on ne se trouve pas au bout du curseur.
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   FETCH curseur_dat into
+                   :PG-IDF-LIV,
+                   :PG-QTE-PIE,
+                   :PG-DAT-LIV,
+                   :PG-STA-LIV,
+                   :PG-NOM-FOU-CLI,
+                   :PG-IDF-FOU-CLI,
+                   :PG-TYP-LIV,
+                   :PG-VAL-LIV
+
+               END-EXEC
+
+      * Incrémentation du nombre de lignes du tableau.
+               ADD 1 TO WS-NBR-LIN-TAB
+
+      * Les variables du tableau sont ensuite alimentées par les valeurs
+      * obtenues à l'aide du curseur.
+               MOVE PG-IDF-LIV
+               TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
+
+               MOVE PG-QTE-PIE
+               TO   LK-QTE-PIE(WS-NBR-LIN-TAB)
+
+               MOVE PG-DAT-LIV
+               TO   LK-DAT-LIV(WS-NBR-LIN-TAB)
+
+               MOVE PG-STA-LIV
+               TO   LK-STA-LIV(WS-NBR-LIN-TAB)
+
+               MOVE PG-NOM-FOU-CLI
+               TO   LK-NOM-FOU-CLI(WS-NBR-LIN-TAB)
+
+               MOVE PG-IDF-FOU-CLI
+               TO   LK-IDF-FOU-CLI(WS-NBR-LIN-TAB)
+
+               MOVE PG-TYP-LIV
+               TO   LK-TYP-LIV(WS-NBR-LIN-TAB)
+
+               MOVE PG-VAL-LIV
+               TO   LK-VAL-LIV(WS-NBR-LIN-TAB)
+
+
+           END-PERFORM.
+
+      * Fermeture du curseur.
+           EXEC SQL
+               CLOSE curseur_dat
+           END-EXEC.
+
+           SET LK-LIR-RET-OK TO TRUE.
+
+           EXIT.
+       0700-CSR-FIL-DAT-FIN.
+
+      *-----------------------------------------------------------------
        

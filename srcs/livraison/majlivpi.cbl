@@ -0,0 +1,120 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * LE PROGRAMME MET À JOUR LA QUANTITÉ RÉELLEMENT REÇUE POUR UNE  *
+      * LIGNE livraison_piece. SI ELLE DIFFÈRE DE LA QUANTITÉ          *
+      * COMMANDÉE, LE DRAPEAU D'ÉCART ecart_pie EST POSITIONNÉ.        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * MAJ=MISE A JOUR; IDF=IDENTIFIANT; LIV=LIVRAISON; PIE=PIECE;    *
+      * QTE=QUANTITE; RCP=RECEPTION; ECA=ECART; DEP=DEPLACER;          *
+      * REQ=REQUÊTE; VAR=VARIABLE.                                     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. majlivpi.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 13-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-LIV               PIC 9(10).
+       01 PG-IDF-PIE               PIC 9(10).
+       01 PG-QTE-CMD               PIC 9(10).
+       01 PG-QTE-RCP               PIC 9(10).
+       01 PG-ECA-PIE               PIC 9(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ               PIC 9(01) VALUE 0.
+       01 WS-ROL-RET               PIC 9(01).
+           88 WS-ROL-RET-OK                   VALUE 0.
+           88 WS-ROL-RET-REF                  VALUE 1.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-LIV               PIC 9(10).
+       01 LK-IDF-PIE               PIC 9(10).
+       01 LK-QTE-RCP               PIC 9(10).
+      * Arguments de sortie.
+
+       COPY majret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-LIV,
+                                LK-IDF-PIE,
+                                LK-QTE-RCP,
+                                LK-MAJ-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-MAJ-QTE-RCP-DEB
+                  THRU 0100-MAJ-QTE-RCP-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+
+      ****************************PARAGRAPHES***************************
+       0100-MAJ-QTE-RCP-DEB.
+
+       0110-DEP-VAR-DEB.
+           MOVE LK-IDF-LIV   TO PG-IDF-LIV.
+           MOVE LK-IDF-PIE   TO PG-IDF-PIE.
+           MOVE LK-QTE-RCP   TO PG-QTE-RCP.
+       0110-DEP-VAR-FIN.
+
+      * La quantité commandée est relue pour déterminer s'il y a un
+      * écart avec la quantité réellement reçue saisie par
+      * l'utilisateur.
+       0120-LEC-QTE-CMD-DEB.
+
+           EXEC SQL
+               SELECT qt_liv_pie
+               INTO :PG-QTE-CMD
+               FROM livraison_piece
+               WHERE id_liv = :PG-IDF-LIV
+                 AND id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-MAJ-RET-ERR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF PG-QTE-CMD = PG-QTE-RCP
+               MOVE 0 TO PG-ECA-PIE
+           ELSE
+               MOVE 1 TO PG-ECA-PIE
+           END-IF.
+
+       0120-LEC-QTE-CMD-FIN.
+
+       0130-REQ-SQL-DEB.
+
+           EXEC SQL
+               UPDATE livraison_piece
+               SET qt_recue_pie = :PG-QTE-RCP,
+                   ecart_pie = :PG-ECA-PIE
+               WHERE id_liv = :PG-IDF-LIV
+                 AND id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-MAJ-RET-OK TO TRUE
+                   EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-MAJ-RET-ERR TO TRUE
+                   EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+
+       0130-REQ-SQL-FIN.
+
+       0100-MAJ-QTE-RCP-FIN.

@@ -54,42 +54,32 @@
            88 WS-TYP-LIV-ENT                    VALUE 0.
            88 WS-TYP-LIV-SRT                    VALUE 1.
 
-      * Déclaration de la variable de sortie d'appel du sous-programme 
-      * "liridliv". Elle correspond à l'identifiant et au nom du 
+      * Déclaration de la variable de sortie d'appel du sous-programme
+      * "liridliv". Elle correspond à l'identifiant et au nom du
       * fournisseur si la livraison est entrante, et à l'identifiant et
       * au nom du client si la livraison est sortante.
        01 WS-IDF-STI              PIC 9(10).
        01 WS-NOM-STI              PIC X(50).
 
-      * Copies des codes retour pour la lecture par id et la mise à 
+      * Déclaration des variables utilisées pour la saisie, ligne par
+      * ligne, de la quantité réellement reçue avant de clôturer la
+      * livraison. "fetlivpi" est relu ici pour la saisie, puis de
+      * nouveau par "majliv" pour répercuter la quantité reçue sur le
+      * stock.
+       01 WS-IDF-PIE-RCP          PIC 9(10).
+       01 WS-QTE-CMD-RCP          PIC 9(10).
+       01 WS-QTE-RCP              PIC 9(10).
+       01 WS-ECA-PIE-RCP          PIC 9(01).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-FET==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS-RCP==.
+
+      * Copies des codes retour pour la lecture par id et la mise à
       * jour de livraison.
        COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
        COPY majret REPLACING ==:PREFIX:== BY ==WS==.
 
-      * Déclaration de la variable (flag) correspondant à l'état de    
-      * lecture ligne par ligne des informations des pièces d'une   
-      * livraison (id_pie et qte_pie). Elle prend 2 valeurs : 
-      * 0 pour une lecture en cours et 1 pour la fin de lecture. 
-       01 WS-RET-LCT              PIC 9(01).
-           88 WS-RET-DON-LUE                VALUE 0.
-           88 WS-RET-FIN-LCT                VALUE 1.
-       
-      * Déclaration des variables correspondant à l'identifiant et à la 
-      * quantité de la pièce (à transmettre au sous-programme "majpie"
-      * et au sous-programme "fetlivpi"). 
-       01 WS-IDF-PIE              PIC 9(10).
-       01 WS-QTE-PIE              PIC 9(10).
-
-      * Déclaration de la variable (flag) correspondant au type de   
-      * changement à faire sur la quantité. Elle prend 2 valeurs : 
-      * 0 pour un ajout et 1 pour un retrait
-      * (à transmettre au sous-programme "majpie").
-       01 WS-TYP-CHG              PIC 9(01).
-           88 WS-CHG-AJU                    VALUE 0.
-           88 WS-CHG-RTR                    VALUE 1.
-
-       
-      * Déclaration de la variable de choix de l'utilisateur à l'écran 
+      * Déclaration de la variable de choix de l'utilisateur à l'écran
       * (pour mettre à jour une livraison ou annuler l'opération et 
       * retourner au programme appelant). 
        01 WS-CHX-UTI   PIC X(01).
@@ -100,7 +90,8 @@
        01 WS-CRD       PIC X(01)   VALUE "]".
        01 WS-LRR       PIC X(01).
        01 WS-VID       PIC X(78).
-       
+
+       COPY utiglb.
 
        SCREEN SECTION.
        COPY ecrprn.
@@ -112,14 +103,27 @@
            05 LINE 06 COLUMN 40 PIC X(01) FROM WS-CRG. 
            05 LINE 06 COLUMN 41 PIC Z(10) TO WS-IDF-LIV. 
            05 LINE 06 COLUMN 51 PIC X(01) FROM WS-CRD. 
-           05 LINE 22 COLUMN 20 VALUE "1 - Valider la reception".    
-           05 LINE 22 COLUMN 47 VALUE "0 - Annuler". 
-           05 LINE 23 COLUMN 40 PIC X(01) FROM WS-CRG. 
-           05 LINE 23 COLUMN 41 PIC X(01) TO WS-CHX-UTI. 
-           05 LINE 23 COLUMN 42 PIC X(01) FROM WS-CRD. 
-           
-           
-           
+           05 LINE 22 COLUMN 20 VALUE "1 - Valider la reception".
+           05 LINE 22 COLUMN 47 VALUE "0 - Annuler".
+           05 LINE 23 COLUMN 40 PIC X(01) FROM WS-CRG.
+           05 LINE 23 COLUMN 41 PIC X(01) TO WS-CHX-UTI.
+           05 LINE 23 COLUMN 42 PIC X(01) FROM WS-CRD.
+
+      * Écran de saisie de la quantité réellement reçue pour une ligne
+      * de la livraison, affiché une fois par ligne avant la mise à
+      * jour du statut.
+       01 S-ECR-RCP-LIG.
+           05 LINE 04 COLUMN 03 VALUE "Reception de la livraison :".
+           05 LINE 06 COLUMN 03 VALUE "ID piece : ".
+           05 LINE 06 COLUMN 24 PIC Z(10) FROM WS-IDF-PIE-RCP.
+           05 LINE 08 COLUMN 03 VALUE "Quantite commandee : ".
+           05 LINE 08 COLUMN 24 PIC Z(10) FROM WS-QTE-CMD-RCP.
+           05 LINE 10 COLUMN 03 VALUE "Quantite recue : ".
+           05 LINE 10 COLUMN 40 PIC X(01) FROM WS-CRG.
+           05 LINE 10 COLUMN 41 PIC Z(10) USING WS-QTE-RCP.
+           05 LINE 10 COLUMN 51 PIC X(01) FROM WS-CRD.
+
+
        PROCEDURE DIVISION.
            
            PERFORM 0100-BCL-ECR-DEB
@@ -257,15 +261,25 @@
 
            IF WS-STA-LIV-EN-CRS
 
+               PERFORM 0550-SAI-RCP-DEB
+                  THRU 0550-SAI-RCP-FIN
+
                PERFORM 0600-MJ-LIV-DEB
                   THRU 0600-MJ-LIV-FIN
-               
-               DISPLAY "Le statut de la livraison selectionnee a ete"
-               AT LINE 13 COL 20 
-               DISPLAY "mis a jour" 
-               AT LINE 14 COL 20 
 
-               ACCEPT WS-LRR   
+               IF WS-MAJ-RET-ROL-ERR
+                   DISPLAY WS-VID
+                   AT LINE 13 COL 20
+                   DISPLAY "Role insuffisant pour cette operation"
+                   AT LINE 13 COL 20
+               ELSE
+                   DISPLAY "Le statut de la livraison selectionnee a"
+                   AT LINE 13 COL 20
+                   DISPLAY "ete mis a jour"
+                   AT LINE 14 COL 20
+               END-IF
+
+               ACCEPT WS-LRR
                AT LINE 22 COL 75
 
       * Si la livraison est déjà terminée alors on le précise à 
@@ -283,71 +297,67 @@
            EXIT.
        0500-VRF-STA-LIV-FIN.
 
-      *-----------------------------------------------------------------     
+      *-----------------------------------------------------------------
+
+      * Avant de clôturer la livraison, on relit ligne par ligne les
+      * pièces commandées ("fetlivpi") et on demande à l'utilisateur
+      * de saisir la quantité réellement reçue pour chacune. La
+      * quantité saisie ("majlivpi") est ensuite celle que "majliv"
+      * répercutera sur le stock.
+       0550-SAI-RCP-DEB.
+
+           MOVE SPACES TO WS-FET-LIR-RET.
+
+           PERFORM UNTIL WS-FET-LIR-RET-OK OR WS-FET-LIR-RET-ERR
+               CALL "fetlivpi"
+                   USING
+                   WS-IDF-LIV
+                   WS-IDF-PIE-RCP
+                   WS-QTE-CMD-RCP
+                   WS-QTE-RCP
+                   WS-ECA-PIE-RCP
+                   WS-FET-LIR-RET
+               END-CALL
+
+               IF NOT WS-FET-LIR-RET-OK AND NOT WS-FET-LIR-RET-ERR
+
+                   DISPLAY S-FND-ECR
+                   ACCEPT S-ECR-RCP-LIG
+
+                   CALL "majlivpi"
+                       USING
+                       WS-IDF-LIV
+                       WS-IDF-PIE-RCP
+                       WS-QTE-RCP
+                       WS-RCP-MAJ-RET
+                   END-CALL
+
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0550-SAI-RCP-FIN.
+
+      *-----------------------------------------------------------------
 
        0600-MJ-LIV-DEB.
 
       * Mise à jour du statut de livraison (de "en cours" à "terminée").
+      * "majliv" répercute lui-même automatiquement la livraison sur le
+      * stock des pièces concernées (ajout si entrante, retrait si
+      * sortante), il n'y a donc plus besoin de reboucler ici sur
+      * "fetlivpi"/"majpie".
 
            CALL "majliv"
                USING
       * Arguments d'entrée
                WS-IDF-LIV
+               G-UTI-ID
       * Fin des arguments d'entrée
       * Début des arguments de sortie
                WS-MAJ-RET
       * Fin des arguments de sortie
            END-CALL.
-           
-
-      * Si la livraison est entrante, alors il faut modifier les 
-      * quantités des pièces en stock pour la livraison correspondante. 
-           IF WS-TYP-LIV-ENT THEN
-               
-               SET WS-CHG-AJU TO TRUE 
-               PERFORM 0700-MJ-QTE-PIE-LIV-DEB
-                  THRU 0700-MJ-QTE-PIE-LIV-FIN
 
-           END-IF.
-           
            EXIT.
-       0600-MJ-LIV-FIN.  
-           
-      *-----------------------------------------------------------------     
-       
-       0700-MJ-QTE-PIE-LIV-DEB.
-       
-      * Lecture séquentielle des pièces d'une livraison. Pour chaque 
-      * pièce on récupère les informations nécessaires pour la mise à 
-      * jour du stock.
-
-           PERFORM UNTIL WS-RET-FIN-LCT
-               CALL "fetlivpi"
-                   USING
-      * Arguments d'entrée
-                   WS-IDF-LIV
-      * Fin des arguments d'entrée
-      * Début des arguments de sortie
-                   WS-IDF-PIE
-                   WS-QTE-PIE
-                   WS-RET-LCT
-      * Fin des arguments de sortie
-               END-CALL
-               
-
-      * Mise à jour du stock des pièces comprises dans la livraison 
-      * correspondante.
-               IF WS-RET-DON-LUE
-                   CALL "majpie"
-                       USING
-                       WS-IDF-PIE
-                       WS-QTE-PIE
-                       WS-TYP-CHG
-                   END-CALL
-               END-IF 
-
-           END-PERFORM.
-           
-           EXIT.
-
-       0700-MJ-QTE-PIE-LIV-FIN.
+       0600-MJ-LIV-FIN.

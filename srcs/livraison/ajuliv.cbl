@@ -24,6 +24,12 @@
        01 PG-STA                        PIC 9(01).
        01 PG-IDN                        PIC 9(10).
        01 PG-IDF-LIV                    PIC 9(10).
+
+      * Entrepot d'origine de la livraison (reception/expedition), et
+      * entrepot de destination pour un transfert inter-entrepot
+      * (TRF), sans objet (0) pour les autres types.
+       01 PG-IDF-ENT                    PIC 9(10).
+       01 PG-IDF-ENT-DST                PIC 9(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -32,14 +38,21 @@
        01 WS-TYP-LG                     PIC X(12).
        01 WS-UTI-ID                     PIC 9(10) VALUE 1.
 
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ                    PIC 9(01) VALUE 0.
+       01 WS-ROL-RET                    PIC 9(01).
+           88 WS-ROL-RET-OK                        VALUE 0.
+           88 WS-ROL-RET-REF                       VALUE 1.
+
 OCESQL 01  SQL-QRY.
 OCESQL     02  FILLER      PIC X(30) VALUE
 OCESQL         "INSERT INTO livraison(date_deb".
-OCESQL     02  FILLER      PIC X(32) VALUE 
-OCESQL         "_liv, date_fin_liv, statut_liv, ".
+OCESQL     02  FILLER      PIC X(45) VALUE
+OCESQL         "_liv, date_fin_liv, statut_liv, id_entrepot, ".
 OCESQL     02  SQL-NOM-COL PIC X(06).
-OCESQL     02  FILLER      PIC X(43) VALUE
-OCESQL         ") VALUES( $1, $2, $3, $4 ) RETURNING id_liv".
+OCESQL     02  FILLER      PIC X(47) VALUE
+OCESQL         ") VALUES( $1, $2, $3, $4, $5 ) RETURNING id_liv".
 OCESQL     02  FILLER      PIC X(1) VALUE X"00".
 
        LINKAGE SECTION.
@@ -52,27 +65,47 @@ OCESQL     02  FILLER      PIC X(1) VALUE X"00".
        01 LK-TYP                  PIC 9(01).
            88 LK-TYP-ENT                    VALUE 0.
            88 LK-TYP-SOR                    VALUE 1.
-      * Identifiant fournisseur si entrante, et client si sortante.
+           88 LK-TYP-TRF                    VALUE 2.
+      * Identifiant fournisseur si entrante, et client si sortante ;
+      * sans objet (0) pour un transfert inter-entrepot (TRF).
        01 LK-IDN                  PIC 9(10).
+      * Entrepot d'origine (ENT/SOR/TRF) et, pour un transfert
+      * inter-entrepot (TRF) uniquement, entrepot de destination.
+       01 LK-IDF-ENT              PIC 9(10).
+       01 LK-IDF-ENT-DST          PIC 9(10).
       * Arguments de sortie.
        01 LK-IDF-LIV                    PIC 9(10).
        COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
 
 
        PROCEDURE DIVISION USING LK-DAT-DEB,
-                                LK-DAT-FIN, 
+                                LK-DAT-FIN,
                                 LK-STA,
                                 LK-TYP,
                                 LK-IDN,
+                                LK-IDF-ENT,
+                                LK-IDF-ENT-DST,
                                 LK-IDF-LIV,
                                 LK-AJU-RET.
 
 
-           PERFORM 0100-INI-VAR-DEB
-              THRU 0100-INI-VAR-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
-           PERFORM 0200-SQL-DEB
-              THRU 0200-SQL-FIN.
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-INI-VAR-DEB
+                  THRU 0100-INI-VAR-FIN
+
+               IF LK-TYP-TRF
+                   PERFORM 0250-SQL-TRF-DEB
+                      THRU 0250-SQL-TRF-FIN
+               ELSE
+                   PERFORM 0200-SQL-DEB
+                      THRU 0200-SQL-FIN
+               END-IF
+           END-IF.
 
            EXIT PROGRAM.
 
@@ -82,6 +115,8 @@ OCESQL     02  FILLER      PIC X(1) VALUE X"00".
            MOVE LK-DAT-FIN        TO PG-DAT-FIN.
            MOVE LK-STA            TO PG-STA.
            MOVE LK-IDN            TO PG-IDN.
+           MOVE LK-IDF-ENT        TO PG-IDF-ENT.
+           MOVE LK-IDF-ENT-DST    TO PG-IDF-ENT-DST.
        0100-INI-VAR-FIN.
 
        0200-SQL-DEB.
@@ -89,7 +124,7 @@ OCESQL     02  FILLER      PIC X(1) VALUE X"00".
            IF LK-TYP-SOR
       * Si on a l'identificant du client.
                MOVE "id_cli" TO SQL-NOM-COL
-           ELSE 
+           ELSE
       * Si on a l'identificant du fournisseur.
                MOVE "id_fou" TO SQL-NOM-COL
            END-IF.
@@ -118,6 +153,12 @@ OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 10
 OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE PG-IDF-ENT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE PG-IDN
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -129,7 +170,7 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecSelectIntoOne" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQL-QRY
-OCESQL          BY VALUE 4
+OCESQL          BY VALUE 5
 OCESQL          BY VALUE 1
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
@@ -157,6 +198,47 @@ OCESQL     END-CALL
            END-EVALUATE.
        0200-SQL-FIN.
 
+      *-----------------------------------------------------------------
+      *
+      * Transfert inter-entrepot (TRF) : ni client ni fournisseur, la
+      * livraison déplace du stock d'un entrepot (LK-IDF-ENT) à un
+      * autre (LK-IDF-ENT-DST). N'a pas besoin de la construction SQL
+      * dynamique ci-dessus (qui ne fait que choisir entre id_cli et
+      * id_fou) : les colonnes sont toujours les mêmes, d'où une
+      * requete SQL classique, directement en ligne.
+       0250-SQL-TRF-DEB.
+
+           EXEC SQL
+               INSERT INTO livraison
+                   (date_deb_liv, date_fin_liv, statut_liv,
+                    id_entrepot, id_entrepot_dest)
+               VALUES
+                   (:PG-DAT-DEB, :PG-DAT-FIN, :PG-STA,
+                    :PG-IDF-ENT, :PG-IDF-ENT-DST)
+               RETURNING id_liv INTO :PG-IDF-LIV
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   PERFORM 0300-LG-DEB
+                      THRU 0300-LG-FIN
+                   MOVE PG-IDF-LIV TO LK-IDF-LIV
+                   SET LK-AJU-RET-OK TO TRUE
+               WHEN OTHER
+                   EVALUATE SQLSTATE
+                       WHEN 23503
+                           SET LK-AJU-RET-FK-ERR  TO TRUE
+                       WHEN 22007
+                           SET LK-AJU-RET-FMT-DAT TO TRUE
+                       WHEN OTHER
+                           SET LK-AJU-RET-ERR     TO TRUE
+                   END-EVALUATE
+                   EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+
+       0250-SQL-TRF-FIN.
+
        0300-LG-DEB.
            MOVE "ajout d'une livraison" TO WS-DTL-LG.
            MOVE "utilisateur" TO WS-TYP-LG.

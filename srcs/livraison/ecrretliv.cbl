@@ -0,0 +1,151 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Ecran affichant les livraisons encore "en cours" dont la date  *
+      * de fin prévue est déjà dépassée (rapport du matin).            *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ECR=ECRAN; RET=RETARD; LIV=LIVRAISON; PGE=PAGE; NBR=NOMBRE;     *
+      * IDF=IDENTIFIANT; FOU=FOURNISSEUR; CLI=CLIENT; DAT=DATE;         *
+      * TYP=TYPE; TAB=TABLEAU; LIN=LIGNE; TRT=TRAIT; IDX=INDEX;         *
+      * SSI=SAISIE; ACC=ACCEPTER; SPG=SOUS PROGRAMME; MNU=MENU.         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrretliv.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 14-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Arguments d'entrée.
+       77 WS-PGE                          PIC 9(10).
+       77 WS-NBR                          PIC 9(02)    VALUE 11.
+      * Arguments de sortie.
+       01 WS-TAB.
+           05 WS-LIV OCCURS 25 TIMES.
+               10 WS-IDF-LIV              PIC 9(10).
+               10 WS-DAT-FIN-LIV          PIC X(10).
+               10 WS-TYP-LIV              PIC 9(01).
+                   88 WS-TYP-ENT                       VALUE 0.
+                   88 WS-TYP-SOR                       VALUE 1.
+               10 WS-IDF-FOU-CLI          PIC 9(10).
+               10 WS-NOM-FOU-CLI          PIC X(50).
+
+       77 WS-RET-MNU                      PIC X(01)    VALUE SPACE.
+       77 WS-TAB-IDX                      PIC 9(02).
+       77 WS-LIN-PRM                      PIC 9(02).
+       77 WS-TRT                          PIC X(78)    VALUE ALL '_'.
+       77 WS-ERR                          PIC X(01).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01  S-ECR-SSI-01.
+           05 LINE 04 COL 03 VALUE 'Livraisons en retard'.
+           05 LINE 07 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 08 COL 03 VALUE 'ID        | Type    |
+      -       '   ID    |               Nom                '.
+           05 LINE 09 COL 03 VALUE '          |         |
+      -       ' cli/four|           cli/four               '.
+           05 LINE 10 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 11 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 12 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 13 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 14 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 15 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 16 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 17 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 18 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 19 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 20 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 21 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 22 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 23 COL 03 VALUE 'Choix de la page [          ]'.
+           05 LINE 23 COL 62 VALUE 'Retour au menu [ ]'.
+
+       01  S-ECR-SSI-02.
+           05 LINE 23 COL 21 PIC Z(10) TO WS-PGE AUTO.
+           05 LINE 23 COL 78 PIC X(01) TO WS-RET-MNU AUTO.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-ACC-ECR-DEB
+              THRU 0100-ACC-ECR-FIN.
+
+           EXIT PROGRAM.
+
+       0100-ACC-ECR-DEB.
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-SSI-01.
+
+           PERFORM UNTIL WS-RET-MNU <> ' '
+               ACCEPT S-ECR-SSI-02
+               IF WS-RET-MNU = ' ' AND WS-PGE <> 0 THEN
+                   PERFORM 0200-CAL-SPG-DEB
+                      THRU 0200-CAL-SPG-FIN
+
+                   EVALUATE TRUE
+                       WHEN WS-LIR-RET-OK
+                           DISPLAY S-FND-ECR
+                           DISPLAY S-ECR-SSI-01
+                           MOVE 11 TO WS-LIN-PRM
+                           PERFORM 0300-AFC-RET-DEB
+                              THRU 0300-AFC-RET-FIN
+                       WHEN WS-LIR-RET-VID
+                           DISPLAY S-FND-ECR
+                           DISPLAY S-ECR-SSI-01
+                           DISPLAY 'Aucune livraison en retard.'
+                           AT LINE 11 COL 03
+                       WHEN OTHER
+                           DISPLAY 'Erreur lors de la recuperation des l
+      -           'ivraisons en retard. Retour au menu' AT LINE 23 COL 2
+                           ACCEPT WS-ERR LINE 23 COL 78
+                           EXIT PROGRAM
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+       0100-ACC-ECR-FIN.
+
+       0200-CAL-SPG-DEB.
+           CALL "lirretliv"
+               USING
+      * Arguments d'entrée
+               WS-PGE
+               WS-NBR
+      * Fin des arguments d'entrée
+      * Début des arguments de sortie
+               WS-TAB
+               WS-LIR-RET
+      * Fin des arguments de sortie
+           END-CALL.
+       0200-CAL-SPG-FIN.
+
+       0300-AFC-RET-DEB.
+           PERFORM VARYING WS-TAB-IDX
+                   FROM 1 BY 1 UNTIL WS-IDF-LIV(WS-TAB-IDX) = 0
+
+               DISPLAY WS-IDF-LIV(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 02
+
+               IF WS-TYP-ENT(WS-TAB-IDX)
+                   DISPLAY "Entrant"
+                   AT LINE WS-LIN-PRM COL 14
+               ELSE
+                   DISPLAY "Sortant"
+                   AT LINE WS-LIN-PRM COL 14
+               END-IF
+
+               DISPLAY WS-IDF-FOU-CLI(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 25
+
+               DISPLAY WS-NOM-FOU-CLI(WS-TAB-IDX)(1:35)
+               AT LINE WS-LIN-PRM COL 36
+
+               DISPLAY WS-DAT-FIN-LIV(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 68
+
+               ADD 1 TO WS-LIN-PRM
+           END-PERFORM.
+       0300-AFC-RET-FIN.

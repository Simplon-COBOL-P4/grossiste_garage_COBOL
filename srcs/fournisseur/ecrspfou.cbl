@@ -70,8 +70,20 @@
                                WS-ID
                                WS-SUP-RET
                            END-CALL
-                           DISPLAY "Fournisseur supprimé" 
-                           LINE 15 COLUMN 10
+                           EVALUATE TRUE
+                               WHEN WS-SUP-RET-OK
+                                   DISPLAY "Fournisseur supprime"
+                                   LINE 15 COLUMN 10
+                               WHEN WS-SUP-RET-ROL-ERR
+                                   DISPLAY
+                                   "Role insuffisant pour effectuer"
+                                   " cette operation"
+                                   LINE 15 COLUMN 10
+                               WHEN OTHER
+                                   DISPLAY "Erreur lors de la"
+                                   " suppression"
+                                   LINE 15 COLUMN 10
+                           END-EVALUATE
                        END-IF
                        
                    WHEN 0

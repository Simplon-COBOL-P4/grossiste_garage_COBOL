@@ -51,7 +51,12 @@
        01 WS-ITL-FOU               PIC 9(03).
        01 WS-TEL-FOU               PIC 9(10).
        01 WS-EML-FOU               PIC X(50).
+       01 WS-DEL-FOU               PIC 9(03).
+       01 WS-QTE-MIN-FOU           PIC 9(10).
        01 WS-COD-RET               PIC 9(01).
+      * Identifiant de l'utilisateur connecté, transmis à "majfou"
+      * pour rattacher le log de mise a jour au bon utilisateur.
+       01 WS-IDF-UTI               PIC 9(10).
 
        COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
        COPY majret REPLACING ==:PREFIX:== BY ==WS==.
@@ -87,6 +92,12 @@
            05 LINE 18 COL 03 VALUE 'Code postal :'.
            05 LINE 19 COL 03 VALUE '['.
            05 LINE 19 COL 09 VALUE ']'.
+           05 LINE 18 COL 30 VALUE 'Delai (j) :'.
+           05 LINE 19 COL 30 VALUE '['.
+           05 LINE 19 COL 34 VALUE ']'.
+           05 LINE 18 COL 50 VALUE 'Qte min commande :'.
+           05 LINE 19 COL 50 VALUE '['.
+           05 LINE 19 COL 61 VALUE ']'.
            05 LINE 21 COL 29 VALUE 'Confirmer modifications ?'.
            05 LINE 22 COL 24
                VALUE '1 - Modifier   2 - Rechercher   0 - Annuler'.
@@ -103,6 +114,8 @@
            05 LINE 15 COL 04 PIC X(50) USING WS-ADR-FOU AUTO.
            05 LINE 17 COL 04 PIC X(50) USING WS-VIL-FOU AUTO.
            05 LINE 19 COL 04 PIC 9(05) USING WS-CDP-FOU AUTO.
+           05 LINE 19 COL 31 PIC 9(03) USING WS-DEL-FOU AUTO.
+           05 LINE 19 COL 51 PIC 9(10) USING WS-QTE-MIN-FOU AUTO.
            05 LINE 23 COL 40 PIC 9(01) TO WS-CHO.
 
        PROCEDURE DIVISION.
@@ -144,6 +157,8 @@
                WS-ITL-FOU
                WS-TEL-FOU
                WS-EML-FOU
+               WS-DEL-FOU
+               WS-QTE-MIN-FOU
                WS-LIR-RET
            END-CALL.
 
@@ -174,6 +189,9 @@
                        WS-ITL-FOU
                        WS-TEL-FOU
                        WS-EML-FOU
+                       WS-DEL-FOU
+                       WS-QTE-MIN-FOU
+                       WS-IDF-UTI
                        WS-MAJ-RET
                    END-CALL
                    IF  WS-MAJ-RET <> 0 THEN

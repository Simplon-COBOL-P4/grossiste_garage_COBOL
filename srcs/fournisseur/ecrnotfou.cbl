@@ -0,0 +1,226 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Cet écran permet de consulter et d'ajouter des notes de        *
+      * contact/suivi sur un fournisseur (appels, relances, remarques  *
+      * sur le deroulement d'une livraison...), distinctes du journal  *
+      * applicatif generique. On affiche les 10 notes les plus         *
+      * recentes, puis on propose d'en ajouter une nouvelle.           *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ECR=ECRAN; NOT=NOTE; FOU=FOURNISSEUR; SAI=SAISIE; IDT=IDENTIFIANT;
+      * LIR=LIRE; AJT=AJOUTER; CNT=CONTENU; DAT=DATE; CHX=CHOIX;       *
+      * UTL=UTILISATEUR; BCL=BOUCLE; FIN=FIN; DEB=DEBUT; ERR=ERREUR.   *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrnotfou.
+       AUTHOR. Yssine.
+       DATE-WRITTEN. 26-02-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY utiglb.
+
+       01 WS-IDT-FOU               PIC 9(10).
+       01 WS-NOM-FOU               PIC X(50).
+       01 WS-ADR-FOU               PIC X(50).
+       01 WS-VIL-FOU               PIC X(50).
+       01 WS-CDP-FOU               PIC 9(05).
+       01 WS-IND-FOU               PIC 9(03).
+       01 WS-TEL-FOU               PIC 9(10).
+       01 WS-MAL-FOU               PIC X(50).
+       01 WS-DEL-FOU               PIC 9(03).
+       01 WS-QTE-MIN-FOU           PIC 9(10).
+
+       01 WS-CNT-NOT               PIC X(50).
+       01 WS-DAT-JOU                PIC X(10).
+
+       01 WS-CHX-UTL                PIC 9(01).
+           88 WS-CHX-UTL-AJT                 VALUE 1.
+           88 WS-CHX-UTL-RET                 VALUE 0.
+
+       01 WS-FIN-BCL                PIC X(01).
+           88 WS-FIN-BCL-OUI                 VALUE "O".
+           88 WS-FIN-BCL-NON                 VALUE "N".
+
+       01 WS-ERR                    PIC X(01).
+
+       01 WS-TRT                    PIC X(78) VALUE ALL '_'.
+
+       01 WS-TBL.
+           05 NOTE-FOU OCCURS 10 TIMES.
+               10 WS-TBL-DAT         PIC X(10).
+               10 WS-TBL-CNT         PIC X(50).
+       01 WS-TBL-IDX                PIC 9(02).
+       01 WS-LIN-PRM                PIC 9(02).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-FOU==.
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-NOT==.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS-ANT==.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01 S-ECR-SAI-ID.
+           05 LINE 04 COL 03 VALUE "Connecte en tant que : Admin".
+           05 LINE 06 COL 03
+               VALUE "ID du fournisseur (0 pour annuler) : ".
+           05 LINE 06 COL 41 VALUE "[".
+           05 LINE 06 COL 42 PIC 9(10) TO WS-IDT-FOU.
+           05 LINE 06 COL 52 VALUE "]".
+
+       01 S-ECR-LST.
+           05 LINE 08 COL 03 VALUE "Fournisseur : ".
+           05 LINE 08 COL 17 PIC X(50) FROM WS-NOM-FOU.
+           05 LINE 09 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 10 COL 03 VALUE "Date       | Note".
+           05 LINE 11 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 12 COL 03 PIC X(10) FROM WS-TBL-DAT(01).
+           05 LINE 12 COL 14 PIC X(50) FROM WS-TBL-CNT(01).
+           05 LINE 13 COL 03 PIC X(10) FROM WS-TBL-DAT(02).
+           05 LINE 13 COL 14 PIC X(50) FROM WS-TBL-CNT(02).
+           05 LINE 14 COL 03 PIC X(10) FROM WS-TBL-DAT(03).
+           05 LINE 14 COL 14 PIC X(50) FROM WS-TBL-CNT(03).
+           05 LINE 15 COL 03 PIC X(10) FROM WS-TBL-DAT(04).
+           05 LINE 15 COL 14 PIC X(50) FROM WS-TBL-CNT(04).
+           05 LINE 16 COL 03 PIC X(10) FROM WS-TBL-DAT(05).
+           05 LINE 16 COL 14 PIC X(50) FROM WS-TBL-CNT(05).
+           05 LINE 17 COL 03 PIC X(10) FROM WS-TBL-DAT(06).
+           05 LINE 17 COL 14 PIC X(50) FROM WS-TBL-CNT(06).
+           05 LINE 18 COL 03 PIC X(10) FROM WS-TBL-DAT(07).
+           05 LINE 18 COL 14 PIC X(50) FROM WS-TBL-CNT(07).
+           05 LINE 19 COL 03 PIC X(10) FROM WS-TBL-DAT(08).
+           05 LINE 19 COL 14 PIC X(50) FROM WS-TBL-CNT(08).
+           05 LINE 20 COL 03 PIC X(10) FROM WS-TBL-DAT(09).
+           05 LINE 20 COL 14 PIC X(50) FROM WS-TBL-CNT(09).
+           05 LINE 21 COL 03 PIC X(10) FROM WS-TBL-DAT(10).
+           05 LINE 21 COL 14 PIC X(50) FROM WS-TBL-CNT(10).
+
+       01 S-ECR-MNU.
+           05 LINE 22 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 23 COL 03 VALUE "1 - Ajouter une note".
+           05 LINE 23 COL 30 VALUE "0 - Nouvelle recherche".
+           05 LINE 23 COL 56 VALUE "Choix : [ ]".
+           05 LINE 23 COL 65 PIC 9(01) TO WS-CHX-UTL.
+
+       01 S-ECR-AJT.
+           05 LINE 23 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 23 COL 03 VALUE "Note : ".
+           05 LINE 23 COL 11 VALUE "[".
+           05 LINE 23 COL 12 PIC X(50) TO WS-CNT-NOT.
+           05 LINE 23 COL 63 VALUE "]".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DAT-JOU FROM DATE YYYYMMDD.
+
+           PERFORM 0100-BCL-PCP-DEB
+              THRU 0100-BCL-PCP-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * La boucle principale : saisie de l'ID, puis consultation/ajout
+      * de notes, jusqu'a ce que l'utilisateur annule la recherche.
+       0100-BCL-PCP-DEB.
+           DISPLAY S-FND-ECR.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               PERFORM 0200-SAI-ID-DEB
+                  THRU 0200-SAI-ID-FIN
+
+               IF WS-IDT-FOU = 0
+                   SET WS-FIN-BCL-OUI TO TRUE
+               ELSE
+                   PERFORM 0300-LIR-FOU-DEB
+                      THRU 0300-LIR-FOU-FIN
+                   IF WS-FOU-LIR-RET-OK
+                       PERFORM 0400-CNS-NOT-DEB
+                          THRU 0400-CNS-NOT-FIN
+                   ELSE
+                       DISPLAY "Fournisseur introuvable." AT LINE 23
+                           COL 03
+                       ACCEPT WS-ERR AT LINE 23 COL 40
+                   END-IF
+               END-IF
+           END-PERFORM.
+       0100-BCL-PCP-FIN.
+           EXIT.
+
+      * Saisie de l'identifiant du fournisseur a consulter.
+       0200-SAI-ID-DEB.
+           MOVE 0 TO WS-IDT-FOU.
+           DISPLAY S-ECR-SAI-ID.
+           ACCEPT S-ECR-SAI-ID.
+       0200-SAI-ID-FIN.
+           EXIT.
+
+      * Lecture du fournisseur demande, pour en afficher le nom.
+       0300-LIR-FOU-DEB.
+           CALL "liridfou" USING WS-IDT-FOU
+                                 WS-NOM-FOU
+                                 WS-ADR-FOU
+                                 WS-VIL-FOU
+                                 WS-CDP-FOU
+                                 WS-IND-FOU
+                                 WS-TEL-FOU
+                                 WS-MAL-FOU
+                                 WS-DEL-FOU
+                                 WS-QTE-MIN-FOU
+                                 WS-FOU-LIR-RET
+           END-CALL.
+       0300-LIR-FOU-FIN.
+           EXIT.
+
+      * Consultation et ajout de notes pour le fournisseur courant,
+      * jusqu'a ce que l'utilisateur demande une nouvelle recherche.
+       0400-CNS-NOT-DEB.
+           SET WS-CHX-UTL-AJT TO TRUE.
+           PERFORM UNTIL WS-CHX-UTL-RET
+               PERFORM 0410-AFC-NOT-DEB
+                  THRU 0410-AFC-NOT-FIN
+
+               DISPLAY S-ECR-MNU.
+               ACCEPT S-ECR-MNU.
+
+               IF WS-CHX-UTL-AJT
+                   PERFORM 0420-AJT-NOT-DEB
+                      THRU 0420-AJT-NOT-FIN
+               END-IF
+           END-PERFORM.
+       0400-CNS-NOT-FIN.
+           EXIT.
+
+      * Relit et affiche les dernieres notes du fournisseur courant.
+       0410-AFC-NOT-DEB.
+           INITIALIZE WS-TBL.
+
+           CALL "lirnotfou" USING WS-IDT-FOU
+                                  WS-TBL
+                                  WS-NOT-LIR-RET
+           END-CALL.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-LST.
+       0410-AFC-NOT-FIN.
+           EXIT.
+
+      * Saisie et ajout d'une nouvelle note de contact/suivi.
+       0420-AJT-NOT-DEB.
+           MOVE SPACES TO WS-CNT-NOT.
+           DISPLAY S-ECR-AJT.
+           ACCEPT S-ECR-AJT.
+
+           IF FUNCTION TRIM(WS-CNT-NOT) NOT = SPACES
+               CALL "ajunotfou" USING WS-IDT-FOU
+                                      WS-DAT-JOU
+                                      WS-CNT-NOT
+                                      G-UTI-ID
+                                      WS-ANT-AJU-RET
+               END-CALL
+           END-IF.
+       0420-AJT-NOT-FIN.
+           EXIT.

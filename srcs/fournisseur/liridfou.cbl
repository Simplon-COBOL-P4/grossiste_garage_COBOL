@@ -28,6 +28,8 @@
        01 PG-IND                   PIC 9(03).
        01 PG-TEL                   PIC 9(10).
        01 PG-EMA                   PIC X(50).
+       01 PG-DEL                   PIC 9(03).
+       01 PG-QTE-MIN               PIC 9(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -44,6 +46,10 @@
        01 LK-IND                   PIC 9(03).
        01 LK-TEL                   PIC 9(10).
        01 LK-EMA                   PIC X(50).
+      * Delai de livraison habituel du fournisseur, en jours.
+       01 LK-DEL                   PIC 9(03).
+      * Quantite minimale de commande acceptee par le fournisseur.
+       01 LK-QTE-MIN               PIC 9(10).
        COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-ID,
@@ -54,6 +60,8 @@
                                 LK-IND,
                                 LK-TEL,
                                 LK-EMA,
+                                LK-DEL,
+                                LK-QTE-MIN,
                                 LK-LIR-RET.
 
       ******************************************************************
@@ -79,20 +87,24 @@
                       cp_fou,
                       indic_fou,
                       tel_fou,
-                      mail_fou
+                      mail_fou,
+                      delai_fou,
+                      qte_min_fou
                INTO :PG-NOM,
                     :PG-ADR,
                     :PG-VIL,
                     :PG-CP,
                     :PG-IND,
                     :PG-TEL,
-                    :PG-EMA
+                    :PG-EMA,
+                    :PG-DEL,
+                    :PG-QTE-MIN
                FROM fournisseur
                WHERE id_fou = :PG-ID
            END-EXEC.
 
            IF SQLCODE = 0
-      * Si le fournisseur est trouvé, on copie les valeur 
+      * Si le fournisseur est trouvé, on copie les valeur
       * dans la LINKAGE SECTION
                MOVE PG-NOM        TO LK-NOM
                MOVE PG-EMA        TO LK-EMA
@@ -101,6 +113,8 @@
                MOVE PG-CP         TO LK-CP
                MOVE PG-VIL        TO LK-VIL
                MOVE PG-ADR        TO LK-ADR
+               MOVE PG-DEL        TO LK-DEL
+               MOVE PG-QTE-MIN    TO LK-QTE-MIN
                SET LK-LIR-RET-OK  TO TRUE
            ELSE
                SET LK-LIR-RET-ERR TO TRUE  

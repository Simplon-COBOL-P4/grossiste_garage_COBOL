@@ -30,11 +30,20 @@
        01  PG-CP                   PIC 9(05).
        01  PG-VI                   PIC X(50).
        01  PG-ADR                  PIC X(50).
+       01  PG-DEL                  PIC 9(03).
+       01  PG-QTE-MIN              PIC 9(10).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       77  WS-LOG-DET              PIC X(100). 
+       77  WS-LOG-DET              PIC X(100).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01  WS-NIV-REQ              PIC 9(01) VALUE 0.
+       01  WS-ROL-RET              PIC 9(01).
+           88 WS-ROL-RET-OK                    VALUE 0.
+           88 WS-ROL-RET-REF                   VALUE 1.
 
        LINKAGE SECTION.
       * Arguments d'entrée.
@@ -46,6 +55,10 @@
        01  LK-INF                  PIC 9(03).
        01  LK-TEL                  PIC 9(10).
        01  LK-EMA                  PIC X(50).
+      * Delai de livraison habituel du fournisseur, en jours.
+       01  LK-DEL                  PIC 9(03).
+      * Quantite minimale de commande acceptee par le fournisseur.
+       01  LK-QTE-MIN              PIC 9(10).
        01  LK-UTI-ID               PIC 9(10).
 
       * Arguments de sortie.
@@ -60,15 +73,24 @@
                                 LK-INF,
                                 LK-TEL,
                                 LK-EMA,
+                                LK-DEL,
+                                LK-QTE-MIN,
                                 LK-UTI-ID,
                                 LK-MAJ-RET.
 
-           PERFORM 0100-INI-VAR-DEB
-              THRU 0100-INI-VAR-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-INI-VAR-DEB
+                  THRU 0100-INI-VAR-FIN
+
+               PERFORM 0200-SQL-DEB
+                  THRU 0200-SQL-FIN
+           END-IF.
 
-           PERFORM 0200-SQL-DEB
-              THRU 0200-SQL-FIN.
-          
            EXIT PROGRAM.
 
        0100-INI-VAR-DEB.
@@ -83,19 +105,23 @@
            MOVE LK-CP  TO PG-CP.
            MOVE LK-VI  TO PG-VI.
            MOVE LK-ADR TO PG-ADR.
+           MOVE LK-DEL TO PG-DEL.
+           MOVE LK-QTE-MIN TO PG-QTE-MIN.
 
        0100-INI-VAR-FIN.
 
        0200-SQL-DEB.
            EXEC SQL
-               UPDATE fournisseur 
+               UPDATE fournisseur
                SET nom_fou  = :PG-NOM,
                adresse_fou  = :PG-ADR,
                ville_fou    = :PG-VI,
                cp_fou       = :PG-CP,
-               tel_fou      = :PG-TEL, 
+               tel_fou      = :PG-TEL,
                mail_fou     = :PG-EMA,
-               indic_fou    = :PG-INF
+               indic_fou    = :PG-INF,
+               delai_fou    = :PG-DEL,
+               qte_min_fou  = :PG-QTE-MIN
                WHERE id_fou = :PG-ID
            END-EXEC.
 

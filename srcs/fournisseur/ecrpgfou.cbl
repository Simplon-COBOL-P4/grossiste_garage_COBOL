@@ -57,7 +57,23 @@
        77 WS-LIN-PRM             PIC 9(02).
 
        77 WS-DUMMY                  PIC X.
-       
+
+      * Point de reprise : permet de proposer de reprendre le parcours
+      * à la dernière page consultée si la session a été interrompue.
+       77 WS-TYP-LST             PIC X(03) VALUE "FOU".
+       77 WS-CKP-OFS             PIC 9(10).
+       77 WS-CKP-FIL             PIC 9(01) VALUE 0.
+       77 WS-CKP-IDF-FIL         PIC 9(10) VALUE 0.
+       77 WS-CKP-DAT-DEB-FIL     PIC X(10) VALUE SPACE.
+       77 WS-CKP-DAT-FIN-FIL     PIC X(10) VALUE SPACE.
+       77 WS-CHX-RSM             PIC 9(01).
+           88 WS-CHX-RSM-OUI                 VALUE 1.
+           88 WS-CHX-RSM-NON                 VALUE 2.
+
+       COPY utiglb.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS-CKPA==.
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-CKPL==.
+
       * Arguments de sortie.
        01 WS-TBL.
            05 FOURNISSEUR OCCURS 25 TIMES.
@@ -149,7 +165,12 @@
       * 
            DISPLAY S-FND-ECR.
            DISPLAY S-ECR-SSI-01.
-       
+
+      * Propose de reprendre au dernier point de reprise enregistre,
+      * si la session precedente a ete interrompue en cours de route.
+           PERFORM 0150-RSM-CKP-DEB
+              THRU 0150-RSM-CKP-FIN.
+
            PERFORM UNTIL WS-RET-MNU <> ' '
       *
       * Saisir le numéro de la page à afficher ou retour au menu
@@ -176,7 +197,11 @@
                        MOVE 10 TO WS-LIN-PRM
                        PERFORM 0300-AFC-FOU-DEB
                           THRU 0300-AFC-FOU-FIN
-                   ELSE 
+
+      * Enregistrement du point de reprise apres chaque page affichee.
+                       PERFORM 0160-SAV-CKP-DEB
+                          THRU 0160-SAV-CKP-FIN
+                   ELSE
                        DISPLAY 'Erreur lors de la recuperation de la lis
       -            't des fournisseurs. Retour au menu' AT LINE 23 COL 2
                        ACCEPT WS-ERR LINE 23 COL 78
@@ -190,6 +215,53 @@
        0100-ACC-ECR-FIN.
            EXIT.
 
+      * Relit le dernier point de reprise enregistre pour cet
+      * utilisateur sur cette liste, et propose d'y reprendre.
+       0150-RSM-CKP-DEB.
+           CALL "lirckp"
+               USING
+               G-UTI-ID
+               WS-TYP-LST
+               WS-CKP-OFS
+               WS-CKP-FIL
+               WS-CKP-IDF-FIL
+               WS-CKP-DAT-DEB-FIL
+               WS-CKP-DAT-FIN-FIL
+               WS-CKPL-LIR-RET
+           END-CALL.
+
+           IF WS-CKPL-LIR-RET-OK
+               DISPLAY "Reprendre a la derniere page consultee ?"
+               AT LINE 23 COL 03
+               DISPLAY "1 - Oui    2 - Non" AT LINE 23 COL 46
+               ACCEPT WS-CHX-RSM AT LINE 23 COL 66
+
+               DISPLAY WS-TRT AT LINE 23 COL 02
+
+               IF WS-CHX-RSM-OUI
+                   DIVIDE WS-CKP-OFS BY WS-QTE GIVING WS-PGE
+               END-IF
+           END-IF.
+       0150-RSM-CKP-FIN.
+
+      * Enregistre (ou met a jour) le point de reprise a la page
+      * qui vient d'etre affichee.
+       0160-SAV-CKP-DEB.
+           MULTIPLY WS-PGE BY WS-QTE GIVING WS-CKP-OFS.
+
+           CALL "ajuckp"
+               USING
+               G-UTI-ID
+               WS-TYP-LST
+               WS-CKP-OFS
+               WS-CKP-FIL
+               WS-CKP-IDF-FIL
+               WS-CKP-DAT-DEB-FIL
+               WS-CKP-DAT-FIN-FIL
+               WS-CKPA-AJU-RET
+           END-CALL.
+       0160-SAV-CKP-FIN.
+
        0200-CAL-SPG-DEB.
            CALL "lirpgfou"
                USING

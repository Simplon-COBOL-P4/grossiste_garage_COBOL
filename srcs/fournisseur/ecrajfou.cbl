@@ -26,12 +26,34 @@
        01 WS-IND                 PIC 9(03).
        01 WS-TEL                 PIC 9(10).
        01 WS-EML                 PIC X(50).
+      * Delai de livraison habituel du fournisseur, en jours.
+       01 WS-DEL                 PIC 9(03).
+      * Quantite minimale de commande acceptee par le fournisseur.
+       01 WS-QTE-MIN             PIC 9(10).
 
       * VARIABLE POUR LE CHOIX DE L'UTILISATEUR.
        01 WS-CHX                 PIC 9(01).
 
        COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
 
+      * DOUBLON POTENTIEL DETECTE PAR "ajufou".
+       01 WS-FRC-DUP             PIC X(01) VALUE "N".
+       01 WS-IDF-DUP             PIC 9(10).
+       01 WS-NOM-DUP             PIC X(50).
+       01 WS-CHX-DUP             PIC 9(01).
+           88 WS-CHX-DUP-OUI         VALUE 1.
+           88 WS-CHX-DUP-NON         VALUE 2.
+
+      * CODES DE RETOUR SUR LA VERIFICATION DU TELEPHONE ET DU CODE
+      * POSTAL, AVANT L'AJOUT EN BDD.
+       01 WS-VLR-RTR-TEL         PIC 9(01).
+           88 WS-RTR-TEL-OK          VALUE 0.
+           88 WS-RTR-TEL-PAS-DE-ZER  VALUE 1.
+
+       01 WS-VLR-RTR-COP         PIC 9(01).
+           88 WS-RTR-COP-OK          VALUE 0.
+           88 WS-RTR-COP-DPT-INV     VALUE 1.
+
        SCREEN SECTION.
        COPY ecrprn.
 
@@ -61,7 +83,14 @@
            05 LINE 18 COLUMN 03 VALUE "Code postal : ".
            05 LINE 19 COLUMN 03 VALUE "[".
            05 LINE 19 COLUMN 09 VALUE "]".
-       
+
+           05 LINE 18 COLUMN 30 VALUE "Delai (j) :".
+           05 LINE 19 COLUMN 30 VALUE "[".
+           05 LINE 19 COLUMN 34 VALUE "]".
+           05 LINE 18 COLUMN 50 VALUE "Qte min commande :".
+           05 LINE 19 COLUMN 50 VALUE "[".
+           05 LINE 19 COLUMN 61 VALUE "]".
+
            05 LINE 20 COLUMN 33 VALUE "Ajouter fournisseur ?".
            05 LINE 21 COLUMN 33 VALUE "1 - Oui".
            05 LINE 21 COLUMN 43 VALUE "0 - Annuler".
@@ -76,6 +105,8 @@
            05 LINE 15 COLUMN 04 PIC X(50) TO WS-ADR.
            05 LINE 17 COLUMN 04 PIC X(50) TO WS-VIL.
            05 LINE 19 COLUMN 04 PIC Z(05) TO WS-CDP.
+           05 LINE 19 COLUMN 31 PIC 9(03) TO WS-DEL.
+           05 LINE 19 COLUMN 51 PIC 9(10) TO WS-QTE-MIN.
            05 LINE 22 COLUMN 41 PIC Z(01) TO WS-CHX.
 
           
@@ -116,22 +147,82 @@
            EVALUATE WS-CHX
 
                WHEN 1
-                   
-                   CALL "ajufou"
-                       USING
-                       WS-NOM
-                       WS-ADR
-                       WS-VIL
-                       WS-CDP
-                       WS-IND
-                       WS-TEL
-                       WS-EML
-                       WS-AJU-RET
-                   END-CALL
-           
+
+      * Verification du telephone et du code postal saisis avant
+      * l'ajout en BDD.
+                   CALL "vertel" USING WS-TEL, WS-VLR-RTR-TEL END-CALL
+                   CALL "vercop" USING WS-CDP, WS-VLR-RTR-COP END-CALL
+
+                   IF WS-RTR-TEL-PAS-DE-ZER
+                       DISPLAY
+                       "Telephone invalide: doit commencer par 0"
+                       AT LINE 23 COLUMN 03
+                   ELSE
+                       IF WS-RTR-COP-DPT-INV
+                           DISPLAY
+                           "Code postal invalide: departement inconnu"
+                           AT LINE 23 COLUMN 03
+                       ELSE
+                           MOVE "N" TO WS-FRC-DUP
+
+                           CALL "ajufou"
+                               USING
+                               WS-NOM
+                               WS-ADR
+                               WS-VIL
+                               WS-CDP
+                               WS-IND
+                               WS-TEL
+                               WS-EML
+                               WS-DEL
+                               WS-QTE-MIN
+                               WS-FRC-DUP
+                               WS-IDF-DUP
+                               WS-NOM-DUP
+                               WS-AJU-RET
+                           END-CALL
+
+                           IF WS-AJU-RET-DUP
+                               PERFORM 0310-TRA-DUP-DEB
+                                  THRU 0310-TRA-DUP-FIN
+                           END-IF
+                       END-IF
+                   END-IF
+
                WHEN 0
 
                    EXIT PROGRAM
-                
+
            END-EVALUATE.
        0300-EVA-CHX-FIN.
+
+      * UN FOURNISSEUR SIMILAIRE (MEME NOM, VILLE ET CODE POSTAL)
+      * EXISTE DEJA. ON DEMANDE CONFIRMATION AVANT DE FORCER L'AJOUT.
+       0310-TRA-DUP-DEB.
+
+           DISPLAY "Fournisseur similaire existant : " WS-NOM-DUP
+           AT LINE 23 COLUMN 03.
+           DISPLAY "1 - Confirmer   2 - Annuler" AT LINE 24 COLUMN 03.
+           ACCEPT WS-CHX-DUP AT LINE 24 COLUMN 32.
+
+           IF WS-CHX-DUP-OUI
+               MOVE "O" TO WS-FRC-DUP
+
+               CALL "ajufou"
+                   USING
+                   WS-NOM
+                   WS-ADR
+                   WS-VIL
+                   WS-CDP
+                   WS-IND
+                   WS-TEL
+                   WS-EML
+                   WS-FRC-DUP
+                   WS-IDF-DUP
+                   WS-NOM-DUP
+                   WS-AJU-RET
+               END-CALL
+           ELSE
+               DISPLAY "Ajout annule" AT LINE 24 COLUMN 03
+           END-IF.
+       0310-TRA-DUP-FIN.

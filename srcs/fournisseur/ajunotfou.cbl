@@ -0,0 +1,93 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * LE PROGRAMME QUI AJOUTE UNE NOTE DE CONTACT/SUIVI SUR UN       *
+      * FOURNISSEUR A LA BDD ("note_fou"), POUR GARDER UN HISTORIQUE   *
+      * DES INTERACTIONS (APPELS, RELANCES, REMARQUES...) DISTINCT DU  *
+      * JOURNAL APPLICATIF GENERIQUE ("logs").                         *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * AJU=AJOUT; NOT=NOTE; FOU=FOURNISSEUR; DAT=DATE; CNT=CONTENU;   *
+      * UTI=UTILISATEUR; ERR=ERREUR; RET=RETOUR; VAR=VARIABLE.         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajunotfou.
+       AUTHOR. Yssine.
+       DATE-WRITTEN. 25-02-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU               PIC 9(10).
+       01 PG-DAT-NOT                PIC X(10).
+       01 PG-CNT-NOT                PIC X(50).
+       01 PG-IDF-UTI                PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ                PIC 9(01) VALUE 0.
+       01 WS-ROL-RET                PIC 9(01).
+           88 WS-ROL-RET-OK                    VALUE 0.
+           88 WS-ROL-RET-REF                   VALUE 1.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-FOU                PIC 9(10).
+       01 LK-DAT-NOT                PIC X(10).
+       01 LK-CNT-NOT                PIC X(50).
+       01 LK-IDF-UTI                PIC 9(10).
+      * Argument de sortie.
+       COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-FOU,
+                                LK-DAT-NOT,
+                                LK-CNT-NOT,
+                                LK-IDF-UTI,
+                                LK-AJU-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AJU-NOT-DEB
+                  THRU 0100-AJU-NOT-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      ****************************PARAGRAPHES***************************
+
+       0100-AJU-NOT-DEB.
+           MOVE LK-IDF-FOU TO PG-IDF-FOU.
+           MOVE LK-DAT-NOT TO PG-DAT-NOT.
+           MOVE LK-CNT-NOT TO PG-CNT-NOT.
+           MOVE LK-IDF-UTI TO PG-IDF-UTI.
+
+           EXEC SQL
+               INSERT INTO note_fou (id_fou, dat_note, contenu_note,
+                   id_uti)
+               VALUES (:PG-IDF-FOU, :PG-DAT-NOT, :PG-CNT-NOT,
+                   :PG-IDF-UTI)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET LK-AJU-RET-OK TO TRUE
+
+               WHEN -400
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET LK-AJU-RET-FK-ERR TO TRUE
+
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET LK-AJU-RET-ERR TO TRUE
+
+           END-EVALUATE.
+       0100-AJU-NOT-FIN.

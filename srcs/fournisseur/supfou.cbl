@@ -5,8 +5,10 @@
       * SUPPRIMER=SUP; FOURNISSEUR=FOU; IDENTIFIANT=ID; DETAIL=DET;    *
       * UTILISATEUR=UTI                                                *
       *** FONCTION DU PROGRAMME:                                       *
-      * IL SUPPRIME UN FOURNISSEUR PAR SON ID DANS LA TABLE            * 
-      * 'fournisseur'                                                  *
+      * IL SUPPRIME UN FOURNISSEUR PAR SON ID DANS LA TABLE            *
+      * 'fournisseur'. La suppression est logique : la ligne est       *
+      * conservée et sa colonne supprime_le est datée du jour, afin    *
+      * que l'historique des livraisons et des logs reste cohérent.    *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -18,10 +20,21 @@
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  PG-ID-FOU         PIC 9(10).
+       01  PG-DAT-SUP        PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        77  WS-LOG-DET        PIC X(100).
        01  WS-UTI-ID         PIC 9(10).
+      * Date système du jour, utilisée pour dater la suppression
+      * logique.
+       01  WS-DAT-SYS        PIC X(21).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (1=suppression, reservee ADMIN).
+       01  WS-NIV-REQ        PIC 9(01) VALUE 1.
+       01  WS-ROL-RET        PIC 9(01).
+           88 WS-ROL-RET-OK              VALUE 0.
+           88 WS-ROL-RET-REF             VALUE 1.
 
        COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
 
@@ -36,9 +49,16 @@
        PROCEDURE DIVISION USING LK-ID-FOU,
                                 LK-SUP-RET.
 
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-SUP-RET-ROL-ERR TO TRUE
+           ELSE
       * SUPPRIME UN FOURNISSEUR.
-           PERFORM 0100-SUP-FOU-DEB
-              THRU 0100-SUP-FOU-FIN.
+               PERFORM 0100-SUP-FOU-DEB
+                  THRU 0100-SUP-FOU-FIN
+           END-IF.
 
            EXIT PROGRAM.
 
@@ -48,9 +68,20 @@
       ******************************************************************
        0100-SUP-FOU-DEB.
            MOVE LK-ID-FOU   TO PG-ID-FOU.
-           
+
+      * Datation de la suppression logique.
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+               INTO PG-DAT-SUP
+           END-STRING.
+
            EXEC SQL
-               DELETE FROM fournisseur
+               UPDATE fournisseur
+               SET supprime_le = :PG-DAT-SUP
                WHERE id_fou = :PG-ID-FOU
            END-EXEC.
            IF SQLCODE = 0

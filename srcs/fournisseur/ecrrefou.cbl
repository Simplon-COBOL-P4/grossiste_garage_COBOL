@@ -26,6 +26,8 @@
        01 WS-IND-FOU        PIC 9(03).
        01 WS-TEL-FOU        PIC 9(10).
        01 WS-MAL-FOU        PIC X(50).
+       01 WS-DEL-FOU        PIC 9(03).
+       01 WS-QTE-MIN-FOU    PIC 9(10).
 
        01 WS-SAI-FOU        PIC X(50).
        01 WS-CHX-UTL        PIC 9(01).
@@ -174,8 +176,10 @@
                                      WS-IND-FOU
                                      WS-TEL-FOU
                                      WS-MAL-FOU
+                                     WS-DEL-FOU
+                                     WS-QTE-MIN-FOU
                                      WS-LIR-RET
-               END-CALL         
+               END-CALL
            ELSE
                MOVE WS-SAI-FOU TO WS-NOM-FOU
                CALL "lirnmfou" USING WS-NOM-FOU

@@ -23,8 +23,10 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-NB                   PIC 9(02). *> Min 1 - Max 25.
-      * L'offset pour la requête SQL
-       01 PG-OFS                   PIC 9(03).
+      * L'offset pour la requête SQL. Elargi à 9(10) pour suivre la
+      * taille du numéro de page (LK-PG) et ne pas plafonner le
+      * parcours des fournisseurs à la page 999 / PG-NB.
+       01 PG-OFS                   PIC 9(10).
        01 PG-IDE                   PIC 9(10).
        01 PG-NOM                   PIC X(50).
        01 PG-ADR                   PIC X(50).
@@ -43,7 +45,7 @@
        
        LINKAGE SECTION.
       * Arguments d'entrée.
-       77 LK-PG                            PIC 9(02).
+       77 LK-PG                            PIC 9(10).
        77 LK-NB                            PIC 9(02).
       * Arguments de sortie.
        01 LK-TAB.
@@ -88,8 +90,9 @@
            DECLARE curseur CURSOR FOR 
            SELECT id_fou, nom_fou, adresse_fou, ville_fou, cp_fou,
            tel_fou, mail_fou,
-           indic_fou     
-           FROM Fournisseur    
+           indic_fou
+           FROM Fournisseur
+           WHERE supprime_le = ''
            LIMIT :PG-NB
            OFFSET :PG-OFS
            FOR READ ONLY

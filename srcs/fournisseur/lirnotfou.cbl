@@ -0,0 +1,103 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme qui récupère les dernières notes de contact/suivi    *
+      * d'un fournisseur ("note_fou"), les plus récentes en premier,   *
+      * et les retourne au programme appelant.                        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; NOT=NOTE; FOU=FOURNISSEUR; TAB=TABLEAU; DAT=DATE;    *
+      * CNT=CONTENU; ELT=ELEMENT; AJO=AJOUT; IDF=IDENTIFIANT.          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirnotfou.
+       AUTHOR. Yssine.
+       DATE-WRITTEN. 27-02-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU               PIC 9(10).
+       01 PG-DAT-NOT               PIC X(10).
+       01 PG-CNT-NOT               PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Le nombre d'élément ajouté dans le tableau.
+       01 WS-ELT-AJO               PIC 9(02) VALUE 0.
+
+       LINKAGE SECTION.
+      * Argument d'entrée.
+       01 LK-IDF-FOU                PIC 9(10).
+      * Argument de sortie.
+       01 LK-TAB.
+           05 LK-NOT OCCURS 10 TIMES.
+               10 LK-DAT-NOT        PIC X(10).
+               10 LK-CNT-NOT        PIC X(50).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-FOU,
+                                LK-TAB,
+                                LK-LIR-RET.
+
+           PERFORM 0100-INI-DEB
+              THRU 0100-INI-FIN.
+
+           PERFORM 0200-SQL-DEB
+              THRU 0200-SQL-FIN.
+
+           EXIT PROGRAM.
+
+       0100-INI-DEB.
+           MOVE LK-IDF-FOU TO PG-IDF-FOU.
+           MOVE 0 TO WS-ELT-AJO.
+       0100-INI-FIN.
+
+       0200-SQL-DEB.
+      * Déclaration et ouverture du curseur, sur les 10 notes les plus
+      * récentes du fournisseur demandé.
+           EXEC SQL
+               DECLARE CUR-NOT-FOU CURSOR FOR
+                   SELECT dat_note, contenu_note
+                   FROM note_fou
+                   WHERE id_fou = :PG-IDF-FOU
+                   ORDER BY dat_note DESC, id_note_fou DESC
+                   LIMIT 10
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CUR-NOT-FOU
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CUR-NOT-FOU
+                   INTO :PG-DAT-NOT, :PG-CNT-NOT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-ELT-AJO
+                   MOVE PG-DAT-NOT TO LK-DAT-NOT(WS-ELT-AJO)
+                   MOVE PG-CNT-NOT TO LK-CNT-NOT(WS-ELT-AJO)
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CUR-NOT-FOU
+           END-EXEC.
+
+           IF WS-ELT-AJO = 0
+               SET LK-LIR-RET-VID TO TRUE
+           ELSE
+               SET LK-LIR-RET-OK TO TRUE
+           END-IF.
+       0200-SQL-FIN.

@@ -0,0 +1,126 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch : calcule le delai moyen (en jours, entre      *
+      * date_deb_liv et date_fin_liv) par fournisseur, sur toutes les  *
+      * livraisons entrantes terminees (statut_liv = 1), pour repere   *
+      * les fournisseurs lents avant de repasser commande. Meme join   *
+      * livraison/fournisseur que "lirpgliv", meme style de rapport    *
+      * batch que "lirvalpie".                                         *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; DEL=DELAI; FOU=FOURNISSEUR; LIV=LIVRAISON;           *
+      * MOY=MOYEN; NBR=NOMBRE; CUR=CURSEUR; ETT=ETAT; ENC=ENCOURS;     *
+      * EDT=EDITION; LCT=LECTURE; AFC=AFFECTATION; DEB=DEBUT; FIN=FIN. *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirdelfou.
+       AUTHOR. Benoit.
+       DATE-WRITTEN. 15-03-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-NOM-FOU             PIC X(50).
+       01 PG-DEL-MOY-FOU         PIC S9(08)V99.
+       01 PG-NBR-LIV-FOU         PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Curseur du delai moyen (date_fin_liv - date_deb_liv) par
+      * fournisseur, livraisons entrantes terminees uniquement, meme
+      * join que "lirpgliv" pour fournisseur.
+       EXEC SQL
+           DECLARE CUR-DEL-FOU CURSOR FOR
+               SELECT fournisseur.id_fou, fournisseur.nom_fou,
+                      AVG(CAST(livraison.date_fin_liv AS DATE) -
+                          CAST(livraison.date_deb_liv AS DATE)),
+                      COUNT(livraison.id_liv)
+               FROM livraison INNER JOIN fournisseur ON
+                    livraison.id_fou = fournisseur.id_fou
+               WHERE livraison.statut_liv = 1
+                 AND livraison.id_fou IS NOT NULL
+                 AND livraison.supprime_le = ''
+               GROUP BY fournisseur.id_fou, fournisseur.nom_fou
+               ORDER BY fournisseur.id_fou
+               FOR READ ONLY
+       END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                VALUE 0.
+           88 WS-ETT-LCT-FIN                VALUE 1.
+
+       01 WS-IDF-FOU-EDT         PIC Z(10).
+       01 WS-DEL-MOY-FOU-EDT     PIC Z(08)9.99.
+       01 WS-NBR-FOU             PIC 9(05)    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           EXEC SQL OPEN CUR-DEL-FOU END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "lirdelfou : erreur a l'ouverture du curseur"
+               EXEC SQL ROLLBACK END-EXEC
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Delai moyen de livraison par fournisseur".
+           DISPLAY "---------------------------------------".
+
+           PERFORM 0100-LCT-DEB
+              THRU 0100-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0200-AFC-FOU-DEB
+                  THRU 0200-AFC-FOU-FIN
+
+               PERFORM 0100-LCT-DEB
+                  THRU 0100-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-DEL-FOU END-EXEC.
+
+           DISPLAY "---------------------------------------".
+           DISPLAY "Total : " WS-NBR-FOU " fournisseur(s) avec au moi
+      -    "ns une livraison entrante terminee.".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-LCT-DEB.
+
+           EXEC SQL
+               FETCH CUR-DEL-FOU
+               INTO :PG-IDF-FOU, :PG-NOM-FOU, :PG-DEL-MOY-FOU,
+                    :PG-NBR-LIV-FOU
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ETT-LCT-ENC TO TRUE
+           ELSE
+               SET WS-ETT-LCT-FIN TO TRUE
+           END-IF.
+
+       0100-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Affiche le delai moyen d'un fournisseur.
+       0200-AFC-FOU-DEB.
+
+           MOVE PG-IDF-FOU     TO WS-IDF-FOU-EDT.
+           MOVE PG-DEL-MOY-FOU TO WS-DEL-MOY-FOU-EDT.
+
+           DISPLAY "Fournisseur " WS-IDF-FOU-EDT " (" PG-NOM-FOU
+               ") : " WS-DEL-MOY-FOU-EDT " jour(s), sur "
+               PG-NBR-LIV-FOU " livraison(s).".
+
+           ADD 1 TO WS-NBR-FOU.
+
+       0200-AFC-FOU-FIN.

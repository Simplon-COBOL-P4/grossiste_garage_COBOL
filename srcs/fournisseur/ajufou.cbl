@@ -3,10 +3,19 @@
       *                                                                *
       * LE PROGRAMME QUI AJOUTE UN FOURNISSEUR À LA BDD                *
       *                                                                *
+      * Avant l'insertion, une recherche de doublon potentiel (nom +   *
+      * ville + code postal, insensible à la casse) est faite sur les *
+      * fournisseurs existants. Si un doublon est trouve et que        *
+      * LK-FRC-DUP n'est pas "O", l'insertion est annulee et           *
+      * LK-AJU-RET-DUP est renvoye avec l'id/nom du doublon, pour que  *
+      * l'ecran appelant puisse proposer a l'utilisateur de confirmer  *
+      * (en rappelant avec LK-FRC-DUP = "O") ou d'annuler.             *
+      *                                                                *
       *                           TRIGRAMMES                           *
       * ADR=ADRESSE; AJU=AJOUT; CDP=CODE-POSTAL; DEP=DEPLACER;         *
       * EML=EMAIL; ERR=ERREUR; FOU=FOURNISSEUR; IND=INDICATIF;         *
       * TEL=TELEPHONE; VAR=VARIABLE; VIL=VILLE; RET=RETOUR;            *
+      * DUP=DOUBLON; FRC=FORCER; VER=VERIFICATION;                     *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -24,9 +33,20 @@
        01 PG-IND                   PIC 9(03).
        01 PG-TEL                   PIC 9(10).
        01 PG-EML                   PIC X(50).
+       01 PG-DEL                   PIC 9(03).
+       01 PG-QTE-MIN               PIC 9(10).
+       01 PG-IDF-DUP               PIC 9(10).
+       01 PG-NOM-DUP               PIC X(50).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ               PIC 9(01) VALUE 0.
+       01 WS-ROL-RET               PIC 9(01).
+           88 WS-ROL-RET-OK                   VALUE 0.
+           88 WS-ROL-RET-REF                  VALUE 1.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-NOM                   PIC X(50).
@@ -36,7 +56,15 @@
        01 LK-IND                   PIC 9(03).
        01 LK-TEL                   PIC 9(10).
        01 LK-EML                   PIC X(50).
+      * Delai de livraison habituel du fournisseur, en jours.
+       01 LK-DEL                   PIC 9(03).
+      * Quantite minimale de commande acceptee par le fournisseur.
+       01 LK-QTE-MIN               PIC 9(10).
+      * "O" pour forcer l'insertion malgre un doublon detecte.
+       01 LK-FRC-DUP               PIC X(01).
       * Arguments de sortie.
+       01 LK-IDF-DUP               PIC 9(10).
+       01 LK-NOM-DUP               PIC X(50).
        COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-NOM,
@@ -46,28 +74,48 @@
                                 LK-IND,
                                 LK-TEL,
                                 LK-EML,
+                                LK-DEL,
+                                LK-QTE-MIN,
+                                LK-FRC-DUP,
+                                LK-IDF-DUP,
+                                LK-NOM-DUP,
                                 LK-AJU-RET.
 
 
-           PERFORM 0100-AJT-FOU-DEB
-              THRU 0100-AJT-FOU-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AJT-FOU-DEB
+                  THRU 0100-AJT-FOU-FIN
+           END-IF.
 
            EXIT PROGRAM.
 
 
       ******************************************************************
       ****************************PARAGRAPHES***************************
-      
+
        0100-AJT-FOU-DEB.
            PERFORM 0105-DEP-LES-VAR-DEB
               THRU 0105-DEP-LES-VAR-FIN.
 
+           IF LK-FRC-DUP NOT EQUAL "O"
+               PERFORM 0090-VER-DUP-DEB
+                  THRU 0090-VER-DUP-FIN
+               IF LK-AJU-RET-DUP
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
        EXEC SQL
-           INSERT INTO public.fournisseur (nom_fou, adresse_fou, 
-                       ville_fou, cp_fou, tel_fou, mail_fou, indic_four)
+           INSERT INTO public.fournisseur (nom_fou, adresse_fou,
+                       ville_fou, cp_fou, tel_fou, mail_fou, indic_four,
+                       delai_fou, qte_min_fou)
            VALUES (:PG-NOM, :PG-ADR, :PG-VIL, :PG-CDP, :PG-TEL, :PG-EML,
-                   :PG-IND)
+                   :PG-IND, :PG-DEL, :PG-QTE-MIN)
        END-EXEC.
 
            IF SQLCODE = 0 THEN
@@ -75,12 +123,32 @@
 
                EXEC SQL COMMIT END-EXEC
 
-           ELSE 
+           ELSE
                SET LK-AJU-RET-ERR TO TRUE
 
            END-IF.
        0100-AJT-FOU-FIN.
 
+      * Recherche d'un fournisseur existant (non archive) avec le meme
+      * nom, la meme ville et le meme code postal, a la casse pres.
+       0090-VER-DUP-DEB.
+       EXEC SQL
+           SELECT id_fou, nom_fou INTO :PG-IDF-DUP, :PG-NOM-DUP
+           FROM fournisseur
+           WHERE supprime_le = ''
+             AND LOWER(nom_fou) = LOWER(:PG-NOM)
+             AND LOWER(ville_fou) = LOWER(:PG-VIL)
+             AND cp_fou = :PG-CDP
+           LIMIT 1
+       END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               MOVE PG-IDF-DUP TO LK-IDF-DUP
+               MOVE PG-NOM-DUP TO LK-NOM-DUP
+               SET LK-AJU-RET-DUP TO TRUE
+           END-IF.
+       0090-VER-DUP-FIN.
+
        0105-DEP-LES-VAR-DEB.
            MOVE LK-NOM    TO PG-NOM.
            MOVE LK-ADR    TO PG-ADR.
@@ -89,4 +157,6 @@
            MOVE LK-TEL    TO PG-TEL.
            MOVE LK-EML    TO PG-EML.
            MOVE LK-IND    TO PG-IND.
+           MOVE LK-DEL    TO PG-DEL.
+           MOVE LK-QTE-MIN TO PG-QTE-MIN.
        0105-DEP-LES-VAR-FIN.

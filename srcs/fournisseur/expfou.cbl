@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée) qui exporte l'annuaire   *
+      * des fournisseurs (non archivés) au format CSV, pour alimenter  *
+      * un mailing/mail-merge (nom, adresse postale complete, email).  *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EXP=EXPORT; FOU=FOURNISSEUR; ADR=ADRESSE; VIL=VILLE;           *
+      * CDP=CODE POSTAL; EML=EMAIL; LIG=LIGNE; ETT=ETAT; ENC=ENCOURS;  *
+      * FIN=FIN; CUR=CURSEUR; EDT=EDITION; NBR=NOMBRE.                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. expfou.
+       AUTHOR. Thomas Baudrin.
+       DATE-WRITTEN. 08-07-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-FOU-CSV ASSIGN TO "annuaire_fou.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Une ligne CSV par fournisseur : id,nom,adresse,ville,cp,email.
+       FD  FIC-FOU-CSV.
+       01  FD-LIG-CSV                 PIC X(180).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-NOM-FOU             PIC X(50).
+       01 PG-ADR-FOU             PIC X(50).
+       01 PG-VIL-FOU             PIC X(50).
+       01 PG-CDP-FOU             PIC 9(05).
+       01 PG-MAL-FOU             PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+       01 WS-IDF-FOU-EDT         PIC Z(10).
+       01 WS-CDP-FOU-EDT         PIC Z(05).
+
+       01 WS-NBR-LIG             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT FIC-FOU-CSV.
+
+           STRING "id_fou,nom_fou,adresse_fou,ville_fou,cp_fou,"
+                  DELIMITED BY SIZE
+                  "mail_fou" DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+           WRITE FD-LIG-CSV.
+
+           PERFORM 0100-DEC-CUR-DEB
+              THRU 0100-DEC-CUR-FIN.
+
+           PERFORM 0200-LCT-DEB
+              THRU 0200-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0300-ECR-LIG-DEB
+                  THRU 0300-ECR-LIG-FIN
+
+               PERFORM 0200-LCT-DEB
+                  THRU 0200-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_fou END-EXEC.
+
+           CLOSE FIC-FOU-CSV.
+
+           DISPLAY "expfou : " WS-NBR-LIG " fournisseur(s) exporte(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Déclare et ouvre le curseur parcourant l'annuaire des
+      * fournisseurs non archivés.
+       0100-DEC-CUR-DEB.
+
+           EXEC SQL
+               DECLARE curseur_fou CURSOR FOR
+                   SELECT id_fou, nom_fou, adresse_fou, ville_fou,
+                       cp_fou, mail_fou
+                   FROM fournisseur
+                   WHERE supprime_le = ''
+                   ORDER BY id_fou ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_fou END-EXEC.
+
+       0100-DEC-CUR-FIN.
+
+      *-----------------------------------------------------------------
+      * Lit le prochain fournisseur de l'annuaire.
+       0200-LCT-DEB.
+
+           EXEC SQL
+               FETCH curseur_fou
+               INTO :PG-IDF-FOU, :PG-NOM-FOU, :PG-ADR-FOU,
+                   :PG-VIL-FOU, :PG-CDP-FOU, :PG-MAL-FOU
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-ETT-LCT-FIN TO TRUE
+           ELSE
+               SET WS-ETT-LCT-ENC TO TRUE
+           END-IF.
+
+       0200-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Construit et écrit la ligne CSV correspondant au fournisseur
+      * venant d'être lu.
+       0300-ECR-LIG-DEB.
+
+           MOVE PG-IDF-FOU TO WS-IDF-FOU-EDT.
+           MOVE PG-CDP-FOU TO WS-CDP-FOU-EDT.
+
+           STRING FUNCTION TRIM (WS-IDF-FOU-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-NOM-FOU) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-ADR-FOU) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-VIL-FOU) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CDP-FOU-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-MAL-FOU) DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+
+           WRITE FD-LIG-CSV.
+
+           ADD 1 TO WS-NBR-LIG.
+
+       0300-ECR-LIG-FIN.

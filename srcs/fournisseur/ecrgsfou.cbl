@@ -45,6 +45,7 @@
            05 LINE 09 COL 30 VALUE 'Gestion des fournisseurs'.
            05 LINE 13 COL 30 VALUE '1 - Ajouter un fournisseur'.
            05 LINE 14 COL 30 VALUE '2 - Afficher un fournisseur'.
+           05 LINE 17 COL 30 VALUE '5 - Notes de contact/suivi'.
            05 LINE 19 COL 30 VALUE '0 - Retour au menu'.
            05 LINE 22 COL 30 VALUE 'Entrez votre choix : [ ]'.
         
@@ -82,11 +83,19 @@
                 WHEN '0'
                      CONTINUE
                 WHEN '1'
-                     CALL "ecrajfou"
-                     END-CALL
+                     IF LK-ROL = 'CONSULTATION' THEN
+                        PERFORM 0300-AFC-ERR-DEB
+                           THRU 0300-AFC-ERR-FIN
+                     ELSE
+                        CALL "ecrajfou"
+                        END-CALL
+                     END-IF
                 WHEN '2'
                      CALL "ecrchfou"
                      END-CALL
+                WHEN '5'
+                     CALL "ecrnotfou"
+                     END-CALL
                 WHEN '3'
                      IF LK-ROL = 'ADMIN' THEN
                         CALL "ecrmjfou"

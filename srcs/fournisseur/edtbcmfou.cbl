@@ -0,0 +1,347 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Sous programme qui édite le bon de commande (document texte)   *
+      * d'une livraison entrante : il relit la livraison (via          *
+      * "liridliv"), puis le fournisseur concerné (via "liridfou",     *
+      * même lecture que celle utilisée par "ecrchfou"/"ecrrefou"),    *
+      * puis chaque ligne livraison_piece (via "fetlivpi") et son nom/ *
+      * prix de pièce (via "liridpie"), et écrit le tout dans un       *
+      * fichier texte formaté, une ligne par pièce commandée.          *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EDT=EDITER; BCM=BON DE COMMANDE; FOU=FOURNISSEUR;               *
+      * LIV=LIVRAISON; PIE=PIECE; IDF=IDENTIFIANT; NOM=NOM;             *
+      * QTE=QUANTITE; PRI=PRIX; TOT=TOTAL; FIC=FICHIER; NTE=ENTETE;     *
+      * LGN=LIGNE; ETT=ETAT; ENC=ENCOURS; FIN=FIN; DEB=DEBUT;           *
+      * TVA=TAXE SUR LA VALEUR AJOUTEE; TTC=TOUTES TAXES COMPRISES.     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edtbcmfou.
+       AUTHOR. Thomas Baudrin.
+       DATE-WRITTEN. 07-07-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-BCM ASSIGN TO WS-NOM-FIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-BCM.
+       01  FD-LGN-BCM                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-NOM-FIC              PIC X(40).
+       01 WS-IDF-LIV-EDT          PIC Z(10).
+
+      * Infos livraison (via "liridliv").
+       01 WS-DAT-LIV              PIC X(10).
+       01 WS-STA-LIV              PIC 9(01).
+           88 WS-STA-LIV-ENC                VALUE 0.
+           88 WS-STA-LIV-TER                VALUE 1.
+       01 WS-TYP-LIV              PIC 9(01).
+           88 WS-TYP-LIV-ENT                VALUE 0.
+           88 WS-TYP-LIV-SOR                VALUE 1.
+       01 WS-IDF-FOU              PIC 9(10).
+       01 WS-NOM-FOU-LIV          PIC X(50).
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-LIV==.
+
+      * Infos fournisseur (via "liridfou").
+       01 WS-NOM-FOU              PIC X(50).
+       01 WS-ADR-FOU              PIC X(50).
+       01 WS-VIL-FOU              PIC X(50).
+       01 WS-CDP-FOU              PIC 9(05).
+       01 WS-IND-FOU              PIC 9(03).
+       01 WS-TEL-FOU              PIC 9(10).
+       01 WS-EMA-FOU              PIC X(50).
+       01 WS-DEL-FOU              PIC 9(03).
+       01 WS-QTE-MIN-FOU          PIC 9(10).
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-FOU==.
+
+      * Infos d'une ligne livraison_piece (via "fetlivpi").
+       01 WS-IDF-PIE              PIC 9(10).
+       01 WS-QTE-PIE              PIC 9(10).
+       01 WS-QTE-RCP              PIC 9(10).
+       01 WS-ECA-PIE              PIC 9(01).
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-PCE==.
+
+      * Infos de la pièce (via "liridpie").
+       01 WS-NOM-PIE              PIC X(50).
+       01 WS-QNT-PIE              PIC 9(10).
+       01 WS-SEU-PIE              PIC 9(10).
+       01 WS-IDF-FOR-PIE          PIC 9(10).
+       01 WS-NOM-FOR-PIE          PIC X(50).
+       01 WS-PRI-PIE              PIC 9(08)V99.
+       01 WS-TVA-PIE              PIC 9(02)V99.
+
+       01 WS-QTE-EDT              PIC Z(09)9.
+       01 WS-PRI-EDT              PIC Z(07)9.99.
+       01 WS-MNT-LGN              PIC 9(10)V99.
+       01 WS-MNT-LGN-EDT          PIC Z(08)9.99.
+       01 WS-MNT-LGN-TTC          PIC 9(10)V99.
+       01 WS-MNT-LGN-TTC-EDT      PIC Z(08)9.99.
+       01 WS-MNT-TOT              PIC 9(10)V99 VALUE 0.
+       01 WS-MNT-TOT-EDT          PIC Z(08)9.99.
+       01 WS-MNT-TOT-TTC          PIC 9(10)V99 VALUE 0.
+       01 WS-MNT-TOT-TTC-EDT      PIC Z(08)9.99.
+
+       01 WS-NBR-LGN              PIC 9(05) VALUE 0.
+
+       LINKAGE SECTION.
+      * Argument d'entrée.
+       01 LK-IDF-LIV              PIC 9(10).
+      * Argument de sortie.
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-LIV,
+                                LK-LIR-RET.
+
+           PERFORM 0100-LIR-LIV-DEB
+              THRU 0100-LIR-LIV-FIN.
+
+           IF NOT WS-LIV-LIR-RET-OK OR NOT WS-TYP-LIV-ENT
+               SET LK-LIR-RET-VID TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM 0200-LIR-FOU-DEB
+              THRU 0200-LIR-FOU-FIN.
+
+           IF NOT WS-FOU-LIR-RET-OK
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM 0300-OUV-FIC-DEB
+              THRU 0300-OUV-FIC-FIN.
+
+           PERFORM 0400-ENT-BCM-DEB
+              THRU 0400-ENT-BCM-FIN.
+
+           PERFORM 0500-LGN-PIE-DEB
+              THRU 0500-LGN-PIE-FIN.
+
+           PERFORM UNTIL WS-PCE-LIR-RET-OK
+
+               PERFORM 0600-AFC-LGN-DEB
+                  THRU 0600-AFC-LGN-FIN
+
+               PERFORM 0500-LGN-PIE-DEB
+                  THRU 0500-LGN-PIE-FIN
+           END-PERFORM.
+
+           PERFORM 0700-PID-BCM-DEB
+              THRU 0700-PID-BCM-FIN.
+
+           CLOSE FIC-BCM.
+
+           SET LK-LIR-RET-OK TO TRUE.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Relit la livraison pour vérifier qu'elle existe et qu'elle est
+      * bien entrante, et récupérer son fournisseur.
+       0100-LIR-LIV-DEB.
+
+           CALL "liridliv"
+               USING
+               LK-IDF-LIV
+               WS-DAT-LIV
+               WS-STA-LIV
+               WS-TYP-LIV
+               WS-IDF-FOU
+               WS-NOM-FOU-LIV
+               WS-LIV-LIR-RET
+           END-CALL.
+
+       0100-LIR-LIV-FIN.
+
+      *-----------------------------------------------------------------
+      * Relit le fournisseur par son ID pour obtenir son adresse
+      * complète, comme le fait "ecrrefou" (appelé depuis "ecrchfou").
+       0200-LIR-FOU-DEB.
+
+           CALL "liridfou"
+               USING
+               WS-IDF-FOU
+               WS-NOM-FOU
+               WS-ADR-FOU
+               WS-VIL-FOU
+               WS-CDP-FOU
+               WS-IND-FOU
+               WS-TEL-FOU
+               WS-EMA-FOU
+               WS-DEL-FOU
+               WS-QTE-MIN-FOU
+               WS-FOU-LIR-RET
+           END-CALL.
+
+       0200-LIR-FOU-FIN.
+
+      *-----------------------------------------------------------------
+       0300-OUV-FIC-DEB.
+
+           MOVE LK-IDF-LIV TO WS-IDF-LIV-EDT.
+
+           STRING "bon_commande_"
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-IDF-LIV-EDT) DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-FIC
+           END-STRING.
+
+           OPEN OUTPUT FIC-BCM.
+
+       0300-OUV-FIC-FIN.
+
+      *-----------------------------------------------------------------
+      * Écrit l'entête du bon de commande : identification du
+      * fournisseur et de la livraison.
+       0400-ENT-BCM-DEB.
+
+           MOVE "BON DE COMMANDE" TO FD-LGN-BCM.
+           WRITE FD-LGN-BCM.
+
+           STRING "Livraison n. " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IDF-LIV-EDT) DELIMITED BY SIZE
+                  " du " DELIMITED BY SIZE
+                  WS-DAT-LIV DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           MOVE " " TO FD-LGN-BCM.
+           WRITE FD-LGN-BCM.
+
+           STRING "Fournisseur : " DELIMITED BY SIZE
+                  WS-NOM-FOU DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           STRING WS-ADR-FOU DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           STRING WS-VIL-FOU DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CDP-FOU DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           STRING "Tel : +" DELIMITED BY SIZE
+                  WS-IND-FOU DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-TEL-FOU DELIMITED BY SIZE
+                  "   Email : " DELIMITED BY SIZE
+                  WS-EMA-FOU DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           MOVE " " TO FD-LGN-BCM.
+           WRITE FD-LGN-BCM.
+
+           MOVE
+           "Piece       Quantite  Prix(HT)  Montant(HT) Montant(TTC)"
+               TO FD-LGN-BCM.
+           WRITE FD-LGN-BCM.
+
+       0400-ENT-BCM-FIN.
+
+      *-----------------------------------------------------------------
+      * Lit la prochaine ligne livraison_piece.
+       0500-LGN-PIE-DEB.
+
+           CALL "fetlivpi"
+               USING
+               LK-IDF-LIV
+               WS-IDF-PIE
+               WS-QTE-PIE
+               WS-QTE-RCP
+               WS-ECA-PIE
+               WS-PCE-LIR-RET
+           END-CALL.
+
+       0500-LGN-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * Recherche le nom et le prix unitaire de la pièce, puis écrit
+      * une ligne du bon de commande.
+       0600-AFC-LGN-DEB.
+
+           CALL "liridpie"
+               USING
+               WS-IDF-PIE
+               WS-NOM-PIE
+               WS-QNT-PIE
+               WS-SEU-PIE
+               WS-IDF-FOR-PIE
+               WS-NOM-FOR-PIE
+               WS-PRI-PIE
+               WS-TVA-PIE
+           END-CALL.
+
+           MOVE WS-QTE-PIE TO WS-QTE-EDT.
+           MOVE WS-PRI-PIE TO WS-PRI-EDT.
+
+           COMPUTE WS-MNT-LGN = WS-QTE-PIE * WS-PRI-PIE.
+           MOVE WS-MNT-LGN TO WS-MNT-LGN-EDT.
+           ADD WS-MNT-LGN TO WS-MNT-TOT.
+
+           COMPUTE WS-MNT-LGN-TTC =
+               WS-MNT-LGN * (1 + WS-TVA-PIE / 100).
+           MOVE WS-MNT-LGN-TTC TO WS-MNT-LGN-TTC-EDT.
+           ADD WS-MNT-LGN-TTC TO WS-MNT-TOT-TTC.
+
+           STRING FUNCTION TRIM(WS-NOM-PIE) DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-QTE-EDT DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-PRI-EDT DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-MNT-LGN-EDT DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-MNT-LGN-TTC-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           ADD 1 TO WS-NBR-LGN.
+
+       0600-AFC-LGN-FIN.
+
+      *-----------------------------------------------------------------
+      * Écrit le pied du bon de commande avec le montant total.
+       0700-PID-BCM-DEB.
+
+           MOVE " " TO FD-LGN-BCM.
+           WRITE FD-LGN-BCM.
+
+           MOVE WS-MNT-TOT TO WS-MNT-TOT-EDT.
+
+           STRING "Montant total (HT) : " DELIMITED BY SIZE
+                  WS-MNT-TOT-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+           MOVE WS-MNT-TOT-TTC TO WS-MNT-TOT-TTC-EDT.
+
+           STRING "Montant total (TTC) : " DELIMITED BY SIZE
+                  WS-MNT-TOT-TTC-EDT DELIMITED BY SIZE
+                  INTO FD-LGN-BCM
+           END-STRING.
+           WRITE FD-LGN-BCM.
+
+       0700-PID-BCM-FIN.

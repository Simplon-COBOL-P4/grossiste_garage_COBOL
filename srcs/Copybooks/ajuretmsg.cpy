@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Catalogue standard des libelles associes aux codes retour de  *
+      * "ajuret" (AJU=AJOUT). Centralise ici le texte affiche a       *
+      * l'ecran pour chaque code, afin que tous les programmes        *
+      * d'ajout presentent le meme libelle pour le meme code plutot   *
+      * que de le retaper chacun avec leur propre formulation.         *
+      *                                                                 *
+      * Utilisation : COPY ajuretmsg REPLACING ==:PREFIX:== BY ==WS==, *
+      * puis MOVE :PREFIX:-MSG-AJU-xxx TO WS-MSG-ERR selon le code     *
+      * renvoye dans :PREFIX:-AJU-RET.                                 *
+      ******************************************************************
+       01 :PREFIX:-MSG-AJU-OK       PIC X(76) VALUE
+           "Ajout effectue avec succes".
+       01 :PREFIX:-MSG-AJU-ERR      PIC X(76) VALUE
+           "Une erreur est survenue lors de la requete".
+       01 :PREFIX:-MSG-AJU-FK-ERR   PIC X(76) VALUE
+           "Reference invalide : une des valeurs saisies n'existe pas".
+       01 :PREFIX:-MSG-AJU-FMT-DAT  PIC X(76) VALUE
+           "Le format de la date saisie est invalide".
+       01 :PREFIX:-MSG-AJU-DUP      PIC X(76) VALUE
+           "Un doublon potentiel a ete detecte".
+       01 :PREFIX:-MSG-AJU-ROL-ERR  PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".

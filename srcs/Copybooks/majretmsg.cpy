@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Catalogue standard des libelles associes aux codes retour de  *
+      * "majret" (MAJ=MISE A JOUR). Centralise ici le texte affiche a *
+      * l'ecran pour chaque code, afin que tous les programmes de     *
+      * mise a jour presentent le meme libelle pour le meme code      *
+      * plutot que de le retaper chacun avec leur propre formulation. *
+      *                                                                 *
+      * Utilisation : COPY majretmsg REPLACING ==:PREFIX:== BY ==WS==, *
+      * puis MOVE :PREFIX:-MSG-MAJ-xxx TO WS-MSG-ERR selon le code     *
+      * renvoye dans :PREFIX:-MAJ-RET.                                 *
+      ******************************************************************
+       01 :PREFIX:-MSG-MAJ-OK       PIC X(76) VALUE
+           "Mise a jour effectuee avec succes".
+       01 :PREFIX:-MSG-MAJ-ERR      PIC X(76) VALUE
+           "Une erreur est survenue lors de la requete".
+       01 :PREFIX:-MSG-MAJ-FK-ERR   PIC X(76) VALUE
+           "Reference invalide : une des valeurs saisies n'existe pas".
+       01 :PREFIX:-MSG-MAJ-STK-ERR  PIC X(76) VALUE
+           "Stock insuffisant pour ce retrait".
+       01 :PREFIX:-MSG-MAJ-ROL-ERR  PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".

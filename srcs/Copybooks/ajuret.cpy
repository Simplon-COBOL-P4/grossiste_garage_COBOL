@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Code retour standard des programmes d'ajout (AJU=AJOUT).       *
+      * OK=SUCCES; ER=ERREUR; FK=ERREUR DE CLE ETRANGERE;              *
+      * FD=FORMAT DE DATE INVALIDE; DP=DOUBLON POTENTIEL DETECTE;      *
+      * RO=ROLE INSUFFISANT POUR CETTE OPERATION.                      *
+      * Voir "ajuretmsg" pour le libelle standard de chaque code.      *
+      ******************************************************************
+       01 :PREFIX:-AJU-RET          PIC X(02).
+           88 :PREFIX:-AJU-RET-OK             VALUE "OK".
+           88 :PREFIX:-AJU-RET-ERR            VALUE "ER".
+           88 :PREFIX:-AJU-RET-FK-ERR         VALUE "FK".
+           88 :PREFIX:-AJU-RET-FMT-DAT        VALUE "FD".
+           88 :PREFIX:-AJU-RET-DUP            VALUE "DP".
+           88 :PREFIX:-AJU-RET-ROL-ERR        VALUE "RO".

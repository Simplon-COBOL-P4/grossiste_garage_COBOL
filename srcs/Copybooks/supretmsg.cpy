@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Catalogue standard des libelles associes aux codes retour de  *
+      * "supret" (SUP=SUPPRESSION). Centralise ici le texte affiche a *
+      * l'ecran pour chaque code, afin que tous les programmes de     *
+      * suppression presentent le meme libelle pour le meme code      *
+      * plutot que de le retaper chacun avec leur propre formulation. *
+      *                                                                 *
+      * Utilisation : COPY supretmsg REPLACING ==:PREFIX:== BY ==WS==, *
+      * puis MOVE :PREFIX:-MSG-SUP-xxx TO WS-MSG-ERR selon le code     *
+      * renvoye dans :PREFIX:-SUP-RET.                                 *
+      ******************************************************************
+       01 :PREFIX:-MSG-SUP-OK       PIC X(76) VALUE
+           "Suppression effectuee avec succes".
+       01 :PREFIX:-MSG-SUP-ERR      PIC X(76) VALUE
+           "Une erreur est survenue lors de la requete".
+       01 :PREFIX:-MSG-SUP-ROL-ERR  PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".

@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Variables globales de session, partagees entre "conapl" (qui   *
+      * les alimente a la connexion) et les programmes ecran qui en    *
+      * ont besoin (filtrage par role, rattachement des logs a         *
+      * l'utilisateur connecte, ...). EXTERNAL pour que tous les       *
+      * programmes qui la COPY partagent le meme espace memoire au     *
+      * sein d'une meme execution.                                     *
+      * UTI=UTILISATEUR; GBL=GLOBAL; NOM=NOM; ID=IDENTIFIANT; RLE=ROLE. *
+      ******************************************************************
+       01  G-UTI-NOM            PIC X(20)  EXTERNAL.
+       01  G-UTI-ID             PIC 9(10)  EXTERNAL.
+       01  G-UTI-RLE            PIC X(14)  EXTERNAL.

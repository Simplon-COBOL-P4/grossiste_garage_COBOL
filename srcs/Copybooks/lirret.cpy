@@ -0,0 +1,10 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Code retour standard des programmes de lecture (LIR=LIRE).    *
+      * OK=SUCCES; ER=ERREUR; VI=RESULTAT VIDE.                       *
+      * Voir "lirretmsg" pour le libelle standard de chaque code.      *
+      ******************************************************************
+       01 :PREFIX:-LIR-RET          PIC X(02).
+           88 :PREFIX:-LIR-RET-OK             VALUE "OK".
+           88 :PREFIX:-LIR-RET-ERR            VALUE "ER".
+           88 :PREFIX:-LIR-RET-VID             VALUE "VI".

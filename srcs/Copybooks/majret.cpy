@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Code retour standard des programmes de mise a jour.           *
+      * MAJ=MISE A JOUR.                                               *
+      * OK=SUCCES; ER=ERREUR; FK=ERREUR DE CLE ETRANGERE;              *
+      * SK=ECHEC PAR MANQUE DE STOCK (RETRAIT);                        *
+      * RO=ROLE INSUFFISANT POUR CETTE OPERATION.                      *
+      * Voir "majretmsg" pour le libelle standard de chaque code.      *
+      ******************************************************************
+       01 :PREFIX:-MAJ-RET          PIC X(02).
+           88 :PREFIX:-MAJ-RET-OK             VALUE "OK".
+           88 :PREFIX:-MAJ-RET-ERR            VALUE "ER".
+           88 :PREFIX:-MAJ-RET-FK-ERR         VALUE "FK".
+           88 :PREFIX:-MAJ-RET-STK-ERR        VALUE "SK".
+           88 :PREFIX:-MAJ-RET-ROL-ERR        VALUE "RO".

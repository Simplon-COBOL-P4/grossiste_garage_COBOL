@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Catalogue standard des libelles associes aux codes retour de  *
+      * "lirret" (LIR=LIRE). Centralise ici le texte affiche a        *
+      * l'ecran pour chaque code, afin que tous les programmes de     *
+      * lecture presentent le meme libelle pour le meme code plutot   *
+      * que de le retaper chacun avec leur propre formulation.         *
+      *                                                                 *
+      * Utilisation : COPY lirretmsg REPLACING ==:PREFIX:== BY ==WS==, *
+      * puis MOVE :PREFIX:-MSG-LIR-xxx TO WS-MSG-ERR selon le code     *
+      * renvoye dans :PREFIX:-LIR-RET.                                 *
+      ******************************************************************
+       01 :PREFIX:-MSG-LIR-OK       PIC X(76) VALUE
+           "Lecture effectuee avec succes".
+       01 :PREFIX:-MSG-LIR-ERR      PIC X(76) VALUE
+           "Une erreur est survenue lors de la requete".
+       01 :PREFIX:-MSG-LIR-VID      PIC X(76) VALUE
+           "Aucun resultat ne correspond a cette recherche".

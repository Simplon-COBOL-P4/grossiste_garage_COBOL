@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                              ENTETE                            *
+      * Code retour standard des programmes de suppression.           *
+      * SUP=SUPPRESSION.                                               *
+      * OK=SUCCES; ER=ERREUR;                                         *
+      * RO=ROLE INSUFFISANT POUR CETTE OPERATION.                      *
+      * Voir "supretmsg" pour le libelle standard de chaque code.      *
+      ******************************************************************
+       01 :PREFIX:-SUP-RET          PIC X(02).
+           88 :PREFIX:-SUP-RET-OK             VALUE "OK".
+           88 :PREFIX:-SUP-RET-ERR            VALUE "ER".
+           88 :PREFIX:-SUP-RET-ROL-ERR        VALUE "RO".

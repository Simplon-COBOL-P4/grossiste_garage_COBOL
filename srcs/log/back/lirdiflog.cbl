@@ -0,0 +1,160 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Sous-programme permettant de récupérer, dans la table "logs", *
+      * uniquement les lignes insérées après un dernier id_logs connu. *
+      * Destiné à un outil externe de supervision qui veut suivre la   *
+      * table en continu (tail) sans tout relire à chaque appel : le   *
+      * dernier "id_logs" retourné doit être réutilisé comme           *
+      * LK-DER-IDL de l'appel suivant.                                 *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; DIF=DIFFERENTIEL; LOG=LOGS; DER=DERNIER;             *
+      * IDL=IDENTIFIANT LOG; MAX=MAXIMUM; LIN=LIGNE; TAB=TABLE;        *
+      * DET=DETAIL; HEU=HEURE; JOU=JOUR; TYP=TYPE; UTI=UTILISATEUR;    *
+      * DEC=DECLARE; CUR=CURSEUR; OPN=OUVRE; FET=FETCH; CLS=FERME;     *
+      * IDX=INDEX; RET=RETOUR.                                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirdiflog.
+       AUTHOR. Anaisktl.
+       DATE-WRITTEN. 04-06-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  PG-IDL      PIC 9(10).
+       01  PG-DET      PIC X(100).
+       01  PG-HEU      PIC X(08).
+       01  PG-JOU      PIC X(10).
+       01  PG-TYP      PIC X(12).
+       01  PG-IDU      PIC 9(10).
+       01  PG-DER-IDL  PIC 9(10).
+       01  PG-MAX-LIN  PIC 9(02).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       77  WS-IDX              PIC 9(02).
+
+       LINKAGE SECTION.
+
+      * Dernier id_logs deja traite par l'appelant ; 0 pour repartir
+      * du debut de la table.
+       77  LK-DER-IDL           PIC 9(10).
+
+       01  LK-LOG-TAB.
+           05  LK-LOG OCCURS 25 TIMES.
+               10  LK-LOG-ID    PIC 9(10).
+               10  LK-LOG-DET   PIC X(100).
+               10  LK-LOG-HEU   PIC X(08).
+               10  LK-LOG-JOU   PIC X(10).
+               10  LK-LOG-TYP   PIC X(12).
+               10  LK-UTI-ID    PIC 9(10).
+
+      * En entree : nombre de lignes maximum a retourner (<= 25). En
+      * sortie : nombre de lignes effectivement renvoyees.
+       77  LK-MAX-LIN           PIC 9(02).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-DER-IDL,
+                                LK-LOG-TAB,
+                                LK-MAX-LIN,
+                                LK-LIR-RET.
+
+           PERFORM 0100-INI-VAR-DEB
+              THRU 0100-INI-VAR-FIN.
+
+           PERFORM 0200-DEC-CUR-DEB
+              THRU 0200-DEC-CUR-FIN.
+
+           PERFORM 0300-OPN-CUR-DEB
+              THRU 0300-OPN-CUR-FIN.
+
+           PERFORM 0400-FET-LOG-DEB
+              THRU 0400-FET-LOG-FIN.
+
+           PERFORM 0500-CLS-CUR-DEB
+              THRU 0500-CLS-CUR-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-INI-VAR-DEB.
+           MOVE 0 TO WS-IDX.
+           MOVE LK-DER-IDL TO PG-DER-IDL.
+           MOVE LK-MAX-LIN TO PG-MAX-LIN.
+       0100-INI-VAR-FIN.
+
+       0200-DEC-CUR-DEB.
+           EXEC SQL
+               DECLARE CUR_DIF_LOGS CURSOR FOR
+               SELECT id_logs, detail_log, heure_log, date_log,
+                   type_log, id_uti
+               FROM logs
+               WHERE id_logs > :PG-DER-IDL
+               ORDER BY id_logs ASC
+               LIMIT :PG-MAX-LIN
+           END-EXEC.
+       0200-DEC-CUR-FIN.
+
+       0300-OPN-CUR-DEB.
+           EXEC SQL
+               OPEN CUR_DIF_LOGS
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0300-OPN-CUR-FIN.
+
+       0400-FET-LOG-DEB.
+           PERFORM UNTIL SQLCODE EQUAL 100
+
+               EXEC SQL
+                   FETCH CUR_DIF_LOGS INTO :PG-IDL, :PG-DET, :PG-HEU,
+                       :PG-JOU, :PG-TYP, :PG-IDU
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-IDX
+                   MOVE PG-IDL TO LK-LOG-ID(WS-IDX)
+                   MOVE PG-DET TO LK-LOG-DET(WS-IDX)
+                   MOVE PG-HEU TO LK-LOG-HEU(WS-IDX)
+                   MOVE PG-JOU TO LK-LOG-JOU(WS-IDX)
+                   MOVE PG-TYP TO LK-LOG-TYP(WS-IDX)
+                   MOVE PG-IDU TO LK-UTI-ID(WS-IDX)
+               ELSE
+                   IF SQLCODE NOT EQUAL 100
+                       SET LK-LIR-RET-ERR TO TRUE
+                       EXIT PROGRAM
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+           MOVE WS-IDX TO LK-MAX-LIN.
+       0400-FET-LOG-FIN.
+
+       0500-CLS-CUR-DEB.
+           EXEC SQL
+               CLOSE CUR_DIF_LOGS
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               EXEC SQL ROLLBACK END-EXEC
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           IF WS-IDX = 0
+               SET LK-LIR-RET-VID TO TRUE
+           ELSE
+               SET LK-LIR-RET-OK TO TRUE
+           END-IF.
+       0500-CLS-CUR-FIN.

@@ -43,7 +43,9 @@
            88 WS-TRI-NOM                   VALUE 0.
            88 WS-TRI-QTE                   VALUE 1.
            88 WS-TRI-FOU                   VALUE 2.
-       
+           88 WS-TRI-SUI                   VALUE 3.
+           88 WS-TRI-IDT                   VALUE 4.
+
        01 WS-SNS-TRI            PIC 9(01).
            88 WS-ASC                       VALUE 0.
            88 WS-DSC                       VALUE 1.
@@ -52,12 +54,18 @@
        77 WS-PGE                PIC 9(10). *> Min 0 - Max 1,000,000,000.
        77 WS-TRE                PIC X(78) VALUE ALL '_'.
        77 WS-ORD                PIC X(01).
-       77 WS-LIN-QTE            PIC 9(02) VALUE 10.
+      * Taille de page saisie par l'utilisateur (0 = valeur par defaut).
+       77 WS-LIN-QTE-SSI        PIC 9(02) VALUE 0. *> Min 0 - Max 25.
+       77 WS-LIN-QTE-DFT        PIC 9(02) VALUE 10.
        77 WS-LIN-PRM            PIC 9(02).
        77 WS-TBL-IDX            PIC 9(02).
+      * Taille de page demandee, conservee pour comparaison apres
+      * l'appel a "lirpie" (qui renvoie dans WS-QTE le nombre reel
+      * d'elements lus, potentiellement inferieur a la taille demandee).
+       77 WS-QTE-REQ            PIC 9(02).
 
-       01 WS-VAL                PIC 9(02).
-           88 WS-VAL-SUC                  VALUE 11.
+       01 WS-VAL                PIC 9(03).
+           88 WS-VAL-SUC                  VALUE 111.
 
        01  WS-CHX               PIC X(01).
            88 WS-CHX-VID                  VALUE " ".
@@ -149,11 +157,14 @@
 
            05 LINE 6.
                10 COL 3 VALUE                      'Option de tri [ ] : '
-      -                      '1 - Nom   2 - Quantite   3 - Fournisseur'.
+      -                      '1-Nom 2-Qte 3-Fou 4-Seuil 5-ID'.
                10 COL 18 PIC 9(01) TO WS-TRI AUTO.
-           05 LINE 7  COL 3  VALUE 
+           05 LINE 7  COL 3  VALUE
                'Ordre de tri  [ ] : A - Ascendant   D - Descendant'.
            05 LINE 7  COL 18 PIC X(01) TO WS-ORD AUTO.
+           05 LINE 7  COL 57 VALUE 'Taille page ['.
+           05 LINE 7  COL 70 PIC 9(02) TO WS-LIN-QTE-SSI AUTO.
+           05 LINE 7  COL 72 VALUE '] (1-10)'.
            05 LINE 8 COL 2  PIC X(78) FROM WS-TRE.
            05 LINE 9 COL 2 FROM WS-LIN-VID.
            05 LINE 10 COL 2  FROM WS-LIN-ENT.
@@ -216,7 +227,9 @@
                           THRU 0400-VAL-TRI-FIN
                        PERFORM 0500-VAL-ORD-DEB
                           THRU 0500-VAL-ORD-FIN
-                
+                       PERFORM 0550-VAL-QTE-DEB
+                          THRU 0550-VAL-QTE-FIN
+
                        IF WS-VAL-SUC THEN
                            PERFORM 0300-CAL-LIR-PIE-DEB
                               THRU 0300-CAL-LIR-PIE-FIN
@@ -252,12 +265,16 @@
       *
        0300-CAL-LIR-PIE-DEB.
            EVALUATE WS-TRI
-               WHEN 1 
+               WHEN 1
                    SET WS-TRI-NOM TO TRUE
                WHEN 2
                    SET WS-TRI-QTE TO TRUE
-               WHEN 3 
+               WHEN 3
                    SET WS-TRI-FOU TO TRUE
+               WHEN 4
+                   SET WS-TRI-SUI TO TRUE
+               WHEN 5
+                   SET WS-TRI-IDT TO TRUE
            END-EVALUATE.
 
            EVALUATE WS-ORD
@@ -267,7 +284,14 @@
                    SET WS-DSC TO TRUE
            END-EVALUATE.
 
-           MOVE WS-LIN-QTE TO WS-QTE.
+      * Une taille de page non saisie (0) garde la valeur par defaut ;
+      * sinon, la valeur saisie (1-10) est utilisee.
+           IF WS-LIN-QTE-SSI = 0
+               MOVE WS-LIN-QTE-DFT TO WS-QTE
+           ELSE
+               MOVE WS-LIN-QTE-SSI TO WS-QTE
+           END-IF.
+           MOVE WS-QTE TO WS-QTE-REQ.
 
            CALL "lirpie"
                USING
@@ -293,7 +317,7 @@
        0300-CAL-LIR-PIE-FIN.
 
        0400-VAL-TRI-DEB.
-           IF (WS-TRI = 1 OR 2 OR 3) THEN
+           IF (WS-TRI = 1 OR 2 OR 3 OR 4 OR 5) THEN
                ADD 1 TO WS-VAL
            END-IF.
        0400-VAL-TRI-FIN.
@@ -304,6 +328,14 @@
            END-IF.
        0500-VAL-ORD-FIN.
 
+      * 0 = taille par defaut (10), sinon la taille saisie doit rester
+      * dans les 10 lignes reservees a l'affichage du tableau.
+       0550-VAL-QTE-DEB.
+           IF (WS-LIN-QTE-SSI >= 0 AND WS-LIN-QTE-SSI <= 10) THEN
+               ADD 100 TO WS-VAL
+           END-IF.
+       0550-VAL-QTE-FIN.
+
        0600-AFF-MNU-ACT-DEB.
            EVALUATE TRUE
                WHEN WS-MNU-ACT-VID
@@ -347,7 +379,7 @@
        1000-SUC-LIR-DEB.
            SET WS-CTX-AFF-ERR TO TRUE.
            EVALUATE WS-QTE
-               WHEN WS-LIN-QTE
+               WHEN WS-QTE-REQ
                    MOVE WS-SUC-LIR TO WS-MSG-ERR
 
                WHEN 0

@@ -33,6 +33,9 @@
        01 WS-SUC-SUP            PIC X(76) VALUE
            "La suppression s'est deroulee correctement".
 
+       01 WS-ERR-ROL            PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".
+
        COPY ctxerr.
 
        COPY utiglb.
@@ -107,6 +110,9 @@
                WHEN WS-SUP-RET-OK
                    PERFORM 1000-SUC-SUP-DEB
                       THRU 1000-SUC-SUP-FIN
+               WHEN WS-SUP-RET-ROL-ERR
+                   PERFORM 1100-ERR-ROL-DEB
+                      THRU 1100-ERR-ROL-FIN
                WHEN OTHER
                    PERFORM 0900-ERR-SQL-DEB
                       THRU 0900-ERR-SQL-FIN
@@ -129,3 +135,8 @@
            SET WS-CTX-AFF-ERR TO TRUE.
            MOVE WS-SUC-SUP TO WS-MSG-ERR.
        1000-SUC-SUP-FIN.
+
+       1100-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ROL TO WS-MSG-ERR.
+       1100-ERR-ROL-FIN.

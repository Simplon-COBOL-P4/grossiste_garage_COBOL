@@ -23,6 +23,10 @@
        01 WS-SEU                  PIC 9(10).
        01 WS-ID-FOR               PIC 9(10).
        01 WS-NOM-FOR              PIC X(50).
+       01 WS-PRI                  PIC 9(08)V99.
+       01 WS-TVA                  PIC 9(02)V99.
+      * Date limite d'utilisation, facultative (espaces = sans objet).
+       01 WS-DAT-EXP              PIC X(10).
 
        01 WS-IDT-OU-NOM           PIC X(50).
        01 WS-CHX                  PIC X(01).
@@ -81,11 +85,23 @@
            05 LINE 19 COLUMN 03 VALUE "ID fournisseur".
            05 LINE 20 COLUMN 03 VALUE "[".
            05 LINE 20 COLUMN 14 VALUE "]".
+           05 LINE 21 COLUMN 03 VALUE "Prix unitaire (HT)".
+           05 LINE 21 COLUMN 22 VALUE "[".
+           05 LINE 21 COLUMN 34 VALUE "]".
+           05 LINE 21 COLUMN 40 VALUE "TVA (%)".
+           05 LINE 21 COLUMN 48 VALUE "[".
+           05 LINE 21 COLUMN 55 VALUE "]".
+           05 LINE 21 COLUMN 58 VALUE "Expire".
+           05 LINE 21 COLUMN 65 VALUE "[".
+           05 LINE 21 COLUMN 76 VALUE "]".
 
            05 LINE 11 COLUMN 04 FROM WS-IDT.
            05 LINE 14 COLUMN 04 FROM WS-NOM.
            05 LINE 17 COLUMN 04 FROM WS-SEU.
            05 LINE 20 COLUMN 04 FROM WS-ID-FOR.
+           05 LINE 21 COLUMN 23 FROM WS-PRI.
+           05 LINE 21 COLUMN 49 FROM WS-TVA.
+           05 LINE 21 COLUMN 66 FROM WS-DAT-EXP.
            
        01 S-MSG-ERR.
            05 LINE 23 COLUMN 03 FROM WS-MSG-ERR.
@@ -135,7 +151,7 @@
                    
                MOVE WS-IDT-OU-NOM TO WS-IDT
 
-      * liridpie a besoin de 6 paramètres.
+      * liridpie a besoin de 7 paramètres.
                CALL "liridpie"
                    USING
       * Arguments d'entrée
@@ -147,11 +163,13 @@
                    WS-SEU
                    WS-ID-FOR
                    WS-NOM-FOR
+                   WS-PRI
+                   WS-TVA
                    WS-LIR-RET
       * Fin des arguments de sortie
                END-CALL
-        
-           ELSE 
+
+           ELSE
                MOVE WS-IDT-OU-NOM TO WS-NOM
                CALL "lirnmpie"
                USING
@@ -164,12 +182,20 @@
                    WS-SEU 
                    WS-ID-FOR
                    WS-NOM-FOR
+                   WS-PRI
                    WS-LIR-RET
       * Fin des arguments de sortie
                END-CALL
            END-IF.
 
            IF WS-LIR-RET-OK THEN
+               CALL "liridexppie"
+                   USING
+                   WS-IDT
+                   WS-DAT-EXP
+                   WS-LIR-RET
+               END-CALL
+
                PERFORM 0900-SUC-LIR-DEB
                   THRU 0900-SUC-LIR-FIN
                SET WS-MNU-2-VIS TO TRUE

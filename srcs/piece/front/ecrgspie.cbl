@@ -33,6 +33,7 @@
            05 LINE 12 COLUMN 30 VALUE "1 - Ajouter une piece".
            05 LINE 13 COLUMN 30 VALUE "2 - Afficher une piece".
            05 LINE 14 COLUMN 30 VALUE "3 - Modifier une piece".
+           05 LINE 17 COLUMN 30 VALUE "6 - Inventaire physique".
            05 LINE 20 COLUMN 30 VALUE "0 - Retour au menu".
            05 LINE 22 COLUMN 30 VALUE "Entrez votre choix : ".
            05 LINE 22 COLUMN 52 VALUE "[".
@@ -41,7 +42,8 @@
 
        01 S-MNU-ADM.
            05 LINE 15 COLUMN 30 VALUE "4 - Supprimer une piece".
-           
+           05 LINE 16 COLUMN 30 VALUE "5 - Gerer les categories".
+
        01 S-MSG-ERR.
            05 LINE 23 COLUMN 03 FROM WS-MSG-ERR.
 
@@ -72,16 +74,35 @@
 
                EVALUATE WS-CHX-MNU
                    WHEN 1
-                        CALL "ecrajpie" 
-                        END-CALL  
+                       IF G-UTI-RLE EQUAL "CONSULTATION" THEN
+                           PERFORM 0500-ERR-OPT-IVL-DEB
+                              THRU 0500-ERR-OPT-IVL-FIN
+                       ELSE
+                           CALL "ecrajpie"
+                           END-CALL
+                       END-IF
 
                    WHEN 2
                         CALL "ecrchpie"
-                        END-CALL 
+                        END-CALL
 
                    WHEN 3
-                        CALL "ecrmjpie"
-                        END-CALL 
+                       IF G-UTI-RLE EQUAL "CONSULTATION" THEN
+                           PERFORM 0500-ERR-OPT-IVL-DEB
+                              THRU 0500-ERR-OPT-IVL-FIN
+                       ELSE
+                           CALL "ecrmjpie"
+                           END-CALL
+                       END-IF
+
+                   WHEN 6
+                       IF G-UTI-RLE EQUAL "CONSULTATION" THEN
+                           PERFORM 0500-ERR-OPT-IVL-DEB
+                              THRU 0500-ERR-OPT-IVL-FIN
+                       ELSE
+                           CALL "ecrinvpie"
+                           END-CALL
+                       END-IF
 
                    WHEN 0
                        EXIT PROGRAM
@@ -103,6 +124,9 @@
                WHEN 4
                    CALL "ecrsppie"
                    END-CALL
+               WHEN 5
+                   CALL "ecrgcatpie"
+                   END-CALL
                WHEN OTHER
                    PERFORM 0500-ERR-OPT-IVL-DEB
                       THRU 0500-ERR-OPT-IVL-FIN

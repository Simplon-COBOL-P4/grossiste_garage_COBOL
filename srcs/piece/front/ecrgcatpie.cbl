@@ -0,0 +1,345 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Écran de gestion des catégories de pièces. Une catégorie       *
+      * porte un seuil de réapprovisionnement par défaut, appliqué par *
+      * "genreapp" à toute pièce qui y est rattachée (id_cat_pie) et   *
+      * qui n'a pas de seuil individuel propre (seuil_pie = 0).        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ECR=ECRAN; GS=GESTION; CAT=CATEGORIE; PIE=PIECE; SUL=SEUIL;    *
+      * NOM=NOM; IDT=IDENTIFIANT; CHX=CHOIX; MNU=MENU; ACT=ACTIF;      *
+      * AJU=AJOUT; MJ=MISE A JOUR; VAL=VALIDATION; VID=VIDE;           *
+      * PRC=PRECEDENT; ERR=ERREUR; SUC=SUCCES; IVL=INVALIDE;           *
+      * ROL=ROLE; BCL=BOUCLE; AFC=AFFICHER.                            *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrgcatpie.
+       AUTHOR. Thomas Baudrin.
+       DATE-WRITTEN. 09-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-CHX-MNU               PIC 9(01).
+
+      * Ecran d'ajout.
+       01 WS-NOM-CAT                PIC X(30).
+       01 WS-SUL-CAT                PIC X(10).
+       01 WS-SUL-CAT-NUM            PIC 9(10).
+       01 WS-CHX-AJU                PIC X(01).
+
+      * Ecran de modification.
+       01 WS-IDT-CAT                PIC 9(10).
+       01 WS-IDT-CAT-PRC            PIC 9(10).
+       01 WS-CHX-MJ                 PIC X(01).
+           88 WS-CHX-MJ-VID                   VALUE " ".
+
+       01 WS-MNU-ACT                PIC 9(01).
+           88 WS-MNU-ACT-VID                  VALUE 1.
+           88 WS-MNU-ACT-PLN                  VALUE 2.
+
+       01 WS-ETT-BCL                PIC 9(01).
+           88 WS-ETT-BCL-ENC                  VALUE 1.
+           88 WS-ETT-BCL-FIN                  VALUE 2.
+
+       01 WS-OPT-IVL            PIC X(76) VALUE
+           "Cette option n'existe pas".
+
+       01 WS-ERR-VAL            PIC X(76) VALUE
+           "Erreur de validation".
+
+       01 WS-ERR-SQL            PIC X(76) VALUE
+           "Une erreur est survenue lors de la requete".
+
+       01 WS-ERR-ROL            PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".
+
+       01 WS-SUC-AJU            PIC X(76) VALUE
+           "La categorie a ete ajoutee".
+
+       01 WS-SUC-MAJ            PIC X(76) VALUE
+           "La categorie a ete mise a jour".
+
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       COPY ctxerr.
+
+       COPY utiglb.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01 S-ECR-GS-CAT.
+           COPY ecrutlin.
+
+           05 LINE 10 COLUMN 30 VALUE "Gestion des categories de
+      -                                          " pieces".
+           05 LINE 12 COLUMN 30 VALUE "1 - Ajouter une categorie".
+           05 LINE 13 COLUMN 30 VALUE "2 - Modifier une categorie".
+           05 LINE 20 COLUMN 30 VALUE "0 - Retour au menu".
+           05 LINE 22 COLUMN 30 VALUE "Entrez votre choix : ".
+           05 LINE 22 COLUMN 52 VALUE "[".
+           05 LINE 22 COLUMN 54 VALUE "]".
+           05 LINE 22 COLUMN 53 PIC X(01) TO WS-CHX-MNU.
+
+       01 S-ECR-AJ-CAT.
+           COPY ecrutlin.
+
+           05 LINE 09 COLUMN 03 VALUE "Nom de la categorie :".
+           05 LINE 10 COLUMN 03 VALUE "[".
+           05 LINE 10 COLUMN 34 VALUE "]".
+           05 LINE 12 COLUMN 03 VALUE "Seuil par defaut :".
+           05 LINE 12 COLUMN 25 VALUE "[".
+           05 LINE 12 COLUMN 36 VALUE "]".
+           05 LINE 21 COLUMN 30 VALUE "1 - Ajouter  0 - Annuler".
+           05 LINE 22 COLUMN 40 VALUE "[".
+           05 LINE 22 COLUMN 42 VALUE "]".
+
+           05 LINE 10 COLUMN 04     PIC X(30) TO WS-NOM-CAT.
+           05 LINE 12 COLUMN 26     PIC X(10) TO WS-SUL-CAT.
+           05 LINE 22 COLUMN 41     PIC X(01) TO WS-CHX-AJU.
+
+       01 S-ECR-MJ-CAT-IDT.
+           COPY ecrutlin.
+
+           05 LINE 09 COLUMN 03 VALUE "ID categorie :".
+           05 LINE 09 COLUMN 18 VALUE "[".
+           05 LINE 09 COLUMN 29 VALUE "]".
+           05 LINE 22 COLUMN 30 VALUE "Retour au menu : ".
+           05 LINE 22 COLUMN 48 VALUE "[".
+           05 LINE 22 COLUMN 50 VALUE "]".
+
+           05 LINE 09 COLUMN 19     PIC Z(10) USING WS-IDT-CAT AUTO.
+           05 LINE 22 COLUMN 49     PIC X(01) USING WS-CHX-MJ.
+
+       01 S-ECR-MJ-CAT-INF.
+           COPY ecrutlin.
+
+           05 LINE 09 COLUMN 03 VALUE "ID categorie :".
+           05 LINE 09 COLUMN 18 VALUE "[".
+           05 LINE 09 COLUMN 29 VALUE "]".
+           05 LINE 11 COLUMN 03 VALUE "Nom de la categorie :".
+           05 LINE 12 COLUMN 03 VALUE "[".
+           05 LINE 12 COLUMN 34 VALUE "]".
+           05 LINE 14 COLUMN 03 VALUE "Seuil par defaut :".
+           05 LINE 15 COLUMN 03 VALUE "[".
+           05 LINE 15 COLUMN 14 VALUE "]".
+           05 LINE 22 COLUMN 30 VALUE "1 - Valider  0 - Annuler".
+           05 LINE 22 COLUMN 56 VALUE "[".
+           05 LINE 22 COLUMN 58 VALUE "]".
+
+           05 LINE 09 COLUMN 19     PIC Z(10) USING WS-IDT-CAT AUTO.
+           05 LINE 12 COLUMN 04     PIC X(30) USING WS-NOM-CAT AUTO.
+           05 LINE 15 COLUMN 04     PIC Z(10) USING WS-SUL-CAT-NUM AUTO.
+           05 LINE 22 COLUMN 57     PIC X(01) USING WS-CHX-MJ.
+
+       01 S-MSG-ERR.
+           05 LINE 23 COLUMN 03 FROM WS-MSG-ERR.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-BCL-MNU-DEB
+              THRU 0100-BCL-MNU-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+       0100-BCL-MNU-DEB.
+           SET WS-ETT-BCL-ENC TO TRUE.
+           PERFORM UNTIL WS-ETT-BCL-FIN
+
+               DISPLAY S-FND-ECR
+               DISPLAY S-ECR-GS-CAT
+
+               PERFORM 0900-AFF-ERR-CND-DEB
+                  THRU 0900-AFF-ERR-CND-FIN
+
+               ACCEPT S-ECR-GS-CAT
+
+               EVALUATE WS-CHX-MNU
+                   WHEN 1
+                       PERFORM 0200-AJU-CAT-DEB
+                          THRU 0200-AJU-CAT-FIN
+                   WHEN 2
+                       PERFORM 0300-MJ-CAT-DEB
+                          THRU 0300-MJ-CAT-FIN
+                   WHEN 0
+                       SET WS-ETT-BCL-FIN TO TRUE
+                   WHEN OTHER
+                       PERFORM 1000-ERR-OPT-IVL-DEB
+                          THRU 1000-ERR-OPT-IVL-FIN
+               END-EVALUATE
+           END-PERFORM.
+       0100-BCL-MNU-FIN.
+
+      *-----------------------------------------------------------------
+      * Ajoute une nouvelle categorie via "ajucatpie".
+       0200-AJU-CAT-DEB.
+
+           MOVE SPACE TO WS-NOM-CAT.
+           MOVE SPACE TO WS-SUL-CAT.
+           MOVE "1"   TO WS-CHX-AJU.
+
+           PERFORM UNTIL WS-CHX-AJU = "0"
+
+               DISPLAY S-FND-ECR
+               DISPLAY S-ECR-AJ-CAT
+
+               PERFORM 0900-AFF-ERR-CND-DEB
+                  THRU 0900-AFF-ERR-CND-FIN
+
+               ACCEPT S-ECR-AJ-CAT
+
+               IF WS-CHX-AJU = "1"
+                   IF FUNCTION TRIM(WS-SUL-CAT) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-SUL-CAT)
+                           TO WS-SUL-CAT-NUM
+
+                       CALL "ajucatpie"
+                           USING
+                           WS-NOM-CAT
+                           WS-SUL-CAT-NUM
+                           WS-AJU-RET
+                       END-CALL
+
+                       EVALUATE TRUE
+                           WHEN WS-AJU-RET-OK
+                               PERFORM 1300-SUC-AJU-DEB
+                                  THRU 1300-SUC-AJU-FIN
+                               SET WS-ETT-BCL-ENC TO TRUE
+                               MOVE "0" TO WS-CHX-AJU
+                           WHEN WS-AJU-RET-ROL-ERR
+                               PERFORM 1400-ERR-ROL-DEB
+                                  THRU 1400-ERR-ROL-FIN
+                           WHEN OTHER
+                               PERFORM 1100-ERR-SQL-DEB
+                                  THRU 1100-ERR-SQL-FIN
+                       END-EVALUATE
+                   ELSE
+                       PERFORM 1200-ERR-VAL-DEB
+                          THRU 1200-ERR-VAL-FIN
+                   END-IF
+               END-IF
+           END-PERFORM.
+       0200-AJU-CAT-FIN.
+
+      *-----------------------------------------------------------------
+      * Recherche une categorie par ID, puis permet de modifier son nom
+      * et son seuil par defaut via "majcatpie".
+       0300-MJ-CAT-DEB.
+
+           MOVE 0 TO WS-IDT-CAT.
+           MOVE 0 TO WS-IDT-CAT-PRC.
+           SET WS-MNU-ACT-VID TO TRUE.
+           SET WS-CHX-MJ-VID TO TRUE.
+
+           PERFORM UNTIL WS-CHX-MJ NOT = SPACE
+
+               DISPLAY S-FND-ECR
+
+               EVALUATE TRUE
+                   WHEN WS-MNU-ACT-VID
+                       DISPLAY S-ECR-MJ-CAT-IDT
+                   WHEN WS-MNU-ACT-PLN
+                       DISPLAY S-ECR-MJ-CAT-INF
+               END-EVALUATE
+
+               PERFORM 0900-AFF-ERR-CND-DEB
+                  THRU 0900-AFF-ERR-CND-FIN
+
+               EVALUATE TRUE
+                   WHEN WS-MNU-ACT-VID
+                       ACCEPT S-ECR-MJ-CAT-IDT
+                   WHEN WS-MNU-ACT-PLN
+                       ACCEPT S-ECR-MJ-CAT-INF
+               END-EVALUATE
+
+               IF WS-CHX-MJ NOT = SPACE
+                   CONTINUE
+               ELSE
+                   IF WS-IDT-CAT NOT = WS-IDT-CAT-PRC
+                       MOVE WS-IDT-CAT TO WS-IDT-CAT-PRC
+
+                       CALL "liridcat"
+                           USING
+                           WS-IDT-CAT
+                           WS-NOM-CAT
+                           WS-SUL-CAT-NUM
+                           WS-LIR-RET
+                       END-CALL
+
+                       EVALUATE TRUE
+                           WHEN WS-LIR-RET-OK
+                               SET WS-MNU-ACT-PLN TO TRUE
+                           WHEN OTHER
+                               PERFORM 1100-ERR-SQL-DEB
+                                  THRU 1100-ERR-SQL-FIN
+                               MOVE 0 TO WS-IDT-CAT-PRC
+                               SET WS-MNU-ACT-VID TO TRUE
+                       END-EVALUATE
+                   ELSE
+                       CALL "majcatpie"
+                           USING
+                           WS-IDT-CAT
+                           WS-NOM-CAT
+                           WS-SUL-CAT-NUM
+                           WS-MAJ-RET
+                       END-CALL
+
+                       EVALUATE TRUE
+                           WHEN WS-MAJ-RET-OK
+                               PERFORM 1500-SUC-MAJ-DEB
+                                  THRU 1500-SUC-MAJ-FIN
+                           WHEN WS-MAJ-RET-ROL-ERR
+                               PERFORM 1400-ERR-ROL-DEB
+                                  THRU 1400-ERR-ROL-FIN
+                           WHEN OTHER
+                               PERFORM 1100-ERR-SQL-DEB
+                                  THRU 1100-ERR-SQL-FIN
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       0300-MJ-CAT-FIN.
+
+       0900-AFF-ERR-CND-DEB.
+           IF WS-CTX-AFF-ERR THEN
+               DISPLAY S-MSG-ERR
+               SET WS-CTX-OK TO TRUE
+           END-IF.
+       0900-AFF-ERR-CND-FIN.
+
+       1000-ERR-OPT-IVL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-OPT-IVL TO WS-MSG-ERR.
+       1000-ERR-OPT-IVL-FIN.
+
+       1100-ERR-SQL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-SQL TO WS-MSG-ERR.
+       1100-ERR-SQL-FIN.
+
+       1200-ERR-VAL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-VAL TO WS-MSG-ERR.
+       1200-ERR-VAL-FIN.
+
+       1300-SUC-AJU-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-SUC-AJU TO WS-MSG-ERR.
+       1300-SUC-AJU-FIN.
+
+       1400-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ROL TO WS-MSG-ERR.
+       1400-ERR-ROL-FIN.
+
+       1500-SUC-MAJ-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-SUC-MAJ TO WS-MSG-ERR.
+       1500-SUC-MAJ-FIN.

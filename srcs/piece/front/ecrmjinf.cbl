@@ -23,6 +23,7 @@
       * PIE=Piece                                                      *
       * SSI=Saisi                                                      *
       * SUI=Seuil                                                      *
+      * TVA=Taxe sur la valeur ajoutee                                 *
       *                                                                *
       ******************************************************************
        
@@ -39,6 +40,12 @@
        01 WS-QTE-PIE           PIC 9(10).
        01 WS-SUI-PIE           PIC 9(10).
        01 WS-IDT-FOU           PIC 9(10).
+       01 WS-PRI-PIE           PIC 9(08)V99.
+       01 WS-TVA-PIE           PIC 9(02)V99.
+      * Categorie de la piece (0 = aucune categorie), cf. "categorie_pie".
+       01 WS-IDT-CAT-PIE       PIC 9(10).
+      * Date limite d'utilisation, facultative (espaces = sans objet).
+       01 WS-DAT-EXP-PIE       PIC X(10).
        01 WS-PBL               PIC X(50).
 
        01  WS-CHX              PIC X(01).
@@ -90,6 +97,15 @@
            05 LINE 13 COL 03 VALUE '[          ]'.
            05 LINE 15 COL 03 VALUE 'ID fournisseur :'.
            05 LINE 16 COL 03 VALUE '[          ]'.
+           05 LINE 18 COL 03 VALUE 'Prix unitaire (HT) :'.
+           05 LINE 19 COL 03 VALUE '[           ]'.
+           05 LINE 20 COL 03 VALUE 'Taux de TVA (%) :'.
+           05 LINE 21 COL 03 VALUE '[     ]'.
+           05 LINE 21 COL 30 VALUE 'ID categorie :'.
+           05 LINE 21 COL 45 VALUE '[          ]'.
+           05 LINE 23 COL 03 VALUE
+               'Date expiration (AAAA-MM-JJ) :'.
+           05 LINE 23 COL 35 VALUE '[          ]'.
            05 LINE 22.
                10 COL 62 VALUE "Retour au menu".
                10 COL 77 VALUE "[".
@@ -104,8 +120,12 @@
            05 LINE 10 COL 04 PIC X(50) USING WS-NOM-PIE AUTO.
            05 LINE 13 COL 04 PIC Z(10) USING WS-SUI-PIE AUTO.
            05 LINE 16 COL 04 PIC Z(10) USING WS-IDT-FOU AUTO.
+           05 LINE 19 COL 04 PIC Z(9999999).99 USING WS-PRI-PIE AUTO.
+           05 LINE 21 COL 04 PIC Z9.99 USING WS-TVA-PIE AUTO.
+           05 LINE 21 COL 46 PIC Z(9) USING WS-IDT-CAT-PIE AUTO.
+           05 LINE 23 COL 36 PIC X(10) USING WS-DAT-EXP-PIE AUTO.
            05 LINE 22 COL 78 PIC X(01) USING WS-CHX.
-           
+
        01 S-MSG-ERR.
            05 LINE 05 COLUMN 03 FROM WS-MSG-ERR.
 
@@ -178,6 +198,8 @@
                WS-IDT-FOU
       * Argument non utilisé, obligé de le mettre quand même.
                WS-PBL
+               WS-PRI-PIE
+               WS-TVA-PIE
                WS-LIR-RET
       * Fin des arguments de sortie
            END-CALL.
@@ -185,6 +207,21 @@
            EVALUATE TRUE
                WHEN WS-LIR-RET-OK
                    SET WS-MNU-ACT-PLN TO TRUE
+
+                   CALL "liridcatpc"
+                       USING
+                       WS-IDT-PIE
+                       WS-IDT-CAT-PIE
+                       WS-LIR-RET
+                   END-CALL
+
+                   CALL "liridexppie"
+                       USING
+                       WS-IDT-PIE
+                       WS-DAT-EXP-PIE
+                       WS-LIR-RET
+                   END-CALL
+
                    PERFORM 1300-SUC-LIR-DEB
                       THRU 1300-SUC-LIR-FIN
                WHEN OTHER
@@ -206,6 +243,11 @@
               WS-NOM-PIE
               WS-SUI-PIE
               WS-IDT-FOU
+              WS-PRI-PIE
+              WS-TVA-PIE
+              WS-IDT-CAT-PIE
+              WS-DAT-EXP-PIE
+              G-UTI-ID
       * Fin des arguments d'entrée
               WS-MAJ-RET
            END-CALL.

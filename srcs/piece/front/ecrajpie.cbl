@@ -9,7 +9,7 @@
       * FOU=FOURNISSEUR; CHX=CHOIX; VER=VERIFICATION; CHP=CHAMP;       *
       * MSG=MESSAGE; CNX=CONNEXION; MQR=MARQUEUR; VLD=VALIDER;         *
       * INI=INITIALISATION; VAR=VARIABLE; ACP=ACCEPTE; SUC=SUCCES;     *
-      * BCL=BOUCLE; PCP=PRINCIPAL                                      *
+      * BCL=BOUCLE; PCP=PRINCIPAL; TVA=TAXE SUR LA VALEUR AJOUTEE      *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -24,12 +24,22 @@
        01 WS-QTE-PIE                PIC X(10).
        01 WS-MIN-PIE                PIC X(10).
        01 WS-ID-FOU                 PIC X(10).
+       01 WS-PRI-PIE                PIC X(11).
+       01 WS-ID-ENT                 PIC X(10).
+       01 WS-TVA-PIE                PIC X(06).
+       01 WS-ID-CAT-PIE             PIC X(10).
+      * Date limite d'utilisation, facultative (vide = sans objet).
+       01 WS-DAT-EXP-PIE            PIC X(10).
 
       *    Déclarations des variables numériques nécessaires à
       *    l'appel du sous-programme.
        01 WS-QTE-PIE-NUM            PIC 9(10).
        01 WS-MIN-PIE-NUM            PIC 9(10).
        01 WS-ID-FOU-NUM             PIC 9(10).
+       01 WS-PRI-PIE-NUM            PIC 9(08)V99.
+       01 WS-ID-ENT-NUM             PIC 9(10).
+       01 WS-TVA-PIE-NUM            PIC 9(02)V99.
+       01 WS-ID-CAT-PIE-NUM         PIC 9(10).
 
       *    Déclaration de variables complémentaires nécessaires à 
       *    l'éxécution du programme.
@@ -37,8 +47,8 @@
 
       *    Des marqueurs pour vérifier que les données saisies sont 
       *    correctes.
-       01 WS-MQR                    PIC 9(03) VALUE 0.
-           88 WS-MQR-SUC                      VALUE 111.
+       01 WS-MQR                    PIC 9(07) VALUE 0.
+           88 WS-MQR-SUC                      VALUE 1111111.
       
        01 WS-ERR-VAL          PIC X(76) VALUE
            "Erreur de validation".
@@ -55,6 +65,12 @@
        01 WS-ERR-SQL-FK         PIC X(76) VALUE
            "L'ID du fournisseur n'existe pas".
 
+       01 WS-ERR-ROL            PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".
+
+       01 WS-ERR-SQL-FMT-DAT    PIC X(76) VALUE
+           "La date n'est pas correctement formatee (AAAA-MM-JJ)".
+
        01 WS-ETT-BCL            PIC 9(01).
            88 WS-ETT-BCL-ENC              VALUE 1.
            88 WS-ETT-BCL-FIN              VALUE 2.
@@ -84,18 +100,38 @@
            05 LINE 16 COLUMN 03 VALUE "ID fournisseur :".
            05 LINE 16 COLUMN 25 VALUE "[".
            05 LINE 16 COLUMN 36 VALUE "]".
-           05 LINE 21 COLUMN 30 VALUE "1 - Ajouter  0 - Annuler".
-           05 LINE 22 COLUMN 40 VALUE "[".
-           05 LINE 22 COLUMN 42 VALUE "]".
+           05 LINE 18 COLUMN 03 VALUE "Prix unitaire (HT) :".
+           05 LINE 18 COLUMN 25 VALUE "[".
+           05 LINE 18 COLUMN 37 VALUE "]".
+           05 LINE 19 COLUMN 03 VALUE "ID entrepot :".
+           05 LINE 19 COLUMN 25 VALUE "[".
+           05 LINE 19 COLUMN 36 VALUE "]".
+           05 LINE 20 COLUMN 03 VALUE "Taux de TVA (%) :".
+           05 LINE 20 COLUMN 25 VALUE "[".
+           05 LINE 20 COLUMN 32 VALUE "]".
+           05 LINE 20 COLUMN 40 VALUE "ID categorie :".
+           05 LINE 20 COLUMN 55 VALUE "[".
+           05 LINE 20 COLUMN 66 VALUE "]".
+           05 LINE 21 COLUMN 03 VALUE "Date expiration (AAAA-MM-JJ) :".
+           05 LINE 21 COLUMN 35 VALUE "[".
+           05 LINE 21 COLUMN 46 VALUE "]".
+           05 LINE 22 COLUMN 30 VALUE "1 - Ajouter  0 - Annuler".
+           05 LINE 23 COLUMN 40 VALUE "[".
+           05 LINE 23 COLUMN 42 VALUE "]".
 
            05 LINE 10 COLUMN 04     PIC X(50) TO WS-NOM-PIE.
            05 LINE 12 COLUMN 26     PIC X(10) TO WS-QTE-PIE.
            05 LINE 14 COLUMN 26     PIC X(10) TO WS-MIN-PIE.
            05 LINE 16 COLUMN 26     PIC X(10) TO WS-ID-FOU.
-           05 LINE 22 COLUMN 41     PIC X(01) TO WS-CHX.
+           05 LINE 18 COLUMN 26     PIC X(11) TO WS-PRI-PIE.
+           05 LINE 19 COLUMN 26     PIC X(10) TO WS-ID-ENT.
+           05 LINE 20 COLUMN 26     PIC X(06) TO WS-TVA-PIE.
+           05 LINE 20 COLUMN 56     PIC X(10) TO WS-ID-CAT-PIE.
+           05 LINE 21 COLUMN 36     PIC X(10) TO WS-DAT-EXP-PIE.
+           05 LINE 23 COLUMN 41     PIC X(01) TO WS-CHX.
 
        01 S-MSG-ERR.
-           05 LINE 23 COLUMN 03 FROM WS-MSG-ERR.
+           05 LINE 24 COLUMN 03 FROM WS-MSG-ERR.
 
        PROCEDURE DIVISION.
       *    le déroulé du programme, après les vérifications ajupie est
@@ -127,7 +163,19 @@
                    
                        PERFORM 0400-VER-FOU-DEB
                           THRU 0400-VER-FOU-FIN
-                
+
+                       PERFORM 0450-VER-PRI-DEB
+                          THRU 0450-VER-PRI-FIN
+
+                       PERFORM 0470-VER-ENT-DEB
+                          THRU 0470-VER-ENT-FIN
+
+                       PERFORM 0480-VER-TVA-DEB
+                          THRU 0480-VER-TVA-FIN
+
+                       PERFORM 0490-VER-CAT-DEB
+                          THRU 0490-VER-CAT-FIN
+
                        PERFORM 0500-VLD-ECR-DEB
                           THRU 0500-VLD-ECR-FIN
                    WHEN 0
@@ -147,7 +195,12 @@
            MOVE SPACE    TO WS-QTE-PIE.
            MOVE SPACE    TO WS-MIN-PIE.
            MOVE SPACE    TO WS-ID-FOU.
-           MOVE 0        TO WS-MQR.  
+           MOVE SPACE    TO WS-PRI-PIE.
+           MOVE SPACE    TO WS-ID-ENT.
+           MOVE SPACE    TO WS-TVA-PIE.
+           MOVE SPACE    TO WS-ID-CAT-PIE.
+           MOVE SPACE    TO WS-DAT-EXP-PIE.
+           MOVE 0        TO WS-MQR.
        0050-INI-VAR-FIN.  
 
       *    Paragraphe pour afficher constamment l'ecran.
@@ -192,6 +245,50 @@
       *    Paragraphe de sortie.
        0400-VER-FOU-FIN.
 
+      *    Paragraphe pour vérifier que le prix unitaire enregistré
+      *    est bien au format numérique.
+       0450-VER-PRI-DEB.
+
+           IF FUNCTION TRIM(WS-PRI-PIE) IS NUMERIC
+               ADD 1000 TO WS-MQR
+           END-IF.
+
+      *    Paragraphe de sortie.
+       0450-VER-PRI-FIN.
+
+      *    Paragraphe pour vérifier que l'ID entrepot enregistré est
+      *    bien au format numérique.
+       0470-VER-ENT-DEB.
+
+           IF FUNCTION TRIM(WS-ID-ENT) IS NUMERIC
+               ADD 10000 TO WS-MQR
+           END-IF.
+
+      *    Paragraphe de sortie.
+       0470-VER-ENT-FIN.
+
+      *    Paragraphe pour vérifier que le taux de TVA enregistré est
+      *    bien au format numérique.
+       0480-VER-TVA-DEB.
+
+           IF FUNCTION TRIM(WS-TVA-PIE) IS NUMERIC
+               ADD 100000 TO WS-MQR
+           END-IF.
+
+      *    Paragraphe de sortie.
+       0480-VER-TVA-FIN.
+
+      *    Paragraphe pour vérifier que l'ID de categorie enregistré
+      *    est bien au format numérique (0 = aucune categorie).
+       0490-VER-CAT-DEB.
+
+           IF FUNCTION TRIM(WS-ID-CAT-PIE) IS NUMERIC
+               ADD 1000000 TO WS-MQR
+           END-IF.
+
+      *    Paragraphe de sortie.
+       0490-VER-CAT-FIN.
+
       *    Paragraphe qui appelle le sous-programme 'ajupie', l'appel
       *    ne se fera que si les marqueurs sont validés.
        0500-VLD-ECR-DEB.
@@ -199,6 +296,11 @@
                MOVE FUNCTION NUMVAL (WS-QTE-PIE) TO WS-QTE-PIE-NUM
                MOVE FUNCTION NUMVAL (WS-MIN-PIE) TO WS-MIN-PIE-NUM
                MOVE FUNCTION NUMVAL (WS-ID-FOU)  TO WS-ID-FOU-NUM
+               MOVE FUNCTION NUMVAL (WS-PRI-PIE) TO WS-PRI-PIE-NUM
+               MOVE FUNCTION NUMVAL (WS-ID-ENT)  TO WS-ID-ENT-NUM
+               MOVE FUNCTION NUMVAL (WS-TVA-PIE) TO WS-TVA-PIE-NUM
+               MOVE FUNCTION NUMVAL (WS-ID-CAT-PIE)
+                                                 TO WS-ID-CAT-PIE-NUM
 
                CALL "ajupie"
                    USING
@@ -206,6 +308,11 @@
                    WS-QTE-PIE-NUM
                    WS-MIN-PIE-NUM
                    WS-ID-FOU-NUM
+                   WS-PRI-PIE-NUM
+                   WS-ID-ENT-NUM
+                   WS-TVA-PIE-NUM
+                   WS-ID-CAT-PIE-NUM
+                   WS-DAT-EXP-PIE
                    WS-AJU-RET
                END-CALL
 
@@ -219,6 +326,12 @@
                    WHEN WS-AJU-RET-FK-ERR
                        PERFORM 1100-ERR-SQL-FK-DEB
                           THRU 1100-ERR-SQL-FK-FIN
+                   WHEN WS-AJU-RET-FMT-DAT
+                       PERFORM 1300-ERR-SQL-FMT-DAT-DEB
+                          THRU 1300-ERR-SQL-FMT-DAT-FIN
+                   WHEN WS-AJU-RET-ROL-ERR
+                       PERFORM 1200-ERR-ROL-DEB
+                          THRU 1200-ERR-ROL-FIN
                END-EVALUATE
 
            ELSE
@@ -261,3 +374,13 @@
            SET WS-CTX-AFF-ERR TO TRUE.
            MOVE WS-ERR-SQL-FK TO WS-MSG-ERR.
        1100-ERR-SQL-FK-FIN.
+
+       1200-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ROL TO WS-MSG-ERR.
+       1200-ERR-ROL-FIN.
+
+       1300-ERR-SQL-FMT-DAT-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-SQL-FMT-DAT TO WS-MSG-ERR.
+       1300-ERR-SQL-FMT-DAT-FIN.

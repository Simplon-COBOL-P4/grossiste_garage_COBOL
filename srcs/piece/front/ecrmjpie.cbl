@@ -54,15 +54,49 @@
            "Une erreur est survenue lors de la requete".
 
        01 WS-ERR-VAL          PIC X(76) VALUE "Erreur de validation".
-       
+
        01 WS-SUC-MAJ            PIC X(76) VALUE
            "La mise a jour s'est deroulee correctement".
 
+       01 WS-ERR-STK            PIC X(76) VALUE
+           "Stock insuffisant pour ce retrait".
+
+       01 WS-ERR-ROL            PIC X(76) VALUE
+           "Role insuffisant pour effectuer cette operation".
+
+       01 WS-ERR-APB            PIC X(76) VALUE
+           "Approbation d'un second utilisateur refusee ou invalide".
+
+      * Seuil configurable au-dela duquel un retrait necessite la
+      * confirmation d'un second utilisateur avant d'etre execute,
+      * pour qu'un retrait important ne puisse pas passer inapercu.
+       77 WS-SEU-RTI-APB        PIC 9(10) VALUE 100.
+
+       77 WS-APB-NOM            PIC X(20).
+       77 WS-APB-MDP            PIC X(20).
+       01 WS-APB-RLE            PIC X(14).
+       01 WS-APB-ID             PIC 9(10).
+
+       01 WS-CHX-APB            PIC 9(01).
+           88 WS-CHX-APB-OUI               VALUE 1.
+           88 WS-CHX-APB-NON               VALUE 2.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-APB==.
+
+      * Pièce équivalente proposée par "lirequpie" quand un retrait
+      * échoue par manque de stock (voir 0300-MAJ-DEB).
+       01 WS-IDF-PIE-EQU        PIC 9(10).
+       01 WS-NOM-PIE-EQU        PIC X(50).
+       01 WS-QTE-PIE-EQU        PIC 9(10).
+       01 WS-IDF-EQU-EDT        PIC Z(10).
+       01 WS-QTE-EQU-EDT        PIC Z(10).
+
        COPY ctxerr.
 
        COPY utiglb.
 
        COPY majret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
 
        SCREEN SECTION.
        COPY ecrprn.
@@ -90,6 +124,19 @@
        01 S-MSG-ERR.
            05 LINE 05 COLUMN 03 FROM WS-MSG-ERR.
 
+      * Confirmation d'un second utilisateur pour un retrait important
+      * (quantite >= WS-SEU-RTI-APB), affichee par-dessus l'ecran de
+      * saisie avant l'appel a "majpie".
+       01 S-ECR-APB.
+           05 LINE 16 COL 03 VALUE
+               'Retrait important : confirmation requise'.
+           05 LINE 17 COL 03 VALUE 'Identifiant : ['.
+           05 LINE 17 COL 34 VALUE ']'.
+           05 LINE 17 COL 19 PIC X(20) TO WS-APB-NOM AUTO.
+           05 LINE 18 COL 03 VALUE 'Mot de passe : ['.
+           05 LINE 18 COL 35 VALUE ']'.
+           05 LINE 18 COL 20 PIC X(20) TO WS-APB-MDP SECURE AUTO.
+
        PROCEDURE DIVISION.
 
            PERFORM 0100-BCL-DEB
@@ -135,25 +182,69 @@
 
        0300-MAJ-DEB.
            IF WS-VAL-SUC THEN
-               CALL "majpie"
-                   USING
-                   WS-PIE-IDT
-                   WS-PIE-QTE
-                   WS-PIE-TYP
-                   WS-MAJ-RET
-               END-CALL
-               
-               EVALUATE TRUE
-                   WHEN WS-MAJ-RET-OK
-                       PERFORM 0900-SUC-MAJ-DEB
-                          THRU 0900-SUC-MAJ-FIN
-                   WHEN OTHER
-                       PERFORM 1000-ERR-SQL-DEB
-                          THRU 1000-ERR-SQL-FIN
-               END-EVALUATE
+               SET WS-CHX-APB-OUI TO TRUE
+               IF ENLEVER AND WS-PIE-QTE >= WS-SEU-RTI-APB
+                   PERFORM 0320-VER-APB-DEB
+                      THRU 0320-VER-APB-FIN
+               END-IF
+
+               IF WS-CHX-APB-OUI
+                   CALL "majpie"
+                       USING
+                       WS-PIE-IDT
+                       WS-PIE-QTE
+                       WS-PIE-TYP
+                       G-UTI-ID
+                       0
+                       WS-MAJ-RET
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-MAJ-RET-OK
+                           PERFORM 0900-SUC-MAJ-DEB
+                              THRU 0900-SUC-MAJ-FIN
+                       WHEN WS-MAJ-RET-STK-ERR
+                           PERFORM 1100-ERR-STK-DEB
+                              THRU 1100-ERR-STK-FIN
+                       WHEN WS-MAJ-RET-ROL-ERR
+                           PERFORM 1200-ERR-ROL-DEB
+                              THRU 1200-ERR-ROL-FIN
+                       WHEN OTHER
+                           PERFORM 1000-ERR-SQL-DEB
+                              THRU 1000-ERR-SQL-FIN
+                   END-EVALUATE
+               ELSE
+                   PERFORM 1300-ERR-APB-DEB
+                      THRU 1300-ERR-APB-FIN
+               END-IF
            END-IF.
        0300-MAJ-FIN.
 
+      * Un retrait superieur ou egal au seuil configure doit etre
+      * confirme par un second utilisateur (identifiant/mot de passe
+      * verifies comme "letutl" verifie la connexion principale), qui
+      * doit etre different de l'utilisateur connecte, avant que
+      * "majpie" ne soit appele.
+       0320-VER-APB-DEB.
+           DISPLAY S-ECR-APB.
+           ACCEPT S-ECR-APB.
+
+           CALL "letutl"
+               USING
+               WS-APB-NOM
+               WS-APB-MDP
+               WS-APB-RLE
+               WS-APB-ID
+               WS-APB-LIR-RET
+           END-CALL.
+
+           IF WS-APB-LIR-RET-OK AND WS-APB-NOM NOT = G-UTI-NOM
+               SET WS-CHX-APB-OUI TO TRUE
+           ELSE
+               SET WS-CHX-APB-NON TO TRUE
+           END-IF.
+       0320-VER-APB-FIN.
+
        0350-VAL-DEB.
            MOVE 0 TO WS-VAL.
 
@@ -220,3 +311,50 @@
            SET WS-CTX-AFF-ERR TO TRUE.
            MOVE WS-ERR-SQL TO WS-MSG-ERR.
        1000-ERR-SQL-FIN.
+
+      * Le retrait a échoué par manque de stock (la pièce est aussi
+      * mise en file d'attente dans "backorder" par "majpie"). On
+      * cherche une pièce équivalente disponible pour la proposer au
+      * comptoir au lieu de refuser sans alternative.
+       1100-ERR-STK-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+
+           CALL "lirequpie"
+               USING
+               WS-PIE-IDT
+               WS-PIE-QTE
+               WS-IDF-PIE-EQU
+               WS-NOM-PIE-EQU
+               WS-QTE-PIE-EQU
+               WS-LIR-RET
+           END-CALL
+
+           IF WS-LIR-RET-OK
+               MOVE WS-IDF-PIE-EQU TO WS-IDF-EQU-EDT
+               MOVE WS-QTE-PIE-EQU TO WS-QTE-EQU-EDT
+               STRING "Stock insuffisant - piece equivalente : ["
+                          DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-IDF-EQU-EDT)
+                          DELIMITED BY SIZE
+                      "] " DELIMITED BY SIZE
+                      WS-NOM-PIE-EQU DELIMITED BY SIZE
+                      " (stock : " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-QTE-EQU-EDT)
+                          DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO WS-MSG-ERR
+               END-STRING
+           ELSE
+               MOVE WS-ERR-STK TO WS-MSG-ERR
+           END-IF.
+       1100-ERR-STK-FIN.
+
+       1200-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ROL TO WS-MSG-ERR.
+       1200-ERR-ROL-FIN.
+
+       1300-ERR-APB-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-APB TO WS-MSG-ERR.
+       1300-ERR-APB-FIN.

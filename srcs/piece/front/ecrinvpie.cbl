@@ -0,0 +1,301 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Ecran d'inventaire physique : l'utilisateur rentre l'ID d'une  *
+      * piece et la quantite physiquement comptee en rayon/entrepot.  *
+      * Le programme compare cette quantite a celle enregistree en    *
+      * base ("qt_pie", via "liridqtpie") et, si un ecart existe,      *
+      * demande confirmation avant d'appeler "majpie" pour corriger   *
+      * le stock du delta constate (ajout si le compte physique est   *
+      * superieur, retrait sinon). "majpie" se charge deja du controle*
+      * de role, de la journalisation dans "mouvement_stock" et du    *
+      * log applicatif - ce programme ne fait que calculer l'ecart et *
+      * demander confirmation avant de le lui transmettre.            *
+      *                                                                *
+      * A distinguer de "recstkpie" (controle nocturne automatique de *
+      * la coherence du journal des mouvements, sans saisie humaine   *
+      * ni correction de stock) : cet ecran est la contrepartie       *
+      * "terrain", declenchee par un comptage physique reel.          *
+      *                                                                *
+      *                           TRIGRAMMES                          *
+      * ECR=ECRAN; INV=INVENTAIRE; PIE=PIECE; IDF=IDENTIFIANT;        *
+      * QTE=QUANTITE; CTE=COMPTEE; SYS=SYSTEME; CFM=CONFIRMATION;     *
+      * ANL=ANNULE; TRT=TRAITEMENT; APL=APPEL; MAJ=MISE A JOUR;       *
+      * ROL=ROLE; CND=CONDITION; ERR=ERREUR.                          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrinvpie.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 12-11-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDF-PIE            PIC 9(10).
+       77 WS-NOM-PIE            PIC X(50).
+       77 WS-QTE-SYS            PIC 9(10).
+       77 WS-QTE-CTE            PIC 9(10).
+
+      * Ecart = quantite comptee - quantite systeme. Positif = ajout a
+      * faire, negatif = retrait a faire.
+       01 WS-ECART              PIC S9(10).
+       01 WS-QTE-SYS-EDT        PIC Z(10).
+       01 WS-QTE-CTE-EDT        PIC Z(10).
+       01 WS-ECART-EDT          PIC -(10)9.
+
+       01 WS-TYP-CHG            PIC 9(01).
+           88 WS-AJT                      VALUE 0.
+           88 WS-RTI                      VALUE 1.
+
+       01  WS-CHX               PIC X(01).
+           88 WS-CHX-VID                  VALUE " ".
+
+       01 WS-CHX-CFM            PIC 9(01).
+           88 WS-CHX-CFM-OUI               VALUE 1.
+           88 WS-CHX-CFM-NON               VALUE 2.
+
+       01 WS-ERR-IDT            PIC X(76) VALUE
+           "L'identifiant de la piece est obligatoire".
+
+       01 WS-ERR-INTBL          PIC X(76) VALUE
+           "La piece n'existe pas".
+
+       01 WS-ERR-ANL            PIC X(76) VALUE
+           "Reconciliation annulee".
+
+       01 WS-SUC-CNF            PIC X(76) VALUE
+           "Aucun ecart, le stock est conforme".
+
+       01 WS-SUC-MAJ            PIC X(76) VALUE
+           "Stock reconcilie avec le comptage physique".
+
+       COPY ctxerr.
+
+       COPY utiglb.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+       COPY majret REPLACING ==:PREFIX:== BY ==WS==.
+
+      * Libelles standard (catalogue commun) pour les codes retour de
+      * "liridqtpie" et "majpie" : WS-MSG-LIR-ERR tient lieu de
+      * WS-ERR-SQL, WS-MSG-MAJ-ERR de meme, WS-MSG-MAJ-ROL-ERR de
+      * WS-ERR-ROL et WS-MSG-MAJ-STK-ERR de l'ancien WS-ERR-SQL utilise
+      * par erreur pour ce cas.
+       COPY lirretmsg REPLACING ==:PREFIX:== BY ==WS==.
+       COPY majretmsg REPLACING ==:PREFIX:== BY ==WS==.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01 S-ECR-INV-PIE.
+           COPY ecrutlin.
+
+           05 LINE 06 COL 23 VALUE "ID de la piece : [".
+           05 LINE 06 COL 51 VALUE "]".
+           05 LINE 06 COL 41 PIC Z(10) TO WS-IDF-PIE AUTO.
+
+           05 LINE 10 COL 03 VALUE
+               "Quantite comptee (inventaire physique) :".
+           05 LINE 11 COL 03 VALUE "[".
+           05 LINE 11 COL 14 VALUE "]".
+           05 LINE 11 COL 04 PIC Z(10) TO WS-QTE-CTE AUTO.
+
+           05 LINE 22.
+               10 COL 62 VALUE "Retour au menu".
+               10 COL 77 VALUE "[".
+               10 COL 78 PIC X(01) USING WS-CHX.
+               10 COL 79 VALUE "]".
+
+       01 S-MSG-ERR.
+           05 LINE 05 COLUMN 03 FROM WS-MSG-ERR.
+
+      * Recapitulatif de l'ecart constate, affiche par-dessus l'ecran
+      * de saisie avant l'appel a "majpie" (meme idiome que "S-ECR-APB"
+      * de "ecrmjpie").
+       01 S-ECR-CFM-ECART.
+           05 LINE 16 COL 03 VALUE "Piece : ".
+           05 LINE 16 COL 11 PIC X(50) FROM WS-NOM-PIE.
+           05 LINE 17 COL 03 VALUE "Quantite systeme : ".
+           05 LINE 17 COL 22 FROM WS-QTE-SYS-EDT.
+           05 LINE 18 COL 03 VALUE "Quantite comptee : ".
+           05 LINE 18 COL 22 FROM WS-QTE-CTE-EDT.
+           05 LINE 19 COL 03 VALUE "Ecart : ".
+           05 LINE 19 COL 22 FROM WS-ECART-EDT.
+           05 LINE 20 COL 03 VALUE "Confirmer la reconciliation ?".
+           05 LINE 21 COL 03 VALUE "1 - Oui    2 - Non".
+           05 LINE 21 COL 23 PIC 9(01) TO WS-CHX-CFM.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-BCL-DEB
+              THRU 0100-BCL-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      ***************************PARAGRAPHES****************************
+
+       0100-BCL-DEB.
+           SET WS-CHX-VID TO TRUE.
+
+           PERFORM UNTIL NOT WS-CHX-VID
+               PERFORM 0200-AFF-ECR-DEB
+                  THRU 0200-AFF-ECR-FIN
+
+               IF WS-CHX-VID
+                   PERFORM 0300-TRT-INV-DEB
+                      THRU 0300-TRT-INV-FIN
+               END-IF
+           END-PERFORM.
+       0100-BCL-FIN.
+
+       0200-AFF-ECR-DEB.
+           DISPLAY S-FND-ECR.
+
+           PERFORM 0800-AFF-ERR-CND-DEB
+              THRU 0800-AFF-ERR-CND-FIN.
+
+           ACCEPT S-ECR-INV-PIE.
+       0200-AFF-ECR-FIN.
+
+      * Lit la piece, calcule l'ecart et, s'il existe, demande
+      * confirmation avant de reconcilier le stock.
+       0300-TRT-INV-DEB.
+           IF WS-IDF-PIE = 0
+               PERFORM 0700-ERR-IDT-DEB
+                  THRU 0700-ERR-IDT-FIN
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "liridqtpie"
+               USING
+               WS-IDF-PIE
+               WS-NOM-PIE
+               WS-QTE-SYS
+               WS-LIR-RET
+           END-CALL.
+
+           IF NOT WS-LIR-RET-OK
+               PERFORM 0710-ERR-INTBL-DEB
+                  THRU 0710-ERR-INTBL-FIN
+               EXIT PARAGRAPH
+           END-IF.
+
+           SUBTRACT WS-QTE-SYS FROM WS-QTE-CTE GIVING WS-ECART.
+
+           IF WS-ECART = 0
+               PERFORM 0900-SUC-CNF-DEB
+                  THRU 0900-SUC-CNF-FIN
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 0400-CFM-ECART-DEB
+              THRU 0400-CFM-ECART-FIN.
+
+           IF WS-CHX-CFM-OUI
+               PERFORM 0500-APL-MAJ-DEB
+                  THRU 0500-APL-MAJ-FIN
+           ELSE
+               PERFORM 1300-ERR-ANL-DEB
+                  THRU 1300-ERR-ANL-FIN
+           END-IF.
+       0300-TRT-INV-FIN.
+
+      * Affiche le recapitulatif de l'ecart et demande confirmation.
+       0400-CFM-ECART-DEB.
+           MOVE WS-QTE-SYS TO WS-QTE-SYS-EDT.
+           MOVE WS-QTE-CTE TO WS-QTE-CTE-EDT.
+           MOVE WS-ECART   TO WS-ECART-EDT.
+
+           DISPLAY S-ECR-CFM-ECART.
+           ACCEPT S-ECR-CFM-ECART.
+       0400-CFM-ECART-FIN.
+
+      * Transmet le delta constate a "majpie", qui applique la
+      * correction, journalise le mouvement et verifie le role de
+      * l'utilisateur connecte.
+       0500-APL-MAJ-DEB.
+           IF WS-ECART > 0
+               SET WS-AJT TO TRUE
+               MOVE WS-ECART TO WS-QTE-CTE
+           ELSE
+               SET WS-RTI TO TRUE
+               COMPUTE WS-QTE-CTE = 0 - WS-ECART
+           END-IF.
+
+           CALL "majpie"
+               USING
+               WS-IDF-PIE
+               WS-QTE-CTE
+               WS-TYP-CHG
+               G-UTI-ID
+               0
+               WS-MAJ-RET
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-MAJ-RET-OK
+                   PERFORM 0950-SUC-MAJ-DEB
+                      THRU 0950-SUC-MAJ-FIN
+               WHEN WS-MAJ-RET-STK-ERR
+                   PERFORM 1100-ERR-STK-DEB
+                      THRU 1100-ERR-STK-FIN
+               WHEN WS-MAJ-RET-ROL-ERR
+                   PERFORM 1200-ERR-ROL-DEB
+                      THRU 1200-ERR-ROL-FIN
+               WHEN OTHER
+                   PERFORM 1000-ERR-SQL-DEB
+                      THRU 1000-ERR-SQL-FIN
+           END-EVALUATE.
+       0500-APL-MAJ-FIN.
+
+       0700-ERR-IDT-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-IDT TO WS-MSG-ERR.
+       0700-ERR-IDT-FIN.
+
+       0710-ERR-INTBL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-INTBL TO WS-MSG-ERR.
+       0710-ERR-INTBL-FIN.
+
+       0800-AFF-ERR-CND-DEB.
+           IF WS-CTX-AFF-ERR THEN
+               DISPLAY S-MSG-ERR
+               SET WS-CTX-OK TO TRUE
+           END-IF.
+       0800-AFF-ERR-CND-FIN.
+
+       0900-SUC-CNF-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-SUC-CNF TO WS-MSG-ERR.
+       0900-SUC-CNF-FIN.
+
+       0950-SUC-MAJ-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-SUC-MAJ TO WS-MSG-ERR.
+       0950-SUC-MAJ-FIN.
+
+       1000-ERR-SQL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-MSG-MAJ-ERR TO WS-MSG-ERR.
+       1000-ERR-SQL-FIN.
+
+      * Pour memoire : un retrait limite au seul ecart constate ne
+      * peut pas depasser le stock systeme, ce cas ne devrait donc
+      * jamais se produire en pratique (branche conservee par
+      * symetrie avec les autres appelants de "majpie").
+       1100-ERR-STK-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-MSG-MAJ-STK-ERR TO WS-MSG-ERR.
+       1100-ERR-STK-FIN.
+
+       1200-ERR-ROL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-MSG-MAJ-ROL-ERR TO WS-MSG-ERR.
+       1200-ERR-ROL-FIN.
+
+       1300-ERR-ANL-DEB.
+           SET WS-CTX-AFF-ERR TO TRUE.
+           MOVE WS-ERR-ANL TO WS-MSG-ERR.
+       1300-ERR-ANL-FIN.

@@ -4,7 +4,7 @@
       *                                                                *
       * Trigrammes :                                                   *
       * ID=IDENTIFIANT; PIE=PIECE; SEU=SEUIL; QNT=QUANTITE;            *
-      * FOR=FOURNISSEUR; LIR=LIRE.                                     *
+      * FOR=FOURNISSEUR; LIR=LIRE; TVA=TAXE SUR LA VALEUR AJOUTEE.     *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. liridpie.
@@ -23,6 +23,8 @@
        01 PG-SEU-PIE         PIC 9(10).
        01 PG-ID-FOR          PIC 9(10).
        01 PG-NOM-FOR         PIC X(50).
+       01 PG-PRI-PIE         PIC 9(08)V99.
+       01 PG-TVA-PIE         PIC 9(02)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
 
@@ -36,13 +38,17 @@
        01 LK-SEU-PIE         PIC 9(10).
        01 LK-ID-FOR          PIC 9(10).
        01 LK-NOM-FOR         PIC X(50).
+       01 LK-PRI-PIE         PIC 9(08)V99.
+       01 LK-TVA-PIE         PIC 9(02)V99.
 
        PROCEDURE DIVISION USING LK-ID-PIE,
                                 LK-NOM-PIE,
                                 LK-QNT-PIE,
                                 LK-SEU-PIE,
                                 LK-ID-FOR,
-                                LK-NOM-FOR.
+                                LK-NOM-FOR,
+                                LK-PRI-PIE,
+                                LK-TVA-PIE.
 
       ******************************************************************
       *                    Programme principal                         *
@@ -66,12 +72,16 @@
                   p.qt_pie,
                   p.seuil_pie,
                   f.id_fou,
-                  f.nom_fou
+                  f.nom_fou,
+                  p.prix_pie,
+                  p.taux_tva_pie
            INTO :PG-NOM-PIE,
                 :PG-QNT-PIE,
                 :PG-SEU-PIE,
                 :PG-ID-FOR,
-                :PG-NOM-FOR
+                :PG-NOM-FOR,
+                :PG-PRI-PIE,
+                :PG-TVA-PIE
            FROM piece p
                 JOIN fournisseur f ON p.id_fou = f.id_fou
            WHERE p.id_pie = :PG-ID-PIE
@@ -84,6 +94,8 @@
                MOVE PG-SEU-PIE   TO LK-SEU-PIE
                MOVE PG-ID-FOR    TO LK-ID-FOR
                MOVE PG-NOM-FOR   TO LK-NOM-FOR
+               MOVE PG-PRI-PIE   TO LK-PRI-PIE
+               MOVE PG-TVA-PIE   TO LK-TVA-PIE
            END-IF.
 
        0100-LIR-ID-PIE-FIN.

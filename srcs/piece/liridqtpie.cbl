@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Ce programme lit uniquement le nom et la quantite en stock    *
+      * d'une piece depuis la base de donnee, par son ID. Utilise par *
+      * l'ecran d'inventaire physique, qui n'a besoin que de ces deux *
+      * champs et n'a donc pas a faire grossir la signature de        *
+      * "liridpie" (meme convention que "liridcatpc").                 *
+      *                                                                *
+      * Trigrammes :                                                   *
+      * ID=IDENTIFIANT; PIE=PIECE; QT=QUANTITE; LIR=LIRE.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. liridqtpie.
+       AUTHOR. Anaisktl.
+       DATE-WRITTEN. 18-10-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-ID-PIE              PIC 9(10).
+       01 PG-NOM-PIE             PIC X(50).
+       01 PG-QT-PIE              PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      * Argument d'entree.
+       01 LK-ID-PIE              PIC 9(10).
+      * Arguments de sortie.
+       01 LK-NOM-PIE             PIC X(50).
+       01 LK-QT-PIE              PIC 9(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID-PIE,
+                                LK-NOM-PIE,
+                                LK-QT-PIE,
+                                LK-LIR-RET.
+
+           PERFORM 0100-LIR-QT-DEB
+              THRU 0100-LIR-QT-FIN.
+
+           EXIT PROGRAM.
+
+       0100-LIR-QT-DEB.
+           MOVE LK-ID-PIE TO PG-ID-PIE.
+
+           EXEC SQL
+               SELECT nom_pie, qt_pie
+               INTO :PG-NOM-PIE, :PG-QT-PIE
+               FROM piece
+               WHERE id_pie = :PG-ID-PIE
+                 AND supprime_le = ''
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE PG-NOM-PIE TO LK-NOM-PIE
+               MOVE PG-QT-PIE  TO LK-QT-PIE
+               SET LK-LIR-RET-OK  TO TRUE
+           ELSE
+               SET LK-LIR-RET-VID TO TRUE
+           END-IF.
+       0100-LIR-QT-FIN.

@@ -0,0 +1,137 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée) qui surveille les pièces *
+      * perissables/sous garantie (date_exp_pie renseignee) : liste    *
+      * celles déjà expirées, puis celles qui expirent dans les 30      *
+      * jours a venir, pour permettre un retrait ou un reassort avant   *
+      * echeance. Meme style de rapport batch que "lirvalpie"/         *
+      * "lirdelfou".                                                    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; EXP=EXPIRATION; PIE=PIECE; CUR=CURSEUR; ETT=ETAT;     *
+      * ENC=ENCOURS; FIN=FIN; LCT=LECTURE; AFC=AFFECTATION;            *
+      * NBR=NOMBRE; JRS=JOURS; DAT=DATE.                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirexppie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 10-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-PIE             PIC 9(10).
+       01 PG-NOM-PIE             PIC X(50).
+       01 PG-DAT-EXP-PIE         PIC X(10).
+       01 PG-JRS-RST             PIC S9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Curseur des pieces perissables/sous garantie non archivees,
+      * classees par echeance (les plus urgentes en premier), avec le
+      * nombre de jours restant avant expiration (negatif si deja
+      * expiree).
+       EXEC SQL
+           DECLARE CUR-EXP-PIE CURSOR FOR
+               SELECT id_pie, nom_pie, CAST(date_exp_pie AS VARCHAR),
+                      CAST(date_exp_pie AS DATE) - CURRENT_DATE
+               FROM piece
+               WHERE supprime_le = ''
+                 AND date_exp_pie IS NOT NULL
+               ORDER BY date_exp_pie ASC
+               FOR READ ONLY
+       END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                VALUE 0.
+           88 WS-ETT-LCT-FIN                VALUE 1.
+
+       01 WS-IDF-PIE-EDT         PIC Z(10).
+       01 WS-JRS-RST-EDT         PIC -(08)9.
+
+       01 WS-NBR-EXP             PIC 9(05)    VALUE 0.
+       01 WS-NBR-BTT             PIC 9(05)    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           EXEC SQL OPEN CUR-EXP-PIE END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "lirexppie : erreur a l'ouverture du curseur"
+               EXEC SQL ROLLBACK END-EXEC
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Surveillance des pieces perissables/sous garantie".
+           DISPLAY "---------------------------------------".
+
+           PERFORM 0100-LCT-DEB
+              THRU 0100-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0200-AFC-PIE-DEB
+                  THRU 0200-AFC-PIE-FIN
+
+               PERFORM 0100-LCT-DEB
+                  THRU 0100-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-EXP-PIE END-EXEC.
+
+           DISPLAY "---------------------------------------".
+           DISPLAY "Total : " WS-NBR-EXP " deja expiree(s), "
+               WS-NBR-BTT " a echeance dans les 30 jours.".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-LCT-DEB.
+
+           EXEC SQL
+               FETCH CUR-EXP-PIE
+               INTO :PG-IDF-PIE, :PG-NOM-PIE, :PG-DAT-EXP-PIE,
+                    :PG-JRS-RST
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ETT-LCT-ENC TO TRUE
+           ELSE
+               SET WS-ETT-LCT-FIN TO TRUE
+           END-IF.
+
+       0100-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Affiche une piece perissable/sous garantie si elle est deja
+      * expiree, ou si son echeance tombe dans les 30 jours a venir ;
+      * les autres (echeance lointaine) ne sont pas affichees, mais
+      * restent comptees nulle part puisque sans urgence.
+       0200-AFC-PIE-DEB.
+
+           IF PG-JRS-RST <= 30
+
+               MOVE PG-IDF-PIE TO WS-IDF-PIE-EDT
+               MOVE PG-JRS-RST TO WS-JRS-RST-EDT
+
+               IF PG-JRS-RST < 0
+                   DISPLAY "Piece " WS-IDF-PIE-EDT " (" PG-NOM-PIE
+                       ") : EXPIREE depuis " WS-JRS-RST-EDT
+                       " jour(s) (" PG-DAT-EXP-PIE ")."
+                   ADD 1 TO WS-NBR-EXP
+               ELSE
+                   DISPLAY "Piece " WS-IDF-PIE-EDT " (" PG-NOM-PIE
+                       ") : expire dans " WS-JRS-RST-EDT
+                       " jour(s) (" PG-DAT-EXP-PIE ")."
+                   ADD 1 TO WS-NBR-BTT
+               END-IF
+
+           END-IF.
+
+       0200-AFC-PIE-FIN.

@@ -1,6 +1,9 @@
       ******************************************************************
-      * Ce programme supprime une pièce du fichier 'piéce'. L'identité 
+      * Ce programme supprime une pièce du fichier 'piéce'. L'identité
       * du pièce à supprimer est délivré par le programme appelant.
+      * La suppression est logique : la ligne est conservée et sa
+      * colonne supprime_le est datée du jour, afin que l'historique
+      * des livraisons et des logs reste cohérent.
       *
       *Trigram:
       *  COD = Code
@@ -23,10 +26,22 @@
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-IDT-PIE          PIC 9(10).
+       01 PG-DAT-SUP          PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Date système du jour, utilisée pour dater la suppression
+      * logique.
+       01 WS-DAT-SYS          PIC X(21).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (1=suppression, reservee ADMIN).
+       01 WS-NIV-REQ          PIC 9(01) VALUE 1.
+       01 WS-ROL-RET          PIC 9(01).
+           88 WS-ROL-RET-OK              VALUE 0.
+           88 WS-ROL-RET-REF             VALUE 1.
+
        LINKAGE SECTION.
        77  LK-ID-PIE          PIC 9(10).
 
@@ -36,15 +51,34 @@
        PROCEDURE DIVISION USING LK-ID-PIE,
                                 LK-SUP-RET.
 
-           PERFORM 0100-SUP-PIE-DEB 
-              THRU 0100-SUP-PIE-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-SUP-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-SUP-PIE-DEB
+                  THRU 0100-SUP-PIE-FIN
+           END-IF.
 
-           EXIT PROGRAM. 
+           EXIT PROGRAM.
        
        0100-SUP-PIE-DEB.
-           MOVE LK-ID-PIE TO PG-IDT-PIE
-           EXEC SQL 
-                DELETE FROM  piece 
+           MOVE LK-ID-PIE TO PG-IDT-PIE.
+
+      * Datation de la suppression logique.
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+               INTO PG-DAT-SUP
+           END-STRING.
+
+           EXEC SQL
+                UPDATE piece
+                SET supprime_le = :PG-DAT-SUP
                 WHERE id_pie = :PG-IDT-PIE
            END-EXEC.
 

@@ -34,7 +34,7 @@
        01 PG-SEU-TEM        PIC 9(10).
        01 PG-NOM-FOU-TEM    PIC X(50).
       * Pour pouvoir faire le order by dans la requête sql.
-       01 PG-TRI-SQL PIC X(7).  
+       01 PG-TRI-SQL PIC X(10).
        01 PG-QUA            PIC 9(02). *> Min 1 - Max 25.
       * L'offset pour la requête SQL
        01 PG-OFS            PIC 9(03).
@@ -97,14 +97,20 @@
       * working-storage section
            MOVE LK-QUA TO PG-QUA.
               
-      * Pour le order by.
-           IF LK-TRI EQUAL 0
-              MOVE "nom_pie" to PG-TRI-SQL
-           ELSE IF LK-TRI EQUAL 1 
-              MOVE "qt_pie" TO PG-TRI-SQL
-           ELSE 
-              MOVE "nom_fou" TO PG-TRI-SQL
-           END-IF.
+      * Pour le order by. LK-TRI 3 et 4 ajoutes pour offrir un tri par
+      * seuil et par identifiant, en plus des 3 colonnes d'origine.
+           EVALUATE LK-TRI
+               WHEN 0
+                   MOVE "nom_pie"    TO PG-TRI-SQL
+               WHEN 1
+                   MOVE "qt_pie"     TO PG-TRI-SQL
+               WHEN 3
+                   MOVE "seuil_pie"  TO PG-TRI-SQL
+               WHEN 4
+                   MOVE "id_pie"     TO PG-TRI-SQL
+               WHEN OTHER
+                   MOVE "nom_fou"    TO PG-TRI-SQL
+           END-EVALUATE.
 
            IF LK-SEN-TRI EQUAL 1 THEN
                MOVE "DESC" TO WS-SEN-TRI
@@ -125,6 +131,7 @@
                "SELECT id_pie, nom_pie, qt_pie, seuil_pie, nom_fou "
                "FROM Piece INNER JOIN Fournisseur ON"
                " Piece.id_fou = Fournisseur.id_fou "
+               "WHERE Piece.supprime_le = '' "
                "ORDER BY " DELIMITED BY SIZE
                PG-TRI-SQL DELIMITED BY SPACE
                SPACE DELIMITED BY SIZE

@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Ce programme recherche, pour une pièce en rupture, une pièce   *
+      * équivalente (table piece_equivalente, paires d'id_pie          *
+      * interchangeables) qui dispose d'un stock suffisant pour la     *
+      * quantité demandée.                                             *
+      *                                                                *
+      * Trigrammes :                                                   *
+      * IDF=IDENTIFIANT; PIE=PIECE; QTE=QUANTITE; EQU=EQUIVALENT;      *
+      * LIR=LIRE; RET=RETOUR.                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirequpie.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 23-04-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-PIE          PIC 9(10).
+       01 PG-QTE-PIE          PIC 9(10).
+       01 PG-IDF-PIE-EQU      PIC 9(10).
+       01 PG-NOM-PIE-EQU      PIC X(50).
+       01 PG-QTE-PIE-EQU      PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-PIE          PIC 9(10).
+       01 LK-QTE-PIE          PIC 9(10).
+
+      * Arguments de sortie.
+       01 LK-IDF-PIE-EQU      PIC 9(10).
+       01 LK-NOM-PIE-EQU      PIC X(50).
+       01 LK-QTE-PIE-EQU      PIC 9(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-PIE,
+                                LK-QTE-PIE,
+                                LK-IDF-PIE-EQU,
+                                LK-NOM-PIE-EQU,
+                                LK-QTE-PIE-EQU,
+                                LK-LIR-RET.
+
+      ******************************************************************
+      *                    Programme principal                         *
+      ******************************************************************
+           PERFORM 0100-LIR-EQU-PIE-DEB
+              THRU 0100-LIR-EQU-PIE-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *      Chercher une pièce équivalente avec assez de stock        *
+      ******************************************************************
+       0100-LIR-EQU-PIE-DEB.
+
+           MOVE LK-IDF-PIE TO PG-IDF-PIE.
+           MOVE LK-QTE-PIE TO PG-QTE-PIE.
+
+      * Parmi les pièces déclarées équivalentes (dans un sens ou
+      * l'autre) à la pièce demandée, on retient celle qui a le plus
+      * de stock disponible, si elle en a assez pour la quantité
+      * demandée.
+           EXEC SQL
+               SELECT p.id_pie, p.nom_pie, p.qt_pie
+               INTO :PG-IDF-PIE-EQU, :PG-NOM-PIE-EQU, :PG-QTE-PIE-EQU
+               FROM piece p
+               WHERE p.qt_pie >= :PG-QTE-PIE
+                 AND p.id_pie IN (
+                     SELECT id_pie_b
+                     FROM piece_equivalente
+                     WHERE id_pie_a = :PG-IDF-PIE
+                     UNION
+                     SELECT id_pie_a
+                     FROM piece_equivalente
+                     WHERE id_pie_b = :PG-IDF-PIE
+                 )
+               ORDER BY p.qt_pie DESC
+               LIMIT 1
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE PG-IDF-PIE-EQU TO LK-IDF-PIE-EQU
+               MOVE PG-NOM-PIE-EQU TO LK-NOM-PIE-EQU
+               MOVE PG-QTE-PIE-EQU TO LK-QTE-PIE-EQU
+               SET LK-LIR-RET-OK   TO TRUE
+           ELSE
+               SET LK-LIR-RET-VID  TO TRUE
+           END-IF.
+
+       0100-LIR-EQU-PIE-FIN.

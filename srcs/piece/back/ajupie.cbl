@@ -8,7 +8,8 @@
       *                                                                *
       *    AJU=AJOUT; PIE=PIECE; QTE=QUANTITE; MIN=MINIMUM;            *
       *    FOU=FOURNISSEUR; APL=APPEL; CNX=CONNEXION;                  *
-      *    SP=SOUS PROGRAMME; UTI=UTILISATEUR; COM=COMMIT              *
+      *    SP=SOUS PROGRAMME; UTI=UTILISATEUR; COM=COMMIT;             *
+      *    TVA=TAXE SUR LA VALEUR AJOUTEE                              *
       *                                                                *
       ****************************************************************** 
        
@@ -20,15 +21,32 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      *    Code retour du contrôle de role, fait par "verrol" en tout
+      *    début de procedure division (0=ajout/modification).
+       01  WS-NIV-REQ                   PIC 9(01) VALUE 0.
+       01  WS-ROL-RET                   PIC 9(01).
+           88 WS-ROL-RET-OK                       VALUE 0.
+           88 WS-ROL-RET-REF                      VALUE 1.
+
       *    Déclaration des variables pour le EXEC SQL.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  PG-PIE-NOM                   PIC X(80).
        01  PG-PIE-QTE                   PIC 9(10).
        01  PG-PIE-MIN                   PIC 9(10).
        01  PG-ID-FOU                    PIC 9(10).
+       01  PG-PIE-PRI                   PIC 9(08)V99.
+      * Entrepot (site/depot) où la pièce est stockée.
+       01  PG-ID-ENT                    PIC 9(10).
+      * Taux de TVA applicable a la piece.
+       01  PG-PIE-TVA                   PIC 9(02)V99.
+      * Categorie de la piece (0 = aucune categorie), cf. "categorie_pie".
+       01  PG-IDT-CAT-PIE               PIC 9(10).
+      * Date limite d'utilisation (perissable/sous garantie), facultative
+      * (espaces = sans objet) ; cf. "liridexppie" pour la lecture.
+       01  PG-DAT-EXP-PIE               PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-      
+
 
        LINKAGE SECTION.
       * Arguments d'entrée.
@@ -36,6 +54,16 @@
        01  LK-PIE-QTE                   PIC 9(10).
        01  LK-PIE-MIN                   PIC 9(10).
        01  LK-ID-FOU                    PIC 9(10).
+      * Prix unitaire de la pièce (HT).
+       01  LK-PIE-PRI                   PIC 9(08)V99.
+      * Entrepot (site/depot) où la pièce est stockée.
+       01  LK-ID-ENT                    PIC 9(10).
+      * Taux de TVA applicable a la piece.
+       01  LK-PIE-TVA                   PIC 9(02)V99.
+      * Categorie de la piece (0 = aucune categorie), cf. "categorie_pie".
+       01  LK-IDT-CAT-PIE               PIC 9(10).
+      * Date limite d'utilisation, facultative (espaces = sans objet).
+       01  LK-DAT-EXP-PIE               PIC X(10).
 
        COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
 
@@ -43,33 +71,59 @@
                                 LK-PIE-QTE,
                                 LK-PIE-MIN,
                                 LK-ID-FOU,
+                                LK-PIE-PRI,
+                                LK-ID-ENT,
+                                LK-PIE-TVA,
+                                LK-IDT-CAT-PIE,
+                                LK-DAT-EXP-PIE,
                                 LK-AJU-RET.
 
-      *    Paragraphe pour l'ajout de pièces à la BDD.
-           PERFORM 0100-AJU-PIE-DEB
-              THRU 0100-AJU-PIE-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+      *        Paragraphe pour l'ajout de pièces à la BDD.
+               PERFORM 0100-AJU-PIE-DEB
+                  THRU 0100-AJU-PIE-FIN
+
+      *        Paragraphe pour le commit.
+               PERFORM 0200-COM-DEB
+                  THRU 0200-COM-FIN
+           END-IF.
 
-      *    Paragraphe pour le commit.
-           PERFORM 0200-COM-DEB
-              THRU 0200-COM-FIN.
-       
            EXIT PROGRAM.
 
       *    Paragraphe pour l'ajout de pièces.
-       0100-AJU-PIE-DEB.         
+       0100-AJU-PIE-DEB.
 
            MOVE LK-PIE-NOM TO PG-PIE-NOM.
            MOVE LK-PIE-QTE TO PG-PIE-QTE.
            MOVE LK-PIE-MIN TO PG-PIE-MIN.
            MOVE LK-ID-FOU  TO PG-ID-FOU.
-      *    La requête SQL pour l'ajout de pièces.
-           EXEC SQL 
-           INSERT INTO piece (nom_pie, qt_pie, seuil_pie, id_fou)
+           MOVE LK-PIE-PRI TO PG-PIE-PRI.
+           MOVE LK-ID-ENT  TO PG-ID-ENT.
+           MOVE LK-PIE-TVA TO PG-PIE-TVA.
+           MOVE LK-IDT-CAT-PIE TO PG-IDT-CAT-PIE.
+           MOVE LK-DAT-EXP-PIE TO PG-DAT-EXP-PIE.
+      *    La requête SQL pour l'ajout de pièces. NULLIF évite de
+      *    soumettre une chaine vide comme date lorsque la limite
+      *    d'utilisation n'est pas renseignee (sans objet).
+           EXEC SQL
+           INSERT INTO piece (nom_pie, qt_pie, seuil_pie, id_fou,
+               prix_pie, id_entrepot, taux_tva_pie, id_cat_pie,
+               date_exp_pie)
            VALUES (
-               :PG-PIE-NOM, 
-               :PG-PIE-QTE, 
+               :PG-PIE-NOM,
+               :PG-PIE-QTE,
                :PG-PIE-MIN,
-               :PG-ID-FOU
+               :PG-ID-FOU,
+               :PG-PIE-PRI,
+               :PG-ID-ENT,
+               :PG-PIE-TVA,
+               :PG-IDT-CAT-PIE,
+               NULLIF(:PG-DAT-EXP-PIE, '')
                )
            END-EXEC.
 
@@ -89,7 +143,12 @@
 
                WHEN OTHER
                    EXEC SQL ROLLBACK END-EXEC
-                   SET LK-AJU-RET-ERR TO TRUE
+                   EVALUATE SQLSTATE
+                       WHEN 22007
+                           SET LK-AJU-RET-FMT-DAT TO TRUE
+                       WHEN OTHER
+                           SET LK-AJU-RET-ERR TO TRUE
+                   END-EVALUATE
 
            END-EVALUATE.
        0200-COM-FIN.

@@ -0,0 +1,233 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Sous programme qui édite le comparatif de prix (document       *
+      * texte) d'une pièce et de toutes ses pièces équivalentes        *
+      * (table "piece_equivalente", même relation que celle utilisée   *
+      * par "lirequpie" pour trouver un remplaçant en cas de rupture), *
+      * chacune pouvant venir d'un fournisseur différent et avoir son  *
+      * propre prix. Les lignes sont triées par prix croissant, la     *
+      * moins chère étant signalée en fin de ligne.                    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EDT=EDITER; CMP=COMPARATIF; PRI=PRIX; PIE=PIECE; FOU=FOURNIS-  *
+      * SEUR; IDF=IDENTIFIANT; NOM=NOM; FIC=FICHIER; NTE=ENTETE;       *
+      * LGN=LIGNE; ETT=ETAT; ENC=ENCOURS; FIN=FIN; MIN=MINIMUM.        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edtcmppri.
+       AUTHOR. Anaisktl.
+       DATE-WRITTEN. 17-10-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CMP ASSIGN TO WS-NOM-FIC
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-CMP.
+       01  FD-LGN-CMP                PIC X(135).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-PIE              PIC 9(10).
+       01 PG-IDF-PIE-LGN          PIC 9(10).
+       01 PG-NOM-PIE-LGN          PIC X(50).
+       01 PG-NOM-FOU-LGN          PIC X(50).
+       01 PG-PRI-PIE-LGN          PIC 9(08)V99.
+       01 PG-PRI-PIE-MIN          PIC 9(08)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 WS-NOM-FIC              PIC X(40).
+       01 WS-IDF-PIE-EDT          PIC Z(10).
+       01 WS-PRI-PIE-EDT          PIC Z(07)9.99.
+
+       01 WS-ETT-CSR              PIC 9(01).
+           88 WS-ETT-CSR-ENC                VALUE 1.
+           88 WS-ETT-CSR-FIN                VALUE 2.
+
+       01 WS-NBR-LGN              PIC 9(05) VALUE 0.
+
+       LINKAGE SECTION.
+      * Argument d'entrée.
+       01 LK-IDF-PIE              PIC 9(10).
+      * Argument de sortie.
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-PIE,
+                                LK-LIR-RET.
+
+           MOVE LK-IDF-PIE TO PG-IDF-PIE.
+
+           PERFORM 0100-LIR-PRI-MIN-DEB
+              THRU 0100-LIR-PRI-MIN-FIN.
+
+           IF SQLCODE NOT = 0
+               SET LK-LIR-RET-VID TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM 0200-OUV-FIC-DEB
+              THRU 0200-OUV-FIC-FIN.
+
+           PERFORM 0300-ENT-CMP-DEB
+              THRU 0300-ENT-CMP-FIN.
+
+           PERFORM 0400-TRT-LGN-DEB
+              THRU 0400-TRT-LGN-FIN.
+
+           CLOSE FIC-CMP.
+
+           SET LK-LIR-RET-OK TO TRUE.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Determine le prix le plus bas parmi la piece et ses equivalentes,
+      * pour pouvoir signaler la moins chere lors de l'ecriture des
+      * lignes. SQLCODE <> 0 ici signifie que la piece elle-meme
+      * n'existe pas (aucune ligne ne peut alors exister, equivalente
+      * ou non).
+       0100-LIR-PRI-MIN-DEB.
+
+           EXEC SQL
+               SELECT MIN(p.prix_pie)
+               INTO :PG-PRI-PIE-MIN
+               FROM piece p
+               WHERE p.id_pie = :PG-IDF-PIE
+                  OR p.id_pie IN (
+                         SELECT id_pie_b
+                         FROM piece_equivalente
+                         WHERE id_pie_a = :PG-IDF-PIE
+                         UNION
+                         SELECT id_pie_a
+                         FROM piece_equivalente
+                         WHERE id_pie_b = :PG-IDF-PIE
+                     )
+           END-EXEC.
+
+       0100-LIR-PRI-MIN-FIN.
+
+      *-----------------------------------------------------------------
+       0200-OUV-FIC-DEB.
+
+           MOVE LK-IDF-PIE TO WS-IDF-PIE-EDT.
+
+           STRING "comparatif_prix_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IDF-PIE-EDT) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-NOM-FIC
+           END-STRING.
+
+           OPEN OUTPUT FIC-CMP.
+
+       0200-OUV-FIC-FIN.
+
+      *-----------------------------------------------------------------
+      * Ecrit l'entete du comparatif.
+       0300-ENT-CMP-DEB.
+
+           MOVE "COMPARATIF DE PRIX MULTI-FOURNISSEURS" TO FD-LGN-CMP.
+           WRITE FD-LGN-CMP.
+
+           STRING "Piece de reference : " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IDF-PIE-EDT) DELIMITED BY SIZE
+                  INTO FD-LGN-CMP
+           END-STRING.
+           WRITE FD-LGN-CMP.
+
+           MOVE " " TO FD-LGN-CMP.
+           WRITE FD-LGN-CMP.
+
+           MOVE "Piece          Fournisseur       Prix(HT)"
+               TO FD-LGN-CMP.
+           WRITE FD-LGN-CMP.
+
+       0300-ENT-CMP-FIN.
+
+      *-----------------------------------------------------------------
+      * Parcourt la piece de reference et toutes ses equivalentes,
+      * triees par prix croissant, et ecrit une ligne par piece.
+       0400-TRT-LGN-DEB.
+
+           SET WS-ETT-CSR-ENC TO TRUE.
+
+           EXEC SQL
+               DECLARE curseur_cmp CURSOR FOR
+                   SELECT p.id_pie, p.nom_pie, f.nom_fou, p.prix_pie
+                   FROM piece p
+                        JOIN fournisseur f ON p.id_fou = f.id_fou
+                   WHERE p.id_pie = :PG-IDF-PIE
+                      OR p.id_pie IN (
+                             SELECT id_pie_b
+                             FROM piece_equivalente
+                             WHERE id_pie_a = :PG-IDF-PIE
+                             UNION
+                             SELECT id_pie_a
+                             FROM piece_equivalente
+                             WHERE id_pie_b = :PG-IDF-PIE
+                         )
+                   ORDER BY p.prix_pie ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_cmp END-EXEC.
+
+           PERFORM UNTIL WS-ETT-CSR-FIN
+               EXEC SQL
+                   FETCH curseur_cmp
+                   INTO :PG-IDF-PIE-LGN, :PG-NOM-PIE-LGN,
+                        :PG-NOM-FOU-LGN, :PG-PRI-PIE-LGN
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   SET WS-ETT-CSR-FIN TO TRUE
+               ELSE
+                   PERFORM 0500-AFC-LGN-DEB
+                      THRU 0500-AFC-LGN-FIN
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_cmp END-EXEC.
+
+       0400-TRT-LGN-FIN.
+
+      *-----------------------------------------------------------------
+      * Ecrit la ligne d'une piece du comparatif ; signale celle(s) au
+      * prix le plus bas.
+       0500-AFC-LGN-DEB.
+
+           MOVE PG-PRI-PIE-LGN TO WS-PRI-PIE-EDT.
+
+           IF PG-PRI-PIE-LGN = PG-PRI-PIE-MIN
+               STRING FUNCTION TRIM(PG-NOM-PIE-LGN) DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      FUNCTION TRIM(PG-NOM-FOU-LGN) DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      WS-PRI-PIE-EDT DELIMITED BY SIZE
+                      "   (moins cher)" DELIMITED BY SIZE
+                      INTO FD-LGN-CMP
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(PG-NOM-PIE-LGN) DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      FUNCTION TRIM(PG-NOM-FOU-LGN) DELIMITED BY SIZE
+                      "   " DELIMITED BY SIZE
+                      WS-PRI-PIE-EDT DELIMITED BY SIZE
+                      INTO FD-LGN-CMP
+               END-STRING
+           END-IF.
+
+           WRITE FD-LGN-CMP.
+
+           ADD 1 TO WS-NBR-LGN.
+
+       0500-AFC-LGN-FIN.

@@ -0,0 +1,92 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      *    Programme qui met à jour le nom et le seuil par défaut      *
+      *    d'une catégorie de pièces existante.                        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      *    MAJ=MISE A JOUR; CAT=CATEGORIE; PIE=PIECE; SUL=SEUIL;       *
+      *    IDT=IDENTIFIANT; NOM=NOM; COM=COMMIT.                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. majcatpie.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 21-05-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Code retour du contrôle de role, fait par "verrol" en tout
+      *    début de procedure division (0=ajout/modification).
+       01  WS-NIV-REQ                   PIC 9(01) VALUE 0.
+       01  WS-ROL-RET                   PIC 9(01).
+           88 WS-ROL-RET-OK                       VALUE 0.
+           88 WS-ROL-RET-REF                      VALUE 1.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  PG-IDT-CAT-PIE               PIC 9(10).
+       01  PG-NOM-CAT-PIE               PIC X(30).
+       01  PG-SUL-CAT-PIE               PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01  LK-IDT-CAT-PIE               PIC 9(10).
+       01  LK-NOM-CAT-PIE               PIC X(30).
+       01  LK-SUL-CAT-PIE               PIC 9(10).
+
+       COPY majret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDT-CAT-PIE,
+                                LK-NOM-CAT-PIE,
+                                LK-SUL-CAT-PIE,
+                                LK-MAJ-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-MAJ-CAT-DEB
+                  THRU 0100-MAJ-CAT-FIN
+
+               PERFORM 0200-COM-DEB
+                  THRU 0200-COM-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+      *    Paragraphe pour la mise à jour de la catégorie.
+       0100-MAJ-CAT-DEB.
+
+           MOVE LK-IDT-CAT-PIE TO PG-IDT-CAT-PIE.
+           MOVE LK-NOM-CAT-PIE TO PG-NOM-CAT-PIE.
+           MOVE LK-SUL-CAT-PIE TO PG-SUL-CAT-PIE.
+
+           EXEC SQL
+               UPDATE categorie_pie
+               SET nom_cat_pie = :PG-NOM-CAT-PIE,
+                   seuil_cat_pie = :PG-SUL-CAT-PIE
+               WHERE id_cat_pie = :PG-IDT-CAT-PIE
+           END-EXEC.
+
+       0100-MAJ-CAT-FIN.
+
+      *    Paragraphe COMMIT pour la requête SQL.
+       0200-COM-DEB.
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET LK-MAJ-RET-OK TO TRUE
+
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET LK-MAJ-RET-ERR TO TRUE
+
+           END-EVALUATE.
+       0200-COM-FIN.

@@ -0,0 +1,94 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      *    Programme qui ajoute une catégorie de pièces à la BDD. Une  *
+      *    catégorie porte un seuil de réapprovisionnement par défaut  *
+      *    (seuil_cat_pie), utilisé par "genreapp" pour les pièces qui *
+      *    y sont rattachées (id_cat_pie) sans seuil individuel propre.*
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      *    AJU=AJOUT; CAT=CATEGORIE; PIE=PIECE; SUL=SEUIL;             *
+      *    NOM=NOM; COM=COMMIT; UTI=UTILISATEUR.                       *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajucatpie.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 20-05-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Code retour du contrôle de role, fait par "verrol" en tout
+      *    début de procedure division (0=ajout/modification).
+       01  WS-NIV-REQ                   PIC 9(01) VALUE 0.
+       01  WS-ROL-RET                   PIC 9(01).
+           88 WS-ROL-RET-OK                       VALUE 0.
+           88 WS-ROL-RET-REF                      VALUE 1.
+
+      *    Déclaration des variables pour le EXEC SQL.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  PG-NOM-CAT-PIE               PIC X(30).
+       01  PG-SUL-CAT-PIE               PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01  LK-NOM-CAT-PIE               PIC X(30).
+       01  LK-SUL-CAT-PIE               PIC 9(10).
+
+       COPY ajuret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-NOM-CAT-PIE,
+                                LK-SUL-CAT-PIE,
+                                LK-AJU-RET.
+
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-AJU-RET-ROL-ERR TO TRUE
+           ELSE
+      *        Paragraphe pour l'ajout de la catégorie.
+               PERFORM 0100-AJU-CAT-DEB
+                  THRU 0100-AJU-CAT-FIN
+
+      *        Paragraphe pour le commit.
+               PERFORM 0200-COM-DEB
+                  THRU 0200-COM-FIN
+           END-IF.
+
+           EXIT PROGRAM.
+
+      *    Paragraphe pour l'ajout de la catégorie.
+       0100-AJU-CAT-DEB.
+
+           MOVE LK-NOM-CAT-PIE TO PG-NOM-CAT-PIE.
+           MOVE LK-SUL-CAT-PIE TO PG-SUL-CAT-PIE.
+
+           EXEC SQL
+               INSERT INTO categorie_pie (nom_cat_pie, seuil_cat_pie)
+               VALUES (
+                   :PG-NOM-CAT-PIE,
+                   :PG-SUL-CAT-PIE
+                   )
+           END-EXEC.
+
+       0100-AJU-CAT-FIN.
+
+      *    Paragraphe COMMIT pour la requête SQL.
+       0200-COM-DEB.
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET LK-AJU-RET-OK TO TRUE
+
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   SET LK-AJU-RET-ERR TO TRUE
+
+           END-EVALUATE.
+       0200-COM-FIN.

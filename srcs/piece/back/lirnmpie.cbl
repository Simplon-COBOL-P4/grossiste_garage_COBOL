@@ -22,6 +22,7 @@
        01 PG-SEU-PIE         PIC 9(10).
        01 PG-ID-FOR          PIC 9(10).
        01 PG-NOM-FOR         PIC X(50).
+       01 PG-PRI-PIE         PIC 9(08)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
 
@@ -36,6 +37,7 @@
        01 LK-SEU-PIE         PIC 9(10).
        01 LK-ID-FOR          PIC 9(10).
        01 LK-NOM-FOR         PIC X(50).
+       01 LK-PRI-PIE         PIC 9(08)V99.
 
        COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
 
@@ -45,6 +47,7 @@
                                 LK-SEU-PIE,
                                 LK-ID-FOR,
                                 LK-NOM-FOR,
+                                LK-PRI-PIE,
                                 LK-LIR-RET.
 
       ******************************************************************
@@ -70,13 +73,15 @@
                   p.qt_pie,
                   p.seuil_pie,
                   f.id_fou,
-                  f.nom_fou
+                  f.nom_fou,
+                  p.prix_pie
            INTO :PG-ID-PIE,
                 :PG-NOM-PIE,
                 :PG-QNT-PIE,
                 :PG-SEU-PIE,
                 :PG-ID-FOR,
-                :PG-NOM-FOR
+                :PG-NOM-FOR,
+                :PG-PRI-PIE
            FROM piece p
                 JOIN fournisseur f ON p.id_fou = f.id_fou
            WHERE p.nom_pie = :PG-NOM-PIE
@@ -90,6 +95,7 @@
                MOVE PG-SEU-PIE   TO LK-SEU-PIE
                MOVE PG-ID-FOR    TO LK-ID-FOR
                MOVE PG-NOM-FOR   TO LK-NOM-FOR
+               MOVE PG-PRI-PIE   TO LK-PRI-PIE
                SET LK-LIR-RET-OK TO TRUE
            ELSE
                SET LK-LIR-RET-ERR TO TRUE

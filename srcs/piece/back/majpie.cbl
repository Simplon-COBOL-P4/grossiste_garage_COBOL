@@ -14,7 +14,17 @@
       * TYP=TYPE; CHG=CHANGEMENT; AJT=AJOUT; RTI=RETRAIT;              *
       * AFC=AFFECTATION; VAR=VARIABLE; CHX=CHOIX; GEN=GENERATION;      *
       * MSG=MESSAGE; EDT=EDITION; OPR=OPERATION; STA=STATUT; APL=APPEL;*
-      * CRE=CREATION; UTI=UTILISATEUR.                                 *
+      * CRE=CREATION; UTI=UTILISATEUR; CLI=CLIENT; BKO=BACKORDER       *
+      * (emprunt anglais faute d'equivalent metier deja en usage dans  *
+      * le reste du projet) ; TRT=TRAITEMENT; MVT=MOUVEMENT;           *
+      * ENR=ENREGISTRE.                                                *
+      *                                                                *
+      * Chaque mutation de qt_pie (ajout, retrait, et retrait          *
+      * automatique lors de l'honneur d'un backorder) est aussi tracee *
+      * dans la table "mouvement_stock" (id_pie, qte_avant, qte_apres, *
+      * typ_mvt, id_uti), via 0340-ENR-MVT-DEB, pour permettre au      *
+      * controle de coherence nocturne de rejouer l'historique complet *
+      * des mouvements d'une piece.                                    *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -29,6 +39,13 @@
       * sur le stock pour l'affichage dans les logs.
 
        01 WS-OPR-QTE-PIE       PIC X(10).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (0=ajout/modification).
+       01 WS-NIV-REQ           PIC 9(01) VALUE 0.
+       01 WS-ROL-RET           PIC 9(01).
+           88 WS-ROL-RET-OK               VALUE 0.
+           88 WS-ROL-RET-REF              VALUE 1.
  
       * Déclaration de la variable stockant le message à inclure dans 
       * les logs à chaque opération.  
@@ -37,34 +54,80 @@
       * Déclaration de la variable définissant le type de log. 
        01 WS-TYP-LOG           PIC X(12). 
       
-      * Déclaration de la variable correspondant à l'identifiant de 
-      * l'utilisateur.
-       01 WS-IDF-UTI           PIC 9(10).
 
 
       * Déclaration de la variable d'édition pour un meilleur affichage 
       * des variables LK-QTE-PIE et LK-IDF-PIE dans les logs. 
-       01 WS-IDF-EDT           PIC Z(10). 
+       01 WS-IDF-EDT           PIC Z(10).
        01 WS-QTE-EDT           PIC Z(10).
-        
+
        COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
 
-      * Déclaration des variables correspondant aux attributs  
+      * Message de log dédié au traitement des backorders, pour ne pas
+      * écraser WS-MSG-LOG qui sert au log de l'opération principale.
+       01 WS-MSG-LOG-BKO       PIC X(100).
+
+      * Variable d'édition pour l'affichage de l'ID du backorder traité
+      * dans son message de log.
+       01 WS-IDF-BKO-EDT       PIC Z(10).
+
+      * Déclaration de la variable de fin de boucle sur les backorders
+      * en attente pour la pièce venant d'être réapprovisionnée.
+       01 WS-ETT-BKO           PIC 9(01).
+           88 WS-ETT-BKO-ENC               VALUE 0.
+           88 WS-ETT-BKO-FIN               VALUE 1.
+
+      * Message et type de log de l'alerte de franchissement de seuil,
+      * distincts de WS-MSG-LOG/WS-TYP-LOG pour ne pas ecraser le log
+      * de l'operation principale (meme raison que WS-MSG-LOG-BKO).
+       01 WS-MSG-LOG-ALR       PIC X(100).
+       01 WS-TYP-LOG-ALR       PIC X(12) VALUE 'ALERTE'.
+       01 WS-QTE-APRES-EDT     PIC Z(10).
+       01 WS-SEU-EFF-EDT       PIC Z(10).
+
+      * Déclaration des variables correspondant aux attributs
       * id_pie et qt_pie de la table piece.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-IDF-PIE           PIC 9(10).
 
-      * Déclaration de la variable, correspondant à la quantité à 
-      * ajouter ou à soustraire au stock, que doit saisir l'utilisateur. 
+      * Déclaration de la variable, correspondant à la quantité à
+      * ajouter ou à soustraire au stock, que doit saisir l'utilisateur.
        01 PG-QTE-PIE           PIC 9(10).
 
       * Déclaration de la variable  définissant le statut du retrait.
-      
+
        01 PG-STA-RTI           PIC X(02).
            88 PG-STA-RTI-OK                VALUE "OK".
            88 PG-STA-RTI-KO                VALUE "KO".
 
+      * Identifiant du client à l'origine du retrait (0 si l'opération
+      * n'est pas rattachée à une commande client), rattaché au
+      * backorder créé lorsque le retrait échoue faute de stock.
+       01 PG-IDF-CLI           PIC 9(10).
+
+      * Variables utilisées pour relire et traiter les backorders en
+      * attente pour la pièce venant d'être réapprovisionnée.
+       01 PG-IDF-BKO           PIC 9(10).
+       01 PG-QTE-BKO           PIC 9(10).
+       01 PG-IDF-CLI-BKO       PIC 9(10).
+       01 PG-QTE-DSP           PIC 9(10).
+
+      * Quantite avant/apres une operation, et type de cette
+      * operation, enregistres dans "mouvement_stock" pour que le
+      * controle de coherence de stock (nocturne) puisse rejouer
+      * l'historique complet des mouvements d'une piece.
+       01 PG-QTE-AVANT         PIC 9(10).
+       01 PG-QTE-APRES         PIC 9(10).
+       01 PG-TYP-MVT           PIC X(10).
+       01 PG-IDF-UTI-MVT       PIC 9(10).
+
+      * Seuil de reapprovisionnement effectif de la piece (celui de sa
+      * categorie quand elle en a un configure, sinon le seuil propre
+      * a la piece - meme regle que "genreapp"), utilise pour detecter
+      * un franchissement de seuil a chaque mutation qui diminue
+      * qt_pie.
+       01 PG-SEU-EFF           PIC 9(10).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
        
@@ -82,23 +145,42 @@
        01 LK-TYP-CHG           PIC 9(01).
            88 LK-AJT                       VALUE 0.
            88 LK-RTI                       VALUE 1.
-       
+
+      * Identifiant de l'utilisateur connecté, transmis par le
+      * programme appelant pour rattacher le log au bon utilisateur.
+       01 LK-IDF-UTI           PIC 9(10).
+
+      * Identifiant du client à l'origine du retrait, 0 si l'opération
+      * n'est pas rattachée à une commande client (ajustement manuel
+      * de stock, réception fournisseur, ...). Utilisé uniquement pour
+      * rattacher un éventuel backorder au bon client.
+       01 LK-IDF-CLI           PIC 9(10).
+
        COPY majret REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-IDF-PIE,
                                 LK-QTE-PIE,
-                                LK-TYP-CHG
+                                LK-TYP-CHG,
+                                LK-IDF-UTI,
+                                LK-IDF-CLI,
                                 LK-MAJ-RET.
                                 
 
-           PERFORM 0100-AFC-VAR-DEB
-              THRU 0100-AFC-VAR-FIN.
-           
-           PERFORM 0200-CHX-TYP-CHG-DEB
-              THRU 0200-CHX-TYP-CHG-FIN.
-           
-           PERFORM 0500-APL-CRE-LOG-DEB
-              THRU 0500-APL-CRE-LOG-FIN.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
+
+           IF WS-ROL-RET-REF
+               SET LK-MAJ-RET-ROL-ERR TO TRUE
+           ELSE
+               PERFORM 0100-AFC-VAR-DEB
+                  THRU 0100-AFC-VAR-FIN
+
+               PERFORM 0200-CHX-TYP-CHG-DEB
+                  THRU 0200-CHX-TYP-CHG-FIN
+
+               PERFORM 0500-APL-CRE-LOG-DEB
+                  THRU 0500-APL-CRE-LOG-FIN
+           END-IF.
 
            EXIT PROGRAM.
 
@@ -116,10 +198,13 @@
            MOVE LK-IDF-PIE 
            TO   PG-IDF-PIE.
        
-           MOVE LK-QTE-PIE 
+           MOVE LK-QTE-PIE
            TO   PG-QTE-PIE.
 
-      * Alimentation des variables d'édition avec les valeurs saisies  
+           MOVE LK-IDF-CLI
+           TO   PG-IDF-CLI.
+
+      * Alimentation des variables d'édition avec les valeurs saisies
       * par l'utilisateur. Elles seront utilisées dans les logs.
 
            MOVE LK-IDF-PIE
@@ -183,26 +268,232 @@
 
        0300-MAJ-AJT-QTE-DEB.
 
+           EXEC SQL
+               SELECT qt_pie INTO :PG-QTE-AVANT
+               FROM piece
+               WHERE id_pie = :PG-IDF-PIE
+           END-EXEC.
+
            EXEC SQL
                UPDATE piece
                SET qt_pie = qt_pie + :PG-QTE-PIE
                WHERE id_pie = :PG-IDF-PIE
-           END-EXEC.    
+           END-EXEC.
 
            IF SQLCODE = 0
-              EXEC SQL COMMIT END-EXEC 
+              EXEC SQL COMMIT END-EXEC
 
               MOVE 'Ajout'
               TO   WS-OPR-QTE-PIE
               SET LK-MAJ-RET-OK TO TRUE
 
+              COMPUTE PG-QTE-APRES = PG-QTE-AVANT + PG-QTE-PIE
+              MOVE 'AJOUT' TO PG-TYP-MVT
+              PERFORM 0340-ENR-MVT-DEB
+                 THRU 0340-ENR-MVT-FIN
+
+              PERFORM 0320-TRT-BKO-DEB
+                 THRU 0320-TRT-BKO-FIN
+
            ELSE
-              EXEC SQL ROLLBACK END-EXEC 
+              EXEC SQL ROLLBACK END-EXEC
               SET LK-MAJ-RET-ERR TO TRUE
            END-IF.
 
        0300-MAJ-AJT-QTE-FIN.
 
+      *-----------------------------------------------------------------
+      *
+      * Enregistre une ligne dans "mouvement_stock" pour une mutation
+      * de qt_pie venant d'avoir lieu (ajout, retrait ou backorder
+      * honore) : PG-IDF-PIE, PG-QTE-AVANT, PG-QTE-APRES et PG-TYP-MVT
+      * doivent avoir ete positionnes par l'appelant avant le PERFORM.
+       0340-ENR-MVT-DEB.
+
+           MOVE LK-IDF-UTI TO PG-IDF-UTI-MVT.
+
+           EXEC SQL
+               INSERT INTO mouvement_stock
+                   (id_pie, qte_avant, qte_apres, typ_mvt, id_uti)
+               VALUES
+                   (:PG-IDF-PIE, :PG-QTE-AVANT, :PG-QTE-APRES,
+                    :PG-TYP-MVT, :PG-IDF-UTI-MVT)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+      * Une mutation qui diminue le stock peut faire franchir le seuil
+      * de reapprovisionnement : on alerte uniquement sur le
+      * franchissement lui-meme (avant >= seuil, apres < seuil), pas a
+      * chaque mutation tant que le stock reste sous le seuil.
+           IF PG-QTE-APRES < PG-QTE-AVANT
+               PERFORM 0345-VER-SEU-ALR-DEB
+                  THRU 0345-VER-SEU-ALR-FIN
+           END-IF.
+
+       0340-ENR-MVT-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Verifie si la mutation qui vient d'avoir lieu fait passer la
+      * piece sous son seuil de reapprovisionnement effectif (celui de
+      * sa categorie si configure, sinon le seuil propre a la piece),
+      * et journalise une alerte si c'est le cas.
+       0345-VER-SEU-ALR-DEB.
+
+           EXEC SQL
+               SELECT COALESCE(c.seuil_cat_pie, p.seuil_pie)
+               INTO :PG-SEU-EFF
+               FROM piece p
+                   LEFT JOIN categorie_pie c
+                       ON c.id_cat_pie = p.id_cat_pie
+                      AND c.seuil_cat_pie <> 0
+               WHERE p.id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               AND PG-QTE-AVANT >= PG-SEU-EFF
+               AND PG-QTE-APRES <  PG-SEU-EFF
+
+               MOVE PG-QTE-APRES TO WS-QTE-APRES-EDT
+               MOVE PG-SEU-EFF   TO WS-SEU-EFF-EDT
+
+               STRING '[' DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-IDF-EDT) DELIMITED BY SIZE
+                      '] Seuil de reapprovisionnement franchi'
+                          DELIMITED BY SIZE
+                      ' (stock : ' DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-QTE-APRES-EDT) DELIMITED BY SIZE
+                      ', seuil : ' DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-SEU-EFF-EDT) DELIMITED BY SIZE
+                      ')' DELIMITED BY SIZE
+                      INTO WS-MSG-LOG-ALR
+               END-STRING
+
+               CALL "ajulog"
+                   USING
+                   WS-MSG-LOG-ALR
+                   WS-TYP-LOG-ALR
+                   PG-IDF-UTI-MVT
+                   WS-AJU-RET
+               END-CALL
+           END-IF.
+
+       0345-VER-SEU-ALR-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Réapprovisionnement venant d'avoir lieu : retente, dans l'ordre
+      * de création (FIFO), chaque backorder en attente pour cette
+      * pièce tant que le stock disponible suffit. Le premier backorder
+      * qui ne peut pas être honoré arrête la boucle : on ne saute pas
+      * de file pour en honorer un plus petit plus loin.
+       0320-TRT-BKO-DEB.
+
+           SET WS-ETT-BKO-ENC TO TRUE.
+
+           EXEC SQL
+               DECLARE curseur_bko CURSOR FOR
+                   SELECT id_bko, qte_bko, id_cli
+                   FROM backorder
+                   WHERE id_pie = :PG-IDF-PIE
+                   ORDER BY id_bko ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_bko END-EXEC.
+
+           PERFORM UNTIL WS-ETT-BKO-FIN
+               EXEC SQL
+                   FETCH curseur_bko
+                   INTO :PG-IDF-BKO, :PG-QTE-BKO, :PG-IDF-CLI-BKO
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   SET WS-ETT-BKO-FIN TO TRUE
+               ELSE
+                   EXEC SQL
+                       SELECT qt_pie INTO :PG-QTE-DSP
+                       FROM piece
+                       WHERE id_pie = :PG-IDF-PIE
+                   END-EXEC
+
+                   IF PG-QTE-DSP >= PG-QTE-BKO
+                       PERFORM 0330-HNR-BKO-DEB
+                          THRU 0330-HNR-BKO-FIN
+                   ELSE
+                       SET WS-ETT-BKO-FIN TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_bko END-EXEC.
+
+       0320-TRT-BKO-FIN.
+
+      *-----------------------------------------------------------------
+      *
+      * Honore un backorder : retire la quantité due du stock, supprime
+      * le backorder et journalise l'opération, dans la même logique
+      * que le retrait manuel (0350-MAJ-RTI-QTE-DEB).
+       0330-HNR-BKO-DEB.
+
+           EXEC SQL
+               UPDATE piece
+               SET qt_pie = qt_pie - :PG-QTE-BKO
+               WHERE id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               EXEC SQL ROLLBACK END-EXEC
+               SET WS-ETT-BKO-FIN TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           EXEC SQL
+               DELETE FROM backorder
+               WHERE id_bko = :PG-IDF-BKO
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               EXEC SQL ROLLBACK END-EXEC
+               SET WS-ETT-BKO-FIN TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE PG-QTE-DSP TO PG-QTE-AVANT.
+           COMPUTE PG-QTE-APRES = PG-QTE-DSP - PG-QTE-BKO.
+           MOVE 'BACKORDER' TO PG-TYP-MVT.
+           PERFORM 0340-ENR-MVT-DEB
+              THRU 0340-ENR-MVT-FIN.
+
+           MOVE PG-IDF-BKO TO WS-IDF-BKO-EDT.
+
+           STRING '[' DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-EDT) DELIMITED BY SIZE
+                  '] Backorder ' DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-BKO-EDT) DELIMITED BY SIZE
+                  ' honore suite au reapprovisionnement.'
+                  DELIMITED BY SIZE
+                  INTO WS-MSG-LOG-BKO
+           END-STRING.
+
+           CALL "ajulog"
+               USING
+               WS-MSG-LOG-BKO
+               WS-TYP-LOG
+               LK-IDF-UTI
+               WS-AJU-RET
+           END-CALL.
+
+       0330-HNR-BKO-FIN.
+
       *-----------------------------------------------------------------
        
       * Mise à jour de l'information sur la quantité de pièces du stock
@@ -219,20 +510,18 @@
       * "KO". 
 
            EXEC SQL
-               SELECT 
-                   CASE 
-                       WHEN qt_pie>= :PG-QTE-PIE 
-                       THEN 'OK'
-                       ELSE 
-                           'KO'
-                   END 
-               INTO :PG-STA-RTI
+               SELECT qt_pie INTO :PG-QTE-AVANT
                FROM piece
-               WHERE id_pie = :PG-IDF-PIE 
+               WHERE id_pie = :PG-IDF-PIE
            END-EXEC.
 
+           IF PG-QTE-AVANT >= PG-QTE-PIE
+               SET PG-STA-RTI-OK TO TRUE
+           ELSE
+               SET PG-STA-RTI-KO TO TRUE
+           END-IF.
 
-      * Le retrait ne s'opère que si la quantité à retirer est 
+      * Le retrait ne s'opère que si la quantité à retirer est
       * inférieure à la quantité de la pièce en stock.
 
            IF PG-STA-RTI-OK
@@ -241,25 +530,54 @@
                    SET qt_pie = qt_pie - :PG-QTE-PIE
                    WHERE id_pie = :PG-IDF-PIE
                END-EXEC
-            
-         
-               IF SQLCODE = 0 
-                   EXEC SQL COMMIT END-EXEC 
+
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
                    MOVE 'Retrait'
-                   TO   WS-OPR-QTE-PIE 
+                   TO   WS-OPR-QTE-PIE
                    SET LK-MAJ-RET-OK TO TRUE
 
+                   COMPUTE PG-QTE-APRES = PG-QTE-AVANT - PG-QTE-PIE
+                   MOVE 'RETRAIT' TO PG-TYP-MVT
+                   PERFORM 0340-ENR-MVT-DEB
+                      THRU 0340-ENR-MVT-FIN
+
                ELSE
-                   EXEC SQL ROLLBACK END-EXEC 
+                   EXEC SQL ROLLBACK END-EXEC
                    SET LK-MAJ-RET-ERR TO TRUE
-                  
+
                END-IF
            ELSE
-               SET LK-MAJ-RET-ERR TO TRUE
+               SET LK-MAJ-RET-STK-ERR TO TRUE
+               PERFORM 0360-AJU-BKO-DEB
+                  THRU 0360-AJU-BKO-FIN
            END-IF.
-           
+
        0350-MAJ-RTI-QTE-FIN.
 
+      *-----------------------------------------------------------------
+      *
+      * Le retrait a échoué faute de stock suffisant : la demande est
+      * capturée dans la table "backorder" (pièce, quantité encore due,
+      * client demandeur) au lieu d'être simplement perdue. Elle sera
+      * retentée automatiquement au prochain réapprovisionnement de la
+      * pièce (cf. 0320-TRT-BKO-DEB).
+       0360-AJU-BKO-DEB.
+
+           EXEC SQL
+               INSERT INTO backorder (id_pie, qte_bko, id_cli)
+               VALUES (:PG-IDF-PIE, :PG-QTE-PIE, :PG-IDF-CLI)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+       0360-AJU-BKO-FIN.
+
       *----------------------------------------------------------------- 
        0400-CHX-MSG-LOG-DEB.
 
@@ -328,12 +646,12 @@
       * que le type de log défini dans ce programme en arguments.
 
 
-           CALL "ajulog" 
-               USING 
+           CALL "ajulog"
+               USING
                WS-MSG-LOG
                WS-TYP-LOG
-               WS-IDF-UTI
-               WS-AJU-RET   
+               LK-IDF-UTI
+               WS-AJU-RET
            END-CALL.
 
        0500-APL-CRE-LOG-FIN.

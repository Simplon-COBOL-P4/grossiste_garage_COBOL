@@ -0,0 +1,50 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Sous-programme de lecture dédié à la date limite d'utilisation *
+      * d'une pièce (cf. "liridcatpc" pour la catégorie) : évite de     *
+      * faire grossir la signature de "liridpie", appelée par plusieurs*
+      * écrans dont certains passent déjà un nombre d'arguments ne      *
+      * correspondant pas exactement à sa signature actuelle.          *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; ID=IDENTIFIANT; EXP=EXPIRATION; PIE=PIECE;            *
+      * DAT=DATE; RET=RETOUR; VID=VIDE.                                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. liridexppie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 11-09-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-ID-PIE              PIC 9(10).
+       01 PG-DAT-EXP-PIE         PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID-PIE              PIC 9(10).
+       01 LK-DAT-EXP-PIE         PIC X(10).
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID-PIE, LK-DAT-EXP-PIE, LK-LIR-RET.
+           PERFORM 0100-LIR-EXP-DEB THRU 0100-LIR-EXP-FIN.
+           EXIT PROGRAM.
+
+       0100-LIR-EXP-DEB.
+           MOVE LK-ID-PIE TO PG-ID-PIE.
+           EXEC SQL
+               SELECT COALESCE(CAST(date_exp_pie AS VARCHAR), '')
+               INTO :PG-DAT-EXP-PIE
+               FROM piece WHERE id_pie = :PG-ID-PIE
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE PG-DAT-EXP-PIE TO LK-DAT-EXP-PIE
+               SET LK-LIR-RET-OK   TO TRUE
+           ELSE
+               SET LK-LIR-RET-VID  TO TRUE
+           END-IF.
+       0100-LIR-EXP-FIN.

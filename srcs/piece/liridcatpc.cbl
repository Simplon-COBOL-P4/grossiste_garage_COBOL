@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Ce programme lit uniquement la categorie d'une piece depuis la *
+      * base de donnée, par son ID. Utilisé par l'écran de mise à jour *
+      * d'une pièce, qui a déjà besoin de ses autres informations via  *
+      * "liridpie" (dont la signature est partagée par trop d'appels   *
+      * existants pour y ajouter ce champ sans risque).                *
+      *                                                                *
+      * Trigrammes :                                                   *
+      * ID=IDENTIFIANT; PIE=PIECE; CAT=CATEGORIE; LIR=LIRE.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. liridcatpc.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 25-05-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-ID-PIE              PIC 9(10).
+       01 PG-IDT-CAT-PIE         PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      * Argument d'entrée.
+       01 LK-ID-PIE              PIC 9(10).
+      * Argument de sortie.
+       01 LK-IDT-CAT-PIE         PIC 9(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID-PIE,
+                                LK-IDT-CAT-PIE,
+                                LK-LIR-RET.
+
+           PERFORM 0100-LIR-CAT-DEB
+              THRU 0100-LIR-CAT-FIN.
+
+           EXIT PROGRAM.
+
+       0100-LIR-CAT-DEB.
+           MOVE LK-ID-PIE TO PG-ID-PIE.
+
+           EXEC SQL
+               SELECT id_cat_pie
+               INTO :PG-IDT-CAT-PIE
+               FROM piece
+               WHERE id_pie = :PG-ID-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE PG-IDT-CAT-PIE TO LK-IDT-CAT-PIE
+               SET LK-LIR-RET-OK   TO TRUE
+           ELSE
+               SET LK-LIR-RET-VID  TO TRUE
+           END-IF.
+       0100-LIR-CAT-FIN.

@@ -0,0 +1,228 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch qui importe un fichier plat de mise à jour de  *
+      * catalogue fournisseur (référence/nom, seuil de réappro) : pour *
+      * chaque ligne, recherche la pièce existante par id_fou +        *
+      * nom_pie, met à jour ses infos via "mjinfpie" si elle existe    *
+      * déjà, la crée via "ajupie" sinon, et journalise dans un        *
+      * fichier de réconciliation toute ligne qu'il n'a pas pu traiter *
+      * (fournisseur inconnu, erreur SQL) pour correction manuelle.    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * IMP=IMPORT; CAT=CATALOGUE; PIE=PIECE; FOU=FOURNISSEUR;         *
+      * REC=ENREGISTREMENT; REJ=REJET; SUL=SEUIL; IDF=IDENTIFIANT;     *
+      * NOM=NOM; LCT=LECTURE; ETT=ETAT; ENC=ENCOURS; FIN=FIN;          *
+      * NBR=NOMBRE; MAJ=MISE A JOUR; UTI=UTILISATEUR.                  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. impcatpie.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 23-05-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CAT-FOU ASSIGN TO "catalogue_fou.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIC-REJ ASSIGN TO "catalogue_rejets.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Fichier plat reçu des fournisseurs : une ligne par pièce
+      * (id_fou, nom_pie, seuil_pie).
+       FD  FIC-CAT-FOU.
+       01  FD-REC-CAT.
+           05 FD-IDF-FOU              PIC 9(10).
+           05 FD-NOM-PIE              PIC X(50).
+           05 FD-SUL-PIE              PIC 9(10).
+
+      * Fichier de réconciliation : une ligne par entrée du catalogue
+      * que le programme n'a pas pu traiter.
+       FD  FIC-REJ.
+       01  FD-LIG-REJ                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-NOM-PIE             PIC X(50).
+       01 PG-SUL-PIE             PIC 9(10).
+       01 PG-IDF-PIE             PIC 9(10).
+       01 PG-PRI-PIE             PIC 9(08)V99.
+       01 PG-TVA-PIE             PIC 9(02)V99.
+      * Categorie actuelle de la piece, conservee telle quelle lors
+      * d'une mise a jour de catalogue (cf. "categorie_pie").
+       01 PG-IDT-CAT-PIE         PIC 9(10).
+      * Date limite d'utilisation actuelle, conservee telle quelle lors
+      * d'une mise a jour de catalogue.
+       01 PG-DAT-EXP-PIE         PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+      * Identifiant de l'utilisateur rattaché aux logs générés par
+      * "mjinfpie"/"ajulog" pour les mises à jour d'import batch ; 0
+      * car il n'y a pas d'utilisateur connecté (cf. "ajulog", qui
+      * traite déjà PG-UTI-ID EGAL 0 comme un cas particulier).
+       01 WS-IDF-UTI             PIC 9(10) VALUE 0.
+
+       01 WS-IDF-PIE-EDT         PIC Z(10).
+       01 WS-IDF-FOU-EDT         PIC Z(10).
+
+       01 WS-NBR-MAJ             PIC 9(05) VALUE 0.
+       01 WS-NBR-AJU             PIC 9(05) VALUE 0.
+       01 WS-NBR-REJ             PIC 9(05) VALUE 0.
+
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT FIC-CAT-FOU.
+           OPEN OUTPUT FIC-REJ.
+
+           PERFORM 0100-LCT-DEB
+              THRU 0100-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0200-CHR-PIE-DEB
+                  THRU 0200-CHR-PIE-FIN
+
+               PERFORM 0100-LCT-DEB
+                  THRU 0100-LCT-FIN
+           END-PERFORM.
+
+           CLOSE FIC-CAT-FOU.
+           CLOSE FIC-REJ.
+
+           DISPLAY "impcatpie : " WS-NBR-MAJ " mise(s) a jour, "
+               WS-NBR-AJU " ajout(s), " WS-NBR-REJ " rejet(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Lit la prochaine ligne du fichier de catalogue.
+       0100-LCT-DEB.
+
+           READ FIC-CAT-FOU
+               AT END
+                   SET WS-ETT-LCT-FIN TO TRUE
+               NOT AT END
+                   SET WS-ETT-LCT-ENC TO TRUE
+                   MOVE FD-IDF-FOU TO PG-IDF-FOU
+                   MOVE FD-NOM-PIE TO PG-NOM-PIE
+                   MOVE FD-SUL-PIE TO PG-SUL-PIE
+           END-READ.
+
+       0100-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Recherche la pièce existante par id_fou + nom_pie : mise à jour
+      * si elle existe déjà, création sinon.
+       0200-CHR-PIE-DEB.
+
+           EXEC SQL
+               SELECT id_pie, prix_pie, taux_tva_pie, id_cat_pie,
+                   COALESCE(CAST(date_exp_pie AS VARCHAR), '')
+               INTO :PG-IDF-PIE, :PG-PRI-PIE, :PG-TVA-PIE,
+                   :PG-IDT-CAT-PIE, :PG-DAT-EXP-PIE
+               FROM piece
+               WHERE id_fou = :PG-IDF-FOU
+                 AND nom_pie = :PG-NOM-PIE
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               PERFORM 0300-MAJ-PIE-DEB
+                  THRU 0300-MAJ-PIE-FIN
+           ELSE
+               PERFORM 0400-AJU-PIE-DEB
+                  THRU 0400-AJU-PIE-FIN
+           END-IF.
+
+       0200-CHR-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * La pièce existe déjà : on met à jour ses infos (nom, seuil) en
+      * conservant son prix unitaire et sa categorie actuels, via
+      * "mjinfpie" comme les écrans de gestion du catalogue.
+       0300-MAJ-PIE-DEB.
+
+           CALL "mjinfpie"
+               USING
+               PG-IDF-PIE
+               PG-NOM-PIE
+               PG-SUL-PIE
+               PG-IDF-FOU
+               PG-PRI-PIE
+               PG-TVA-PIE
+               PG-IDT-CAT-PIE
+               PG-DAT-EXP-PIE
+               WS-IDF-UTI
+           END-CALL.
+
+           ADD 1 TO WS-NBR-MAJ.
+
+       0300-MAJ-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * La pièce n'existe pas encore pour ce fournisseur : on la crée
+      * via "ajupie", quantité, prix, entrepot et taux de TVA à 0 en
+      * attendant la prochaine livraison/mise à jour manuelle.
+       0400-AJU-PIE-DEB.
+
+           CALL "ajupie"
+               USING
+               PG-NOM-PIE
+               0
+               PG-SUL-PIE
+               PG-IDF-FOU
+               0
+               0
+               0
+               0
+               SPACES
+               WS-AJU-RET
+           END-CALL.
+
+           IF WS-AJU-RET-OK
+               ADD 1 TO WS-NBR-AJU
+           ELSE
+               PERFORM 0500-ECR-REJ-DEB
+                  THRU 0500-ECR-REJ-FIN
+           END-IF.
+
+       0400-AJU-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * Journalise dans le fichier de réconciliation toute ligne de
+      * catalogue qui n'a pu ni être rapprochée d'une pièce existante,
+      * ni créée (fournisseur inconnu le plus souvent).
+       0500-ECR-REJ-DEB.
+
+           MOVE PG-IDF-FOU TO WS-IDF-FOU-EDT.
+
+           STRING "Fournisseur " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-FOU-EDT) DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  PG-NOM-PIE DELIMITED BY SIZE
+                  " : non traite (" DELIMITED BY SIZE
+                  WS-AJU-RET DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO FD-LIG-REJ
+           END-STRING.
+
+           WRITE FD-LIG-REJ.
+
+           ADD 1 TO WS-NBR-REJ.
+
+       0500-ECR-REJ-FIN.

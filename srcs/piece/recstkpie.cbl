@@ -0,0 +1,259 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution nocturne) qui rejoue, pièce par     *
+      * pièce, l'historique des mouvements enregistrés par "majpie"    *
+      * dans la table "mouvement_stock" (ajout, retrait manuel et      *
+      * retrait automatique lors de l'honneur d'un backorder - cette   *
+      * dernière catégorie couvrant déjà, par construction, les        *
+      * livraisons : "ecrajliv" appelle "majpie" pour chaque ligne de  *
+      * "livraison_piece").                                            *
+      *                                                                *
+      * Pour chaque pièce, les mouvements sont relus dans leur ordre   *
+      * de création (id_mvt croissant) et on vérifie que chaque        *
+      * "qte_avant" correspond bien au "qte_apres" du mouvement        *
+      * précédent (continuité de la chaîne), puis que le "qte_apres"   *
+      * du dernier mouvement correspond bien au "qt_pie" actuel de la  *
+      * pièce dans la table "piece". Toute pièce en défaut (rupture de *
+      * chaîne ou écart final) est journalisée dans un fichier de      *
+      * réconciliation pour investigation manuelle.                    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * REC=RECONCILIATION; STK=STOCK; PIE=PIECE; MVT=MOUVEMENT;       *
+      * AVT=AVANT; APR=APRES; CRT=COURANT; PRC=PRECEDENT; LCT=LECTURE; *
+      * ETT=ETAT; ENC=ENCOURS; FIN=FIN; CUR=CURSEUR; ECR=ECRITURE;     *
+      * REJ=REJET; NBR=NOMBRE; EDT=EDITION; DSP=DISPONIBLE.            *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. recstkpie.
+       AUTHOR. Anaisktl.
+       DATE-WRITTEN. 19-10-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-REJ ASSIGN TO "reconciliation_stock.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Fichier de réconciliation : une ligne par pièce en défaut.
+       FD  FIC-REJ.
+       01  FD-LIG-REJ                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-PIE             PIC 9(10).
+       01 PG-QTE-AVT             PIC 9(10).
+       01 PG-QTE-APR             PIC 9(10).
+       01 PG-TYP-MVT             PIC X(10).
+       01 PG-QTE-DSP             PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+      * Pièce en cours de rapprochement, et qte_apres du dernier
+      * mouvement lu pour cette pièce. WS-IDF-PIE-CRT = 0 tant qu'on
+      * n'a encore lu aucun mouvement.
+       01 WS-IDF-PIE-CRT         PIC 9(10) VALUE 0.
+       01 WS-QTE-APR-PRC         PIC 9(10).
+
+      * Vrai si une rupture de chaîne a été détectée sur la pièce en
+      * cours (inutile de la re-signaler aussi sur l'écart final).
+       01 WS-ETT-RUP             PIC 9(01) VALUE 0.
+           88 WS-ETT-RUP-OUI                 VALUE 1.
+           88 WS-ETT-RUP-NON                 VALUE 0.
+
+       01 WS-IDF-PIE-EDT         PIC Z(10).
+       01 WS-QTE-EDT             PIC Z(10).
+       01 WS-QTE-EDT2            PIC Z(10).
+
+       01 WS-NBR-PIE-CTL         PIC 9(05) VALUE 0.
+       01 WS-NBR-REJ             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT FIC-REJ.
+
+           PERFORM 0100-DEC-CUR-DEB
+              THRU 0100-DEC-CUR-FIN.
+
+           PERFORM 0200-LCT-DEB
+              THRU 0200-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0300-CTL-MVT-DEB
+                  THRU 0300-CTL-MVT-FIN
+
+               PERFORM 0200-LCT-DEB
+                  THRU 0200-LCT-FIN
+           END-PERFORM.
+
+      * La pièce en cours au moment du dernier FETCH n'a pas encore
+      * été rapprochée contre le stock courant.
+           IF WS-IDF-PIE-CRT NOT = 0
+               PERFORM 0400-CTL-FIN-PIE-DEB
+                  THRU 0400-CTL-FIN-PIE-FIN
+           END-IF.
+
+           EXEC SQL CLOSE curseur_mvt END-EXEC.
+
+           CLOSE FIC-REJ.
+
+           DISPLAY "recstkpie : " WS-NBR-PIE-CTL " piece(s) controlee"
+               "(s), " WS-NBR-REJ " ecart(s) detecte(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Déclare et ouvre le curseur parcourant tous les mouvements de
+      * stock, triés par pièce puis par ordre de création (id_mvt), ce
+      * qui permet de détecter les ruptures de chaîne pièce par pièce
+      * sans charger toute la table en mémoire.
+       0100-DEC-CUR-DEB.
+
+           EXEC SQL
+               DECLARE curseur_mvt CURSOR FOR
+                   SELECT id_pie, qte_avant, qte_apres, typ_mvt
+                   FROM mouvement_stock
+                   ORDER BY id_pie ASC, id_mvt ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_mvt END-EXEC.
+
+       0100-DEC-CUR-FIN.
+
+      *-----------------------------------------------------------------
+      * Lit le prochain mouvement de stock.
+       0200-LCT-DEB.
+
+           EXEC SQL
+               FETCH curseur_mvt
+               INTO :PG-IDF-PIE, :PG-QTE-AVT, :PG-QTE-APR, :PG-TYP-MVT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-ETT-LCT-FIN TO TRUE
+           ELSE
+               SET WS-ETT-LCT-ENC TO TRUE
+           END-IF.
+
+       0200-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Contrôle le mouvement venant d'être lu : s'il s'agit du premier
+      * mouvement d'une nouvelle pièce, rapproche d'abord la pièce
+      * précédente contre le stock courant, puis initialise le suivi
+      * pour la nouvelle pièce ; sinon, vérifie la continuité de la
+      * chaîne (qte_avant du mouvement courant = qte_apres du
+      * précédent).
+       0300-CTL-MVT-DEB.
+
+           IF PG-IDF-PIE NOT = WS-IDF-PIE-CRT
+
+               IF WS-IDF-PIE-CRT NOT = 0
+                   PERFORM 0400-CTL-FIN-PIE-DEB
+                      THRU 0400-CTL-FIN-PIE-FIN
+               END-IF
+
+               MOVE PG-IDF-PIE TO WS-IDF-PIE-CRT
+               SET WS-ETT-RUP-NON TO TRUE
+
+           ELSE
+               IF PG-QTE-AVT NOT = WS-QTE-APR-PRC
+                   PERFORM 0500-ECR-REJ-RUP-DEB
+                      THRU 0500-ECR-REJ-RUP-FIN
+               END-IF
+           END-IF.
+
+           MOVE PG-QTE-APR TO WS-QTE-APR-PRC.
+
+       0300-CTL-MVT-FIN.
+
+      *-----------------------------------------------------------------
+      * Rapproche le qte_apres du dernier mouvement connu de la pièce
+      * WS-IDF-PIE-CRT avec son qt_pie actuel dans la table "piece".
+       0400-CTL-FIN-PIE-DEB.
+
+           ADD 1 TO WS-NBR-PIE-CTL.
+
+           MOVE WS-IDF-PIE-CRT TO PG-IDF-PIE.
+
+           EXEC SQL
+               SELECT qt_pie INTO :PG-QTE-DSP
+               FROM piece
+               WHERE id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0 AND NOT WS-ETT-RUP-OUI
+               IF PG-QTE-DSP NOT = WS-QTE-APR-PRC
+                   PERFORM 0600-ECR-REJ-ECT-DEB
+                      THRU 0600-ECR-REJ-ECT-FIN
+               END-IF
+           END-IF.
+
+       0400-CTL-FIN-PIE-FIN.
+
+      *-----------------------------------------------------------------
+      * Signale une rupture de la chaîne des mouvements pour la pièce
+      * en cours : le qte_avant lu ne correspond pas au qte_apres du
+      * mouvement précédent.
+       0500-ECR-REJ-RUP-DEB.
+
+           SET WS-ETT-RUP-OUI TO TRUE.
+
+           MOVE WS-IDF-PIE-CRT TO WS-IDF-PIE-EDT.
+           MOVE PG-QTE-AVT TO WS-QTE-EDT.
+           MOVE WS-QTE-APR-PRC TO WS-QTE-EDT2.
+
+           STRING "Piece " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-PIE-EDT) DELIMITED BY SIZE
+                  " : rupture de chaine (qte_avant=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-QTE-EDT) DELIMITED BY SIZE
+                  ", attendu=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-QTE-EDT2) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO FD-LIG-REJ
+           END-STRING.
+
+           WRITE FD-LIG-REJ.
+
+           ADD 1 TO WS-NBR-REJ.
+
+       0500-ECR-REJ-RUP-FIN.
+
+      *-----------------------------------------------------------------
+      * Signale un écart entre le dernier qte_apres enregistré pour
+      * une pièce et son qt_pie actuel.
+       0600-ECR-REJ-ECT-DEB.
+
+           MOVE WS-IDF-PIE-CRT TO WS-IDF-PIE-EDT.
+           MOVE PG-QTE-DSP TO WS-QTE-EDT.
+           MOVE WS-QTE-APR-PRC TO WS-QTE-EDT2.
+
+           STRING "Piece " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-PIE-EDT) DELIMITED BY SIZE
+                  " : qt_pie=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-QTE-EDT) DELIMITED BY SIZE
+                  " ne correspond pas au dernier mouvement ("
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-QTE-EDT2) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO FD-LIG-REJ
+           END-STRING.
+
+           WRITE FD-LIG-REJ.
+
+           ADD 1 TO WS-NBR-REJ.
+
+       0600-ECR-REJ-ECT-FIN.

@@ -12,7 +12,7 @@
       * MJ=MISE A JOUR; INF=INFO; PIE=PIECE; IDF=IDENTIFIANT;          *
       * SUL= SEUIL; FOU=FOURNISSEUR; VAR=VARIABLE; INI= INITIALISATION;*
       * MSG=MESSAGE; EDT=EDITION; APL=APPEL; CRE=CREATION;             *
-      * UTI=UTILISATEUR.                                               *
+      * UTI=UTILISATEUR; TVA=TAXE SUR LA VALEUR AJOUTEE.               *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -30,14 +30,12 @@
       * Déclaration de la variable définissant le type de log. 
        01 WS-TYP-LOG           PIC X(12). 
 
-      * Déclaration de la variable correspondant à l'identifiant de 
-      * l'utilisateur.
-       01 WS-IDF-UTI           PIC 9(10).
-
-      * Déclaration de la variable d'édition pour un meilleur affichage 
-      * de la variable LK-IDF-PIE dans les logs. 
+      * Déclaration de la variable d'édition pour un meilleur affichage
+      * de la variable LK-IDF-PIE dans les logs.
        01 WS-IDF-PIE-EDT       PIC Z(10).
 
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+
       * Déclaration des variables correspondant aux attributs id_pie,
       * nom_pie, seuil_pie, id_fou.
 
@@ -47,24 +45,44 @@
        01 PG-NOM-PIE               PIC X(50).
        01 PG-SUL-PIE               PIC 9(10).
        01 PG-IDF-FOU-PIE           PIC 9(10).
+       01 PG-PRI-PIE               PIC 9(08)V99.
+       01 PG-TVA-PIE               PIC 9(02)V99.
+       01 PG-IDT-CAT-PIE           PIC 9(10).
+      * Date limite d'utilisation, facultative (espaces = sans objet).
+       01 PG-DAT-EXP-PIE           PIC X(10).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-IDF-PIE               PIC 9(10).
        01 LK-NOM-PIE               PIC X(50).
        01 LK-SUL-PIE               PIC 9(10).
        01 LK-IDF-FOU-PIE           PIC 9(10).
+      * Prix unitaire de la pièce (HT).
+       01 LK-PRI-PIE               PIC 9(08)V99.
+      * Taux de TVA applicable a la piece.
+       01 LK-TVA-PIE               PIC 9(02)V99.
+      * Categorie de la piece (0 = aucune categorie), cf. "categorie_pie".
+       01 LK-IDT-CAT-PIE           PIC 9(10).
+      * Date limite d'utilisation, facultative (espaces = sans objet).
+       01 LK-DAT-EXP-PIE           PIC X(10).
 
-
+      * Identifiant de l'utilisateur connecté, transmis par le
+      * programme appelant pour rattacher le log au bon utilisateur.
+       01 LK-IDF-UTI               PIC 9(10).
 
 
        PROCEDURE DIVISION USING LK-IDF-PIE,
                                 LK-NOM-PIE,
                                 LK-SUL-PIE,
-                                LK-IDF-FOU-PIE.
+                                LK-IDF-FOU-PIE,
+                                LK-PRI-PIE,
+                                LK-TVA-PIE,
+                                LK-IDT-CAT-PIE,
+                                LK-DAT-EXP-PIE,
+                                LK-IDF-UTI.
            
 
            PERFORM 0100-INI-VAR-DEB
@@ -102,8 +120,20 @@
            
            MOVE LK-IDF-FOU-PIE
            TO   PG-IDF-FOU-PIE.
-           
-      * Alimentation de la variable d'édition avec la valeur saisie  
+
+           MOVE LK-PRI-PIE
+           TO   PG-PRI-PIE.
+
+           MOVE LK-TVA-PIE
+           TO   PG-TVA-PIE.
+
+           MOVE LK-IDT-CAT-PIE
+           TO   PG-IDT-CAT-PIE.
+
+           MOVE LK-DAT-EXP-PIE
+           TO   PG-DAT-EXP-PIE.
+
+      * Alimentation de la variable d'édition avec la valeur saisie
       * par l'utilisateur. Elle sera utilisée dans les logs.
 
            MOVE LK-IDF-PIE
@@ -120,13 +150,19 @@
        0200-SQL-DEB.
            
       * Mise à jour des informations sur la pièce avec les informations
-      * saisies par l'utilisateur.
+      * saisies par l'utilisateur. NULLIF évite de soumettre une chaine
+      * vide comme date lorsque la limite d'utilisation n'est pas
+      * renseignee (sans objet).
 
-           EXEC SQL 
-               UPDATE piece 
+           EXEC SQL
+               UPDATE piece
                SET nom_pie = :PG-NOM-PIE,
                    seuil_pie = :PG-SUL-PIE,
-                   id_fou = :PG-IDF-FOU-PIE
+                   id_fou = :PG-IDF-FOU-PIE,
+                   prix_pie = :PG-PRI-PIE,
+                   taux_tva_pie = :PG-TVA-PIE,
+                   id_cat_pie = :PG-IDT-CAT-PIE,
+                   date_exp_pie = NULLIF(:PG-DAT-EXP-PIE, '')
                WHERE id_pie = :PG-IDF-PIE
            END-EXEC.
            
@@ -164,15 +200,15 @@
        
        0400-APL-CRE-LOG-DEB.
 
-      * Appel du sous-programme crelog pour l'insertion du log dans la
+      * Appel du sous-programme ajulog pour l'insertion du log dans la
       * base de données SQL. Il prend le message de log généré, le type
-      * de log défini dans ce programme et l'id utilisateur en 
-      * arguments. 
+      * de log défini dans ce programme et l'id utilisateur en
+      * arguments.
 
-           CALL "crelog" USING WS-MSG-LOG
+           CALL "ajulog" USING WS-MSG-LOG
                                WS-TYP-LOG
-                               WS-IDF-UTI
-           
+                               LK-IDF-UTI
+                               WS-AJU-RET
            END-CALL.
 
            EXIT.

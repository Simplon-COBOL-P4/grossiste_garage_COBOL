@@ -0,0 +1,141 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch de clôture mensuelle : parcourt la table piece *
+      * et calcule la valeur du stock (qt_pie * prix_pie) de chaque    *
+      * pièce, en regroupant les totaux par fournisseur (id_fou), de   *
+      * la même façon que "lirpie" joint déjà piece à fournisseur pour *
+      * l'écran "affpie". Affiche un total par fournisseur ainsi que   *
+      * le total général du stock.                                    *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; VAL=VALORISATION; PIE=PIECE; FOU=FOURNISSEUR;        *
+      * CUR=CURSEUR; TEM=TEMPORAIRE; NOM=NOM; QTE=QUANTITE; PRI=PRIX;  *
+      * VLR=VALEUR; TOT=TOTAL; GLB=GLOBAL; LCT=LECTURE; ETT=ETAT;      *
+      * ENC=ENCOURS; FIN=FIN; EDT=EDITION; DEB=DEBUT.                  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirvalpie.
+       AUTHOR. Benoit.
+       DATE-WRITTEN. 16-03-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-NOM-FOU             PIC X(50).
+       01 PG-VLR-STK-FOU         PIC 9(12)V99.
+       01 PG-VLR-STK-FOU-TTC     PIC 9(12)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Curseur regroupant la valeur du stock (qt_pie * prix_pie, en
+      * hors taxe (HT) et en toutes taxes comprises (TTC) via
+      * taux_tva_pie) par fournisseur, sur le meme join piece/
+      * fournisseur que "lirpie".
+       EXEC SQL
+           DECLARE CUR-VAL-PIE CURSOR FOR
+               SELECT Piece.id_fou, Fournisseur.nom_fou,
+                      SUM(Piece.qt_pie * Piece.prix_pie),
+                      SUM(Piece.qt_pie * Piece.prix_pie *
+                          (1 + Piece.taux_tva_pie / 100))
+               FROM Piece INNER JOIN Fournisseur ON
+                    Piece.id_fou = Fournisseur.id_fou
+               WHERE Piece.supprime_le = ''
+               GROUP BY Piece.id_fou, Fournisseur.nom_fou
+               ORDER BY Piece.id_fou
+               FOR READ ONLY
+       END-EXEC.
+
+       01 WS-VLR-STK-GLB         PIC 9(12)V99 VALUE 0.
+       01 WS-VLR-STK-GLB-TTC     PIC 9(12)V99 VALUE 0.
+       01 WS-NBR-FOU             PIC 9(05)    VALUE 0.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                VALUE 0.
+           88 WS-ETT-LCT-FIN                VALUE 1.
+
+       01 WS-IDF-FOU-EDT         PIC Z(10).
+       01 WS-VLR-STK-FOU-EDT     PIC Z(10)ZZZ,ZZ9.99.
+       01 WS-VLR-STK-FOU-TTC-EDT PIC Z(10)ZZZ,ZZ9.99.
+       01 WS-VLR-STK-GLB-EDT     PIC Z(10)ZZZ,ZZ9.99.
+       01 WS-VLR-STK-GLB-TTC-EDT PIC Z(10)ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           EXEC SQL OPEN CUR-VAL-PIE END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "lirvalpie : erreur a l'ouverture du curseur"
+               EXEC SQL ROLLBACK END-EXEC
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Valorisation du stock par fournisseur".
+           DISPLAY "---------------------------------------".
+
+           PERFORM 0100-LCT-DEB
+              THRU 0100-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0200-AFC-FOU-DEB
+                  THRU 0200-AFC-FOU-FIN
+
+               PERFORM 0100-LCT-DEB
+                  THRU 0100-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-VAL-PIE END-EXEC.
+
+           MOVE WS-VLR-STK-GLB     TO WS-VLR-STK-GLB-EDT.
+           MOVE WS-VLR-STK-GLB-TTC TO WS-VLR-STK-GLB-TTC-EDT.
+
+           DISPLAY "---------------------------------------".
+           DISPLAY "Total general (" WS-NBR-FOU
+               " fournisseur(s)) HT : " WS-VLR-STK-GLB-EDT.
+           DISPLAY "Total general (" WS-NBR-FOU
+               " fournisseur(s)) TTC : " WS-VLR-STK-GLB-TTC-EDT.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-LCT-DEB.
+
+           EXEC SQL
+               FETCH CUR-VAL-PIE
+               INTO :PG-IDF-FOU, :PG-NOM-FOU, :PG-VLR-STK-FOU,
+                    :PG-VLR-STK-FOU-TTC
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-ETT-LCT-ENC TO TRUE
+           ELSE
+               SET WS-ETT-LCT-FIN TO TRUE
+           END-IF.
+
+       0100-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Affiche le total de valorisation d'un fournisseur et le cumule
+      * dans le total general.
+       0200-AFC-FOU-DEB.
+
+           MOVE PG-IDF-FOU         TO WS-IDF-FOU-EDT.
+           MOVE PG-VLR-STK-FOU     TO WS-VLR-STK-FOU-EDT.
+           MOVE PG-VLR-STK-FOU-TTC TO WS-VLR-STK-FOU-TTC-EDT.
+
+           DISPLAY "Fournisseur " WS-IDF-FOU-EDT " (" PG-NOM-FOU
+               ") HT : " WS-VLR-STK-FOU-EDT
+               " / TTC : " WS-VLR-STK-FOU-TTC-EDT.
+
+           ADD PG-VLR-STK-FOU     TO WS-VLR-STK-GLB.
+           ADD PG-VLR-STK-FOU-TTC TO WS-VLR-STK-GLB-TTC.
+           ADD 1 TO WS-NBR-FOU.
+
+       0200-AFC-FOU-FIN.

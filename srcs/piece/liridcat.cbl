@@ -0,0 +1,69 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Ce programme lit une catégorie de pièces depuis la base de     *
+      * donnée par son ID et retourne ses infos (nom, seuil par        *
+      * défaut) dans la linkage.                                       *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; IDT=IDENTIFIANT; CAT=CATEGORIE; PIE=PIECE;           *
+      * SUL=SEUIL; RET=RETOUR.                                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. liridcat.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 24-05-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDT-CAT-PIE         PIC 9(10).
+       01 PG-NOM-CAT-PIE         PIC X(30).
+       01 PG-SUL-CAT-PIE         PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+      * Argument d'entrée.
+       01 LK-IDT-CAT-PIE         PIC 9(10).
+
+      * Arguments de sortie.
+       01 LK-NOM-CAT-PIE         PIC X(30).
+       01 LK-SUL-CAT-PIE         PIC 9(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDT-CAT-PIE,
+                                LK-NOM-CAT-PIE,
+                                LK-SUL-CAT-PIE,
+                                LK-LIR-RET.
+
+           PERFORM 0100-LIR-IDT-CAT-DEB
+              THRU 0100-LIR-IDT-CAT-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+       0100-LIR-IDT-CAT-DEB.
+
+           MOVE LK-IDT-CAT-PIE TO PG-IDT-CAT-PIE.
+
+           EXEC SQL
+               SELECT nom_cat_pie, seuil_cat_pie
+               INTO :PG-NOM-CAT-PIE, :PG-SUL-CAT-PIE
+               FROM categorie_pie
+               WHERE id_cat_pie = :PG-IDT-CAT-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE PG-NOM-CAT-PIE TO LK-NOM-CAT-PIE
+               MOVE PG-SUL-CAT-PIE TO LK-SUL-CAT-PIE
+               SET LK-LIR-RET-OK  TO TRUE
+           ELSE
+               SET LK-LIR-RET-VID TO TRUE
+           END-IF.
+
+       0100-LIR-IDT-CAT-FIN.

@@ -0,0 +1,164 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée) qui exporte le          *
+      * catalogue des pièces (jointe au fournisseur, comme le fait     *
+      * déjà "lirnmpie") au format CSV, pour alimenter la vitrine      *
+      * e-commerce sans lui donner d'accès direct à la base de         *
+      * données opérationnelle.                                        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EXP=EXPORT; CAT=CATALOGUE; PIE=PIECE; FOU=FOURNISSEUR;         *
+      * SUL=SEUIL; PRI=PRIX; LIG=LIGNE; ETT=ETAT; ENC=ENCOURS;         *
+      * FIN=FIN; CUR=CURSEUR; EDT=EDITION; NBR=NOMBRE.                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. expcatpie.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 22-05-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CAT-CSV ASSIGN TO "catalogue_pie.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Une ligne CSV par pièce : id,nom,quantite,seuil,id_fou,nom_fou,
+      * prix.
+       FD  FIC-CAT-CSV.
+       01  FD-LIG-CSV                 PIC X(180).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-PIE             PIC 9(10).
+       01 PG-NOM-PIE             PIC X(50).
+       01 PG-QTE-PIE             PIC 9(10).
+       01 PG-SUL-PIE             PIC 9(10).
+       01 PG-IDF-FOU             PIC 9(10).
+       01 PG-NOM-FOU             PIC X(50).
+       01 PG-PRI-PIE             PIC 9(08)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+       01 WS-IDF-PIE-EDT         PIC Z(10).
+       01 WS-QTE-PIE-EDT         PIC Z(10).
+       01 WS-SUL-PIE-EDT         PIC Z(10).
+       01 WS-IDF-FOU-EDT         PIC Z(10).
+       01 WS-PRI-PIE-EDT         PIC Z(07)9.99.
+
+       01 WS-NBR-LIG             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT FIC-CAT-CSV.
+
+           STRING "id_pie,nom_pie,qt_pie,seuil_pie,id_fou,nom_fou,"
+                  DELIMITED BY SIZE
+                  "prix_pie" DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+           WRITE FD-LIG-CSV.
+
+           PERFORM 0100-DEC-CUR-DEB
+              THRU 0100-DEC-CUR-FIN.
+
+           PERFORM 0200-LCT-DEB
+              THRU 0200-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0300-ECR-LIG-DEB
+                  THRU 0300-ECR-LIG-FIN
+
+               PERFORM 0200-LCT-DEB
+                  THRU 0200-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_cat END-EXEC.
+
+           CLOSE FIC-CAT-CSV.
+
+           DISPLAY "expcatpie : " WS-NBR-LIG " piece(s) exportee(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Déclare et ouvre le curseur parcourant le catalogue, jointe au
+      * fournisseur comme le fait déjà "lirnmpie".
+       0100-DEC-CUR-DEB.
+
+           EXEC SQL
+               DECLARE curseur_cat CURSOR FOR
+                   SELECT p.id_pie, p.nom_pie, p.qt_pie, p.seuil_pie,
+                       f.id_fou, f.nom_fou, p.prix_pie
+                   FROM piece p
+                       JOIN fournisseur f ON p.id_fou = f.id_fou
+                   ORDER BY p.id_pie ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_cat END-EXEC.
+
+       0100-DEC-CUR-FIN.
+
+      *-----------------------------------------------------------------
+      * Lit la prochaine pièce du catalogue.
+       0200-LCT-DEB.
+
+           EXEC SQL
+               FETCH curseur_cat
+               INTO :PG-IDF-PIE, :PG-NOM-PIE, :PG-QTE-PIE,
+                   :PG-SUL-PIE, :PG-IDF-FOU, :PG-NOM-FOU, :PG-PRI-PIE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-ETT-LCT-FIN TO TRUE
+           ELSE
+               SET WS-ETT-LCT-ENC TO TRUE
+           END-IF.
+
+       0200-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Construit et écrit la ligne CSV correspondant à la pièce
+      * venant d'être lue.
+       0300-ECR-LIG-DEB.
+
+           MOVE PG-IDF-PIE TO WS-IDF-PIE-EDT.
+           MOVE PG-QTE-PIE TO WS-QTE-PIE-EDT.
+           MOVE PG-SUL-PIE TO WS-SUL-PIE-EDT.
+           MOVE PG-IDF-FOU TO WS-IDF-FOU-EDT.
+           MOVE PG-PRI-PIE TO WS-PRI-PIE-EDT.
+
+           STRING FUNCTION TRIM (WS-IDF-PIE-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-NOM-PIE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-QTE-PIE-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-SUL-PIE-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-IDF-FOU-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-NOM-FOU) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PRI-PIE-EDT) DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+
+           WRITE FD-LIG-CSV.
+
+           ADD 1 TO WS-NBR-LIG.
+
+       0300-ECR-LIG-FIN.

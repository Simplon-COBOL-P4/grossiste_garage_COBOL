@@ -7,9 +7,14 @@
       *                                                                *
       *                           TRIGRAMMES                           *
       *                                                                *
-      * MDP = mot de passe; BASED= base de donnée                      *
+      * MDP = mot de passe; BASED= base de donnée; STT=statut          *
       *                                                                *
-      ******************************************************************       
+      * conbase ne contient plus sa propre logique de connexion : elle *
+      * delegue a "cnxbdd" (qui lit utilisateur/mot de passe/base      *
+      * depuis le fichier de parametres externe via "lircnxprm"), pour *
+      * qu'il n'existe plus qu'une seule routine de connexion dont     *
+      * conbase et cnxbdd pourraient diverger.                         *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. conbase.
        AUTHOR. lucas.
@@ -19,13 +24,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  PG-UTILISATEUR       PIC X(30) VALUE "postgres".
-       01  PG-MDP               PIC X(30) VALUE "mdp".
-      * Le nom de la base de donnée sera peut-être à changer.
-       01  PG-BASED             PIC X(10) VALUE "exobibli".
-       EXEC SQL END DECLARE SECTION END-EXEC.
-       EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 WS-STT                PIC 9(01).
+           88 WS-STT-OK                   VALUE 1.
+           88 WS-STT-ERR                  VALUE 2.
 
        LINKAGE SECTION.
 
@@ -35,25 +36,20 @@
 
        PROCEDURE DIVISION USING LK-CORRECT.
 
-
            PERFORM 0100-DEB-CONNEXION-BASE-DONNEE
               THRU 0100-FIN-CONNEXION-BASE-DONNEE.
-       
+
+           EXIT PROGRAM.
 
        0100-DEB-CONNEXION-BASE-DONNEE.
-           EXEC SQL
-                CONNECT :PG-UTILISATEUR IDENTIFIED BY :PG-MDP 
-                USING :PG-BASED
-           END-EXEC.
-           
-           IF SQLCODE NOT = 0
-      * La connexion à la base de donnée échoue
+           CALL "cnxbdd"
+               USING
+               WS-STT
+           END-CALL.
+
+           IF WS-STT-OK
+               MOVE 0 TO LK-CORRECT
+           ELSE
                MOVE 1 TO LK-CORRECT
-               EXIT PROGRAM
            END-IF.
-
-      * La connexion à la base de donnée réussi
-           MOVE 0 TO LK-CORRECT.
        0100-FIN-CONNEXION-BASE-DONNEE.
-
-           EXIT PROGRAM.

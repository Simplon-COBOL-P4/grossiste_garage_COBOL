@@ -8,8 +8,8 @@
       *                           TRIGRAMMES                           *
       *                                                                *
       * MDP=mot de passe; BDD=base de donnée; CON=connexion;           *
-      * BSE=base; DON=donnée; STT=statut; ERR=erreur                   *
-      ******************************************************************       
+      * BSE=base; DON=donnée; STT=statut; ERR=erreur; PRM=parametre    *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cnxbdd.
        AUTHOR. lucas.
@@ -20,13 +20,17 @@
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  PG-UTILISATEUR       PIC X(30) VALUE "postgres".
-       01  PG-MDP               PIC X(30) VALUE "mdp".
-      * Le nom de la base de donnée sera peut-être à changer.
-       01  PG-BDD               PIC X(10) VALUE "logiparts".
+      * Utilisateur, mot de passe et nom de la base lus depuis le
+      * fichier de parametres externe (via "lircnxprm") plutot que
+      * codes en dur, pour pouvoir changer de cible sans recompiler.
+       01  PG-UTILISATEUR       PIC X(30).
+       01  PG-MDP               PIC X(30).
+       01  PG-BDD               PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS-PRM==.
+
        LINKAGE SECTION.
 
       * Il est à 0 si la connexion à la base de donnée se passe bien,
@@ -43,17 +47,30 @@
            EXIT PROGRAM.
 
        0100-CON-BSE-DON-DEB.
+           CALL "lircnxprm"
+               USING
+               PG-UTILISATEUR
+               PG-MDP
+               PG-BDD
+               WS-PRM-LIR-RET
+           END-CALL.
+
+           IF NOT WS-PRM-LIR-RET-OK
+               SET LK-STT-ERR TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
            EXEC SQL
-                CONNECT :PG-UTILISATEUR IDENTIFIED BY :PG-MDP 
+                CONNECT :PG-UTILISATEUR IDENTIFIED BY :PG-MDP
                 USING :PG-BDD
            END-EXEC.
-           
+
            IF SQLCODE EQUAL 0
                SET LK-STT-OK TO TRUE
            ELSE
                SET LK-STT-ERR TO TRUE
            END-IF.
-      
+
        0100-CON-BSE-DON-FIN.
 
            

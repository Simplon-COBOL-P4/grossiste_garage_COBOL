@@ -0,0 +1,97 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Sous-programme partagé qui lit le fichier de paramètres de     *
+      * connexion à la base de donnée ("cnxbdd.cfg", une valeur par    *
+      * ligne : utilisateur, mot de passe, nom de la base) et les      *
+      * retourne au programme appelant. Utilisé par "cnxbdd" (et par   *
+      * "conbase" via "cnxbdd") pour que les deux n'aient plus chacun  *
+      * leur propre nom de base/utilisateur/mot de passe codés en dur, *
+      * et qu'on puisse changer de cible (base de test avant une       *
+      * release, par exemple) sans recompiler.                        *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; CNX=CONNEXION; PRM=PARAMETRE; UTI=UTILISATEUR;       *
+      * MDP=MOT DE PASSE; BDD=BASE DE DONNEE; LIG=LIGNE; ETT=ETAT;     *
+      * ENC=ENCOURS; FIN=FIN; LCT=LECTURE.                             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lircnxprm.
+       AUTHOR. Anaisktl.
+       DATE-WRITTEN. 03-06-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CNX-PRM ASSIGN TO "cnxbdd.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIL-STA.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Fichier de parametres : une valeur par ligne, dans l'ordre
+      * utilisateur / mot de passe / nom de la base.
+       FD  FIC-CNX-PRM.
+       01  FD-LIG-PRM                PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FIL-STA             PIC X(02).
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+       LINKAGE SECTION.
+      * Arguments de sortie.
+       01 LK-UTI                 PIC X(30).
+       01 LK-MDP                 PIC X(30).
+       01 LK-BDD                 PIC X(10).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-UTI, LK-MDP, LK-BDD, LK-LIR-RET.
+
+           OPEN INPUT FIC-CNX-PRM.
+
+           IF WS-FIL-STA NOT = "00"
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM 0100-LCT-LIG-DEB
+              THRU 0100-LCT-LIG-FIN.
+           MOVE FUNCTION TRIM (FD-LIG-PRM) TO LK-UTI.
+
+           PERFORM 0100-LCT-LIG-DEB
+              THRU 0100-LCT-LIG-FIN.
+           MOVE FUNCTION TRIM (FD-LIG-PRM) TO LK-MDP.
+
+           PERFORM 0100-LCT-LIG-DEB
+              THRU 0100-LCT-LIG-FIN.
+           MOVE FUNCTION TRIM (FD-LIG-PRM) TO LK-BDD.
+
+           CLOSE FIC-CNX-PRM.
+
+           IF WS-ETT-LCT-FIN
+               SET LK-LIR-RET-ERR TO TRUE
+           ELSE
+               SET LK-LIR-RET-OK TO TRUE
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-LCT-LIG-DEB.
+           IF NOT WS-ETT-LCT-FIN
+               READ FIC-CNX-PRM
+                   AT END
+                       SET WS-ETT-LCT-FIN TO TRUE
+                       MOVE SPACES TO FD-LIG-PRM
+               END-READ
+           END-IF.
+       0100-LCT-LIG-FIN.

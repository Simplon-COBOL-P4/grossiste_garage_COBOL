@@ -108,19 +108,19 @@
            EXIT PROGRAM.
 
        0100-CON-DEB.
-           SET LK-STT-ERR TO TRUE.
+           SET WS-LIR-RET-ERR TO TRUE.
            DISPLAY S-FND-ECR
            DISPLAY 'Nombre de tentative restant: 03' AT LINE 23 COL 10
-           PERFORM VARYING WS-NBR-CON FROM 1 BY 1 UNTIL WS-NBR-CON > 3 
-                   OR NOT LK-STT-ERR
+           PERFORM VARYING WS-NBR-CON FROM 1 BY 1 UNTIL WS-NBR-CON > 3
+                   OR NOT WS-LIR-RET-ERR
                DISPLAY ECR-SSI-01
                ACCEPT ECR-SSI-01
       * Appel sous-progrmme
-               CALL "liruti"
+               CALL "letutl"
                    USING
                    WS-NOM-UTL
                    WS-MDP-UTL
-                   WS-ROL-UTL
+                   WS-RLE-UTL
                    WS-ID-UTL
                    WS-LIR-RET
                END-CALL

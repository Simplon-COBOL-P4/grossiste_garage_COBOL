@@ -0,0 +1,87 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *  Relit le point de reprise d'un parcours paginé (fournisseur/  *
+      *  client/livraison) précédemment enregistré par "ajuckp" pour  *
+      *  l'utilisateur connecté, afin qu'un écran "ecrpg*" puisse      *
+      *  proposer de reprendre à la dernière page terminée. Renvoie    *
+      *  LK-LIR-RET-VID si aucun point de reprise n'existe encore.     *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *  LIR=LIRE; CKP=CHECKPOINT; TYP=TYPE; LST=LISTE; OFS=OFFSET;    *
+      *  FIL=FILTRE; IDF=IDENTIFIANT; DAT=DATE; DEB=DEBUT; FIN=FIN.     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirckp.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 15-03-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDF-UTI               PIC 9(10).
+       01 PG-TYP-LST                PIC X(03).
+       01 PG-OFS                   PIC 9(10).
+       01 PG-FIL                   PIC 9(01).
+       01 PG-IDF-FIL                PIC 9(10).
+       01 PG-DAT-DEB-FIL            PIC X(10).
+       01 PG-DAT-FIN-FIL            PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       01 LK-IDF-UTI               PIC 9(10).
+       01 LK-TYP-LST                PIC X(03).
+      * Arguments de sortie.
+       01 LK-OFS                   PIC 9(10).
+       01 LK-FIL                   PIC 9(01).
+       01 LK-IDF-FIL                PIC 9(10).
+       01 LK-DAT-DEB-FIL            PIC X(10).
+       01 LK-DAT-FIN-FIL            PIC X(10).
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-UTI,
+                                LK-TYP-LST,
+                                LK-OFS,
+                                LK-FIL,
+                                LK-IDF-FIL,
+                                LK-DAT-DEB-FIL,
+                                LK-DAT-FIN-FIL,
+                                LK-LIR-RET.
+
+           PERFORM 0100-LEC-CKP-DEB
+              THRU 0100-LEC-CKP-FIN.
+
+           EXIT PROGRAM.
+
+
+      ****************************PARAGRAPHES***************************
+       0100-LEC-CKP-DEB.
+           MOVE LK-IDF-UTI TO PG-IDF-UTI.
+           MOVE LK-TYP-LST TO PG-TYP-LST.
+
+           EXEC SQL
+               SELECT ofs_ckp, fil_ckp, idf_fil_ckp, dat_deb_fil_ckp,
+                   dat_fin_fil_ckp
+               INTO :PG-OFS, :PG-FIL, :PG-IDF-FIL, :PG-DAT-DEB-FIL,
+                   :PG-DAT-FIN-FIL
+               FROM point_reprise
+               WHERE id_uti = :PG-IDF-UTI
+                 AND typ_lst = :PG-TYP-LST
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE PG-OFS         TO LK-OFS
+                   MOVE PG-FIL         TO LK-FIL
+                   MOVE PG-IDF-FIL     TO LK-IDF-FIL
+                   MOVE PG-DAT-DEB-FIL TO LK-DAT-DEB-FIL
+                   MOVE PG-DAT-FIN-FIL TO LK-DAT-FIN-FIL
+                   SET LK-LIR-RET-OK TO TRUE
+               WHEN 100
+                   SET LK-LIR-RET-VID TO TRUE
+               WHEN OTHER
+                   SET LK-LIR-RET-ERR TO TRUE
+           END-EVALUATE.
+       0100-LEC-CKP-FIN.

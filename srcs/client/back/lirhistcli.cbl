@@ -0,0 +1,179 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * lirhistcli renvoie, pour un client donné, l'historique complet *
+      * de ses livraisons passées au niveau de la pièce : quantité et  *
+      * date pour chaque ligne de "livraison_piece", pas seulement le  *
+      * décompte par livraison que renvoie "lirpgliv" (filtre          *
+      * LK-FIL-CLI). Modelé sur "lirretliv" pour la pagination/curseur *
+      * et le code retour VI quand le client n'a aucun historique.     *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * LIR=LIRE; HIST=HISTORIQUE; CLI=CLIENT; PGE=PAGE; NBR=NOMBRE;   *
+      * ELM=ELEMENT; IDF=IDENTIFIANT; LIV=LIVRAISON; PIE=PIECE;        *
+      * QTE=QUANTITE; DAT=DATE; TAB=TABLEAU; LIN=LIGNE; OFS=OFFSET.    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lirhistcli.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 21-04-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-NBR-ELM           PIC 9(02). *> Min 1 - Max 25.
+       01 PG-OFS               PIC 9(03).
+       01 PG-IDF-CLI           PIC 9(10).
+
+       01 PG-IDF-LIV           PIC 9(10).
+       01 PG-DAT-LIV           PIC X(10).
+       01 PG-NOM-PIE           PIC X(50).
+       01 PG-QTE-LIV-PIE       PIC 9(10).
+       01 PG-PRX-PIE           PIC 9(10)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Le nombre de lignes ajoutées dans le tableau.
+       01 WS-NBR-LIN-TAB       PIC 9(02) VALUE 0.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       LINKAGE SECTION.
+      * Arguments d'entrée.
+       77 LK-PGE                         PIC 9(10).
+       77 LK-NBR-ELM                     PIC 9(02).
+       77 LK-IDF-CLI                     PIC 9(10).
+      * Arguments de sortie.
+       01 LK-TAB.
+           05 LK-HIST OCCURS 25 TIMES.
+               10 LK-IDF-LIV           PIC 9(10).
+               10 LK-DAT-LIV           PIC X(10).
+               10 LK-NOM-PIE           PIC X(50).
+               10 LK-QTE-LIV-PIE       PIC 9(10).
+               10 LK-PRX-PIE           PIC 9(10)V99.
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PGE,
+                                LK-NBR-ELM,
+                                LK-IDF-CLI,
+                                LK-TAB,
+                                LK-LIR-RET.
+
+           PERFORM 0100-INI-VAR-DEB
+              THRU 0100-INI-VAR-FIN.
+
+           PERFORM 0200-CSR-HIST-DEB
+              THRU 0200-CSR-HIST-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-INI-VAR-DEB.
+
+      * Récupération de l'offset.
+           MULTIPLY LK-PGE BY LK-NBR-ELM GIVING PG-OFS.
+           MOVE LK-NBR-ELM TO PG-NBR-ELM.
+           MOVE LK-IDF-CLI TO PG-IDF-CLI.
+
+       0100-INI-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-CSR-HIST-DEB.
+
+      * Déclaration du curseur : une ligne par pièce livrée au client,
+      * les livraisons les plus récentes d'abord, les livraisons
+      * archivées (supprime_le renseigné) écartées comme partout
+      * ailleurs dans l'arbre.
+           EXEC SQL
+               DECLARE curseur_hist CURSOR FOR
+               SELECT livraison.id_liv,
+                      livraison.date_deb_liv,
+                      piece.nom_pie,
+                      livraison_piece.qt_liv_pie,
+                      piece.prix_pie
+
+               FROM livraison
+
+               JOIN livraison_piece
+                 ON livraison.id_liv = livraison_piece.id_liv
+
+               JOIN piece
+                 ON livraison_piece.id_pie = piece.id_pie
+
+               WHERE livraison.id_cli = :PG-IDF-CLI
+                 AND livraison.supprime_le = ''
+
+               ORDER BY livraison.date_deb_liv DESC, livraison.id_liv
+                 DESC
+
+               LIMIT :PG-NBR-ELM
+               OFFSET :PG-OFS
+               FOR READ ONLY
+           END-EXEC.
+
+      * Ouverture du curseur.
+           EXEC SQL
+               OPEN curseur_hist
+           END-EXEC.
+
+      * En cas d'erreur lors de l'ouverture du curseur, le programme
+      * est arrêté et le code d'erreur est renvoyé.
+           IF SQLCODE NOT EQUAL 0
+               SET LK-LIR-RET-ERR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+      * Initialisation du nombre de lignes du tableau.
+           MOVE 0 TO WS-NBR-LIN-TAB.
+
+      * Lecture du curseur tant que le SQLCODE n'est pas égal à 100.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH curseur_hist INTO
+                   :PG-IDF-LIV,
+                   :PG-DAT-LIV,
+                   :PG-NOM-PIE,
+                   :PG-QTE-LIV-PIE,
+                   :PG-PRX-PIE
+               END-EXEC
+
+               IF SQLCODE EQUAL 0
+                   ADD 1 TO WS-NBR-LIN-TAB
+
+                   MOVE PG-IDF-LIV
+                   TO   LK-IDF-LIV(WS-NBR-LIN-TAB)
+
+                   MOVE PG-DAT-LIV
+                   TO   LK-DAT-LIV(WS-NBR-LIN-TAB)
+
+                   MOVE PG-NOM-PIE
+                   TO   LK-NOM-PIE(WS-NBR-LIN-TAB)
+
+                   MOVE PG-QTE-LIV-PIE
+                   TO   LK-QTE-LIV-PIE(WS-NBR-LIN-TAB)
+
+                   MOVE PG-PRX-PIE
+                   TO   LK-PRX-PIE(WS-NBR-LIN-TAB)
+               END-IF
+           END-PERFORM.
+
+      * Fermeture du curseur.
+           EXEC SQL
+               CLOSE curseur_hist
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN WS-NBR-LIN-TAB EQUAL 0
+                   SET LK-LIR-RET-VID TO TRUE
+               WHEN OTHER
+                   SET LK-LIR-RET-OK TO TRUE
+           END-EVALUATE.
+
+       0200-CSR-HIST-FIN.

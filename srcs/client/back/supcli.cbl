@@ -5,9 +5,12 @@
       * SUPPRIMER=SUP; CLIENT=CLI; IDENTIFIANT=IDF;                    *
       *                                                                *
       *** FONCTION DU PROGRAMME:                                       *
-      * IL SUPPRIME UN CLIENT PAR SON ID DANS LA TABLE 'client'        *
+      * IL SUPPRIME UN CLIENT PAR SON ID DANS LA TABLE 'client'. La    *
+      * suppression est logique : la ligne est conservée et sa        *
+      * colonne supprime_le est datée du jour, afin que l'historique   *
+      * des livraisons et des logs reste cohérent.                     *
       ******************************************************************
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. supcli.
        AUTHOR. Anaisktl.
@@ -17,18 +20,40 @@
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 PG-IDF-CLI         PIC 9(10).
+       01 PG-DAT-SUP         PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      * Date système du jour, utilisée pour dater la suppression
+      * logique.
+       01 WS-DAT-SYS         PIC X(21).
+
+      * Code retour du contrôle de role, fait par "verrol" en tout
+      * début de procedure division (1=suppression, reservee ADMIN).
+       01 WS-NIV-REQ         PIC 9(01) VALUE 1.
+       01 WS-ROL-RET         PIC 9(01).
+           88 WS-ROL-RET-OK             VALUE 0.
+           88 WS-ROL-RET-REF            VALUE 1.
+
        LINKAGE SECTION.
       * Arguments d'entrée.
        01 LK-IDF-CLI         PIC 9(10).
+      * Arguments de sortie.
+       COPY supret REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-SUP-RET.
 
-       PROCEDURE DIVISION USING LK-IDF-CLI.
+      *    Contrôle de role avant toute écriture en base.
+           CALL "verrol" USING WS-NIV-REQ, WS-ROL-RET END-CALL.
 
+           IF WS-ROL-RET-REF
+               SET LK-SUP-RET-ROL-ERR TO TRUE
+           ELSE
       * SUPPRIME UN CLIENT.
-           PERFORM 0100-SUP-CLI-DEB
-              THRU 0100-SUP-CLI-FIN.
+               PERFORM 0100-SUP-CLI-DEB
+                  THRU 0100-SUP-CLI-FIN
+           END-IF.
 
            EXIT PROGRAM.
 
@@ -38,10 +63,28 @@
       ******************************************************************
        0100-SUP-CLI-DEB.
            MOVE LK-IDF-CLI   TO PG-IDF-CLI.
-           
+
+      * Datation de la suppression logique.
+           MOVE FUNCTION CURRENT-DATE TO WS-DAT-SYS.
+           STRING WS-DAT-SYS(1:4) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(5:2) DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  WS-DAT-SYS(7:2) DELIMITED BY SIZE
+               INTO PG-DAT-SUP
+           END-STRING.
+
        EXEC SQL
-           DELETE FROM client
+           UPDATE client
+           SET supprime_le = :PG-DAT-SUP
            WHERE id_cli = :PG-IDF-CLI
        END-EXEC.
-       EXEC SQL COMMIT WORK END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT WORK END-EXEC
+               SET LK-SUP-RET-OK TO TRUE
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               SET LK-SUP-RET-ERR TO TRUE
+           END-IF.
        0100-SUP-CLI-FIN.

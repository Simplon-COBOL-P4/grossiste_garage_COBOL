@@ -24,9 +24,15 @@
        01 WS-CP-CLI             PIC 9(05).
        01 WS-VIL-CLI            PIC X(50).
        01 WS-ADR-CLI            PIC X(50).
+       01 WS-SLD-CLI            PIC 9(08)V99.
+       01 WS-PLF-CLI            PIC 9(08)V99.
 
        01 WS-CHX-ADM            PIC X(01).
 
+       COPY majret REPLACING ==:PREFIX:== BY ==WS==.
+
+       01 WS-ERR                PIC X(01).
+
        SCREEN SECTION.
        COPY ecrprn.
 
@@ -68,6 +74,11 @@
            05 LINE 19 COLUMN 03 VALUE "[".
            05 LINE 19 COLUMN 09 VALUE "]".
 
+           05 LINE 21 COLUMN 03 VALUE "Solde / Plafond de credit :".
+           05 LINE 21 COLUMN 32 PIC ZZZZZZZ9,99 USING WS-SLD-CLI.
+           05 LINE 21 COLUMN 45 VALUE "/".
+           05 LINE 21 COLUMN 46 PIC ZZZZZZZ9,99 TO WS-PLF-CLI.
+
            05 LINE 20 COLUMN 30 VALUE "Confirmer modifications ?".
            05 LINE 22 COLUMN 30 VALUE "1 - Oui  0 - Annuler ".
            05 LINE 23 COLUMN 41 PIC X(01) TO WS-CHX-ADM.
@@ -86,6 +97,8 @@
            05 LINE 15 COLUMN 04 PIC X(50) USING WS-ADR-CLI.
            05 LINE 17 COLUMN 04 PIC X(50) USING WS-VIL-CLI.
            05 LINE 19 COLUMN 04 PIC 9(05) USING WS-CP-CLI.
+           05 LINE 21 COLUMN 32 PIC ZZZZZZZ9,99 USING WS-SLD-CLI.
+           05 LINE 21 COLUMN 46 PIC ZZZZZZZ9,99 USING WS-PLF-CLI.
            05 LINE 23 COLUMN 41 PIC X(01) USING WS-CHX-ADM.
 
      
@@ -112,8 +125,10 @@
                                  WS-TEL-CLI,
                                  WS-CP-CLI,
                                  WS-VIL-CLI,
-                                 WS-ADR-CLI
-           END-CALL.                      
+                                 WS-ADR-CLI,
+                                 WS-SLD-CLI,
+                                 WS-PLF-CLI
+           END-CALL.
                                 
 
            PERFORM UNTIL WS-CHX-ADM = "1" OR WS-CHX-ADM = "0"
@@ -132,9 +147,27 @@
                                      WS-TEL-CLI,
                                      WS-CP-CLI,
                                      WS-VIL-CLI,
-                                     WS-ADR-CLI
-                 END-CALL                  
-                                     
+                                     WS-ADR-CLI,
+                                     WS-PLF-CLI,
+                                     WS-MAJ-RET
+                 END-CALL
+
+                 EVALUATE TRUE
+                     WHEN WS-MAJ-RET-OK
+                         DISPLAY "Mise a jour effectuee"
+                             AT LINE 23 COLUMN 2
+                         ACCEPT WS-ERR AT LINE 23 COLUMN 24
+                     WHEN WS-MAJ-RET-ROL-ERR
+                         DISPLAY
+                             "Role insuffisant pour cette operation"
+                             AT LINE 23 COLUMN 2
+                         ACCEPT WS-ERR AT LINE 23 COLUMN 42
+                     WHEN OTHER
+                         DISPLAY "Erreur lors de la mise a jour"
+                             AT LINE 23 COLUMN 2
+                         ACCEPT WS-ERR AT LINE 23 COLUMN 33
+                 END-EVALUATE
+
                END-IF
            END-PERFORM.                        
 

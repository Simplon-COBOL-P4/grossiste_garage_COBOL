@@ -0,0 +1,226 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      * Ecran affichant l'historique d'achats (pièces, quantités,      *
+      * dates) d'un client, choisi par ID ou par nom comme "ecrrecli", *
+      * puis paginé comme "ecrretliv" via le nouveau "lirhistcli".     *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * ECR=ECRAN; HIST=HISTORIQUE; CLI=CLIENT; SAI=SAISIE; PGE=PAGE; *
+      * NBR=NOMBRE; IDF=IDENTIFIANT; PIE=PIECE; QTE=QUANTITE;          *
+      * DAT=DATE; TAB=TABLEAU; LIN=LIGNE; IDX=INDEX; RET=RETOUR;       *
+      * MNU=MENU; LRR=LEURRE.                                          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrhistcli.
+       AUTHOR. siboryg.
+       DATE-WRITTEN. 22-04-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Saisie de l'ID ou du nom du client recherché.
+       01 WS-SAI-CLI           PIC X(50).
+       01 WS-IDF-CLI           PIC 9(10).
+       01 WS-LRR               PIC X(01).
+
+      * Sortie de la recherche du client (liridcli/lirnmcli).
+       01 WS-NOM-CLI           PIC X(50).
+       01 WS-EML-CLI           PIC X(50).
+       01 WS-IND-CLI           PIC 9(03).
+       01 WS-TEL-CLI           PIC 9(10).
+       01 WS-CDP-CLI           PIC 9(05).
+       01 WS-VIL-CLI           PIC X(50).
+       01 WS-ADR-CLI           PIC X(50).
+       01 WS-SLD-CLI           PIC 9(08)V99.
+       01 WS-PLF-CLI           PIC 9(08)V99.
+
+      * Arguments de pagination de "lirhistcli".
+       77 WS-PGE                          PIC 9(10).
+       77 WS-NBR                          PIC 9(02)    VALUE 11.
+       01 WS-TAB.
+           05 WS-HIST OCCURS 25 TIMES.
+               10 WS-IDF-LIV              PIC 9(10).
+               10 WS-DAT-LIV              PIC X(10).
+               10 WS-NOM-PIE              PIC X(50).
+               10 WS-QTE-LIV-PIE          PIC 9(10).
+               10 WS-PRX-PIE              PIC 9(10)V99.
+
+       77 WS-RET-MNU                      PIC X(01)    VALUE SPACE.
+       77 WS-TAB-IDX                      PIC 9(02).
+       77 WS-LIN-PRM                      PIC 9(02).
+       77 WS-TRT                          PIC X(78)    VALUE ALL '_'.
+       77 WS-ERR                          PIC X(01).
+
+       COPY lirret REPLACING ==:PREFIX:== BY ==WS==.
+
+       SCREEN SECTION.
+       COPY ecrprn.
+
+       01  S-ECR-SAI-CLI.
+           05 LINE 04 COL 03 VALUE "Historique d'achats d'un client".
+           05 LINE 06 COL 03 VALUE "ID/nom du client : ".
+           05 LINE 06 COL 23 VALUE "[".
+           05 LINE 06 COL 24 PIC X(50) TO WS-SAI-CLI.
+           05 LINE 06 COL 75 VALUE "]".
+
+       01  S-ECR-SSI-01.
+           05 LINE 04 COL 03 VALUE "Historique d'achats d'un client".
+           05 LINE 05 COL 03 PIC X(50) FROM WS-NOM-CLI.
+           05 LINE 07 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 08 COL 03 VALUE 'ID liv.   |   Date    |
+      -       '             Piece               |   Qte  |  Prix   '.
+           05 LINE 10 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 11 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 12 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 13 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 14 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 15 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 16 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 17 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 18 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 19 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 20 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 21 COL 02 PIC X(78) VALUE SPACE.
+           05 LINE 22 COL 02 PIC X(78) FROM WS-TRT.
+           05 LINE 23 COL 03 VALUE 'Choix de la page [          ]'.
+           05 LINE 23 COL 62 VALUE 'Retour au menu [ ]'.
+
+       01  S-ECR-SSI-02.
+           05 LINE 23 COL 21 PIC Z(10) TO WS-PGE AUTO.
+           05 LINE 23 COL 78 PIC X(01) TO WS-RET-MNU AUTO.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-SAI-CLI-DEB
+              THRU 0100-SAI-CLI-FIN.
+
+           EXIT PROGRAM.
+
+       0100-SAI-CLI-DEB.
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-SAI-CLI.
+           ACCEPT S-ECR-SAI-CLI.
+
+           PERFORM 0150-RES-CLI-DEB
+              THRU 0150-RES-CLI-FIN.
+
+           IF WS-LIR-RET-OK
+               PERFORM 0200-ACC-ECR-DEB
+                  THRU 0200-ACC-ECR-FIN
+           ELSE
+               DISPLAY "Client introuvable." AT LINE 22 COL 03
+               ACCEPT WS-LRR
+           END-IF.
+       0100-SAI-CLI-FIN.
+
+      * Resout l'ID du client comme "ecrrecli" : recherche par ID si
+      * la saisie est numerique, par nom sinon.
+       0150-RES-CLI-DEB.
+           SET WS-LIR-RET-ERR TO TRUE.
+
+           IF FUNCTION TRIM(WS-SAI-CLI) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-SAI-CLI) TO WS-IDF-CLI
+               CALL "liridcli"
+                   USING
+                   WS-IDF-CLI
+                   WS-NOM-CLI
+                   WS-EML-CLI
+                   WS-IND-CLI
+                   WS-TEL-CLI
+                   WS-CDP-CLI
+                   WS-VIL-CLI
+                   WS-ADR-CLI
+                   WS-SLD-CLI
+                   WS-PLF-CLI
+               END-CALL
+               IF WS-NOM-CLI NOT EQUAL SPACES
+                   SET WS-LIR-RET-OK TO TRUE
+               END-IF
+           ELSE
+               MOVE WS-SAI-CLI TO WS-NOM-CLI
+               CALL "lirnmcli"
+                   USING
+                   WS-NOM-CLI
+                   WS-IDF-CLI
+                   WS-EML-CLI
+                   WS-IND-CLI
+                   WS-TEL-CLI
+                   WS-CDP-CLI
+                   WS-VIL-CLI
+                   WS-ADR-CLI
+               END-CALL
+               IF WS-IDF-CLI NOT EQUAL 0
+                   SET WS-LIR-RET-OK TO TRUE
+               END-IF
+           END-IF.
+       0150-RES-CLI-FIN.
+
+       0200-ACC-ECR-DEB.
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-SSI-01.
+
+           PERFORM UNTIL WS-RET-MNU <> ' '
+               ACCEPT S-ECR-SSI-02
+               IF WS-RET-MNU = ' ' AND WS-PGE <> 0 THEN
+                   PERFORM 0300-CAL-SPG-DEB
+                      THRU 0300-CAL-SPG-FIN
+
+                   EVALUATE TRUE
+                       WHEN WS-LIR-RET-OK
+                           DISPLAY S-FND-ECR
+                           DISPLAY S-ECR-SSI-01
+                           MOVE 11 TO WS-LIN-PRM
+                           PERFORM 0400-AFC-HIST-DEB
+                              THRU 0400-AFC-HIST-FIN
+                       WHEN WS-LIR-RET-VID
+                           DISPLAY S-FND-ECR
+                           DISPLAY S-ECR-SSI-01
+                           DISPLAY 'Aucun achat pour ce client.'
+                           AT LINE 11 COL 03
+                       WHEN OTHER
+                           DISPLAY 'Erreur lors de la recuperation.'
+                           AT LINE 23 COL 02
+                           ACCEPT WS-ERR LINE 23 COL 78
+                           EXIT PROGRAM
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+       0200-ACC-ECR-FIN.
+
+       0300-CAL-SPG-DEB.
+           CALL "lirhistcli"
+               USING
+      * Arguments d'entrée
+               WS-PGE
+               WS-NBR
+               WS-IDF-CLI
+      * Fin des arguments d'entrée
+      * Début des arguments de sortie
+               WS-TAB
+               WS-LIR-RET
+      * Fin des arguments de sortie
+           END-CALL.
+       0300-CAL-SPG-FIN.
+
+       0400-AFC-HIST-DEB.
+           PERFORM VARYING WS-TAB-IDX
+                   FROM 1 BY 1 UNTIL WS-IDF-LIV(WS-TAB-IDX) = 0
+
+               DISPLAY WS-IDF-LIV(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 02
+
+               DISPLAY WS-DAT-LIV(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 14
+
+               DISPLAY WS-NOM-PIE(WS-TAB-IDX)(1:26)
+               AT LINE WS-LIN-PRM COL 26
+
+               DISPLAY WS-QTE-LIV-PIE(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 56
+
+               DISPLAY WS-PRX-PIE(WS-TAB-IDX)
+               AT LINE WS-LIN-PRM COL 67
+
+               ADD 1 TO WS-LIN-PRM
+           END-PERFORM.
+       0400-AFC-HIST-FIN.

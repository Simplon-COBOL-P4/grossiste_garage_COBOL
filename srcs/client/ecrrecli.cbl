@@ -29,6 +29,8 @@
        01 WS-CDP       PIC 9(05).
        01 WS-VIL       PIC X(50).
        01 WS-ADR       PIC X(50).
+       01 WS-SLD       PIC 9(08)V99.
+       01 WS-PLF       PIC 9(08)V99.
 
       * VARIABLE SAISIE UTILISATEUR.
        01 WS-SAI-UTL   PIC X(50).
@@ -109,6 +111,8 @@
                05 LINE 21 COLUMN 04 PIC 9(05) FROM WS-CDP.
                05 LINE 19 COLUMN 04 PIC X(50) FROM WS-VIL.
                05 LINE 17 COLUMN 04 PIC X(50) FROM WS-ADR.
+               05 LINE 22 COLUMN 04 PIC ZZZZZZZ9,99 FROM WS-SLD.
+               05 LINE 22 COLUMN 18 PIC ZZZZZZZ9,99 FROM WS-PLF.
 
 
        PROCEDURE DIVISION.
@@ -177,10 +181,12 @@
                        WS-IND
                        WS-TEL
                        WS-CDP
-                       WS-VIL 
+                       WS-VIL
                        WS-ADR
-                   END-CALL   
-                   
+                       WS-SLD
+                       WS-PLF
+                   END-CALL
+
                   DISPLAY S-ECR-AFF
                   ACCEPT WS-LRR
                   

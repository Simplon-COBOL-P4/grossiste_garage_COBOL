@@ -35,6 +35,8 @@
            05 LINE 09 COLUMN 30 VALUE "Gestion des clients".
            05 LINE 13 COLUMN 30 VALUE "1 - Ajouter un client".
            05 LINE 14 COLUMN 30 VALUE "2 - Afficher un client".
+           05 LINE 17 COLUMN 30 VALUE
+               "5 - Historique d'achats d'un client".
            05 LINE 19 COLUMN 30 VALUE "0 - Retour au menu ".
            05 LINE 22 COLUMN 30 VALUE "Entrez votre choix : [_]".
            05 LINE 22 COLUMN 52 PIC Z TO WS-CMD.
@@ -74,7 +76,7 @@
            ACCEPT S-ECR-ST.
            PERFORM UNTIL WS-CMD EQUAL 0
                EVALUATE WS-CMD
-                   WHEN EQUAL 1
+                   WHEN EQUAL 1 AND G-UTI-RLE NOT EQUAL "CONSULTATION"
                        CALL "ecrajcli"
                        END-CALL
                    WHEN EQUAL 2
@@ -86,6 +88,9 @@
                    WHEN EQUAL 4 AND G-UTI-RLE EQUAL "ADMIN"
                        CALL "ecrspcli"
                        END-CALL
+                   WHEN EQUAL 5
+                       CALL "ecrhistcli"
+                       END-CALL
                    WHEN 0
                        EXIT PROGRAM
                    WHEN OTHER 

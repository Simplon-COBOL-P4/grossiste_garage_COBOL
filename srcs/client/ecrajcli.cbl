@@ -16,7 +16,8 @@
       * CRG=CROCHET GAUCHE; CRD=CROCHET DROIT; AFF=AFFICHAGE;          *
       * BCL=BOUCLE; PRN=PRINCIPAL(E); SSI=SAISIE; APL=APPEL;           *
       * VER=VERIFICATION; MSG=MESSAGE; BDD=BASE DE DONNEE;             *
-      * APP=APPUI; ENT=ENTREE; NTG=NETTOYAGE; ZON=ZONE; CHX=CHOIX.     *
+      * APP=APPUI; ENT=ENTREE; NTG=NETTOYAGE; ZON=ZONE; CHX=CHOIX;     *
+      * PLF=PLAFOND DE CREDIT.                                         *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -37,6 +38,7 @@
        01 WS-ADR-CLI                   PIC X(50).
        01 WS-VIL-CLI                   PIC X(50).
        01 WS-COP-CLI                   PIC 9(05).
+       01 WS-PLF-CLI                   PIC 9(08)V99.
        
       * Déclaration de la variable de choix pour l'ajout ou non d'un 
       * client.
@@ -52,14 +54,36 @@
            88 WS-FIN-BCL-OUI               VALUE "O".
            88 WS-FIN-BCL-NON               VALUE "N".
        
-      * Variable pour le code de retour sur la vérification de l'email. 
-         
+      * Variable pour le code de retour sur la vérification de l'email.
+
        01 WS-VLR-RTR           PIC 9(01).
            88 WS-RTR-OK                   VALUE 0.
            88 WS-RTR-TRO-DE-ARO           VALUE 1.
            88 WS-RTR-PAS-DE-ARO           VALUE 2.
            88 WS-RTR-PAS-DE-PNT           VALUE 3.
 
+      * Variables pour les codes de retour sur la vérification du
+      * téléphone et du code postal.
+       01 WS-VLR-RTR-TEL       PIC 9(01).
+           88 WS-RTR-TEL-OK               VALUE 0.
+           88 WS-RTR-TEL-PAS-DE-ZER       VALUE 1.
+
+       01 WS-VLR-RTR-COP       PIC 9(01).
+           88 WS-RTR-COP-OK               VALUE 0.
+           88 WS-RTR-COP-DPT-INV          VALUE 1.
+
+      * Code de retour de l'ajout en BDD, et informations sur un
+      * doublon potentiel detecte par "ajucli".
+       COPY ajuret REPLACING ==:PREFIX:== BY ==WS==.
+       01 WS-FRC-DUP           PIC X(01) VALUE "N".
+       01 WS-IDF-DUP           PIC 9(10).
+       01 WS-NOM-DUP           PIC X(80).
+
+      * Choix de confirmer ou annuler l'ajout en cas de doublon.
+       01 WS-CHX-DUP           PIC Z(01).
+           88 WS-CHX-DUP-OUI       VALUE 1.
+           88 WS-CHX-DUP-NON       VALUE 2.
+
       * Variable d'affichage pour l'écran. 
        01 WS-CRG               PIC X(01) VALUE "[".
        01 WS-CRD               PIC X(01) VALUE "]".
@@ -124,11 +148,15 @@
 
            05 LINE 19 COL 09 PIC X(01) FROM WS-CRD.
 
-           
-           05 LINE 20 COL 33 VALUE "Ajouter client ?".
+           05 LINE 20 COL 03 VALUE "Plafond de credit :".
+           05 LINE 20 COL 24 PIC X(01) FROM WS-CRG.
+           05 LINE 20 COL 25 PIC ZZZZZZZ9,99 TO WS-PLF-CLI.
+           05 LINE 20 COL 37 PIC X(01) FROM WS-CRD.
+
+           05 LINE 21 COL 33 VALUE "Ajouter client ?".
            05 LINE 22 COL 33 VALUE "1 - Oui".
            05 LINE 22 COL 43 VALUE "2 - Non".
-           
+
            05 LINE 23 COL 40 PIC X(01) FROM WS-CRG.
            05 LINE 23 COL 41 PIC Z(01) TO WS-CHX.
 
@@ -310,38 +338,150 @@
       * Affichage d'un message de retour indiquant la validité de
       * l'email saisi.
 
-               WHEN WS-RTR-OK 
+               WHEN WS-RTR-OK
 
                    DISPLAY "Email valide"
                    AT LINE 22 COL 03
-                   DISPLAY WS-VID 
+                   DISPLAY WS-VID
+                   AT LINE 22 COL 33
+
+                   PERFORM 0455-APP-ENT-DEB
+                      THRU 0455-APP-ENT-FIN
+
+      * Une fois l'email validé, le téléphone puis le code postal
+      * sont vérifiés avant l'ajout en BDD.
+
+                   PERFORM 0460-APL-VER-TEL-DEB
+                      THRU 0460-APL-VER-TEL-FIN
+
+
+           END-EVALUATE.
+           EXIT.
+
+       0450-MSG-RTR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Appel du sous-programme "vertel" pour la vérification du
+      * téléphone saisi par l'utilisateur.
+
+       0460-APL-VER-TEL-DEB.
+
+           CALL "vertel"
+               USING
+               WS-TEL-CLI
+               WS-VLR-RTR-TEL
+           END-CALL.
+
+           PERFORM 0465-MSG-RTR-TEL-DEB
+              THRU 0465-MSG-RTR-TEL-FIN.
+
+           EXIT.
+
+       0460-APL-VER-TEL-FIN.
+
+      *-----------------------------------------------------------------
+
+       0465-MSG-RTR-TEL-DEB.
+
+           EVALUATE TRUE
+
+               WHEN WS-RTR-TEL-PAS-DE-ZER
+
+                   DISPLAY "Telephone invalide: doit commencer par 0"
+                   AT LINE 22 COL 03
+                   DISPLAY WS-VID
                    AT LINE 22 COL 33
 
                    PERFORM 0455-APP-ENT-DEB
                       THRU 0455-APP-ENT-FIN
 
+               WHEN WS-RTR-TEL-OK
+
+                   PERFORM 0470-APL-VER-COP-DEB
+                      THRU 0470-APL-VER-COP-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0465-MSG-RTR-TEL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Appel du sous-programme "vercop" pour la vérification du code
+      * postal saisi par l'utilisateur.
+
+       0470-APL-VER-COP-DEB.
+
+           CALL "vercop"
+               USING
+               WS-COP-CLI
+               WS-VLR-RTR-COP
+           END-CALL.
+
+           PERFORM 0475-MSG-RTR-COP-DEB
+              THRU 0475-MSG-RTR-COP-FIN.
+
+           EXIT.
+
+       0470-APL-VER-COP-FIN.
+
+      *-----------------------------------------------------------------
+
+       0475-MSG-RTR-COP-DEB.
+
+           EVALUATE TRUE
+
+               WHEN WS-RTR-COP-DPT-INV
+
+                   DISPLAY "Code postal invalide: departement inconnu"
+                   AT LINE 22 COL 03
+                   DISPLAY WS-VID
+                   AT LINE 22 COL 33
+
+                   PERFORM 0455-APP-ENT-DEB
+                      THRU 0455-APP-ENT-FIN
+
+               WHEN WS-RTR-COP-OK
+
       * Appel du sous-programe d'ajout du client dans la BDD.
 
                    PERFORM 0500-APL-AJ-CLI-BDD-DEB
                       THRU 0500-APL-AJ-CLI-BDD-FIN
 
-                   DISPLAY WS-VID 
+                   DISPLAY WS-VID
                    AT LINE 22 COL 33
 
+      * Si "ajucli" a detecte un doublon potentiel, on propose à
+      * l'utilisateur de confirmer (et de forcer l'ajout) ou
+      * d'annuler, avant d'afficher le message de confirmation.
+
+                   IF WS-AJU-RET-DUP
+                       PERFORM 0510-TRA-DUP-DEB
+                          THRU 0510-TRA-DUP-FIN
+                   END-IF
+
+                   IF WS-AJU-RET-OK
       * Affichage d'un message de confirmation de l'ajout du client.
- 
-                   DISPLAY "Client ajoute" AT LINE 22 COL 03
+                       DISPLAY "Client ajoute" AT LINE 22 COL 03
+                   END-IF
+
+                   IF WS-AJU-RET-ROL-ERR
+                       DISPLAY
+                       "Role insuffisant pour effectuer cette operation"
+                       AT LINE 22 COL 03
+                   END-IF
+
                    PERFORM 0455-APP-ENT-DEB
                       THRU 0455-APP-ENT-FIN
 
-      * Fin de boucle et fermeture du programme. 
+      * Fin de boucle et fermeture du programme.
                    SET WS-FIN-BCL-OUI TO TRUE
 
-             
-           END-EVALUATE. 
+           END-EVALUATE.
            EXIT.
 
-       0450-MSG-RTR-FIN.
+       0475-MSG-RTR-COP-FIN.
        
       *----------------------------------------------------------------- 
        0455-APP-ENT-DEB.
@@ -356,8 +496,8 @@
        0455-APP-ENT-FIN.
       *----------------------------------------------------------------- 
 
-      * Appel du sous-programme "ajucli" permettant d'ajouter les 
-      * clients dans la BDD.  
+      * Appel du sous-programme "ajucli" permettant d'ajouter les
+      * clients dans la BDD.
        0500-APL-AJ-CLI-BDD-DEB.
 
            CALL "ajucli"
@@ -369,8 +509,42 @@
                 WS-COP-CLI
                 WS-VIL-CLI
                 WS-ADR-CLI
+                WS-PLF-CLI
+                WS-FRC-DUP
+                WS-IDF-DUP
+                WS-NOM-DUP
+                WS-AJU-RET
            END-CALL.
            EXIT.
 
        0500-APL-AJ-CLI-BDD-FIN.
 
+      *-----------------------------------------------------------------
+
+      * Un client avec le meme nom, la meme ville et le meme code
+      * postal existe deja (id WS-IDF-DUP / nom WS-NOM-DUP). On
+      * demande confirmation avant de forcer la creation.
+       0510-TRA-DUP-DEB.
+
+           DISPLAY "Client similaire existant : " WS-NOM-DUP
+           AT LINE 21 COL 03.
+           DISPLAY "Confirmer la creation malgre ce doublon ?"
+           AT LINE 22 COL 03.
+           DISPLAY "1 - Oui    2 - Non" AT LINE 23 COL 03.
+           ACCEPT WS-CHX-DUP AT LINE 23 COL 23.
+
+           DISPLAY WS-VID AT LINE 21 COL 03.
+           DISPLAY WS-VID AT LINE 22 COL 03.
+           DISPLAY WS-VID AT LINE 23 COL 03.
+
+           IF WS-CHX-DUP-OUI
+               MOVE "O" TO WS-FRC-DUP
+               PERFORM 0500-APL-AJ-CLI-BDD-DEB
+                  THRU 0500-APL-AJ-CLI-BDD-FIN
+           ELSE
+               DISPLAY "Ajout annule" AT LINE 22 COL 03
+           END-IF.
+           EXIT.
+
+       0510-TRA-DUP-FIN.
+

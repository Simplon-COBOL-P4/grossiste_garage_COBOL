@@ -20,6 +20,8 @@
        01 WS-IDN          PIC 9(10).
        01 WS-CMD          PIC 9(01).
 
+       COPY supret REPLACING ==:PREFIX:== BY ==WS==.
+
       * La maquette est 19-Ecran suppression clients.txt
        SCREEN SECTION.
        COPY "ecrprn".
@@ -62,9 +64,20 @@
            EVALUATE WS-CMD
 
            WHEN EQUAL 1
-                 CALL "supcli" USING WS-IDN
+                 CALL "supcli" USING WS-IDN, WS-SUP-RET
                  END-CALL
-           WHEN EQUAL 2 
+                 EVALUATE TRUE
+                     WHEN WS-SUP-RET-OK
+                         DISPLAY "client supprime"
+                             LINE 18 COLUMN 30
+                     WHEN WS-SUP-RET-ROL-ERR
+                         DISPLAY "role insuffisant pour cette operation"
+                             LINE 18 COLUMN 30
+                     WHEN OTHER
+                         DISPLAY "erreur lors de la suppression"
+                             LINE 18 COLUMN 30
+                 END-EVALUATE
+           WHEN EQUAL 2
                  DISPLAY "suppression annuler" LINE 18 COLUMN 30 
            WHEN OTHER
                  DISPLAY "commande incomprise" LINE 17 COLUMN 30 

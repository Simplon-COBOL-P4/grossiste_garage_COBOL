@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * Programme batch (exécution planifiée) qui exporte l'annuaire   *
+      * des clients au format CSV, pour alimenter un mailing/          *
+      * mail-merge (nom, adresse postale complete, email).             *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      * EXP=EXPORT; CLI=CLIENT; ADR=ADRESSE; VIL=VILLE;                *
+      * CP=CODE POSTAL; EML=EMAIL; LIG=LIGNE; ETT=ETAT; ENC=ENCOURS;   *
+      * FIN=FIN; CUR=CURSEUR; EDT=EDITION; NBR=NOMBRE.                 *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. expcli.
+       AUTHOR. Yassine.
+       DATE-WRITTEN. 12-05-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CLI-CSV ASSIGN TO "annuaire_cli.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Une ligne CSV par client : id,nom,adresse,ville,cp,email.
+       FD  FIC-CLI-CSV.
+       01  FD-LIG-CSV                 PIC X(180).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 PG-IDT-CLI             PIC 9(10).
+       01 PG-NOM-CLI             PIC X(50).
+       01 PG-ADR-CLI             PIC X(50).
+       01 PG-VIL-CLI             PIC X(50).
+       01 PG-CP-CLI              PIC 9(05).
+       01 PG-EML-CLI             PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ETT-LCT             PIC 9(01).
+           88 WS-ETT-LCT-ENC                 VALUE 0.
+           88 WS-ETT-LCT-FIN                 VALUE 1.
+
+       01 WS-IDT-CLI-EDT         PIC Z(10).
+       01 WS-CP-CLI-EDT          PIC Z(05).
+
+       01 WS-NBR-LIG             PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT FIC-CLI-CSV.
+
+           STRING "id_cli,nom_cli,adresse_cli,ville_cli,cp_cli,"
+                  DELIMITED BY SIZE
+                  "mail_cli" DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+           WRITE FD-LIG-CSV.
+
+           PERFORM 0100-DEC-CUR-DEB
+              THRU 0100-DEC-CUR-FIN.
+
+           PERFORM 0200-LCT-DEB
+              THRU 0200-LCT-FIN.
+
+           PERFORM UNTIL WS-ETT-LCT-FIN
+
+               PERFORM 0300-ECR-LIG-DEB
+                  THRU 0300-ECR-LIG-FIN
+
+               PERFORM 0200-LCT-DEB
+                  THRU 0200-LCT-FIN
+           END-PERFORM.
+
+           EXEC SQL CLOSE curseur_cli END-EXEC.
+
+           CLOSE FIC-CLI-CSV.
+
+           DISPLAY "expcli : " WS-NBR-LIG " client(s) exporte(s)".
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Déclare et ouvre le curseur parcourant l'annuaire des
+      * clients non archivés.
+       0100-DEC-CUR-DEB.
+
+           EXEC SQL
+               DECLARE curseur_cli CURSOR FOR
+                   SELECT id_cli, nom_cli, adresse_cli, ville_cli,
+                       cp_cli, mail_cli
+                   FROM client
+                   WHERE supprime_le = ''
+                   ORDER BY id_cli ASC
+                   FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN curseur_cli END-EXEC.
+
+       0100-DEC-CUR-FIN.
+
+      *-----------------------------------------------------------------
+      * Lit le prochain client de l'annuaire.
+       0200-LCT-DEB.
+
+           EXEC SQL
+               FETCH curseur_cli
+               INTO :PG-IDT-CLI, :PG-NOM-CLI, :PG-ADR-CLI,
+                   :PG-VIL-CLI, :PG-CP-CLI, :PG-EML-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-ETT-LCT-FIN TO TRUE
+           ELSE
+               SET WS-ETT-LCT-ENC TO TRUE
+           END-IF.
+
+       0200-LCT-FIN.
+
+      *-----------------------------------------------------------------
+      * Construit et écrit la ligne CSV correspondant au client
+      * venant d'être lu.
+       0300-ECR-LIG-DEB.
+
+           MOVE PG-IDT-CLI TO WS-IDT-CLI-EDT.
+           MOVE PG-CP-CLI  TO WS-CP-CLI-EDT.
+
+           STRING FUNCTION TRIM (WS-IDT-CLI-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-NOM-CLI) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-ADR-CLI) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-VIL-CLI) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CP-CLI-EDT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-EML-CLI) DELIMITED BY SIZE
+                  INTO FD-LIG-CSV
+           END-STRING.
+
+           WRITE FD-LIG-CSV.
+
+           ADD 1 TO WS-NBR-LIG.
+
+       0300-ECR-LIG-FIN.

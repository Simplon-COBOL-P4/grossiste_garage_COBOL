@@ -0,0 +1,51 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *  Programme vérifiant qu'un code postal est correct, au delà   *
+      *  du simple nombre de chiffres garanti par la clause PICTURE : *
+      *  ses deux premiers chiffres doivent correspondre à un          *
+      *  département métropolitain existant (01 à 95) ou à un code    *
+      *  d'outre-mer (97 ou 98).                                       *
+      *                                                                *
+      *                           TRIGRAMMES                           *
+      *  VER=VERIFICATION; COP=CODE POSTAL; DPT=DEPARTEMENT;           *
+      *  RET=RETOUR; INV=INVALIDE                                      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vercop.
+       AUTHOR. lucas.
+       DATE-WRITTEN. 05-12-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COP-AFF              PIC X(05).
+       01 WS-DPT                  PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LK-COP                  PIC 9(05).
+       01 LK-VAL-RET               PIC 9(01).
+           88 LK-RET-OK                      VALUE 0.
+           88 LK-RET-DPT-INV                 VALUE 1.
+
+       PROCEDURE DIVISION USING LK-COP,
+                                LK-VAL-RET.
+           PERFORM 0100-CAL-DEB THRU 0100-CAL-FIN.
+           PERFORM 0200-RES-DEB THRU 0200-RES-FIN.
+           EXIT PROGRAM.
+
+       0100-CAL-DEB.
+           MOVE LK-COP TO WS-COP-AFF.
+           MOVE WS-COP-AFF(1:2) TO WS-DPT.
+       0100-CAL-FIN.
+
+       0200-RES-DEB.
+           IF WS-DPT = 97 OR WS-DPT = 98
+              SET LK-RET-OK         TO TRUE
+           ELSE
+              IF WS-DPT GREATER THAN 0 AND WS-DPT LESS THAN 96
+                 SET LK-RET-OK         TO TRUE
+              ELSE
+                 SET LK-RET-DPT-INV TO TRUE
+              END-IF
+           END-IF.
+       0200-RES-FIN.

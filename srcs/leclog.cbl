@@ -10,7 +10,8 @@
       * leclog=Lecture log, lin=ligne; tab=table det=detail            *
       * idl=identifiant log; UTI=UTILISATEUR; heu=heure; jou=jour;     *
       * typ=type; acc=accept; num=nombre; mnu=menu;  cmp=complet       *
-      * idu=identifiant utilisateur; idx=index                         *
+      * idu=identifiant utilisateur; idx=index; FLT=FILTRE; SRC=SOURCE;*
+      * DAT=DATE; DEB=DEBUT; FIN=FIN.                                  *
       ******************************************************************   
        IDENTIFICATION DIVISION.
        PROGRAM-ID. leclog.
@@ -30,6 +31,13 @@
        01  WS-TYP   PIC X(12). 
        01  WS-IDU   PIC 9(10).
        01  WS-NOM   PIC X(80).
+      * Filtres (voir 0000-INS... ci-dessous) : 0/espace = pas de
+      * filtre sur cette colonne, meme convention que supprime_le = ''
+      * ailleurs dans le projet pour un critere desactive.
+       01  WS-FLT-SRC PIC 9(01).
+       01  WS-FLT-TYP PIC X(12).
+       01  WS-FLT-DAT-DEB PIC X(10).
+       01  WS-FLT-DAT-FIN PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       * Déclaration d'un index
@@ -51,9 +59,19 @@
                10  LK-UTI-ID    PIC 9(10).
                10  LK-UTI-NOM   PIC X(30).
 
-       77  LK-MAX-LIN           PIC 9(03).        
-       
-       PROCEDURE DIVISION USING LK-LOG-TAB LK-MAX-LIN.
+       77  LK-MAX-LIN           PIC 9(03).
+
+      * Filtres optionnels : LK-FLT-SRC 0=tous, 1=systeme (pas
+      * d'utilisateur associe), 2=utilisateur ; LK-FLT-TYP et les
+      * dates sont desactives lorsqu'ils valent SPACES.
+       01  LK-FLT-SRC           PIC 9(01).
+       01  LK-FLT-TYP           PIC X(12).
+       01  LK-FLT-DAT-DEB       PIC X(10).
+       01  LK-FLT-DAT-FIN       PIC X(10).
+
+       PROCEDURE DIVISION USING LK-LOG-TAB LK-MAX-LIN
+                                LK-FLT-SRC LK-FLT-TYP
+                                LK-FLT-DAT-DEB LK-FLT-DAT-FIN.
 
       * Initialisation des variables
            PERFORM 0100-INI-VAR-DEB
@@ -83,18 +101,34 @@
        0100-INI-VAR-DEB.
            MOVE 0 TO WS-IDX.
            MOVE 100 TO LK-MAX-LIN.
-       0100-INI-VAR-FIN.   
-
+           MOVE LK-FLT-SRC TO WS-FLT-SRC.
+           MOVE LK-FLT-TYP TO WS-FLT-TYP.
+           MOVE LK-FLT-DAT-DEB TO WS-FLT-DAT-DEB.
+           MOVE LK-FLT-DAT-FIN TO WS-FLT-DAT-FIN.
+       0100-INI-VAR-FIN.
+
+      * Passage en LEFT JOIN : un log systeme (sans utilisateur
+      * associe, id_uti = 0 depuis "ajulog") n'a pas de ligne
+      * correspondante dans utilisateur, et un INNER JOIN l'excluait
+      * silencieusement du resultat.
        0200-DEC-CUR-DEB.
-           EXEC SQL 
+           EXEC SQL
                DECLARE CUR_LOGS CURSOR FOR
-               SELECT id_logs, detail_log, heure_log, date_log, 
-                   type_log, logs.id_uti, nom_uti 
+               SELECT id_logs, detail_log, heure_log, date_log,
+                   type_log, logs.id_uti, nom_uti
                FROM logs
-               INNER JOIN utilisateur
+               LEFT JOIN utilisateur
                ON logs.id_uti = utilisateur.id_uti
+               WHERE (:WS-FLT-SRC = 0
+                   OR (:WS-FLT-SRC = 1 AND logs.id_uti = 0)
+                   OR (:WS-FLT-SRC = 2 AND logs.id_uti NOT = 0))
+                 AND (:WS-FLT-TYP = SPACE OR type_log = :WS-FLT-TYP)
+                 AND (:WS-FLT-DAT-DEB = SPACE
+                      OR date_log >= :WS-FLT-DAT-DEB)
+                 AND (:WS-FLT-DAT-FIN = SPACE
+                      OR date_log <= :WS-FLT-DAT-FIN)
            END-EXEC.
-       0200-DEC-CUR-FIN.    
+       0200-DEC-CUR-FIN.
 
        0300-OPN-CUR-DEB.
            EXEC SQL 

@@ -11,6 +11,8 @@
       * ecrlog=Ecran log, lin=ligne; tab=table det=detail              *
       * ID=IDENTIFIANT; UTI=UTILISATEUR; heu=heure; jou=jour;          *
       * typ=type; acc=accept; num=nombre; mnu=menu;  cmp=complet       *
+      * FLT=FILTRE; SRC=SOURCE; SAI=SAISIE; DAT=DATE; DEB=DEBUT;       *
+      * FIN=FIN.                                                       *
       ******************************************************************  
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ecrlog.
@@ -39,6 +41,12 @@
        77  WS-LIN-CMP           PIC X(78).
        77  WS-ACC               PIC X.
 
+      * Filtres saisis par l'utilisateur avant la lecture des logs.
+       01  WS-FLT-SRC           PIC 9(01) VALUE 0.
+       01  WS-FLT-TYP           PIC X(12) VALUE SPACES.
+       01  WS-FLT-DAT-DEB       PIC X(10) VALUE SPACES.
+       01  WS-FLT-DAT-FIN       PIC X(10) VALUE SPACES.
+
       *Déclaration de l'écran d'affichage.
        SCREEN SECTION.
        01 E-MNU-LOG.
@@ -98,10 +106,31 @@
            05 LINE 24 COLUMN 01 VALUE "|".
            05 LINE 24 COLUMN 01 VALUE "+------------------------------".
            05 LINE 24 COLUMN 30 VALUE "-------------------------------".
-           05 LINE 24 COLUMN 61 VALUE "-------------------+".       
+           05 LINE 24 COLUMN 61 VALUE "-------------------+".
+
+       01 S-FLT-SAI.
+           05 LINE 05 COLUMN 03 VALUE
+               "Source : 0=Tous 1=Systeme 2=Utilisateur [".
+           05 LINE 05 COLUMN 45 PIC 9(01) TO WS-FLT-SRC AUTO.
+           05 LINE 05 COLUMN 46 VALUE "]".
+           05 LINE 06 COLUMN 03 VALUE "Type (vide = tous)       [".
+           05 LINE 06 COLUMN 29 PIC X(12) TO WS-FLT-TYP AUTO.
+           05 LINE 06 COLUMN 42 VALUE "]".
+           05 LINE 07 COLUMN 03 VALUE
+               "Date debut AAAA-MM-JJ (vide = tous) [".
+           05 LINE 07 COLUMN 41 PIC X(10) TO WS-FLT-DAT-DEB AUTO.
+           05 LINE 07 COLUMN 52 VALUE "]".
+           05 LINE 08 COLUMN 03 VALUE
+               "Date fin   AAAA-MM-JJ (vide = tous) [".
+           05 LINE 08 COLUMN 41 PIC X(10) TO WS-FLT-DAT-FIN AUTO.
+           05 LINE 08 COLUMN 52 VALUE "]".
 
        PROCEDURE DIVISION.
 
+      * Saisie des filtres avant la lecture des logs.
+           PERFORM 0050-SAI-FLT-DEB
+           THRU    0050-SAI-FLT-FIN.
+
       * Appel d'un sous-programme pour récupérer les logs en bdd.
            PERFORM 0100-APL-LEC-LOG-DEB
            THRU    0100-APL-LEC-LOG-FIN.
@@ -118,8 +147,14 @@
 
       ******************************************************************
 
+       0050-SAI-FLT-DEB.
+           DISPLAY E-MNU-LOG.
+           ACCEPT S-FLT-SAI.
+       0050-SAI-FLT-FIN.
+
        0100-APL-LEC-LOG-DEB.
            CALL "leclog" USING WS-LOG-TAB WS-MAX-LIN
+               WS-FLT-SRC WS-FLT-TYP WS-FLT-DAT-DEB WS-FLT-DAT-FIN
            END-CALL.
        0100-APL-LEC-LOG-FIN.
 
@@ -127,8 +162,8 @@
            DISPLAY E-MNU-LOG.
        0200-AFF-SCR-FIN. 
 
-       0300-AFF-LOG-DEB. 
-           MOVE 5 TO WS-LIN-NUM.
+       0300-AFF-LOG-DEB.
+           MOVE 9 TO WS-LIN-NUM.
            
            PERFORM VARYING WS-IDX FROM 1 BY 1
            UNTIL WS-IDX > WS-MAX-LIN

@@ -32,7 +32,9 @@
        01  PG-TEL               PIC 9(10).
        01  PG-MAI               PIC X(100).
        01  PG-IND               PIC 9(03).
-       01  PG-PAG               PIC 9(02).
+      * Elargi à 9(10) pour suivre la taille de LK-PAG et ne pas
+      * plafonner le parcours des clients à la page 99/PG-NBE.
+       01  PG-PAG               PIC 9(10).
        01  PG-NBE               PIC 9(02).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -59,7 +61,7 @@
                   10  LK-MAI    PIC X(100).
                   10  LK-IND    PIC 9(03).
 
-       77  LK-PAG               PIC 9(02).
+       77  LK-PAG               PIC 9(10).
        77  LK-NBE               PIC 9(02).
 
        PROCEDURE DIVISION USING LK-NBE LK-PAG LK-TAB-CLI.
@@ -101,6 +103,7 @@
                   SELECT id_cli, nom_cli, adresse_cli, ville_cli,
                          cp_cli, tel_cli, mail_cli, indic_cli
                   FROM client
+                  WHERE supprime_le = ''
                   LIMIT :PG-NBE
                   OFFSET :PG-PAG      
            END-EXEC.
